@@ -0,0 +1,403 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO927                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  A PARTIR D'UN EXTRAIT DU FICHIER ARTICLE (ART0206), ON VEUT  *
+      *  EDITER, POUR CHAQUE ARTICLE POSSEDANT DES LOTS EN STOCK, LA  *
+      *  LISTE DE SES LOTS (WS-ART-TAB-LOT) TRIEE DU PLUS ANCIEN AU   *
+      *  PLUS RECENT (WS-ART-LOT-NUM CROISSANT), AFIN DE SUGGERER AU  *
+      *  MAGASIN L'ORDRE DE PRELEVEMENT FEFO A APPLIQUER.             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO927.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : EXTRAIT DU FICHIER ARTICLE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      F-ETATLOT-S : ETAT DE PRELEVEMENT FEFO
+      *                      -------------------------------------------
+           SELECT  F-ETATLOT-S         ASSIGN TO ETATLOT
+                   FILE STATUS         IS WS-FS-ETATLOT.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- FICHIER ARTICLE EN ENTREE ---------------------*
+      * LONGUEUR ENREGISTREMENT = 262                                 *
+      *---------------------------------------------------------------*
+       FD  F-ART-E
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ART-E             PIC X(262).
+      *
+      *---------------- ETAT DE PRELEVEMENT FEFO ----------------------*
+      *
+       FD  F-ETATLOT-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ETATLOT-S         PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT ARTICLE (PARTAGE ARIC262) ------*
+      *
+           COPY ARTICLE.
+      *
+      *---------------- LIGNES D'EDITION (PARTAGE ARID226/ARIO526) ----*
+      *
+           COPY TP9LEDIT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-ART-E               PIC XX.
+           88  OK-ART-E              VALUE '00'.
+           88  EOF-ART-E             VALUE '10'.
+       01  WS-FS-ETATLOT             PIC XX.
+           88  OK-ETATLOT            VALUE '00'.
+      *
+      *---------------- VARIABLES DE MISE EN PAGE --------------------*
+      *
+       01  WS-NO-PAGE                PIC 9(03) VALUE ZERO.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA       PIC 9(04).
+           05  WS-DATE-SYST-MM       PIC 9(02).
+           05  WS-DATE-SYST-JJ       PIC 9(02).
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ------------*
+      *
+       01  WS-CPT-ART                PIC 9(05) VALUE ZERO.
+       01  WS-CPT-ART-LOT            PIC 9(05) VALUE ZERO.
+       01  WS-CPT-LOT                PIC 9(05) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6000-OPEN-FARTE-DEB
+              THRU 6000-OPEN-FARTE-FIN.
+      *
+           PERFORM 6020-OPEN-FETATLOT-DEB
+              THRU 6020-OPEN-FETATLOT-FIN.
+      *
+           ACCEPT WS-DATE-SYST           FROM DATE YYYYMMDD.
+      *
+           PERFORM 8000-EDIT-ENTETE-DEB
+              THRU 8000-EDIT-ENTETE-FIN.
+      *
+           PERFORM 6010-READ-FARTE-DEB
+              THRU 6010-READ-FARTE-FIN.
+      *
+           IF EOF-ART-E
+              PERFORM 8010-EDIT-VIDE-DEB
+                 THRU 8010-EDIT-VIDE-FIN
+           END-IF.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-TRT-ARTICLE-DEB
+              THRU 1000-TRT-ARTICLE-FIN
+             UNTIL EOF-ART-E.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6030-CLOSE-FARTE-DEB
+              THRU 6030-CLOSE-FARTE-FIN.
+      *
+           PERFORM 6040-CLOSE-FETATLOT-DEB
+              THRU 6040-CLOSE-FETATLOT-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT ARTICLE                                          *
+      *---------------------------------------------------------------*
+      *
+       1000-TRT-ARTICLE-DEB.
+      *
+           ADD 1                         TO WS-CPT-ART.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           IF WS-ART-NB-LOT > 0
+              ADD 1                      TO WS-CPT-ART-LOT
+              PERFORM 7000-TRI-LOTS-DEB
+                 THRU 7000-TRI-LOTS-FIN
+              PERFORM 8020-EDIT-ARTICLE-DEB
+                 THRU 8020-EDIT-ARTICLE-FIN
+           END-IF.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 6010-READ-FARTE-DEB
+              THRU 6010-READ-FARTE-FIN.
+      *
+       1000-TRT-ARTICLE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-OPEN-FARTE-DEB.
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-OPEN-FARTE-FIN.
+           EXIT.
+      *
+       6010-READ-FARTE-DEB.
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-READ-FARTE-FIN.
+           EXIT.
+      *
+       6020-OPEN-FETATLOT-DEB.
+           OPEN OUTPUT F-ETATLOT-S.
+           IF WS-FS-ETATLOT NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATLOT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATLOT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-FETATLOT-FIN.
+           EXIT.
+      *
+       6030-CLOSE-FARTE-DEB.
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-CLOSE-FARTE-FIN.
+           EXIT.
+      *
+       6040-CLOSE-FETATLOT-DEB.
+           CLOSE F-ETATLOT-S.
+           IF WS-FS-ETATLOT NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATLOT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATLOT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-CLOSE-FETATLOT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+      *   TRI A BULLES DES LOTS DE L'ARTICLE COURANT (FEFO)           *
+      *   LE LOT LE PLUS ANCIEN EST CELUI DONT LE NUMERO DE LOT       *
+      *   (WS-ART-LOT-NUM) EST LE PLUS PETIT.                         *
+      *---------------------------------------------------------------*
+      *
+       7000-TRI-LOTS-DEB.
+           PERFORM 7010-TRI-PASSE-DEB
+              THRU 7010-TRI-PASSE-FIN
+             VARYING WS-IND-EXT FROM 1 BY 1
+               UNTIL WS-IND-EXT > WS-ART-NB-LOT - 1.
+       7000-TRI-LOTS-FIN.
+           EXIT.
+      *
+       7010-TRI-PASSE-DEB.
+           PERFORM 7020-TRI-COMPARE-DEB
+              THRU 7020-TRI-COMPARE-FIN
+             VARYING WS-IND FROM 1 BY 1
+               UNTIL WS-IND > WS-ART-NB-LOT - WS-IND-EXT.
+       7010-TRI-PASSE-FIN.
+           EXIT.
+      *
+       7020-TRI-COMPARE-DEB.
+           IF WS-ART-LOT-NUM(WS-IND) > WS-ART-LOT-NUM(WS-IND + 1)
+              MOVE WS-ART-TAB-LOT(WS-IND)        TO WS-LOT-TMP
+              MOVE WS-ART-TAB-LOT(WS-IND + 1)    TO WS-ART-TAB-LOT
+                                                     (WS-IND)
+              MOVE WS-LOT-TMP                    TO WS-ART-TAB-LOT
+                                                     (WS-IND + 1)
+           END-IF.
+       7020-TRI-COMPARE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-EDIT-ENTETE-DEB.
+           ADD 1                         TO WS-NO-PAGE.
+           MOVE WS-NO-PAGE               TO WS-LLOT-PAGE-ED.
+           MOVE WS-DATE-SYST-JJ          TO WS-LLOT-DATE-JJ-ED.
+           MOVE WS-DATE-SYST-MM          TO WS-LLOT-DATE-MM-ED.
+           MOVE WS-DATE-SYST-AA          TO WS-LLOT-DATE-AA-ED.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-TITRE
+              AFTER ADVANCING PAGE.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-TIRET.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-ENTETE.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-TIRET.
+       8000-EDIT-ENTETE-FIN.
+           EXIT.
+      *
+       8010-EDIT-VIDE-DEB.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-VIDE.
+       8010-EDIT-VIDE-FIN.
+           EXIT.
+      *
+       8020-EDIT-ARTICLE-DEB.
+           MOVE WS-ART-CODE              TO WS-LLOT-CODE-ED.
+           MOVE WS-ART-LIBEL             TO WS-LLOT-LIBEL-ED.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-ARTICLE.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-INTITULE.
+           PERFORM 8030-EDIT-LIGNE-LOT-DEB
+              THRU 8030-EDIT-LIGNE-LOT-FIN
+             VARYING WS-IND FROM 1 BY 1
+               UNTIL WS-IND > WS-ART-NB-LOT.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-TIRET.
+       8020-EDIT-ARTICLE-FIN.
+           EXIT.
+      *
+       8030-EDIT-LIGNE-LOT-DEB.
+           MOVE WS-IND                   TO WS-LLOT-RANG-ED.
+           MOVE WS-ART-LOT-NUM(WS-IND)   TO WS-LLOT-NUM-ED.
+           MOVE WS-ART-LOT-QTE(WS-IND)   TO WS-LLOT-QTE-ED.
+           MOVE WS-ART-LOT-PXU(WS-IND)   TO WS-LLOT-PXU-ED.
+           WRITE FS-ENRG-ETATLOT-S       FROM WS-LLOT-DETAIL.
+           ADD 1                         TO WS-CPT-LOT.
+       8030-EDIT-LIGNE-LOT-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY WS-LCRE9-TITRE.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY 'NOMBRE D''ARTICLES EXAMINES   :  ' WS-CPT-ART.
+           DISPLAY 'NOMBRE D''ARTICLES AVEC LOTS  :  ' WS-CPT-ART-LOT.
+           DISPLAY 'NOMBRE DE LOTS EDITES        :  ' WS-CPT-LOT.
+           DISPLAY WS-LCRE9-ASTER.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO927         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO927        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
