@@ -0,0 +1,173 @@
+
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIS262                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  SOUS-PROGRAMME EXTERNE DE RECHERCHE ARTICLE, PARTAGE ENTRE   *
+      *  LA CHAINE CICS ARIC262 (APPELE PAR EXEC CICS LINK AVEC LA    *
+      *  ZONE WS-ARTLOOK-PARM EN COMMAREA) ET LES TRAITEMENTS BATCH   *
+      *  QUI ONT BESOIN DE LA MEME REGLE DE GESTION DU CODE ARTICLE   *
+      *  INEXISTANT (APPELES PAR CALL ... USING WS-ARTLOOK-PARM).     *
+      *                                                               *
+      *  LE SOUS-PROGRAMME NE FAIT PAS DE LECTURE FICHIER LUI-MEME :  *
+      *  L'APPELANT A DEJA LU L'ARTICLE (EXEC CICS READ OU READ QSAM/ *
+      *  VSAM SELON LE CONTEXTE) ET POSITIONNE WS-ARTLOOK-TROUVE EN   *
+      *  FONCTION DU CODE RETOUR DE SA LECTURE. LE SOUS-PROGRAMME     *
+      *  NORMALISE ALORS LA ZONE ARTICLE (MISE A LOW-VALUES SI NON    *
+      *  TROUVE) ET RENVOIE UN CODE RETOUR EXPLOITABLE PAR L'APPELANT.*
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER                          *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIS262.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+           COPY ARTICLE.
+      *
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+           COPY ARTLOOK.
+      *
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      * ARGUMENT TRANSMIS
+       PROCEDURE           DIVISION
+           USING WS-ARTLOOK-PARM.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *                                                               *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *
+      *---------------------------------------------------------------*
+      *                    COMPOSANT PROGRAMME                        *
+      *                    ===================                        *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+           MOVE WS-ARTLOOK-ENR              TO WS-ART-ENR.
+      *
+           PERFORM  7000-GEST-RESULTAT-DEB
+              THRU  7000-GEST-RESULTAT-FIN.
+      *
+           EXIT PROGRAM.
+      *
+       0000-PROGRAMME-FIN.
+            EXIT.
+      *
+      *===============================================================*
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7000-GEST-RESULTAT-DEB.
+      *
+           IF ARTLOOK-TROUVE
+              MOVE 0                         TO WS-ARTLOOK-RC
+           ELSE
+              MOVE LOW-VALUES                TO WS-ART-ENR
+              MOVE 4                         TO WS-ARTLOOK-RC
+           END-IF.
+      *
+           MOVE WS-ART-ENR                   TO WS-ARTLOOK-ENR.
+      *
+       7000-GEST-RESULTAT-FIN.
+           EXIT.
