@@ -24,6 +24,9 @@
       *---------------------------------------------------------------*
       * 20/03/2025    !  CREATION DU FICHIER                          *
       *               !                                               *
+      * 09/08/2026    !  PARAMETRES DE L'APPEL ARIO726 REGROUPES     *
+      *               !  DANS LE COPY TP6PARAM                        *
+      *               !                                               *
       *===============================================================*
       *
       *************************
@@ -91,20 +94,8 @@
        LINKAGE SECTION.
       *================
       *
-       01  LS-TABLEAU-1.
-           05  FILLER                       OCCURS 10.
-               10  FILLER                   OCCURS 10.
-                   15  FILLER               OCCURS 10.
-                       20  LS-ZELEM-1       PIC 9(2).
-      *
-       01  LS-TABLEAU-3.
-           05  FILLER                       OCCURS 100.
-               10  LS-I3                    PIC Z9.
-               10  LS-J3                    PIC Z9.
-               10  LS-K3                    PIC Z9.
-      *
-       01  LS-VAL-E                         PIC 99.
-       01  LS-VAL-S                         PIC S9(4) COMP.
+      * ZONE D'ECHANGE AVEC LE PROGRAMME APPELANT ARIO726
+           COPY TP6PARAM.
       *
       *
       *
@@ -116,7 +107,7 @@
       *
       * ARGUMENT TRANSMIS
        PROCEDURE           DIVISION
-           USING LS-TABLEAU-3 LS-VAL-S LS-TABLEAU-1 LS-VAL-E.
+           USING WS-TABLEAU-3 WS-VAL-S WS-TABLEAU-1 WS-VAL-E.
       *
       *===============================================================*
       *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
@@ -181,11 +172,11 @@
        7000-SEARCH-VAL-E-DEB.
       *
       * REMPLI VAL-S ET TAB3
-           IF (LS-VAL-E = LS-ZELEM-1(WS-I, WS-J, WS-K))
-              ADD 1                         TO LS-VAL-S
-              MOVE WS-I                     TO LS-I3(LS-VAL-S)
-              MOVE WS-J                     TO LS-J3(LS-VAL-S)
-              MOVE WS-K                     TO LS-K3(LS-VAL-S)
+           IF (WS-VAL-E = WS-ZELEM-1(WS-I, WS-J, WS-K))
+              ADD 1                         TO WS-VAL-S
+              MOVE WS-I                     TO WS-I3(WS-VAL-S)
+              MOVE WS-J                     TO WS-J3(WS-VAL-S)
+              MOVE WS-K                     TO WS-K3(WS-VAL-S)
            END-IF.
       *
        7000-SEARCH-VAL-E-FIN.
