@@ -20,13 +20,21 @@
       * DATE  MODIF   ยง          NATURE DE LA MODIFICATION           *
       *---------------------------------------------------------------*
       * 10/03/2025    ยง  CREATION DU FICHIER                         *
-      *               ยง                                              *
+      * 09/08/2026    ยง  AJOUT CHECKPOINT/REPRISE SUR F-CPTE-ES      *
+      * 09/08/2026    ยง  SUSPENS DES MVTS SANS COMPTE (REPRISE N+1) *
+      * 09/08/2026    ยง  ARRONDI EXPLICITE DU SOLDE (ROUNDED) SUR LE *
+      *               ยง  CALCUL NOUVEAU SOLDE (CDB/CCR/SOLDE SONT    *
+      *               ยง  TOUS EN V99, CALCUL EXACT A CETTE PRECISION)*
+      * 09/08/2026    ยง  REPRISE : LA COUPURE PORTE DESORMAIS SUR     *
+      *               ยง  TOUT LE TRAITEMENT DU COMPTE (MOUVEMENTS,    *
+      *               ยง  ETATCLI, SUSPENS) ET NON PLUS SEULEMENT SUR  *
+      *               ยง  LA REECRITURE DU FICHIER COMPTES             *
       *===============================================================*
       *
       *************************
        IDENTIFICATION DIVISION.
       *************************
-       PROGRAM-ID.      ARIO426
+       PROGRAM-ID.      ARIO426.
       *
       *                  ==============================               *
       *=================<   ENVIRONMENT     DIVISION   >==============*
@@ -78,6 +86,47 @@
            SELECT F-ETATANO-S               ASSIGN TO ETATANO
                   FILE STATUS               IS WS-FS-ETATANO-S.
       *                     -------------------------------------------
+      *                     F-SIMUL-E : TOP DE SIMULATION (DRY-RUN)
+      *                     -------------------------------------------
+           SELECT OPTIONAL F-SIMUL-E
+                  ASSIGN TO SIMUL
+                  FILE STATUS               IS WS-FS-SIMUL-E.
+      *                     -------------------------------------------
+      *                     F-CPTPRV-S : COMPTES MAJ EN SIMULATION
+      *                     -------------------------------------------
+           SELECT F-CPTPRV-S                ASSIGN TO CPTPRV
+                  FILE STATUS               IS WS-FS-CPTPRV-S.
+      *                     -------------------------------------------
+      *                     F-CKPT-E : CHECKPOINT DE LA REPRISE (LU)
+      *                     -------------------------------------------
+           SELECT OPTIONAL F-CKPT-E
+                  ASSIGN TO ARICKPE
+                  FILE STATUS               IS WS-FS-CKPT-E.
+      *                     -------------------------------------------
+      *                     F-CKPT-S : CHECKPOINT DE LA REPRISE (ECRIT)
+      *                     -------------------------------------------
+           SELECT F-CKPT-S                  ASSIGN TO ARICKPS
+                  FILE STATUS               IS WS-FS-CKPT-S.
+      *                     -------------------------------------------
+      *                     F-SUSCPT-E : MOUVEMENTS EN SUSPENS (AN-1)
+      *                     -------------------------------------------
+           SELECT  OPTIONAL F-SUSCPT-E       ASSIGN TO SUSCPT
+                   FILE STATUS               IS WS-FS-SUSCPT-E.
+      *                     -------------------------------------------
+      *                     F-SUSCPT-S : MOUVEMENTS EN SUSPENS (N)
+      *                     -------------------------------------------
+           SELECT  F-SUSCPT-S                ASSIGN TO SUSCPTS
+                   FILE STATUS               IS WS-FS-SUSCPT-S.
+      *                     -------------------------------------------
+      *                     SD-MVTS-TRI : TRAVAIL DU TRI/FUSION MVTS
+      *                     -------------------------------------------
+           SELECT  SD-MVTS-TRI               ASSIGN TO WRK001.
+      *                     -------------------------------------------
+      *                     F-MVTST-E : MOUVEMENTS TRIES/FUSIONNES
+      *                     -------------------------------------------
+           SELECT  F-MVTST-E                 ASSIGN TO WRK002
+                   FILE STATUS               IS WS-FS-MVTST-E.
+      *                     -------------------------------------------
       *
       *                  ==============================               *
       *=================<   DATA            DIVISION   >==============*
@@ -110,6 +159,42 @@
        FD  F-ETATANO-S
            RECORDING MODE IS F.
        01  FS-ENRG-ETATANO-S                PIC X(80).
+      *
+       FD  F-SIMUL-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-SIMUL-E                  PIC X(10).
+      *
+       FD  F-CPTPRV-S
+           RECORD CONTAINS 50 CHARACTERS.
+       01  FS-ENRG-CPTPRV-S                 PIC X(50).
+      *
+       FD  F-CKPT-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-CKPT-E                   PIC X(80).
+      *
+       FD  F-CKPT-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-CKPT-S                   PIC X(80).
+      *
+       FD  F-SUSCPT-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-SUSCPT-E                 PIC X(50).
+      *
+       FD  F-SUSCPT-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-SUSCPT-S                 PIC X(50).
+      *
+       SD  SD-MVTS-TRI.
+       01  SD-ENRG-MVTS-TRI.
+           05  SD-MVTS-CPTE-TRI             PIC X(10).
+           05  SD-MVTS-DATE-TRI             PIC X(08).
+           05  SD-MVTS-CODE-TRI             PIC X(01).
+           05  SD-MVTS-MT-TRI               PIC X(10).
+           05  FILLER                       PIC X(21).
+      *
+       FD  F-MVTST-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-MVTST-E                  PIC X(50).
       *
       *========================
        WORKING-STORAGE SECTION.
@@ -128,6 +213,31 @@
       *
        01  WS-FS-ETATANO-S                  PIC XX.
            88  ETATANO-OK                   VALUE '00'.
+      *
+       01  WS-FS-SIMUL-E                    PIC XX.
+           88  OK-SIMUL-E                   VALUE '00'.
+           88  NOTFOUND-SIMUL-E             VALUE '35'.
+      *
+       01  WS-FS-CPTPRV-S                   PIC XX.
+           88  OK-CPTPRV                    VALUE '00'.
+      *
+       01  WS-FS-CKPT-E                     PIC XX.
+           88  CKPTE-OK                     VALUE '00'.
+           88  EOF-CKPTE                    VALUE '10'.
+           88  CKPTE-NOTFOUND               VALUE '35'.
+      *
+       01  WS-FS-CKPT-S                     PIC XX.
+           88  CKPTS-OK                     VALUE '00'.
+      *
+       01  WS-FS-SUSCPT-E                   PIC XX.
+           88  OK-SUSCPT-E                  VALUE '00'.
+      *
+       01  WS-FS-SUSCPT-S                   PIC XX.
+           88  OK-SUSCPT-S                  VALUE '00'.
+      *
+       01  WS-FS-MVTST-E                    PIC XX.
+           88  MVTST-OK                     VALUE '00'.
+           88  EOF-MVTST                    VALUE '10'.
       *
       *------------------- LIGNES D'EDITION --------------------------*
       *
@@ -141,6 +251,10 @@
       *
        COPY TP4CPTES.
       *
+      *------------------- CONSIGNE FILE STATUS (ARIS901) -------------*
+      *
+       COPY FSGUID.
+      *
       *------------------- VARIABLES DE TRAITEMENT -------------------*
       *
        01  WS-DATE-TMP.
@@ -189,11 +303,46 @@
        01  WS-BUFFER                        PIC X(80).
       *
        01  WS-LETAT-SOLD-TMP                PIC S9(11)V99 COMP-3.
+      *
+      *---------------- ARRONDI DU SOLDE ------------------------------*
+      *
+       01  WS-SOLDE-2DEC                    PIC S9(11)V99  COMP-3
+                                             VALUE 0.
       *
        01  WS-CLOTURE                       PIC 9.
            88  CLOTURE-TRUE                 VALUE 1.
            88  CLOTURE-FALSE                VALUE 0.
       *
+      *------------------- REPRISE SUR CHECKPOINT ---------------------*
+      *
+       01  WS-ENRG-CKPT.
+           05  WS-CKPT-CPTE-ED              PIC X(10).
+           05  FILLER                       PIC X(70).
+      *
+       01  WS-CKPT-DERNIER-CPTE             PIC X(10)   VALUE SPACE.
+      *
+       01  WS-SW-RESTART                    PIC X(01)   VALUE 'N'.
+           88  RESTART-ON                   VALUE 'O'.
+           88  RESTART-OFF                  VALUE 'N'.
+      *
+       01  WS-SW-CPTE-A-SAUTER              PIC X(01)   VALUE 'N'.
+           88  CPTE-A-SAUTER-ON             VALUE 'O'.
+           88  CPTE-A-SAUTER-OFF            VALUE 'N'.
+      *
+      *------------------- SWITCH MODE SIMULATION ---------------------*
+      *
+       01  WS-SW-SIMUL                      PIC X(01)   VALUE 'N'.
+           88  SIMUL-ON                     VALUE 'O'.
+           88  SIMUL-OFF                    VALUE 'N'.
+      *
+      *------------------- SWITCH COMPTE INEXISTANT -------------------*
+      *
+       01  WS-SW-CPTE-INEXIST               PIC X(01)   VALUE 'N'.
+           88  CPTE-INEXIST-ON              VALUE 'O'.
+           88  CPTE-INEXIST-OFF             VALUE 'N'.
+      *
+       01  WS-LSUS-TOT                      PIC S9(4) COMP VALUE 0.
+      *
       *                  ==============================               *
       *=================<    PROCEDURE      DIVISION   >==============*
       *                  ==============================               *
@@ -215,23 +364,45 @@
       *---------------------------------------------------------------*
       * PREPARATION DU TRAITEMENT                                     *
       *---------------------------------------------------------------*
+      *
+           PERFORM 6005-TRI-FMVTS-DEB
+              THRU 6005-TRI-FMVTS-FIN.
       *
            PERFORM 6000-OPEN-FMVTS-DEB
               THRU 6000-OPEN-FMVTS-FIN.
+      *
+           PERFORM 6175-OPEN-FSIMUL-DEB
+              THRU 6175-OPEN-FSIMUL-FIN.
       *
            PERFORM 6010-OPEN-FCPTES-DEB
               THRU 6010-OPEN-FCPTES-FIN.
+      *
+           IF SIMUL-OFF
+              PERFORM 6015-OPEN-FSUSCPTS-DEB
+                 THRU 6015-OPEN-FSUSCPTS-FIN
+           END-IF.
+      *
+           IF SIMUL-ON
+              PERFORM 6176-OPEN-FCPTPRV-DEB
+                 THRU 6176-OPEN-FCPTPRV-FIN
+           END-IF.
       *
            PERFORM 6020-OPEN-FETATCLI-DEB
               THRU 6020-OPEN-FETATCLI-FIN.
       *
            PERFORM 6030-OPEN-FETATANO-DEB
               THRU 6030-OPEN-FETATANO-FIN.
+      *
+           PERFORM 6170-OPEN-FCKPTE-DEB
+              THRU 6170-OPEN-FCKPTE-FIN.
+      *
+           PERFORM 6180-OPEN-FCKPTS-DEB
+              THRU 6180-OPEN-FCKPTS-FIN.
       *
            PERFORM 6040-READ-FMVTS-DEB
               THRU 6040-READ-FMVTS-FIN.
       *
-           IF EOF-MVTS
+           IF EOF-MVTST
               PERFORM 8000-MVTS-EMPTY-DEB
                  THRU 8000-MVTS-EMPTY-FIN
            END-IF.
@@ -251,7 +422,7 @@
       *
            PERFORM 1000-TRT-COMPTE-DEB
               THRU 1000-TRT-COMPTE-FIN
-             UNTIL EOF-MVTS.
+             UNTIL EOF-MVTST.
       *
       *---------------------------------------------------------------*
       * FIN DU TRAITEMENT                                             *
@@ -273,12 +444,25 @@
       *
            PERFORM 6140-CLOSE-FCPTES-DEB
               THRU 6140-CLOSE-FCPTES-FIN.
+      *
+           IF SIMUL-OFF
+              PERFORM 6145-CLOSE-FSUSCPTS-DEB
+                 THRU 6145-CLOSE-FSUSCPTS-FIN
+           END-IF.
+      *
+           IF SIMUL-ON
+              PERFORM 6177-CLOSE-FCPTPRV-DEB
+                 THRU 6177-CLOSE-FCPTPRV-FIN
+           END-IF.
       *
            PERFORM 6150-CLOSE-FETATCLI-DEB
               THRU 6150-CLOSE-FETATCLI-FIN.
       *
            PERFORM 6160-CLOSE-FETATANO-DEB
               THRU 6160-CLOSE-FETATANO-FIN.
+      *
+           PERFORM 6200-CLOSE-FCKPTS-DEB
+              THRU 6200-CLOSE-FCKPTS-FIN.
       *
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
@@ -344,28 +528,49 @@
       *
            PERFORM 7020-GST-IN-CPTE-YES-DEB
               THRU 7020-GST-IN-CPTE-YES-FIN.
+      *
+           IF RESTART-ON AND WS-CPTES-CPTE NOT > WS-CKPT-DERNIER-CPTE
+      *
+      *------------ COMPTE DEJA TRAITE LORS D'UN PRECEDENT PASSAGE
+      *
+              SET CPTE-A-SAUTER-ON          TO TRUE
+           ELSE
+              SET CPTE-A-SAUTER-OFF         TO TRUE
+           END-IF.
       *
       *------------ APPEL
       *
            PERFORM 3000-TRT-MVT-CPTE-EXIST-DEB
               THRU 3000-TRT-MVT-CPTE-EXIST-FIN
              UNTIL (WS-MVTS-CPTE NOT = WS-CPTES-CPTE) OR
-                   EOF-MVTS.
+                   EOF-MVTST.
       *
       *------------ SORTIE
       *
-           IF CLOTURE-FALSE
-              PERFORM 7140-GST-OUT-CPTE-STD-DEB
-                 THRU 7140-GST-OUT-CPTE-STD-FIN
-      *
-              PERFORM 6110-REWRITE-FCPTES-DEB
-                 THRU 6110-REWRITE-FCPTES-FIN
-           ELSE
-              PERFORM 7150-GST-OUT-CPTE-K-DEB
-                 THRU 7150-GST-OUT-CPTE-K-FIN
-      *
-              PERFORM 6120-DELETE-FCPTES-DEB
-                 THRU 6120-DELETE-FCPTES-FIN
+           IF CPTE-A-SAUTER-OFF
+              IF CLOTURE-FALSE
+                 PERFORM 7140-GST-OUT-CPTE-STD-DEB
+                    THRU 7140-GST-OUT-CPTE-STD-FIN
+      *
+                 PERFORM 6110-REWRITE-FCPTES-DEB
+                    THRU 6110-REWRITE-FCPTES-FIN
+      *
+                 IF SIMUL-OFF
+                    PERFORM 6190-WRITE-FCKPTS-DEB
+                       THRU 6190-WRITE-FCKPTS-FIN
+                 END-IF
+              ELSE
+                 PERFORM 7150-GST-OUT-CPTE-K-DEB
+                    THRU 7150-GST-OUT-CPTE-K-FIN
+      *
+                 PERFORM 6120-DELETE-FCPTES-DEB
+                    THRU 6120-DELETE-FCPTES-FIN
+      *
+                 IF SIMUL-OFF
+                    PERFORM 6190-WRITE-FCKPTS-DEB
+                       THRU 6190-WRITE-FCKPTS-FIN
+                 END-IF
+              END-IF
            END-IF.
       *
        2000-TRT-CPTE-EXIST-FIN.
@@ -382,25 +587,41 @@
       *
            PERFORM 7050-GST-IN-CPTE-NO-DEB
               THRU 7050-GST-IN-CPTE-NO-FIN.
+      *
+           IF RESTART-ON AND WS-CPTES-CPTE NOT > WS-CKPT-DERNIER-CPTE
+      *
+      *------------ COMPTE DEJA TRAITE LORS D'UN PRECEDENT PASSAGE
+      *
+              SET CPTE-A-SAUTER-ON          TO TRUE
+           ELSE
+              SET CPTE-A-SAUTER-OFF         TO TRUE
+           END-IF.
       *
       *------------ APPEL
       *
            PERFORM 3010-TRT-MVT-CPTE-INEXIST-DEB
               THRU 3010-TRT-MVT-CPTE-INEXIST-FIN
              UNTIL (WS-MVTS-CPTE NOT = WS-CPTES-CPTE) OR
-                   EOF-MVTS.
+                   EOF-MVTST.
       *
       *------------ SORTIE
       *
-           IF NOT (DB-NULL AND CR-NULL) AND CLOTURE-FALSE
-              PERFORM 7160-GST-OUT-CPTE-NEW-DEB
-                 THRU 7160-GST-OUT-CPTE-NEW-FIN
-      *
-              PERFORM 6060-WRITE-FCPTES-DEB
-                 THRU 6060-WRITE-FCPTES-FIN
-           ELSE
-              PERFORM 7190-CLR-F-DEB
-                 THRU 7190-CLR-F-FIN
+           IF CPTE-A-SAUTER-OFF
+              IF NOT (DB-NULL AND CR-NULL) AND CLOTURE-FALSE
+                 PERFORM 7160-GST-OUT-CPTE-NEW-DEB
+                    THRU 7160-GST-OUT-CPTE-NEW-FIN
+      *
+                 PERFORM 6060-WRITE-FCPTES-DEB
+                    THRU 6060-WRITE-FCPTES-FIN
+      *
+                 IF SIMUL-OFF
+                    PERFORM 6190-WRITE-FCKPTS-DEB
+                       THRU 6190-WRITE-FCKPTS-FIN
+                 END-IF
+              ELSE
+                 PERFORM 7190-CLR-F-DEB
+                    THRU 7190-CLR-F-FIN
+              END-IF
            END-IF.
       *
        2010-TRT-CPTE-INEXIST-FIN.
@@ -418,42 +639,44 @@
            PERFORM 7030-INIT-DB-CR-DEB
               THRU 7030-INIT-DB-CR-FIN.
       *
-           IF (RETRAIT OR CB OR DEPOT)
-              IF CMVT-VALID-FIVE
-                 PERFORM 7130-GST-PP-TMP-ETATCLI-DEB
-                    THRU 7130-GST-PP-TMP-ETATCLI-FIN
-      *
-                 PERFORM 8070-EDIT-PP-ETATCLI-DEB
-                    THRU 8070-EDIT-PP-ETATCLI-FIN
+           IF CPTE-A-SAUTER-OFF
+              IF (RETRAIT OR CB OR DEPOT)
+                 IF CMVT-VALID-FIVE
+                    PERFORM 7130-GST-PP-TMP-ETATCLI-DEB
+                       THRU 7130-GST-PP-TMP-ETATCLI-FIN
+      *
+                    PERFORM 8070-EDIT-PP-ETATCLI-DEB
+                       THRU 8070-EDIT-PP-ETATCLI-FIN
+                 END-IF
+                 IF CMVT-VALID-NULL
+                    PERFORM 7040-GST-ENT-ETATCLI-DEB
+                       THRU 7040-GST-ENT-ETATCLI-FIN
+      *
+                    PERFORM 8030-EDIT-ENT-ETATCLI-DEB
+                       THRU 8030-EDIT-ENT-ETATCLI-FIN
+                 END-IF
               END-IF
-              IF CMVT-VALID-NULL
-                 PERFORM 7040-GST-ENT-ETATCLI-DEB
-                    THRU 7040-GST-ENT-ETATCLI-FIN
-      *
-                 PERFORM 8030-EDIT-ENT-ETATCLI-DEB
-                    THRU 8030-EDIT-ENT-ETATCLI-FIN
-              END-IF
-           END-IF.
       *
       *------------ APPEL
       *
-           EVALUATE TRUE
-              WHEN RETRAIT
-                   PERFORM 4000-TRT-RETRAIT-DEB
-                      THRU 4000-TRT-RETRAIT-FIN
-              WHEN CB
-                   PERFORM 4010-TRT-CB-DEB
-                      THRU 4010-TRT-CB-FIN
-              WHEN DEPOT
-                   PERFORM 4020-TRT-DEPOT-DEB
-                      THRU 4020-TRT-DEPOT-FIN
-              WHEN CLOTURE
-                   PERFORM 4030-TRT-CLOTURE-DEB
-                      THRU 4030-TRT-CLOTURE-FIN
-              WHEN OTHER
-                   PERFORM 4040-TRT-ANO-DEB
-                      THRU 4040-TRT-ANO-FIN
-           END-EVALUATE.
+              EVALUATE TRUE
+                 WHEN RETRAIT
+                      PERFORM 4000-TRT-RETRAIT-DEB
+                         THRU 4000-TRT-RETRAIT-FIN
+                 WHEN CB
+                      PERFORM 4010-TRT-CB-DEB
+                         THRU 4010-TRT-CB-FIN
+                 WHEN DEPOT
+                      PERFORM 4020-TRT-DEPOT-DEB
+                         THRU 4020-TRT-DEPOT-FIN
+                 WHEN CLOTURE
+                      PERFORM 4030-TRT-CLOTURE-DEB
+                         THRU 4030-TRT-CLOTURE-FIN
+                 WHEN OTHER
+                      PERFORM 4040-TRT-ANO-DEB
+                         THRU 4040-TRT-ANO-FIN
+              END-EVALUATE
+           END-IF.
       *
       *------------ SORTIE
       *
@@ -475,48 +698,50 @@
            PERFORM 7030-INIT-DB-CR-DEB
               THRU 7030-INIT-DB-CR-FIN.
       *
-           IF (RETRAIT OR CB OR DEPOT)
-              IF DB-NULL AND CR-NULL
-                 PERFORM 7060-DATE-1ST-MVT-DEB
-                    THRU 7060-DATE-1ST-MVT-FIN
-              END-IF
+           IF CPTE-A-SAUTER-OFF
+              IF (RETRAIT OR CB OR DEPOT)
+                 IF DB-NULL AND CR-NULL
+                    PERFORM 7060-DATE-1ST-MVT-DEB
+                       THRU 7060-DATE-1ST-MVT-FIN
+                 END-IF
       *
-              IF CMVT-VALID-FIVE
-                 PERFORM 7130-GST-PP-TMP-ETATCLI-DEB
-                    THRU 7130-GST-PP-TMP-ETATCLI-FIN
+                 IF CMVT-VALID-FIVE
+                    PERFORM 7130-GST-PP-TMP-ETATCLI-DEB
+                       THRU 7130-GST-PP-TMP-ETATCLI-FIN
       *
-                 PERFORM 8070-EDIT-PP-ETATCLI-DEB
-                    THRU 8070-EDIT-PP-ETATCLI-FIN
-              END-IF
+                    PERFORM 8070-EDIT-PP-ETATCLI-DEB
+                       THRU 8070-EDIT-PP-ETATCLI-FIN
+                 END-IF
       *
-              IF CMVT-VALID-NULL
-                 PERFORM 7070-GST-ENT-ETATCLI-NEW-DEB
-                    THRU 7070-GST-ENT-ETATCLI-NEW-FIN
+                 IF CMVT-VALID-NULL
+                    PERFORM 7070-GST-ENT-ETATCLI-NEW-DEB
+                       THRU 7070-GST-ENT-ETATCLI-NEW-FIN
       *
-                 PERFORM 8030-EDIT-ENT-ETATCLI-DEB
-                    THRU 8030-EDIT-ENT-ETATCLI-FIN
+                    PERFORM 8030-EDIT-ENT-ETATCLI-DEB
+                       THRU 8030-EDIT-ENT-ETATCLI-FIN
+                 END-IF
               END-IF
-           END-IF.
       *
       *------------ APPEL
       *
-           EVALUATE TRUE
-              WHEN RETRAIT
-                   PERFORM 4000-TRT-RETRAIT-DEB
-                      THRU 4000-TRT-RETRAIT-FIN
-              WHEN CB
-                   PERFORM 4010-TRT-CB-DEB
-                      THRU 4010-TRT-CB-FIN
-              WHEN DEPOT
-                   PERFORM 4020-TRT-DEPOT-DEB
-                      THRU 4020-TRT-DEPOT-FIN
-              WHEN CLOTURE
-                   PERFORM 4030-TRT-CLOTURE-DEB
-                      THRU 4030-TRT-CLOTURE-FIN
-              WHEN OTHER
-                   PERFORM 4040-TRT-ANO-DEB
-                      THRU 4040-TRT-ANO-FIN
-           END-EVALUATE.
+              EVALUATE TRUE
+                 WHEN RETRAIT
+                      PERFORM 4000-TRT-RETRAIT-DEB
+                         THRU 4000-TRT-RETRAIT-FIN
+                 WHEN CB
+                      PERFORM 4010-TRT-CB-DEB
+                         THRU 4010-TRT-CB-FIN
+                 WHEN DEPOT
+                      PERFORM 4020-TRT-DEPOT-DEB
+                         THRU 4020-TRT-DEPOT-FIN
+                 WHEN CLOTURE
+                      PERFORM 4030-TRT-CLOTURE-DEB
+                         THRU 4030-TRT-CLOTURE-FIN
+                 WHEN OTHER
+                      PERFORM 4040-TRT-ANO-DEB
+                         THRU 4040-TRT-ANO-FIN
+              END-EVALUATE
+           END-IF.
       *
       *------------ SORTIE
       *
@@ -579,6 +804,12 @@
       *
            PERFORM 8060-EDIT-LG-ETATANO-DEB
               THRU 8060-EDIT-LG-ETATANO-FIN.
+      *
+           IF CPTE-INEXIST-ON AND NOT MVTS-ORIGINE-SUSPENS
+              PERFORM 7115-GST-SUSPENSE-DEB
+                 THRU 7115-GST-SUSPENSE-FIN
+           END-IF.
+      *
        4040-TRT-ANO-FIN.
            EXIT.
       *
@@ -599,12 +830,37 @@
       *---------------------------------------------------------------*
       *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
       *---------------------------------------------------------------*
+      *
+       6005-TRI-FMVTS-DEB.
+           SORT SD-MVTS-TRI
+               ON ASCENDING KEY SD-MVTS-CPTE-TRI
+               ON ASCENDING KEY SD-MVTS-DATE-TRI
+               ON ASCENDING KEY SD-MVTS-CODE-TRI
+               ON ASCENDING KEY SD-MVTS-MT-TRI
+               USING F-MVTS-E, F-SUSCPT-E
+               GIVING F-MVTST-E.
+      *
+           IF NOT MVTST-OK
+              DISPLAY 'PROBLEME AU TRI/FUSION DU FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTST-E
+              MOVE WS-FS-MVTST-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6005-TRI-FMVTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        6000-OPEN-FMVTS-DEB.
-           OPEN INPUT F-MVTS-E.
-           IF NOT MVTS-OK
+           OPEN INPUT F-MVTST-E.
+           IF NOT MVTST-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTS-E'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTST-E
+              MOVE WS-FS-MVTST-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -613,22 +869,98 @@
       *---------------------------------------------------------------*
       *
        6010-OPEN-FCPTES-DEB.
-           OPEN I-O F-CPTE-ES.
+           IF SIMUL-ON
+              OPEN INPUT F-CPTE-ES
+           ELSE
+              OPEN I-O F-CPTE-ES
+           END-IF.
            IF NOT CPTES-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-ES'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+              MOVE WS-FS-CPTE-ES TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
        6010-OPEN-FCPTES-FIN.
             EXIT.
       *---------------------------------------------------------------*
+      *
+       6015-OPEN-FSUSCPTS-DEB.
+           OPEN OUTPUT F-SUSCPT-S.
+           IF NOT OK-SUSCPT-S
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-SUSCPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SUSCPT-S
+              MOVE WS-FS-SUSCPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6015-OPEN-FSUSCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6175-OPEN-FSIMUL-DEB.
+           OPEN INPUT F-SIMUL-E.
+           EVALUATE TRUE
+              WHEN OK-SIMUL-E
+                 CLOSE F-SIMUL-E
+                 MOVE 'O'              TO WS-SW-SIMUL
+              WHEN NOTFOUND-SIMUL-E
+                 MOVE 'N'              TO WS-SW-SIMUL
+              WHEN OTHER
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-SIMUL-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SIMUL-E
+                 MOVE WS-FS-SIMUL-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+           END-EVALUATE.
+       6175-OPEN-FSIMUL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6176-OPEN-FCPTPRV-DEB.
+           OPEN OUTPUT F-CPTPRV-S.
+           IF NOT OK-CPTPRV
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTPRV-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTPRV-S
+              MOVE WS-FS-CPTPRV-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6176-OPEN-FCPTPRV-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6177-CLOSE-FCPTPRV-DEB.
+           CLOSE F-CPTPRV-S.
+           IF NOT OK-CPTPRV
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTPRV-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTPRV-S
+              MOVE WS-FS-CPTPRV-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6177-CLOSE-FCPTPRV-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        6020-OPEN-FETATCLI-DEB.
            OPEN OUTPUT F-ETATCLI-S.
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -641,6 +973,9 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -649,10 +984,13 @@
       *---------------------------------------------------------------*
       *
        6040-READ-FMVTS-DEB.
-           READ F-MVTS-E                    INTO WS-ENRG-F-MVTS.
-           IF NOT (MVTS-OK OR EOF-MVTS)
+           READ F-MVTST-E                   INTO WS-ENRG-F-MVTS.
+           IF NOT (MVTST-OK OR EOF-MVTST)
               DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTS-E'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTST-E
+              MOVE WS-FS-MVTST-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -666,6 +1004,9 @@
            IF NOT (CPTES-OK OR NOT-ENRG-CPTES)
               DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-ES'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+              MOVE WS-FS-CPTE-ES TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -674,14 +1015,45 @@
       *---------------------------------------------------------------*
       *
        6060-WRITE-FCPTES-DEB.
-           WRITE FS-ENRG-CPTE-ES            FROM WS-ENRG-F-CPTES.
-           IF NOT CPTES-OK
-              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTE-ES'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+           IF SIMUL-ON
+              WRITE FS-ENRG-CPTPRV-S         FROM WS-ENRG-F-CPTES
+              IF NOT OK-CPTPRV
+                 DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTPRV-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTPRV-S
+                 MOVE WS-FS-CPTPRV-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           ELSE
+              WRITE FS-ENRG-CPTE-ES          FROM WS-ENRG-F-CPTES
+              IF NOT CPTES-OK
+                 DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTE-ES'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+                 MOVE WS-FS-CPTE-ES TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       6060-WRITE-FCPTES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6065-WRITE-FSUSCPTS-DEB.
+           WRITE FS-ENRG-SUSCPT-S           FROM WS-ENRG-F-MVTS.
+           IF NOT OK-SUSCPT-S
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-SUSCPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SUSCPT-S
+              MOVE WS-FS-SUSCPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
-       6060-WRITE-FCPTES-FIN.
+       6065-WRITE-FSUSCPTS-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
@@ -690,6 +1062,9 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME DE SAUT DE PAGE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -702,6 +1077,9 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -714,6 +1092,9 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME SAUT DE PAGE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -726,6 +1107,9 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -734,35 +1118,70 @@
       *---------------------------------------------------------------*
       *
        6110-REWRITE-FCPTES-DEB.
-           REWRITE FS-ENRG-CPTE-ES          FROM WS-ENRG-F-CPTES.
-           IF NOT CPTES-OK
-              DISPLAY 'PROBLEME DE RE-ECRITURE DU FICHIER F-CPTE-ES'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
-              PERFORM 9999-ERREUR-PROGRAMME-DEB
-                 THRU 9999-ERREUR-PROGRAMME-FIN
+           IF SIMUL-ON
+              WRITE FS-ENRG-CPTPRV-S         FROM WS-ENRG-F-CPTES
+              IF NOT OK-CPTPRV
+                 DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTPRV-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTPRV-S
+                 MOVE WS-FS-CPTPRV-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           ELSE
+              REWRITE FS-ENRG-CPTE-ES        FROM WS-ENRG-F-CPTES
+              IF NOT CPTES-OK
+                 DISPLAY 'PROBLEME DE RE-ECRITURE DU FICHIER F-CPTE-ES'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+                 MOVE WS-FS-CPTE-ES TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
            END-IF.
        6110-REWRITE-FCPTES-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
        6120-DELETE-FCPTES-DEB.
-           MOVE WS-CPTES-CPTE                TO KEY-CPTES.
-           DELETE F-CPTE-ES.
-           IF NOT CPTES-OK
-              DISPLAY 'PROBLEME DE SUPPRESSION DU FICHIER F-CPTE-ES'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
-              PERFORM 9999-ERREUR-PROGRAMME-DEB
-                 THRU 9999-ERREUR-PROGRAMME-FIN
+           IF SIMUL-ON
+              WRITE FS-ENRG-CPTPRV-S         FROM WS-ENRG-F-CPTES
+              IF NOT OK-CPTPRV
+                 DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTPRV-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTPRV-S
+                 MOVE WS-FS-CPTPRV-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           ELSE
+              MOVE WS-CPTES-CPTE             TO KEY-CPTES
+              DELETE F-CPTE-ES
+              IF NOT CPTES-OK
+                 DISPLAY 'PROBLEME DE SUPPRESSION DU FICHIER F-CPTE-ES'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+                 MOVE WS-FS-CPTE-ES TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
            END-IF.
        6120-DELETE-FCPTES-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
        6130-CLOSE-FMVTS-DEB.
-           CLOSE F-MVTS-E.
-           IF NOT MVTS-OK
+           CLOSE F-MVTST-E.
+           IF NOT MVTST-OK
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTS-E'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTST-E
+              MOVE WS-FS-MVTST-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -775,18 +1194,39 @@
            IF NOT CPTES-OK
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-ES'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+              MOVE WS-FS-CPTE-ES TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
        6140-CLOSE-FCPTES-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       6145-CLOSE-FSUSCPTS-DEB.
+           CLOSE F-SUSCPT-S.
+           IF NOT OK-SUSCPT-S
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-SUSCPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SUSCPT-S
+              MOVE WS-FS-SUSCPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6145-CLOSE-FSUSCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        6150-CLOSE-FETATCLI-DEB.
            CLOSE F-ETATCLI-S.
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -804,6 +1244,96 @@
            END-IF.
        6160-CLOSE-FETATANO-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      *
+       6170-OPEN-FCKPTE-DEB.
+           OPEN INPUT F-CKPT-E.
+           EVALUATE TRUE
+              WHEN CKPTE-OK
+                 MOVE 'O'                    TO WS-SW-RESTART
+                 PERFORM 6171-READ-FCKPTE-DEB
+                    THRU 6171-READ-FCKPTE-FIN
+                 PERFORM 6171-READ-FCKPTE-DEB
+                    THRU 6171-READ-FCKPTE-FIN
+                   UNTIL EOF-CKPTE
+                 CLOSE F-CKPT-E
+              WHEN CKPTE-NOTFOUND
+                 MOVE 'N'                    TO WS-SW-RESTART
+              WHEN OTHER
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CKPT-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-E
+                 MOVE WS-FS-CKPT-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+           END-EVALUATE.
+       6170-OPEN-FCKPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6171-READ-FCKPTE-DEB.
+           READ F-CKPT-E                     INTO WS-ENRG-CKPT.
+           IF NOT (CKPTE-OK OR EOF-CKPTE)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CKPT-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-E
+              MOVE WS-FS-CKPT-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CKPTE-OK
+              MOVE WS-CKPT-CPTE-ED            TO WS-CKPT-DERNIER-CPTE
+           END-IF.
+       6171-READ-FCKPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6180-OPEN-FCKPTS-DEB.
+           OPEN OUTPUT F-CKPT-S.
+           IF NOT CKPTS-OK
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CKPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-S
+              MOVE WS-FS-CKPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6180-OPEN-FCKPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6190-WRITE-FCKPTS-DEB.
+           MOVE WS-CPTES-CPTE                 TO WS-CKPT-CPTE-ED.
+           WRITE FS-ENRG-CKPT-S                FROM WS-ENRG-CKPT.
+           IF NOT CKPTS-OK
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CKPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-S
+              MOVE WS-FS-CKPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6190-WRITE-FCKPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6200-CLOSE-FCKPTS-DEB.
+           CLOSE F-CKPT-S.
+           IF NOT CKPTS-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CKPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-S
+              MOVE WS-FS-CKPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6200-CLOSE-FCKPTS-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -834,6 +1364,7 @@
       *---------------------------------------------------------------*
       *
        7020-GST-IN-CPTE-YES-DEB.
+           SET CPTE-INEXIST-OFF             TO TRUE.
            ADD 1                            TO WS-TOT-CPT.
            ADD 1                            TO WS-STD-CPT.
            MOVE SPACE                       TO WS-LETAT-CLOSE.
@@ -861,6 +1392,7 @@
       *---------------------------------------------------------------*
       *
        7050-GST-IN-CPTE-NO-DEB.
+           SET CPTE-INEXIST-ON              TO TRUE.
            ADD 1                            TO WS-TOT-CPT.
            MOVE SPACE                       TO WS-LETAT-CLOSE.
            MOVE WS-LETAT-CLOSE              TO WS-LETAT-CLOSE-ED.
@@ -939,6 +1471,17 @@
        7110-GST-ANO-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       7115-GST-SUSPENSE-DEB.
+           MOVE 'S'                         TO WS-MVTS-ORIGINE.
+           IF SIMUL-OFF
+              PERFORM 6065-WRITE-FSUSCPTS-DEB
+                 THRU 6065-WRITE-FSUSCPTS-FIN
+           END-IF.
+           ADD 1                            TO WS-LSUS-TOT.
+       7115-GST-SUSPENSE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        7120-GST-CLOTURE-DEB.
            MOVE 'CLOTURE DE COMPTE'         TO WS-LETAT-CLOSE.
@@ -951,28 +1494,30 @@
        7130-GST-PP-TMP-ETATCLI-DEB.
            MOVE 'SOUS TOTAL DES OPERATIONS' TO WS-LETAT-TOT-LIB-ED.
            MOVE 'SOLDE INTERMEDIAIRE'       TO WS-LETAT-LIB-ED.
-           COMPUTE WS-LETAT-SOLD-TMP =
+           COMPUTE WS-SOLDE-2DEC ROUNDED =
                    WS-CPTES-SOLDE + WS-CCR - WS-CDB.
            MOVE WS-CDB                      TO WS-LETAT-TOTDB-ED.
            MOVE WS-CCR                      TO WS-LETAT-TOTCR-ED.
-           MOVE WS-LETAT-SOLD-TMP           TO WS-LETAT-SOLD-ED.
+           MOVE WS-SOLDE-2DEC               TO WS-LETAT-SOLD-ED.
            MOVE 0                           TO WS-CMVT-VALID.
        7130-GST-PP-TMP-ETATCLI-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
        7140-GST-OUT-CPTE-STD-DEB.
-           COMPUTE WS-LETAT-SOLD-ED =
+           COMPUTE WS-SOLDE-2DEC ROUNDED =
                    WS-CPTES-SOLDE + WS-CCR - WS-CDB.
-           MOVE WS-LETAT-SOLD-ED            TO WS-CPTES-SOLDE.
+           MOVE WS-SOLDE-2DEC                TO WS-LETAT-SOLD-ED.
+           MOVE WS-SOLDE-2DEC                TO WS-CPTES-SOLDE.
        7140-GST-OUT-CPTE-STD-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
        7150-GST-OUT-CPTE-K-DEB.
-           COMPUTE WS-LETAT-SOLD-ED =
+           COMPUTE WS-SOLDE-2DEC ROUNDED =
                    WS-CPTES-SOLDE + WS-CCR - WS-CDB.
-           MOVE WS-LETAT-SOLD-ED            TO WS-CPTES-SOLDE.
+           MOVE WS-SOLDE-2DEC                TO WS-LETAT-SOLD-ED.
+           MOVE WS-SOLDE-2DEC                TO WS-CPTES-SOLDE.
            ADD 1                            TO WS-K-CPT.
            SET CLOTURE-FALSE                TO TRUE.
        7150-GST-OUT-CPTE-K-FIN.
@@ -980,9 +1525,10 @@
       *---------------------------------------------------------------*
       *
        7160-GST-OUT-CPTE-NEW-DEB.
-           COMPUTE WS-LETAT-SOLD-ED =
+           COMPUTE WS-SOLDE-2DEC ROUNDED =
                    WS-CPTES-SOLDE + WS-CCR - WS-CDB.
-           MOVE WS-LETAT-SOLD-ED            TO WS-CPTES-SOLDE.
+           MOVE WS-SOLDE-2DEC                TO WS-LETAT-SOLD-ED.
+           MOVE WS-SOLDE-2DEC                TO WS-CPTES-SOLDE.
            ADD 1                            TO WS-NEW-CPT.
        7160-GST-OUT-CPTE-NEW-FIN.
            EXIT.
@@ -1007,12 +1553,12 @@
       *---------------------------------------------------------------*
       *
        7190-CLR-F-DEB.
-           COMPUTE WS-LETAT-SOLD-ED =
+           COMPUTE WS-SOLDE-2DEC ROUNDED =
                    WS-CPTES-SOLDE + WS-CCR - WS-CDB.
+           MOVE WS-SOLDE-2DEC                TO WS-LETAT-SOLD-ED.
            SET CLOTURE-FALSE                TO TRUE.
        7190-CLR-F-FIN.
            EXIT.
-      *
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
       *---------------------------------------------------------------*
@@ -1255,6 +1801,11 @@
             DISPLAY '*     STATISTIQUES DU PROGRAMME ARIO426     *'
             DISPLAY '*     =================================     *'
             DISPLAY '*********************************************'.
+      *
+           IF SIMUL-ON
+              DISPLAY 'MODE SIMULATION - F-CPTE-ES NON MIS A JOUR,'
+              DISPLAY 'SOLDES PROJETES ECRITS SUR F-CPTPRV-S.'
+           END-IF.
       *
             DISPLAY WS-LCRE-ASTER.
             DISPLAY WS-LCRE-TITRE.
@@ -1276,6 +1827,8 @@
             DISPLAY WS-LCRE-CBS-ED.
             MOVE WS-CDEP                    TO WS-LCRE-DEP-TOT-ED.
             DISPLAY WS-LCRE-DEP-ED.
+            DISPLAY 'MOUVEMENTS MIS EN SUSPENS (COMPTE A VENIR) : '
+                    WS-LSUS-TOT.
             DISPLAY WS-LCRE-ASTER.
       *
        8999-STATISTIQUES-CRE-FIN.
