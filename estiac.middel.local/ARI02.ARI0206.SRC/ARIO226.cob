@@ -18,7 +18,19 @@
       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
       *---------------------------------------------------------------*
       * 24/02/2025    !  CREATION PROGRAMME                           *
-      *               !                                               *
+      * 09/08/2026    !  SAUT DE PAGE SUR L'ETATCLI VIA ARIS900      *
+      * 09/08/2026    !  CODES MOUVEMENT AUTRES QUE R/C/D PILOTES     *
+      *               !  PAR TABLE MVTCOD (FICHIER F-MVTCOD-E)        *
+      * 09/08/2026    !  CONTROLE SIECLE/ANNEE DU MOUVEMENT, REJET    *
+      *               !  DES DATES DE MOUVEMENT NON PLAUSIBLES        *
+      * 09/08/2026    !  HISTORISATION DU COMPTE RENDU DANS HISTSTAT  *
+      *               !  POUR LE SUIVI DE TENDANCE PAR ARIO027        *
+      * 09/08/2026    !  FILTRE AGENCE (F-AGENCE-E) SUR L'ETATCLI     *
+      *               !  POUR UNE EDITION PAR AGENCE                 *
+      *               !  (FICHIER VIDE = PAS DE FILTRE, FILE STATUS   *
+      *               !  CONTROLE APRES LECTURE)                     *
+      * 09/08/2026    !  SEUIL D'ALERTE DU TAUX D'ERREUR PARAMETRABLE *
+      *               !  VIA LE FICHIER OPTIONNEL F-SEUILP-E          *
       *===============================================================*
       *
       *************************
@@ -59,6 +71,11 @@
            SELECT  F-MVTS-E            ASSIGN TO INP001
                    FILE STATUS         IS WS-FS-MVTS-E.
       *                      -------------------------------------------
+      *                      F-MVTCOD-E : TABLE DES CODES MOUVEMENT
+      *                      -------------------------------------------
+           SELECT  F-MVTCOD-E          ASSIGN TO MVTCOD
+                   FILE STATUS         IS WS-FS-MVTCOD-E.
+      *                      -------------------------------------------
       *                      F-ETATCLI-S : FICHIER ETAT CLIENT
       *                      -------------------------------------------
            SELECT  F-ETATCLI-S         ASSIGN TO ETATCLI
@@ -68,6 +85,26 @@
       *                      -------------------------------------------
            SELECT  F-ETATANO-S         ASSIGN TO ETATANO
                    FILE STATUS         IS WS-FS-ETATANO-S.
+      *                      -------------------------------------------
+      *                      F-ALERTE-S : FICHIER D'ALERTE ANOMALIES
+      *                      -------------------------------------------
+           SELECT  F-ALERTE-S          ASSIGN TO ALERTE
+                   FILE STATUS         IS WS-FS-ALERTE-S.
+      *                      -------------------------------------------
+      *                      F-HISTSTAT-S : HISTORIQUE COMPTES RENDUS
+      *                      -------------------------------------------
+           SELECT  F-HISTSTAT-S        ASSIGN TO HISTSTAT
+                   FILE STATUS         IS WS-FS-HISTSTAT-S.
+      *                      -------------------------------------------
+      *                      F-AGENCE-E : AGENCE RETENUE POUR L'ETATCLI
+      *                      -------------------------------------------
+           SELECT  OPTIONAL F-AGENCE-E ASSIGN TO AGENCE
+                   FILE STATUS         IS WS-FS-AGENCE-E.
+      *                      -------------------------------------------
+      *                      F-SEUILP-E : SEUIL D'ALERTE TAUX D'ERREUR
+      *                      -------------------------------------------
+           SELECT  OPTIONAL F-SEUILP-E ASSIGN TO SEUILP
+                   FILE STATUS         IS WS-FS-SEUILP-E.
       *
       *
       *                  ==============================               *
@@ -87,6 +124,10 @@
        FD  F-MVTS-E
            RECORDING MODE IS F.
        01  FS-ENRG-MVTS-E          PIC X(50).
+      *
+       FD  F-MVTCOD-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-MVTCOD-E        PIC X(30).
       *
        FD  F-ETATCLI-S
            RECORDING MODE IS F.
@@ -95,6 +136,22 @@
        FD  F-ETATANO-S
            RECORDING MODE IS F.
        01  FS-ENRG-ETATANO-S       PIC X(80).
+      *
+       FD  F-ALERTE-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-ALERTE-S        PIC X(80).
+      *
+       FD  F-HISTSTAT-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-HISTSTAT-S      PIC X(80).
+      *
+       FD  F-AGENCE-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-AGENCE-E        PIC 9(03).
+      *
+       FD  F-SEUILP-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-SEUILP-E        PIC 9(03).
       *
       *========================
        WORKING-STORAGE SECTION.
@@ -103,11 +160,36 @@
       *---------------- ENREGISTREMENT F-MVTS-E ----------------------*
       *
        01  WS-FS-MVTS-E            PIC XX.
+       01  WS-FS-MVTCOD-E          PIC XX.
+       01  WS-FS-HISTSTAT-S        PIC XX.
+      *
+       01  WS-FS-AGENCE-E          PIC XX.
+           88  OK-AGENCE-E         VALUE '00'.
+           88  EOF-AGENCE-E        VALUE '10'.
+           88  NOTFOUND-AGENCE-E   VALUE '35'.
+      *
+       01  WS-FS-SEUILP-E          PIC XX.
+           88  OK-SEUILP-E         VALUE '00'.
+           88  EOF-SEUILP-E        VALUE '10'.
+           88  NOTFOUND-SEUILP-E   VALUE '35'.
+      *
+      *---------------- HISTORIQUE DES COMPTES RENDUS (ARIO126/226) --*
+      *
+       COPY HISTSTAT.
+      *
+      *---------------- TABLE DES CODES MOUVEMENT (ARIO126/226/326) --*
+      *
+       COPY MVTCOD.
+      *
        01  WS-ENRG-F-MVTS.
            05  WS-MVTS-CPTE        PIC 9(10).
+           05  FILLER REDEFINES WS-MVTS-CPTE.
+               10  WS-MVTS-AGENCE  PIC 9(03).
+               10  FILLER          PIC 9(07).
            05  WS-MVTS-DATE.
                10  WS-MVTS-ANNEE.
                    15  WS-MVTS-SS  PIC 99.
+                       88  SIECLE-MVTS-VALIDE  VALUES 19, 20.
                    15  WS-MVTS-AA  PIC 99.
                10  WS-MVTS-MM      PIC 99.
                10  WS-MVTS-JJ      PIC 99.
@@ -115,6 +197,14 @@
            05  WS-MVTS-MT          PIC 9(8)V99.
            05  FILLER              PIC X(21).
       *
+      *---------------- CONTROLE DE VALIDITE DE LA DATE MVT -----------*
+      *
+       01  WS-MVTS-ANNEE-CALC      PIC 9(4) COMP.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA     PIC 9(04).
+           05  WS-DATE-SYST-MM     PIC 9(02).
+           05  WS-DATE-SYST-JJ     PIC 9(02).
+      *
       *---------------- FICHIER ETAT CLIENT --------------------------*
       *
        01  WS-FS-ETATCLI-S          PIC XX.
@@ -141,8 +231,8 @@
       *
        01  WS-LETAT-DETAIL.
            05  FILLER               PIC XX            VALUE '* '.
-           05  WS-LETAT-DET-MVT-ED  PIC X(13).
-           05  FILLER               PIC X(28)         VALUE ALL SPACE.
+           05  WS-LETAT-DET-MVT-ED  PIC X(19).
+           05  FILLER               PIC X(22)         VALUE ALL SPACE.
            05  FILLER               PIC X(5)          VALUE '*    '.
            05  WS-LETAT-DET-MTDB-ED PIC ZZZZZZZ9,99   VALUE ZERO
                BLANK WHEN ZERO.
@@ -164,6 +254,9 @@
       *----------- VARIABLES CUMULES DEBIT / CREDIT ------------------*
        01  WS-CDBT                  PIC 9(10)V99.
        01  WS-CCDT                  PIC 9(10)V99.
+       01  WS-C-RTRAIT               PIC 9(10)V99.
+       01  WS-C-CB                   PIC 9(10)V99.
+       01  WS-C-GEN                  PIC 9(10)V99.
       *
       *---------------- FICHIER ETAT DES ANOMALIES -------------------*
       *
@@ -211,6 +304,45 @@
                BLANK WHEN ZERO.
            05  FILLER               PIC X(4)          VALUE ALL '   |'.
       *
+      *---------------- FICHIER D'ALERTE ANOMALIES --------------------*
+      *
+       01  WS-FS-ALERTE-S           PIC XX.
+      *                      VALEUR PAR DEFAUT - SURCHARGEABLE PAR
+      *                      LE FICHIER OPTIONNEL F-SEUILP-E
+       01  WS-SEUIL-ALERTE          PIC 9(3)          VALUE 010.
+       01  WS-TX-ERREUR             PIC 9(3)          VALUE ZERO.
+       01  WS-ALERTE-SW             PIC 9.
+           88  ALERTE-SEUIL-DEPASSE         VALUE 1.
+           88  ALERTE-SEUIL-RESPECTE        VALUE 0.
+       01  WS-LALERTE-L1            PIC X(55)         VALUE ALL '*'.
+       01  WS-LALERTE-TITRE.
+           05  FILLER               PIC X(7)
+               VALUE '* ALERT'.
+           05  FILLER               PIC X(48)
+               VALUE ' ANOMALIES MOUVEMENTS - ARIO226 *              '.
+       01  WS-LALERTE-DET1.
+           05  FILLER               PIC X(31)
+               VALUE '* MOUVEMENTS TRAITES        :  '.
+           05  WS-LALERTE-CMVT-ED   PIC ZZ9.
+           05  FILLER               PIC X(21)         VALUE ALL SPACE.
+       01  WS-LALERTE-DET2.
+           05  FILLER               PIC X(31)
+               VALUE '* MOUVEMENTS EN ANOMALIE    :  '.
+           05  WS-LALERTE-CERR-ED   PIC ZZ9.
+           05  FILLER               PIC X(21)         VALUE ALL SPACE.
+       01  WS-LALERTE-DET3.
+           05  FILLER               PIC X(31)
+               VALUE '* TAUX D''ANOMALIE CONSTATE  :  '.
+           05  WS-LALERTE-TAUX-ED   PIC ZZ9.
+           05  FILLER               PIC X(1)          VALUE '%'.
+           05  FILLER               PIC X(20)         VALUE ALL SPACE.
+       01  WS-LALERTE-DET4.
+           05  FILLER               PIC X(31)
+               VALUE '* SEUIL D''ALERTE CONFIGURE  :  '.
+           05  WS-LALERTE-SEUIL-ED  PIC ZZ9.
+           05  FILLER               PIC X(1)          VALUE '%'.
+           05  FILLER               PIC X(20)         VALUE ALL SPACE.
+      *
       *---------------- COMPTE RENDU D'EXECUTION ---------------------*
       *
        01  WS-LCRE-ASTER            PIC X(45)         VALUE ALL '*'.
@@ -228,6 +360,16 @@
            05  WS-LCRE-DET-TOT-ED   PIC ZZ9.
            05  FILLER               PIC X(5)          VALUE '    *'.
       *
+      *---------------- FILTRE AGENCE SUR L'ETATCLI ------------------*
+      *
+       01  WS-SW-FILTRE-AGENCE      PIC X(01)         VALUE 'N'.
+           88  FILTRE-AGENCE-ON    VALUE 'O'.
+           88  FILTRE-AGENCE-OFF   VALUE 'N'.
+       01  WS-AGENCE-FILTRE         PIC 9(03)         VALUE ZERO.
+       01  WS-SW-AGENCE-CONCERNEE   PIC X(01)         VALUE 'O'.
+           88  AGENCE-CONCERNEE-ON  VALUE 'O'.
+           88  AGENCE-CONCERNEE-OFF VALUE 'N'.
+      *
       *---------------- VARIABLES DE TRAITEMENT ----------------------*
       *
        01  WS-CCLI                  PIC 9(3)          VALUE ZERO.
@@ -236,6 +378,7 @@
        01  WS-CRET                  PIC 9(3)          VALUE ZERO.
        01  WS-CCB                   PIC 9(3)          VALUE ZERO.
        01  WS-CDEP                  PIC 9(3).
+       01  WS-CGEN                  PIC 9(3)          VALUE ZERO.
        01  WS-MVT-VALID             PIC 9             VALUE ZERO.
        01  WS-ANO-MVT-TOT           PIC 9(10)V99      VALUE ZERO.
        01  WS-BUFFER                PIC X(80).
@@ -251,6 +394,13 @@
            05  FILLER               PIC X             VALUE '/'.
            05  WS-DATE-AAAA         PIC 9999.
       *
+      *------------------- CONTROLE DE SAUT DE PAGE (ARIS900) --------*
+      *
+       COPY PAGECTL.
+      *
+      *------------------- CONSIGNE FILE STATUS (ARIS901) -------------*
+      *
+       COPY FSGUID.
       *
       *                  ==============================               *
       *=================<   PROCEDURE       DIVISION   >==============*
@@ -286,6 +436,17 @@
        0000-TRT-PRINCIPAL-DEB.
       *
       *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           ACCEPT WS-DATE-SYST            FROM DATE YYYYMMDD.
+      *
+           PERFORM 6170-CHARGE-TAB-MVTCOD-DEB
+              THRU 6170-CHARGE-TAB-MVTCOD-FIN.
+      *
+           PERFORM 6210-OPEN-FAGENCE-DEB
+              THRU 6210-OPEN-FAGENCE-FIN.
+      *
+           PERFORM 6220-OPEN-FSEUILP-DEB
+              THRU 6220-OPEN-FSEUILP-FIN.
       *
            PERFORM 6000-OPEN-FMVTS-DEB
               THRU 6000-OPEN-FMVTS-FIN.
@@ -295,6 +456,9 @@
       *
            PERFORM 6020-OPEN-FETATANO-DEB
               THRU 6020-OPEN-FETATANO-FIN.
+      *
+           PERFORM 6190-OPEN-FHISTSTAT-DEB
+              THRU 6190-OPEN-FHISTSTAT-FIN.
       *
            PERFORM 6030-READ-FMVTS-DEB
               THRU 6030-READ-FMVTS-FIN.
@@ -321,9 +485,24 @@
       *
            PERFORM 7120-CALCUL-AP-PRINCIPAL-DEB
               THRU 7120-CALCUL-AP-PRINCIPAL-FIN.
+      *
+           PERFORM 7130-CALCUL-TX-ERREUR-DEB
+              THRU 7130-CALCUL-TX-ERREUR-FIN.
+      *
+           IF ALERTE-SEUIL-DEPASSE
+              PERFORM 6110-OPEN-FALERTE-DEB
+                 THRU 6110-OPEN-FALERTE-FIN
+              PERFORM 8070-EDIT-ALERTE-DEB
+                 THRU 8070-EDIT-ALERTE-FIN
+              PERFORM 6130-CLOSE-FALERTE-DEB
+                 THRU 6130-CLOSE-FALERTE-FIN
+           END-IF.
       *
            PERFORM 8999-COMPTE-RENDU-EXEC-DEB
               THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 8080-EDIT-HISTSTAT-DEB
+              THRU 8080-EDIT-HISTSTAT-FIN.
       *
            PERFORM 6080-CLOSE-FMVTS-DEB
               THRU 6080-CLOSE-FMVTS-FIN.
@@ -333,6 +512,9 @@
       *
            PERFORM 6100-CLOSE-FETATANO-DEB
               THRU 6100-CLOSE-FETATANO-FIN.
+      *
+           PERFORM 6200-CLOSE-FHISTSTAT-DEB
+              THRU 6200-CLOSE-FHISTSTAT-FIN.
       *
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
@@ -363,6 +545,18 @@
            IF WS-MVT-VALID = 1
               PERFORM 7100-GEST-BOT-ETATCLI-DEB
                  THRU 7100-GEST-BOT-ETATCLI-FIN
+              PERFORM 7101-GEST-SSTOT-RT-DEB
+                 THRU 7101-GEST-SSTOT-RT-FIN
+              PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
+                 THRU 8020-EDIT-LIGNE-ETATCLI-FIN
+              PERFORM 7102-GEST-SSTOT-CB-DEB
+                 THRU 7102-GEST-SSTOT-CB-FIN
+              PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
+                 THRU 8020-EDIT-LIGNE-ETATCLI-FIN
+              PERFORM 7103-GEST-SSTOT-DP-DEB
+                 THRU 7103-GEST-SSTOT-DP-FIN
+              PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
+                 THRU 8020-EDIT-LIGNE-ETATCLI-FIN
               PERFORM 8030-EDIT-BOT-ETATCLI-DEB
                  THRU 8030-EDIT-BOT-ETATCLI-FIN
            END-IF.
@@ -381,16 +575,26 @@
       *
       *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
       *
-           EVALUATE WS-MVTS-CODE
-               WHEN 'R'   PERFORM 3000-TRT-RTRAIT-DEB
-                             THRU 3000-TRT-RTRAIT-FIN
-               WHEN 'C'   PERFORM 3010-TRT-CARTE-BLEUE-DEB
-                             THRU 3010-TRT-CARTE-BLEUE-FIN
-               WHEN 'D'   PERFORM 3020-TRT-DPOT-DEB
-                             THRU 3020-TRT-DPOT-FIN
-               WHEN OTHER PERFORM 3030-TRT-AUTRE-DEB
-                             THRU 3030-TRT-AUTRE-FIN
-           END-EVALUATE.
+           IF NOT SIECLE-MVTS-VALIDE
+              OR WS-MVTS-ANNEE-CALC > WS-DATE-SYST-AA
+              PERFORM 3030-TRT-AUTRE-DEB
+                 THRU 3030-TRT-AUTRE-FIN
+           ELSE
+      * LE DISPATCH ALIMENTE LES COMPTEURS (WS-CRET/WS-CCB/WS-CDEP/
+      * WS-CGEN) UTILISES PAR WS-CMVT ET NE DOIT PAS ETRE FILTRE PAR
+      * AGENCE - SEULE L'EDITION ETATCLI EST RESTREINTE A L'AGENCE
+      * CONCERNEE (CF. 3000/3010/3020/3025).
+              EVALUATE WS-MVTS-CODE
+                  WHEN 'R'   PERFORM 3000-TRT-RTRAIT-DEB
+                                THRU 3000-TRT-RTRAIT-FIN
+                  WHEN 'C'   PERFORM 3010-TRT-CARTE-BLEUE-DEB
+                                THRU 3010-TRT-CARTE-BLEUE-FIN
+                  WHEN 'D'   PERFORM 3020-TRT-DPOT-DEB
+                                THRU 3020-TRT-DPOT-FIN
+                  WHEN OTHER PERFORM 3025-TRT-GENERIQUE-DEB
+                                THRU 3025-TRT-GENERIQUE-FIN
+              END-EVALUATE
+           END-IF.
       *
       *--------------- FIN DE TRAITEMENT -----------------------------*
       *
@@ -408,17 +612,19 @@
            PERFORM 7010-CALCUL-RTRAIT-DEB
               THRU 7010-CALCUL-RTRAIT-FIN.
       *
-           IF WS-MVT-VALID NOT = 1
-              PERFORM 7020-GEST-TOP-ETATCLI-DEB
-                 THRU 7020-GEST-TOP-ETATCLI-FIN
-              PERFORM 8010-EDIT-TOP-ETATCLI-DEB
-                 THRU 8010-EDIT-TOP-ETATCLI-FIN
+           IF AGENCE-CONCERNEE-ON
+              IF WS-MVT-VALID NOT = 1
+                 PERFORM 7020-GEST-TOP-ETATCLI-DEB
+                    THRU 7020-GEST-TOP-ETATCLI-FIN
+                 PERFORM 8010-EDIT-TOP-ETATCLI-DEB
+                    THRU 8010-EDIT-TOP-ETATCLI-FIN
+              END-IF
+      *
+              PERFORM 7030-GEST-LIGNE-ETATCLI-RT-DEB
+                 THRU 7030-GEST-LIGNE-ETATCLI-RT-FIN
+              PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
+                 THRU 8020-EDIT-LIGNE-ETATCLI-FIN
            END-IF.
-      *
-           PERFORM 7030-GEST-LIGNE-ETATCLI-RT-DEB
-              THRU 7030-GEST-LIGNE-ETATCLI-RT-FIN.
-           PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
-              THRU 8020-EDIT-LIGNE-ETATCLI-FIN.
       *
        3000-TRT-RTRAIT-FIN.
            EXIT.
@@ -431,17 +637,19 @@
            PERFORM 7040-CALCUL-CARTE-BLEUE-DEB
               THRU 7040-CALCUL-CARTE-BLEUE-FIN.
       *
-           IF WS-MVT-VALID NOT = 1
-              PERFORM 7020-GEST-TOP-ETATCLI-DEB
-                 THRU 7020-GEST-TOP-ETATCLI-FIN
-              PERFORM 8010-EDIT-TOP-ETATCLI-DEB
-                 THRU 8010-EDIT-TOP-ETATCLI-FIN
+           IF AGENCE-CONCERNEE-ON
+              IF WS-MVT-VALID NOT = 1
+                 PERFORM 7020-GEST-TOP-ETATCLI-DEB
+                    THRU 7020-GEST-TOP-ETATCLI-FIN
+                 PERFORM 8010-EDIT-TOP-ETATCLI-DEB
+                    THRU 8010-EDIT-TOP-ETATCLI-FIN
+              END-IF
+      *
+              PERFORM 7050-GEST-LIGNE-ETATCLI-CB-DEB
+                 THRU 7050-GEST-LIGNE-ETATCLI-CB-FIN
+              PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
+                 THRU 8020-EDIT-LIGNE-ETATCLI-FIN
            END-IF.
-      *
-           PERFORM 7050-GEST-LIGNE-ETATCLI-CB-DEB
-              THRU 7050-GEST-LIGNE-ETATCLI-CB-FIN.
-           PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
-              THRU 8020-EDIT-LIGNE-ETATCLI-FIN.
       *
        3010-TRT-CARTE-BLEUE-FIN.
            EXIT.
@@ -454,22 +662,56 @@
            PERFORM 7060-CALCUL-DPOT-DEB
               THRU 7060-CALCUL-DPOT-FIN.
       *
-           IF WS-MVT-VALID NOT = 1
-              PERFORM 7020-GEST-TOP-ETATCLI-DEB
-                 THRU 7020-GEST-TOP-ETATCLI-FIN
-              PERFORM 8010-EDIT-TOP-ETATCLI-DEB
-                 THRU 8010-EDIT-TOP-ETATCLI-FIN
+           IF AGENCE-CONCERNEE-ON
+              IF WS-MVT-VALID NOT = 1
+                 PERFORM 7020-GEST-TOP-ETATCLI-DEB
+                    THRU 7020-GEST-TOP-ETATCLI-FIN
+                 PERFORM 8010-EDIT-TOP-ETATCLI-DEB
+                    THRU 8010-EDIT-TOP-ETATCLI-FIN
+              END-IF
+      *
+              PERFORM 7070-GEST-LIGNE-ETATCLI-DP-DEB
+                 THRU 7070-GEST-LIGNE-ETATCLI-DP-FIN
+              PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
+                 THRU 8020-EDIT-LIGNE-ETATCLI-FIN
            END-IF.
-      *
-           PERFORM 7070-GEST-LIGNE-ETATCLI-DP-DEB
-              THRU 7070-GEST-LIGNE-ETATCLI-DP-FIN.
-           PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
-              THRU 8020-EDIT-LIGNE-ETATCLI-FIN.
       *
        3020-TRT-DPOT-FIN.
            EXIT.
       *
       *---------------------------------------------------------------*
+      *   TRAITEMENT GENERIQUE (CODE ISSU DE LA TABLE MVTCOD)         *
+      *---------------------------------------------------------------*
+      *
+       3025-TRT-GENERIQUE-DEB.
+           PERFORM 7200-RECH-MVTCOD-DEB
+              THRU 7200-RECH-MVTCOD-FIN.
+      *
+           IF MVTCOD-TROUVE AND MVTCOD-VALIDE-OK(WS-IX-MVTCOD)
+              PERFORM 7075-CALCUL-GENERIQUE-DEB
+                 THRU 7075-CALCUL-GENERIQUE-FIN
+      *
+              IF AGENCE-CONCERNEE-ON
+                 IF WS-MVT-VALID NOT = 1
+                    PERFORM 7020-GEST-TOP-ETATCLI-DEB
+                       THRU 7020-GEST-TOP-ETATCLI-FIN
+                    PERFORM 8010-EDIT-TOP-ETATCLI-DEB
+                       THRU 8010-EDIT-TOP-ETATCLI-FIN
+                 END-IF
+      *
+                 PERFORM 7077-GEST-LIGNE-ETATCLI-GEN-DEB
+                    THRU 7077-GEST-LIGNE-ETATCLI-GEN-FIN
+                 PERFORM 8020-EDIT-LIGNE-ETATCLI-DEB
+                    THRU 8020-EDIT-LIGNE-ETATCLI-FIN
+              END-IF
+           ELSE
+              PERFORM 3030-TRT-AUTRE-DEB
+                 THRU 3030-TRT-AUTRE-FIN
+           END-IF.
+       3025-TRT-GENERIQUE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       *   TRAITEMENT AUTRE                                            *
       *---------------------------------------------------------------*
       *
@@ -500,6 +742,9 @@
            IF WS-FS-MVTS-E NOT = '00'
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTS-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -511,9 +756,15 @@
            IF WS-FS-ETATCLI-S NOT = '00'
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
+      *
+           MOVE ZERO                          TO WS-PAGE-LIGNE.
+           MOVE 55                            TO WS-PAGE-MAX.
        6010-OPEN-FETATCLI-FIN.
            EXIT.
       *
@@ -522,6 +773,9 @@
            IF WS-FS-ETATANO-S NOT = '00'
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -533,9 +787,17 @@
            IF NOT (WS-FS-MVTS-E = '00' OR '10')
               DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTS-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
+      *
+           IF WS-FS-MVTS-E = '00'
+              COMPUTE WS-MVTS-ANNEE-CALC =
+                      (WS-MVTS-SS * 100) + WS-MVTS-AA
+           END-IF.
        6030-READ-FMVTS-FIN.
            EXIT.
       *
@@ -544,6 +806,9 @@
            IF WS-FS-ETATCLI-S NOT = '00'
               DISPLAY 'PROBLEME SAUT DE PAGE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -555,6 +820,9 @@
            IF WS-FS-ETATCLI-S NOT = '00'
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -566,6 +834,9 @@
            IF WS-FS-ETATANO-S NOT = '00'
               DISPLAY 'PROBLEME SAUT DE PAGE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -577,6 +848,9 @@
            IF WS-FS-ETATANO-S NOT = '00'
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -588,6 +862,9 @@
            IF WS-FS-MVTS-E NOT = '00'
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTS-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -599,6 +876,9 @@
            IF WS-FS-ETATCLI-S NOT = '00'
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -610,12 +890,232 @@
            IF WS-FS-ETATANO-S NOT = '00'
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
        6100-CLOSE-FETATANO-FIN.
            EXIT.
-
+      *
+       6110-OPEN-FALERTE-DEB.
+           OPEN OUTPUT F-ALERTE-S.
+           IF WS-FS-ALERTE-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ALERTE-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ALERTE-S
+              MOVE WS-FS-ALERTE-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6110-OPEN-FALERTE-FIN.
+           EXIT.
+      *
+       6120-WRITE-ALERTE-DEB.
+           WRITE FS-ENRG-ALERTE-S FROM WS-BUFFER.
+           IF WS-FS-ALERTE-S NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ALERTE-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ALERTE-S
+              MOVE WS-FS-ALERTE-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6120-WRITE-ALERTE-FIN.
+           EXIT.
+      *
+       6130-CLOSE-FALERTE-DEB.
+           CLOSE F-ALERTE-S.
+           IF WS-FS-ALERTE-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ALERTE-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ALERTE-S
+              MOVE WS-FS-ALERTE-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6130-CLOSE-FALERTE-FIN.
+           EXIT.
+      *
+       6140-OPEN-FMVTCOD-DEB.
+           OPEN INPUT F-MVTCOD-E.
+           IF WS-FS-MVTCOD-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6140-OPEN-FMVTCOD-FIN.
+           EXIT.
+      *
+       6150-READ-FMVTCOD-DEB.
+           READ F-MVTCOD-E INTO WS-ENRG-F-MVTCOD.
+           IF NOT (WS-FS-MVTCOD-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6150-READ-FMVTCOD-FIN.
+           EXIT.
+      *
+       6160-CLOSE-FMVTCOD-DEB.
+           CLOSE F-MVTCOD-E.
+           IF WS-FS-MVTCOD-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6160-CLOSE-FMVTCOD-FIN.
+           EXIT.
+      *
+       6170-CHARGE-TAB-MVTCOD-DEB.
+           MOVE ZERO                          TO WS-NB-MVTCOD.
+           PERFORM 6140-OPEN-FMVTCOD-DEB
+              THRU 6140-OPEN-FMVTCOD-FIN.
+           PERFORM 6150-READ-FMVTCOD-DEB
+              THRU 6150-READ-FMVTCOD-FIN.
+           PERFORM 6180-ALIM-TAB-MVTCOD-DEB
+              THRU 6180-ALIM-TAB-MVTCOD-FIN
+             UNTIL WS-FS-MVTCOD-E = '10'.
+           PERFORM 6160-CLOSE-FMVTCOD-DEB
+              THRU 6160-CLOSE-FMVTCOD-FIN.
+       6170-CHARGE-TAB-MVTCOD-FIN.
+           EXIT.
+      *
+       6180-ALIM-TAB-MVTCOD-DEB.
+           ADD 1                               TO WS-NB-MVTCOD.
+           SET WS-IX-MVTCOD                    TO WS-NB-MVTCOD.
+           MOVE WS-MVTCOD-CODE-E   TO WS-MVTCOD-CODE(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-LIBEL-E  TO WS-MVTCOD-LIBEL(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-SENS-E   TO WS-MVTCOD-SENS(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-VALIDE-E TO WS-MVTCOD-VALIDE(WS-IX-MVTCOD).
+           PERFORM 6150-READ-FMVTCOD-DEB
+              THRU 6150-READ-FMVTCOD-FIN.
+       6180-ALIM-TAB-MVTCOD-FIN.
+           EXIT.
+      *
+       6190-OPEN-FHISTSTAT-DEB.
+           OPEN EXTEND F-HISTSTAT-S.
+           IF WS-FS-HISTSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-HISTSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-S
+              MOVE WS-FS-HISTSTAT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6190-OPEN-FHISTSTAT-FIN.
+           EXIT.
+      *
+       6200-CLOSE-FHISTSTAT-DEB.
+           CLOSE F-HISTSTAT-S.
+           IF WS-FS-HISTSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-HISTSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-S
+              MOVE WS-FS-HISTSTAT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6200-CLOSE-FHISTSTAT-FIN.
+           EXIT.
+      *
+       6210-OPEN-FAGENCE-DEB.
+           OPEN INPUT F-AGENCE-E.
+           EVALUATE TRUE
+              WHEN OK-AGENCE-E
+                 READ F-AGENCE-E
+                 EVALUATE TRUE
+                    WHEN OK-AGENCE-E
+                       MOVE FS-ENRG-AGENCE-E TO WS-AGENCE-FILTRE
+                       SET FILTRE-AGENCE-ON  TO TRUE
+                    WHEN EOF-AGENCE-E
+      *
+      *--------- FICHIER F-AGENCE-E PRESENT MAIS VIDE : PAS DE FILTRE -*
+      *
+                       SET FILTRE-AGENCE-OFF TO TRUE
+                    WHEN OTHER
+                       DISPLAY 'PROBLEME DE LECTURE DU FICHIER '
+                               'F-AGENCE-E'
+                       DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-AGENCE-E
+                       MOVE WS-FS-AGENCE-E TO WS-FSTAT-CODE
+                       CALL 'ARIS901' USING WS-FSTAT-PARM
+                       DISPLAY WS-FSTAT-MSG
+                       PERFORM 9999-ERREUR-PROGRAMME-DEB
+                          THRU 9999-ERREUR-PROGRAMME-FIN
+                 END-EVALUATE
+                 CLOSE F-AGENCE-E
+              WHEN NOTFOUND-AGENCE-E
+                 SET FILTRE-AGENCE-OFF TO TRUE
+              WHEN OTHER
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-AGENCE-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-AGENCE-E
+                 MOVE WS-FS-AGENCE-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+           END-EVALUATE.
+       6210-OPEN-FAGENCE-FIN.
+           EXIT.
+      *
+       6220-OPEN-FSEUILP-DEB.
+           OPEN INPUT F-SEUILP-E.
+           EVALUATE TRUE
+              WHEN OK-SEUILP-E
+                 READ F-SEUILP-E
+                 EVALUATE TRUE
+                    WHEN OK-SEUILP-E
+                       IF FS-ENRG-SEUILP-E > 0
+                          MOVE FS-ENRG-SEUILP-E TO WS-SEUIL-ALERTE
+                       END-IF
+                    WHEN EOF-SEUILP-E
+      *
+      *--------- FICHIER F-SEUILP-E PRESENT MAIS VIDE : SEUIL PAR -----*
+      *--------- DEFAUT CONSERVE --------------------------------------*
+      *
+                       CONTINUE
+                    WHEN OTHER
+                       DISPLAY 'PROBLEME DE LECTURE DU FICHIER '
+                               'F-SEUILP-E'
+                       DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SEUILP-E
+                       MOVE WS-FS-SEUILP-E TO WS-FSTAT-CODE
+                       CALL 'ARIS901' USING WS-FSTAT-PARM
+                       DISPLAY WS-FSTAT-MSG
+                       PERFORM 9999-ERREUR-PROGRAMME-DEB
+                          THRU 9999-ERREUR-PROGRAMME-FIN
+                 END-EVALUATE
+                 CLOSE F-SEUILP-E
+              WHEN NOTFOUND-SEUILP-E
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-SEUILP-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SEUILP-E
+                 MOVE WS-FS-SEUILP-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+           END-EVALUATE.
+       6220-OPEN-FSEUILP-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -625,13 +1125,23 @@
            MOVE WS-MVTS-CPTE                   TO WS-R-MVT-CPTE.
            MOVE ZERO                           TO WS-CDBT
                                                   WS-CCDT
+                                                  WS-C-RTRAIT
+                                                  WS-C-CB
+                                                  WS-C-GEN
                                                   WS-MVT-VALID
            ADD 1                               TO WS-CCLI.
+      *
+           IF FILTRE-AGENCE-OFF
+              OR WS-MVTS-AGENCE = WS-AGENCE-FILTRE
+              SET AGENCE-CONCERNEE-ON          TO TRUE
+           ELSE
+              SET AGENCE-CONCERNEE-OFF         TO TRUE
+           END-IF.
        7000-CALCUL-AV-COMPTE-FIN.
            EXIT.
       *
        7010-CALCUL-RTRAIT-DEB.
-           ADD WS-MVTS-MT                      TO WS-CDBT.
+           ADD WS-MVTS-MT                      TO WS-C-RTRAIT.
            ADD 1                               TO WS-CRET.
        7010-CALCUL-RTRAIT-FIN.
            EXIT.
@@ -653,7 +1163,7 @@
            EXIT.
       *
        7040-CALCUL-CARTE-BLEUE-DEB.
-           ADD WS-MVTS-MT                      TO WS-CDBT.
+           ADD WS-MVTS-MT                      TO WS-C-CB.
            ADD 1                               TO WS-CCB.
        7040-CALCUL-CARTE-BLEUE-FIN.
            EXIT.
@@ -677,6 +1187,28 @@
            MOVE 0                              TO WS-LETAT-DET-MTDB-ED.
        7070-GEST-LIGNE-ETATCLI-DP-FIN.
            EXIT.
+      *
+       7075-CALCUL-GENERIQUE-DEB.
+           IF MVTCOD-DEBIT(WS-IX-MVTCOD)
+              ADD WS-MVTS-MT                    TO WS-C-GEN
+           ELSE
+              ADD WS-MVTS-MT                    TO WS-CCDT
+           END-IF.
+           ADD 1                                TO WS-CGEN.
+       7075-CALCUL-GENERIQUE-FIN.
+           EXIT.
+      *
+       7077-GEST-LIGNE-ETATCLI-GEN-DEB.
+           MOVE WS-MVTCOD-LIBEL(WS-IX-MVTCOD)  TO WS-LETAT-DET-MVT-ED.
+           IF MVTCOD-DEBIT(WS-IX-MVTCOD)
+              MOVE WS-MVTS-MT                   TO WS-LETAT-DET-MTDB-ED
+              MOVE 0                            TO WS-LETAT-DET-MTCR-ED
+           ELSE
+              MOVE WS-MVTS-MT                   TO WS-LETAT-DET-MTCR-ED
+              MOVE 0                            TO WS-LETAT-DET-MTDB-ED
+           END-IF.
+       7077-GEST-LIGNE-ETATCLI-GEN-FIN.
+           EXIT.
       *
        7080-CALCUL-AUTRE-DEB.
            ADD 1                               TO WS-CERR.
@@ -692,10 +1224,32 @@
            EXIT.
       *
        7100-GEST-BOT-ETATCLI-DEB.
+           COMPUTE WS-CDBT = WS-C-RTRAIT + WS-C-CB + WS-C-GEN.
            MOVE WS-CDBT                        TO WS-LETAT-TOT-MTDB-ED.
            MOVE WS-CCDT                        TO WS-LETAT-TOT-MTCR-ED.
        7100-GEST-BOT-ETATCLI-FIN.
            EXIT.
+      *
+       7101-GEST-SSTOT-RT-DEB.
+           MOVE 'S/T RETRAIT DAB'               TO WS-LETAT-DET-MVT-ED.
+           MOVE WS-C-RTRAIT                     TO WS-LETAT-DET-MTDB-ED.
+           MOVE 0                               TO WS-LETAT-DET-MTCR-ED.
+       7101-GEST-SSTOT-RT-FIN.
+           EXIT.
+      *
+       7102-GEST-SSTOT-CB-DEB.
+           MOVE 'S/T CARTE BLEUE'               TO WS-LETAT-DET-MVT-ED.
+           MOVE WS-C-CB                         TO WS-LETAT-DET-MTDB-ED.
+           MOVE 0                               TO WS-LETAT-DET-MTCR-ED.
+       7102-GEST-SSTOT-CB-FIN.
+           EXIT.
+      *
+       7103-GEST-SSTOT-DP-DEB.
+           MOVE 'S/T DEPOT GUICHET'             TO WS-LETAT-DET-MVT-ED.
+           MOVE WS-CCDT                         TO WS-LETAT-DET-MTCR-ED.
+           MOVE 0                               TO WS-LETAT-DET-MTDB-ED.
+       7103-GEST-SSTOT-DP-FIN.
+           EXIT.
       *
        7110-GEST-BOT-ETATANO-DEB.
            MOVE WS-ANO-MVT-TOT                 TO WS-LANO-TOT-MT-ED.
@@ -703,9 +1257,42 @@
            EXIT.
       *
        7120-CALCUL-AP-PRINCIPAL-DEB.
-           COMPUTE WS-CMVT = (WS-CRET + WS-CCB + WS-CDEP + WS-CERR).
+           COMPUTE WS-CMVT = (WS-CRET + WS-CCB + WS-CDEP + WS-CGEN
+                            + WS-CERR).
        7120-CALCUL-AP-PRINCIPAL-FIN.
            EXIT.
+      *
+       7130-CALCUL-TX-ERREUR-DEB.
+           IF WS-CMVT = ZERO
+              SET ALERTE-SEUIL-RESPECTE  TO TRUE
+           ELSE
+              COMPUTE WS-TX-ERREUR = (WS-CERR * 100) / WS-CMVT
+              IF WS-TX-ERREUR > WS-SEUIL-ALERTE
+                 SET ALERTE-SEUIL-DEPASSE  TO TRUE
+              ELSE
+                 SET ALERTE-SEUIL-RESPECTE TO TRUE
+              END-IF
+           END-IF.
+       7130-CALCUL-TX-ERREUR-FIN.
+           EXIT.
+      *
+       7200-RECH-MVTCOD-DEB.
+           SET MVTCOD-NON-TROUVE          TO TRUE.
+           SET WS-IX-MVTCOD               TO 1.
+           PERFORM 7210-RECH-UN-MVTCOD-DEB
+              THRU 7210-RECH-UN-MVTCOD-FIN
+             UNTIL (WS-IX-MVTCOD > WS-NB-MVTCOD) OR MVTCOD-TROUVE.
+       7200-RECH-MVTCOD-FIN.
+           EXIT.
+      *
+       7210-RECH-UN-MVTCOD-DEB.
+           IF WS-MVTCOD-CODE(WS-IX-MVTCOD) = WS-MVTS-CODE
+              SET MVTCOD-TROUVE           TO TRUE
+           ELSE
+              ADD 1                       TO WS-IX-MVTCOD
+           END-IF.
+       7210-RECH-UN-MVTCOD-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITS                   *
@@ -736,6 +1323,12 @@
            EXIT.
       *
        8020-EDIT-LIGNE-ETATCLI-DEB.
+           CALL 'ARIS900'                        USING WS-PAGE-PARM.
+           IF PAGE-SAUT-OUI
+              PERFORM 8010-EDIT-TOP-ETATCLI-DEB
+                 THRU 8010-EDIT-TOP-ETATCLI-FIN
+           END-IF.
+      *
            MOVE WS-LETAT-DETAIL                 TO WS-BUFFER.
            PERFORM 6050-WRITE-ETATCLI-DEB
               THRU 6050-WRITE-ETATCLI-FIN.
@@ -787,6 +1380,60 @@
               THRU 6070-WRITE-ETATANO-FIN.
        8060-EDIT-BOT-ETATANO-FIN.
            EXIT.
+      *
+       8070-EDIT-ALERTE-DEB.
+           MOVE WS-CMVT                         TO WS-LALERTE-CMVT-ED.
+           MOVE WS-CERR                         TO WS-LALERTE-CERR-ED.
+           MOVE WS-TX-ERREUR                    TO WS-LALERTE-TAUX-ED.
+           MOVE WS-SEUIL-ALERTE                 TO WS-LALERTE-SEUIL-ED.
+           MOVE WS-LALERTE-L1                   TO WS-BUFFER.
+           PERFORM 6120-WRITE-ALERTE-DEB
+              THRU 6120-WRITE-ALERTE-FIN.
+           MOVE WS-LALERTE-TITRE                TO WS-BUFFER.
+           PERFORM 6120-WRITE-ALERTE-DEB
+              THRU 6120-WRITE-ALERTE-FIN.
+           MOVE WS-LALERTE-DET1                 TO WS-BUFFER.
+           PERFORM 6120-WRITE-ALERTE-DEB
+              THRU 6120-WRITE-ALERTE-FIN.
+           MOVE WS-LALERTE-DET2                 TO WS-BUFFER.
+           PERFORM 6120-WRITE-ALERTE-DEB
+              THRU 6120-WRITE-ALERTE-FIN.
+           MOVE WS-LALERTE-DET3                 TO WS-BUFFER.
+           PERFORM 6120-WRITE-ALERTE-DEB
+              THRU 6120-WRITE-ALERTE-FIN.
+           MOVE WS-LALERTE-DET4                 TO WS-BUFFER.
+           PERFORM 6120-WRITE-ALERTE-DEB
+              THRU 6120-WRITE-ALERTE-FIN.
+           MOVE WS-LALERTE-L1                   TO WS-BUFFER.
+           PERFORM 6120-WRITE-ALERTE-DEB
+              THRU 6120-WRITE-ALERTE-FIN.
+       8070-EDIT-ALERTE-FIN.
+           EXIT.
+      *
+       8080-EDIT-HISTSTAT-DEB.
+           INITIALIZE WS-HISTSTAT-ENR.
+           MOVE WS-DATE-SYST-AA                TO WS-HSTAT-DATE-AA.
+           MOVE WS-DATE-SYST-MM                TO WS-HSTAT-DATE-MM.
+           MOVE WS-DATE-SYST-JJ                 TO WS-HSTAT-DATE-JJ.
+           MOVE 'ARIO226'                       TO WS-HSTAT-PROG.
+           MOVE WS-CCLI                         TO WS-HSTAT-CCLI.
+           MOVE WS-CMVT                         TO WS-HSTAT-CMVT.
+           MOVE WS-CERR                         TO WS-HSTAT-CERR.
+           MOVE WS-CRET                         TO WS-HSTAT-CRET.
+           MOVE WS-CCB                          TO WS-HSTAT-CCB.
+           MOVE WS-CDEP                         TO WS-HSTAT-CDEP.
+           WRITE FS-ENRG-HISTSTAT-S             FROM WS-HISTSTAT-ENR.
+           IF WS-FS-HISTSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-HISTSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-S
+              MOVE WS-FS-HISTSTAT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       8080-EDIT-HISTSTAT-FIN.
+           EXIT.
       *
        8999-COMPTE-RENDU-EXEC-DEB.
            DISPLAY WS-LCRE-ASTER.
@@ -810,6 +1457,9 @@
            MOVE 'NOMBRE DE DEPOTS'              TO WS-LCRE-DET-LIB-ED.
            MOVE WS-CDEP                         TO WS-LCRE-DET-TOT-ED.
            DISPLAY WS-LCRE-DETAIL.
+           MOVE 'NOMBRE DE MVT AUTRES CANAUX'    TO WS-LCRE-DET-LIB-ED.
+           MOVE WS-CGEN                         TO WS-LCRE-DET-TOT-ED.
+           DISPLAY WS-LCRE-DETAIL.
            DISPLAY WS-LCRE-ASTER.
        8999-COMPTE-RENDU-EXEC-FIN.
            EXIT.
