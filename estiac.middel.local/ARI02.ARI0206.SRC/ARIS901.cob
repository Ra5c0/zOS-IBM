@@ -0,0 +1,160 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIS901                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  SOUS-PROGRAMME EXTERNE DE TRADUCTION D'UN CODE FILE STATUS   *
+      *  EN CONSIGNE OPERATEUR, PARTAGE PAR TOUS LES PROGRAMMES BATCH *
+      *  QUI ABANDONNENT SUR INCIDENT FICHIER (ARID226, ARIO126,      *
+      *  ARIO226, ARIO326, ARIO426, ARIO526). IL NE FAIT AUCUN ACCES  *
+      *  FICHIER LUI-MEME : IL REÇOIT LE CODE FILE STATUS EN CAUSE ET *
+      *  RENVOIE UN LIBELLE PRECISANT S'IL S'AGIT D'UN INCIDENT       *
+      *  VRAISEMBLABLEMENT TRANSITOIRE (RESOUMISSION POSSIBLE) OU     *
+      *  D'UNE ANOMALIE DE DONNEES OU D'ALLOCATION A FAIRE INVESTIGUER*
+      *  AVANT TOUTE RESOUMISSION, POUR EVITER A L'EXPLOITATION DE    *
+      *  DEVOIR CONSULTER LE MANUEL DES CODES VSAM/QSAM EN PLEINE     *
+      *  NUIT.                                                        *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER                         *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIS901.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+           COPY FSGUID.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      * ARGUMENT TRANSMIS
+       PROCEDURE           DIVISION
+           USING WS-FSTAT-PARM.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *                    COMPOSANT PROGRAMME                        *
+      *                    ===================                        *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+           EVALUATE WS-FSTAT-CODE
+              WHEN '22'
+                 MOVE 'CLE EN DOUBLE - NE PAS RESOUMETTRE, INVESTIGUER'
+                   TO WS-FSTAT-MSG
+              WHEN '23'
+                 MOVE 'ARTICLE NON TROUVE - NE PAS RESOUMETTRE'
+                   TO WS-FSTAT-MSG
+              WHEN '24'
+                 MOVE 'DISQUE SATURE - ETENDRE LE DATASET, RESOUMETTRE'
+                   TO WS-FSTAT-MSG
+              WHEN '35'
+                 MOVE 'DATASET ABSENT - VERIFIER JCL PUIS RESOUMETTRE'
+                   TO WS-FSTAT-MSG
+              WHEN '37'
+                 MOVE 'DISP INCOMPATIBLE - VERIFIER LA JCL, RESOUMETTRE'
+                   TO WS-FSTAT-MSG
+              WHEN '39'
+                 MOVE 'ATTRIBUTS FICHIER NON CONFORMES - INVESTIGUER'
+                   TO WS-FSTAT-MSG
+              WHEN '92'
+                 MOVE 'RESSOURCE VERROUILLEE - RESOUMISSION POSSIBLE'
+                   TO WS-FSTAT-MSG
+              WHEN '93'
+                 MOVE 'DATASET DEJA ALLOUE - RESOUMISSION POSSIBLE'
+                   TO WS-FSTAT-MSG
+              WHEN '94'
+                 MOVE 'INCIDENT D''ALLOCATION - RESOUMISSION POSSIBLE'
+                   TO WS-FSTAT-MSG
+              WHEN '95'
+                 MOVE 'INCIDENT D''ALLOCATION - RESOUMISSION POSSIBLE'
+                   TO WS-FSTAT-MSG
+              WHEN '96'
+                 MOVE 'DD ABSENTE - VERIFIER LA JCL AVANT RESOUMISSION'
+                   TO WS-FSTAT-MSG
+              WHEN OTHER
+                 MOVE 'CODE NON REPERTORIE - CONSULTER LE MANUEL VSAM'
+                   TO WS-FSTAT-MSG
+           END-EVALUATE.
+      *
+           EXIT PROGRAM.
+      *
+       0000-PROGRAMME-FIN.
+           EXIT.
+      *
