@@ -0,0 +1,536 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO926                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  A PARTIR D'UN EXTRAIT DU FICHIER ARTICLE (ART0206), ON VEUT  *
+      *  LISTER CHAQUE ARTICLE DONT LE STOCK (WS-ART-QTE) EST PASSE   *
+      *  SOUS LE SEUIL D'ALERTE (WS-ART-ALERT), TRIE PAR FOURNISSEUR  *
+      *  (WS-ART-FOU), AFIN QUE LES ACHATS NE FASSENT QU'UNE SEULE    *
+      *  DEMANDE DE REAPPROVISIONNEMENT PAR FOURNISSEUR.              *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      * 09/08/2026    !  LECTURE DU FICHIER FOURNISSEUR (FOU0206) A LA *
+      *               !  RUPTURE POUR EDITER LE NOM DU FOURNISSEUR    *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO926.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : EXTRAIT DU FICHIER ARTICLE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      SD-ART-TRI : FICHIER DE TRAVAIL DU TRI
+      *                      -------------------------------------------
+           SELECT  SD-ART-TRI          ASSIGN TO WRK001.
+      *                      -------------------------------------------
+      *                      F-ART-TRI-S : ARTICLES TRIES PAR FOURNI.
+      *                      -------------------------------------------
+           SELECT  F-ART-TRI-S         ASSIGN TO OUT001
+                   FILE STATUS         IS WS-FS-ART-TRI.
+      *                      -------------------------------------------
+      *                      F-ETATREO-S : ETAT DE REAPPROVISIONNEMENT
+      *                      -------------------------------------------
+           SELECT  F-ETATREO-S         ASSIGN TO ETATREO
+                   FILE STATUS         IS WS-FS-ETATREO.
+      *                      -------------------------------------------
+      *                      F-FOU-E : FICHIER FOURNISSEUR
+      *                      -------------------------------------------
+           SELECT  F-FOU-E             ASSIGN TO FOU0206
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS RANDOM
+                   RECORD KEY          IS FS-FOU-CODE
+                   FILE STATUS         IS WS-FS-FOU-E.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- FICHIER ARTICLE EN ENTREE ---------------------*
+      * LONGUEUR ENREGISTREMENT = 262                                 *
+      *---------------------------------------------------------------*
+       FD  F-ART-E
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ART-E             PIC X(262).
+      *
+      *---------------- FICHIER DE TRAVAIL DU TRI ---------------------*
+      *
+       SD  SD-ART-TRI.
+      *
+       01  SD-ENRG-ART-TRI.
+           05  FILLER                PIC X(30).
+           05  SD-ART-FOU            PIC X(06).
+           05  FILLER                PIC X(226).
+      *
+      *---------------- ARTICLES TRIES PAR FOURNI. ----------------*
+      *
+       FD  F-ART-TRI-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ART-TRI-S         PIC X(262).
+      *
+      *---------------- ETAT DE REAPPROVISIONNEMENT ----------------*
+      *
+       FD  F-ETATREO-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ETATREO-S         PIC X(80).
+      *
+      *---------------- FICHIER FOURNISSEUR (ACCES DIRECT) ------------*
+      * LONGUEUR ENREGISTREMENT = 49                                   *
+      *---------------------------------------------------------------*
+       FD  F-FOU-E
+           RECORD CONTAINS 49 CHARACTERS.
+      *
+       01  FS-ENRG-FOU-E.
+           05  FS-FOU-CODE               PIC X(06).
+           05  FILLER                    PIC X(43).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT ARTICLE (PARTAGE ARIC262) ------*
+      *
+           COPY ARTICLE.
+      *
+      *---------------- ENREGISTREMENT FOURNISSEUR (PARTAGE ARIC263) --*
+      *
+           COPY FOURNISS.
+      *
+      *---------------- LIGNES D'EDITION (PARTAGE ARID226/ARIO526) ----*
+      *
+           COPY TP9LEDIT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-ART-E               PIC XX.
+           88  OK-ART-E              VALUE '00'.
+           88  EOF-ART-E             VALUE '10'.
+       01  WS-FS-ART-TRI             PIC XX.
+           88  OK-ART-TRI            VALUE '00'.
+           88  EOF-ART-TRI           VALUE '10'.
+       01  WS-FS-ETATREO             PIC XX.
+           88  OK-ETATREO            VALUE '00'.
+       01  WS-FS-FOU-E               PIC XX.
+           88  OK-FOU-E              VALUE '00'.
+           88  NOTFND-FOU-E          VALUE '23'.
+      *
+      *---------------- VARIABLES DE RUPTURE FOURNISSEUR ------------*
+      *
+       01  WS-FOU-RUPTURE            PIC X(06) VALUE LOW-VALUES.
+       01  WS-SW-PREMIER             PIC X(01) VALUE 'O'.
+           88  PREMIER-FOURN         VALUE 'O'.
+           88  PAS-PREMIER-FOURN     VALUE 'N'.
+      *
+      *---------------- VARIABLES DE MISE EN PAGE --------------------*
+      *
+       01  WS-NO-PAGE                PIC 9(03) VALUE ZERO.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA       PIC 9(04).
+           05  WS-DATE-SYST-MM       PIC 9(02).
+           05  WS-DATE-SYST-JJ       PIC 9(02).
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ----------*
+      *
+       01  WS-CPT-ART                PIC 9(05) VALUE ZERO.
+       01  WS-CPT-ART-ALERTE         PIC 9(05) VALUE ZERO.
+       01  WS-CPT-FOURN              PIC 9(05) VALUE ZERO.
+       01  WS-CPT-ART-FOU            PIC 9(03) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6000-TRI-ARTICLES-DEB
+              THRU 6000-TRI-ARTICLES-FIN.
+      *
+           PERFORM 6020-OPEN-FTRI-DEB
+              THRU 6020-OPEN-FTRI-FIN.
+      *
+           PERFORM 6040-OPEN-FETATREO-DEB
+              THRU 6040-OPEN-FETATREO-FIN.
+      *
+           PERFORM 6070-OPEN-FFOU-DEB
+              THRU 6070-OPEN-FFOU-FIN.
+      *
+           ACCEPT WS-DATE-SYST           FROM DATE YYYYMMDD.
+      *
+           PERFORM 8000-EDIT-ENTETE-DEB
+              THRU 8000-EDIT-ENTETE-FIN.
+      *
+           PERFORM 6030-READ-FTRI-DEB
+              THRU 6030-READ-FTRI-FIN.
+      *
+           IF EOF-ART-TRI
+              PERFORM 8010-EDIT-VIDE-DEB
+                 THRU 8010-EDIT-VIDE-FIN
+           END-IF.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-TRT-ARTICLE-DEB
+              THRU 1000-TRT-ARTICLE-FIN
+             UNTIL EOF-ART-TRI.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           IF NOT PREMIER-FOURN
+              PERFORM 7050-CALCUL-AP-FOURN-DEB
+                 THRU 7050-CALCUL-AP-FOURN-FIN
+           END-IF.
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6050-CLOSE-FTRI-DEB
+              THRU 6050-CLOSE-FTRI-FIN.
+      *
+           PERFORM 6060-CLOSE-FETATREO-DEB
+              THRU 6060-CLOSE-FETATREO-FIN.
+      *
+           PERFORM 6090-CLOSE-FFOU-DEB
+              THRU 6090-CLOSE-FFOU-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT ARTICLE                                          *
+      *---------------------------------------------------------------*
+      *
+       1000-TRT-ARTICLE-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           IF WS-ART-FOU NOT = WS-FOU-RUPTURE
+              IF NOT PREMIER-FOURN
+                 PERFORM 7050-CALCUL-AP-FOURN-DEB
+                    THRU 7050-CALCUL-AP-FOURN-FIN
+              END-IF
+              PERFORM 7000-CALCUL-AV-FOURN-DEB
+                 THRU 7000-CALCUL-AV-FOURN-FIN
+           END-IF.
+      *
+           ADD 1                         TO WS-CPT-ART.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           IF WS-ART-QTE < WS-ART-ALERT
+              PERFORM 7010-CALCUL-ARTICLE-DEB
+                 THRU 7010-CALCUL-ARTICLE-FIN
+              PERFORM 8020-EDIT-LIGNE-ARTICLE-DEB
+                 THRU 8020-EDIT-LIGNE-ARTICLE-FIN
+           END-IF.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 6030-READ-FTRI-DEB
+              THRU 6030-READ-FTRI-FIN.
+      *
+       1000-TRT-ARTICLE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-TRI-ARTICLES-DEB.
+           SORT SD-ART-TRI
+               ON ASCENDING KEY SD-ART-FOU
+               USING F-ART-E
+               GIVING F-ART-TRI-S.
+      *
+           IF WS-FS-ART-TRI NOT = '00'
+              DISPLAY 'PROBLEME AU TRI DU FICHIER ARTICLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-TRI-ARTICLES-FIN.
+           EXIT.
+      *
+       6020-OPEN-FTRI-DEB.
+           OPEN INPUT F-ART-TRI-S.
+           IF WS-FS-ART-TRI NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ART-TRI-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-FTRI-FIN.
+           EXIT.
+      *
+       6030-READ-FTRI-DEB.
+           READ F-ART-TRI-S INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-TRI = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-TRI-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-FTRI-FIN.
+           EXIT.
+      *
+       6040-OPEN-FETATREO-DEB.
+           OPEN OUTPUT F-ETATREO-S.
+           IF WS-FS-ETATREO NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATREO-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATREO
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-FETATREO-FIN.
+           EXIT.
+      *
+       6050-CLOSE-FTRI-DEB.
+           CLOSE F-ART-TRI-S.
+           IF WS-FS-ART-TRI NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-TRI-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-FTRI-FIN.
+           EXIT.
+      *
+       6060-CLOSE-FETATREO-DEB.
+           CLOSE F-ETATREO-S.
+           IF WS-FS-ETATREO NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATREO-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATREO
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-CLOSE-FETATREO-FIN.
+           EXIT.
+      *
+       6070-OPEN-FFOU-DEB.
+           OPEN INPUT F-FOU-E.
+           IF WS-FS-FOU-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-FOU-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-FOU-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-OPEN-FFOU-FIN.
+           EXIT.
+      *
+       6080-READ-FFOU-DEB.
+           MOVE WS-FOU-RUPTURE          TO FS-FOU-CODE.
+           READ F-FOU-E INTO WS-FOU-ENR.
+           IF NOT (OK-FOU-E OR NOTFND-FOU-E)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-FOU-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-FOU-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF NOTFND-FOU-E
+              MOVE 'FOURNISSEUR INCONNU'   TO WS-FOU-NOM
+           END-IF.
+       6080-READ-FFOU-FIN.
+           EXIT.
+      *
+       6090-CLOSE-FFOU-DEB.
+           CLOSE F-FOU-E.
+           IF WS-FS-FOU-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-FOU-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-FOU-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-CLOSE-FFOU-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7000-CALCUL-AV-FOURN-DEB.
+           MOVE WS-ART-FOU               TO WS-FOU-RUPTURE.
+           MOVE ZERO                     TO WS-CPT-ART-FOU.
+           MOVE 'N'                      TO WS-SW-PREMIER.
+           ADD 1                         TO WS-CPT-FOURN.
+           PERFORM 6080-READ-FFOU-DEB
+              THRU 6080-READ-FFOU-FIN.
+           PERFORM 8030-EDIT-RUPTURE-DEB
+              THRU 8030-EDIT-RUPTURE-FIN.
+       7000-CALCUL-AV-FOURN-FIN.
+           EXIT.
+      *
+       7010-CALCUL-ARTICLE-DEB.
+           ADD 1                         TO WS-CPT-ART-ALERTE.
+           ADD 1                         TO WS-CPT-ART-FOU.
+       7010-CALCUL-ARTICLE-FIN.
+           EXIT.
+      *
+       7050-CALCUL-AP-FOURN-DEB.
+           PERFORM 8040-EDIT-TOTFOURN-DEB
+              THRU 8040-EDIT-TOTFOURN-FIN.
+       7050-CALCUL-AP-FOURN-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-EDIT-ENTETE-DEB.
+           ADD 1                         TO WS-NO-PAGE.
+           MOVE WS-NO-PAGE               TO WS-LREO-PAGE-ED.
+           MOVE WS-DATE-SYST-JJ          TO WS-LREO-DATE-JJ-ED.
+           MOVE WS-DATE-SYST-MM          TO WS-LREO-DATE-MM-ED.
+           MOVE WS-DATE-SYST-AA          TO WS-LREO-DATE-AA-ED.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-TITRE
+              AFTER ADVANCING PAGE.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-TIRET.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-ENTETE.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-TIRET.
+       8000-EDIT-ENTETE-FIN.
+           EXIT.
+      *
+       8010-EDIT-VIDE-DEB.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-VIDE.
+       8010-EDIT-VIDE-FIN.
+           EXIT.
+      *
+       8020-EDIT-LIGNE-ARTICLE-DEB.
+           MOVE WS-ART-CODE              TO WS-LREO-CODE-ED.
+           MOVE WS-ART-LIBEL             TO WS-LREO-LIBEL-ED.
+           MOVE WS-ART-CATEG             TO WS-LREO-CATEG-ED.
+           MOVE WS-ART-QTE               TO WS-LREO-QTE-ED.
+           MOVE WS-ART-ALERT             TO WS-LREO-ALERT-ED.
+           COMPUTE WS-LREO-MANQUE-ED = WS-ART-ALERT - WS-ART-QTE.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-DETAIL.
+       8020-EDIT-LIGNE-ARTICLE-FIN.
+           EXIT.
+      *
+       8030-EDIT-RUPTURE-DEB.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-TIRET.
+           MOVE WS-ART-FOU               TO WS-LREO-FOU-ED.
+           MOVE WS-FOU-NOM               TO WS-LREO-FOUNOM-ED.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-RUPTURE.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-TIRET.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-INTITULE.
+       8030-EDIT-RUPTURE-FIN.
+           EXIT.
+      *
+       8040-EDIT-TOTFOURN-DEB.
+           MOVE WS-CPT-ART-FOU           TO WS-LREO-NBART-FOU-ED.
+           WRITE FS-ENRG-ETATREO-S       FROM WS-LREO-TOTFOURN.
+       8040-EDIT-TOTFOURN-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY WS-LCRE9-TITRE.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY 'NOMBRE D''ARTICLES EXAMINES   :  ' WS-CPT-ART.
+           DISPLAY 'NOMBRE D''ARTICLES EN ALERTE :  ' WS-CPT-ART-ALERTE.
+           DISPLAY 'NOMBRE DE FOURNISSEURS A RELANCER : ' WS-CPT-FOURN.
+           DISPLAY WS-LCRE9-ASTER.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO926         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO926        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
