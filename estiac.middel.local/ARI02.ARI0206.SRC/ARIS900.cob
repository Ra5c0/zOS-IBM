@@ -0,0 +1,137 @@
+
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIS900                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  SOUS-PROGRAMME EXTERNE DE SAUT DE PAGE SUR COMPTAGE DE       *
+      *  LIGNES, PARTAGE PAR TOUS LES ETATS D'IMPRESSION BATCH QUI    *
+      *  ECRIVENT UN NOMBRE DE LIGNES DETAIL VARIABLE SOUS UN MEME    *
+      *  ENTETE (ARID226, ARIO226, ARIO326, ARIO526). LE SOUS-        *
+      *  PROGRAMME NE FAIT AUCUNE ECRITURE LUI-MEME : IL SE CONTENTE  *
+      *  DE COMPTER ET DE SIGNALER A L'APPELANT QU'IL EST TEMPS DE    *
+      *  REJOUER SON PROPRE PARAGRAPHE D'ENTETE, CHAQUE ETAT AYANT    *
+      *  SON PROPRE FICHIER ET SA PROPRE MISE EN PAGE.                *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER                         *
+      *               !                                              *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIS900.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+           COPY PAGECTL.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      * ARGUMENT TRANSMIS
+       PROCEDURE           DIVISION
+           USING WS-PAGE-PARM.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *                                                               *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *
+      *---------------------------------------------------------------*
+      *                    COMPOSANT PROGRAMME                        *
+      *                    ===================                        *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+           ADD 1                              TO WS-PAGE-LIGNE.
+      *
+           IF WS-PAGE-LIGNE > WS-PAGE-MAX
+              SET PAGE-SAUT-OUI                TO TRUE
+              MOVE 1                           TO WS-PAGE-LIGNE
+           ELSE
+              SET PAGE-SAUT-NON                TO TRUE
+           END-IF.
+      *
+           EXIT PROGRAM.
+      *
+       0000-PROGRAMME-FIN.
+            EXIT.
+      *
