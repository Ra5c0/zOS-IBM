@@ -0,0 +1,293 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO227                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  UTILITAIRE DE REIMPRESSION D'UN ETAT DEJA PRODUIT PAR ARIO226 *
+      *  OU ARIO326 (ETATCLI OU ETATANO) : RECOPIE SANS MODIFICATION   *
+      *  LES ENREGISTREMENTS DU FICHIER D'IMPRESSION DESIGNE PAR       *
+      *  REIMPDD VERS LE FICHIER DE SORTIE REIMPSOR, SANS OUVRIR NI    *
+      *  RELIRE LES FICHIERS F-CPTE-E OU F-MVTS-E. LES DEUX ETATS      *
+      *  PARTAGENT LE MEME FORMAT D'ENREGISTREMENT A PLAT DE 80        *
+      *  CARACTERES, CE QUI PERMET UN SEUL PROGRAMME DE REIMPRESSION.  *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO227.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-REIMP-E : ETAT A REIMPRIMER (ETATCLI OU
+      *                      ETATANO, SELON LE PARAMETRAGE DE LA JCL)
+      *                      -------------------------------------------
+           SELECT  F-REIMP-E           ASSIGN TO REIMPDD
+                   FILE STATUS         IS WS-FS-REIMP-E.
+      *                      -------------------------------------------
+      *                      F-REIMP-S : COPIE REIMPRIMEE DE L'ETAT
+      *                      -------------------------------------------
+           SELECT  F-REIMP-S           ASSIGN TO REIMPSOR
+                   FILE STATUS         IS WS-FS-REIMP-S.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- ETAT A REIMPRIMER (LU EN SEQUENTIEL) ----------*
+      *
+       FD  F-REIMP-E
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-REIMP-E            PIC X(80).
+      *
+      *---------------- COPIE REIMPRIMEE DE L'ETAT --------------------*
+      *
+       FD  F-REIMP-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-REIMP-S            PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-REIMP-E              PIC XX.
+           88  OK-REIMP-E             VALUE '00'.
+           88  EOF-REIMP-E            VALUE '10'.
+       01  WS-FS-REIMP-S              PIC XX.
+           88  OK-REIMP-S             VALUE '00'.
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ------------*
+      *
+       01  WS-CPT-LIGNE               PIC 9(07) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6010-OPEN-FREIMP-E-DEB
+              THRU 6010-OPEN-FREIMP-E-FIN.
+      *
+           PERFORM 6020-OPEN-FREIMP-S-DEB
+              THRU 6020-OPEN-FREIMP-S-FIN.
+      *
+           PERFORM 6030-READ-FREIMP-E-DEB
+              THRU 6030-READ-FREIMP-E-FIN.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-RECOPIE-LIGNE-DEB
+              THRU 1000-RECOPIE-LIGNE-FIN
+             UNTIL EOF-REIMP-E.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6040-CLOSE-FREIMP-E-DEB
+              THRU 6040-CLOSE-FREIMP-E-FIN.
+      *
+           PERFORM 6050-CLOSE-FREIMP-S-DEB
+              THRU 6050-CLOSE-FREIMP-S-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   RECOPIE D'UNE LIGNE DE L'ETAT                                *
+      *---------------------------------------------------------------*
+      *
+       1000-RECOPIE-LIGNE-DEB.
+      *
+           WRITE FS-ENRG-REIMP-S       FROM FS-ENRG-REIMP-E.
+           IF WS-FS-REIMP-S NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-REIMP-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-REIMP-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+           ADD 1                      TO WS-CPT-LIGNE.
+      *
+           PERFORM 6030-READ-FREIMP-E-DEB
+              THRU 6030-READ-FREIMP-E-FIN.
+      *
+       1000-RECOPIE-LIGNE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                 *
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-FREIMP-E-DEB.
+           OPEN INPUT F-REIMP-E.
+           IF WS-FS-REIMP-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-REIMP-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-REIMP-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-FREIMP-E-FIN.
+           EXIT.
+      *
+       6020-OPEN-FREIMP-S-DEB.
+           OPEN OUTPUT F-REIMP-S.
+           IF WS-FS-REIMP-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-REIMP-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-REIMP-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-FREIMP-S-FIN.
+           EXIT.
+      *
+       6030-READ-FREIMP-E-DEB.
+           READ F-REIMP-E
+              END-READ.
+           IF NOT OK-REIMP-E AND NOT EOF-REIMP-E
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-REIMP-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-REIMP-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-FREIMP-E-FIN.
+           EXIT.
+      *
+       6040-CLOSE-FREIMP-E-DEB.
+           CLOSE F-REIMP-E.
+           IF WS-FS-REIMP-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-REIMP-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-REIMP-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-CLOSE-FREIMP-E-FIN.
+           EXIT.
+      *
+       6050-CLOSE-FREIMP-S-DEB.
+           CLOSE F-REIMP-S.
+           IF WS-FS-REIMP-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-REIMP-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-REIMP-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-FREIMP-S-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                 *
+      *---------------------------------------------------------------*
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY '*==============================================*'.
+           DISPLAY '       COMPTE RENDU D''EXECUTION ARIO227'.
+           DISPLAY '*==============================================*'.
+           DISPLAY 'NOMBRE DE LIGNES REIMPRIMEES  :  ' WS-CPT-LIGNE.
+           DISPLAY '*==============================================*'.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO227         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO227        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
