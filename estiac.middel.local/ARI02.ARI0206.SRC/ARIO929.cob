@@ -0,0 +1,442 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO929                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  A PARTIR D'UN EXTRAIT DU FICHIER ARTICLE (ART0206), ON VEUT  *
+      *  RE-EXPRIMER DANS LA DEVISE DE REFERENCE (EUR) LE PRIX        *
+      *  UNITAIRE DE CHAQUE LOT FACTURE PAR LE FOURNISSEUR DANS UNE   *
+      *  AUTRE DEVISE (WS-ART-LOT-DEVISE), A L'AIDE D'UNE TABLE DE    *
+      *  TAUX DE CHANGE, AFIN D'EVITER A LA COMPTABILITE DE RE-SAISIR *
+      *  LES CONVERSIONS DANS UN TABLEUR.                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO929.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : EXTRAIT DU FICHIER ARTICLE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      F-ETATDEV-S : ETAT DE VALORISATION DEVISE
+      *                      -------------------------------------------
+           SELECT  F-ETATDEV-S         ASSIGN TO ETATDEV
+                   FILE STATUS         IS WS-FS-ETATDEV.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- FICHIER ARTICLE EN ENTREE ---------------------*
+      * LONGUEUR ENREGISTREMENT = 262                                 *
+      *---------------------------------------------------------------*
+       FD  F-ART-E
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ART-E             PIC X(262).
+      *
+      *---------------- ETAT DE VALORISATION DEVISE -------------------*
+      *
+       FD  F-ETATDEV-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ETATDEV-S         PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT ARTICLE (PARTAGE ARIC262) ------*
+      *
+           COPY ARTICLE.
+      *
+      *---------------- LIGNES D'EDITION (PARTAGE ARID226/ARIO526) ----*
+      *
+           COPY TP9LEDIT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-ART-E               PIC XX.
+           88  OK-ART-E              VALUE '00'.
+           88  EOF-ART-E             VALUE '10'.
+       01  WS-FS-ETATDEV             PIC XX.
+           88  OK-ETATDEV            VALUE '00'.
+      *
+      *---------------- VARIABLES DE MISE EN PAGE --------------------*
+      *
+       01  WS-NO-PAGE                PIC 9(03) VALUE ZERO.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA       PIC 9(04).
+           05  WS-DATE-SYST-MM       PIC 9(02).
+           05  WS-DATE-SYST-JJ       PIC 9(02).
+      *
+      *---------------- TABLE DES TAUX DE CHANGE ----------------------*
+      * TAUX DE CONVERSION VERS LA DEVISE DE REFERENCE (EUR). A DEFAUT *
+      * D'UN FLUX DE COURS EN TEMPS REEL, LA TABLE EST MAINTENUE ICI   *
+      * ET A REVOIR PERIODIQUEMENT AVEC LA COMPTABILITE.               *
+      *----------------------------------------------------------------*
+       01  WS-TAB-TAUX.
+           05  FILLER.
+               10  FILLER            PIC X(03) VALUE 'EUR'.
+               10  FILLER            PIC 9(03)V9(04) VALUE 1,0000.
+           05  FILLER.
+               10  FILLER            PIC X(03) VALUE 'USD'.
+               10  FILLER            PIC 9(03)V9(04) VALUE 0,9200.
+           05  FILLER.
+               10  FILLER            PIC X(03) VALUE 'GBP'.
+               10  FILLER            PIC 9(03)V9(04) VALUE 1,1700.
+       01  FILLER REDEFINES WS-TAB-TAUX.
+           05  WS-TAUX-EL            OCCURS 3 TIMES.
+               10  WS-TAUX-DEV       PIC X(03).
+               10  WS-TAUX-VAL       PIC 9(03)V9(04).
+       01  WS-IND-TAUX               PIC S9(04) COMP.
+       01  WS-TAUX-TROUVE            PIC X(01).
+           88  TAUX-TROUVE           VALUE 'O'.
+           88  TAUX-NON-TROUVE       VALUE 'N'.
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ------------*
+      *
+       01  WS-CPT-ART                PIC 9(05) VALUE ZERO.
+       01  WS-CPT-LOT-DEV            PIC 9(05) VALUE ZERO.
+       01  WS-CPT-LOT-HOME           PIC 9(05) VALUE ZERO.
+       01  WS-CPT-LOT-INCONNU        PIC 9(05) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6000-OPEN-FARTE-DEB
+              THRU 6000-OPEN-FARTE-FIN.
+      *
+           PERFORM 6020-OPEN-FETATDEV-DEB
+              THRU 6020-OPEN-FETATDEV-FIN.
+      *
+           ACCEPT WS-DATE-SYST           FROM DATE YYYYMMDD.
+      *
+           PERFORM 8000-EDIT-ENTETE-DEB
+              THRU 8000-EDIT-ENTETE-FIN.
+      *
+           PERFORM 6010-READ-FARTE-DEB
+              THRU 6010-READ-FARTE-FIN.
+      *
+           IF EOF-ART-E
+              PERFORM 8010-EDIT-VIDE-DEB
+                 THRU 8010-EDIT-VIDE-FIN
+           END-IF.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-TRT-ARTICLE-DEB
+              THRU 1000-TRT-ARTICLE-FIN
+             UNTIL EOF-ART-E.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6030-CLOSE-FARTE-DEB
+              THRU 6030-CLOSE-FARTE-FIN.
+      *
+           PERFORM 6040-CLOSE-FETATDEV-DEB
+              THRU 6040-CLOSE-FETATDEV-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT ARTICLE                                          *
+      *---------------------------------------------------------------*
+      *
+       1000-TRT-ARTICLE-DEB.
+      *
+           ADD 1                         TO WS-CPT-ART.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           IF WS-ART-NB-LOT > 0
+              PERFORM 2000-TRT-LOT-DEB
+                 THRU 2000-TRT-LOT-FIN
+                VARYING WS-IND FROM 1 BY 1
+                  UNTIL WS-IND > WS-ART-NB-LOT
+           END-IF.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 6010-READ-FARTE-DEB
+              THRU 6010-READ-FARTE-FIN.
+      *
+       1000-TRT-ARTICLE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT D'UN LOT DE L'ARTICLE COURANT                    *
+      *---------------------------------------------------------------*
+      *
+       2000-TRT-LOT-DEB.
+           IF LOT-DEVISE-HOME(WS-IND)
+              ADD 1                      TO WS-CPT-LOT-HOME
+           ELSE
+              PERFORM 7000-CHERCHE-TAUX-DEB
+                 THRU 7000-CHERCHE-TAUX-FIN
+              IF TAUX-TROUVE
+                 PERFORM 7010-CONVERTIT-LOT-DEB
+                    THRU 7010-CONVERTIT-LOT-FIN
+                 PERFORM 8020-EDIT-LIGNE-LOT-DEB
+                    THRU 8020-EDIT-LIGNE-LOT-FIN
+                 ADD 1                   TO WS-CPT-LOT-DEV
+              ELSE
+                 ADD 1                   TO WS-CPT-LOT-INCONNU
+              END-IF
+           END-IF.
+       2000-TRT-LOT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-OPEN-FARTE-DEB.
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-OPEN-FARTE-FIN.
+           EXIT.
+      *
+       6010-READ-FARTE-DEB.
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-READ-FARTE-FIN.
+           EXIT.
+      *
+       6020-OPEN-FETATDEV-DEB.
+           OPEN OUTPUT F-ETATDEV-S.
+           IF WS-FS-ETATDEV NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATDEV-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATDEV
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-FETATDEV-FIN.
+           EXIT.
+      *
+       6030-CLOSE-FARTE-DEB.
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-CLOSE-FARTE-FIN.
+           EXIT.
+      *
+       6040-CLOSE-FETATDEV-DEB.
+           CLOSE F-ETATDEV-S.
+           IF WS-FS-ETATDEV NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATDEV-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATDEV
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-CLOSE-FETATDEV-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      * RECHERCHE DANS WS-TAB-TAUX DU TAUX ASSOCIE A LA DEVISE DU LOT
+      * COURANT (WS-ART-LOT-DEVISE(WS-IND)).
+      *
+       7000-CHERCHE-TAUX-DEB.
+           MOVE 'N'                      TO WS-TAUX-TROUVE.
+           PERFORM 7005-COMPARE-TAUX-DEB
+              THRU 7005-COMPARE-TAUX-FIN
+             VARYING WS-IND-TAUX FROM 1 BY 1
+               UNTIL WS-IND-TAUX > 3 OR TAUX-TROUVE.
+       7000-CHERCHE-TAUX-FIN.
+           EXIT.
+      *
+       7005-COMPARE-TAUX-DEB.
+           IF WS-TAUX-DEV(WS-IND-TAUX) = WS-ART-LOT-DEVISE(WS-IND)
+              MOVE 'O'                   TO WS-TAUX-TROUVE
+           END-IF.
+       7005-COMPARE-TAUX-FIN.
+           EXIT.
+      *
+      * CONVERSION DU PRIX UNITAIRE DU LOT VERS LA DEVISE DE REFERENCE,
+      * A PARTIR DU TAUX TROUVE PAR 7000-CHERCHE-TAUX-DEB (WS-IND-TAUX
+      * POINTE SUR L'ENTREE UNE FOIS LA BOUCLE CI-DESSUS TERMINEE CAR
+      * LA SORTIE SE FAIT AVANT L'INCREMENTATION SUIVANTE).
+      *
+       7010-CONVERTIT-LOT-DEB.
+           COMPUTE WS-LDEV-PXCONV-ED ROUNDED =
+                   WS-ART-LOT-PXU(WS-IND) * WS-TAUX-VAL(WS-IND-TAUX).
+       7010-CONVERTIT-LOT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-EDIT-ENTETE-DEB.
+           ADD 1                         TO WS-NO-PAGE.
+           MOVE WS-NO-PAGE               TO WS-LDEV-PAGE-ED.
+           MOVE WS-DATE-SYST-JJ          TO WS-LDEV-DATE-JJ-ED.
+           MOVE WS-DATE-SYST-MM          TO WS-LDEV-DATE-MM-ED.
+           MOVE WS-DATE-SYST-AA          TO WS-LDEV-DATE-AA-ED.
+           WRITE FS-ENRG-ETATDEV-S       FROM WS-LDEV-TITRE
+              AFTER ADVANCING PAGE.
+           WRITE FS-ENRG-ETATDEV-S       FROM WS-LDEV-TIRET.
+           WRITE FS-ENRG-ETATDEV-S       FROM WS-LDEV-ENTETE.
+           WRITE FS-ENRG-ETATDEV-S       FROM WS-LDEV-INTITULE.
+           WRITE FS-ENRG-ETATDEV-S       FROM WS-LDEV-TIRET.
+       8000-EDIT-ENTETE-FIN.
+           EXIT.
+      *
+       8010-EDIT-VIDE-DEB.
+           WRITE FS-ENRG-ETATDEV-S       FROM WS-LDEV-VIDE.
+       8010-EDIT-VIDE-FIN.
+           EXIT.
+      *
+       8020-EDIT-LIGNE-LOT-DEB.
+           MOVE WS-ART-CODE              TO WS-LDEV-CODE-ED.
+           MOVE WS-ART-LIBEL             TO WS-LDEV-LIBEL-ED.
+           MOVE WS-ART-LOT-NUM(WS-IND)   TO WS-LDEV-NUM-ED.
+           MOVE WS-ART-LOT-DEVISE(WS-IND)
+                                         TO WS-LDEV-DEV-ED.
+           MOVE WS-ART-LOT-PXU(WS-IND)   TO WS-LDEV-PXU-ED.
+           MOVE WS-TAUX-VAL(WS-IND-TAUX) TO WS-LDEV-TAUX-ED.
+           WRITE FS-ENRG-ETATDEV-S       FROM WS-LDEV-DETAIL.
+       8020-EDIT-LIGNE-LOT-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY WS-LCRE9-TITRE.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY 'NOMBRE D''ARTICLES EXAMINES        :  ' WS-CPT-ART.
+           DISPLAY 'NOMBRE DE LOTS DEJA EN DEVISE HOME :  '
+                    WS-CPT-LOT-HOME.
+           DISPLAY 'NOMBRE DE LOTS CONVERTIS           :  '
+                    WS-CPT-LOT-DEV.
+           DISPLAY 'NOMBRE DE LOTS EN DEVISE INCONNUE   :  '
+                    WS-CPT-LOT-INCONNU.
+           DISPLAY WS-LCRE9-ASTER.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO929         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO929        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
