@@ -21,13 +21,16 @@
       * DATE  MODIF   ยง          NATURE DE LA MODIFICATION           *
       *---------------------------------------------------------------*
       * 14/03/2025    ยง  CREATION DU FICHIER / DEBUT CODE            *
+      * 09/08/2026    ยง  AJOUT FILTRE PAR DATE SUR LES DEMANDES A/B  *
+      * 09/08/2026    ยง  CONTROLE DE LA DEMANDE VIA ARIS226          *
+      * 09/08/2026    ยง  SAUT DE PAGE SUR L'ETATCLI VIA ARIS900      *
       *               ยง                                              *
       *===============================================================*
       *
       *************************
        IDENTIFICATION DIVISION.
       *************************
-       PROGRAM-ID.      ARIO526
+       PROGRAM-ID.      ARIO526.
       *
       *                  ==============================               *
       *=================<   ENVIRONMENT     DIVISION   >==============*
@@ -121,6 +124,18 @@
       *
        COPY TP5CPTE.
       *
+      *------------------- ZONE DE CONTROLE DE LA DEMANDE (ARIS226) --*
+      *
+       COPY TP5VALID.
+      *
+      *------------------- CONTROLE DE SAUT DE PAGE (ARIS900) --------*
+      *
+       COPY PAGECTL.
+      *
+      *------------------- CONSIGNE FILE STATUS (ARIS901) -------------*
+      *
+       COPY FSGUID.
+      *
       *------------------- VARIABLES DE TRAITEMENT -------------------*
       *
        01  WS-BUFFER                        PIC X(80).
@@ -153,6 +168,10 @@
            88  CODE-ERR-NULL                VALUE 0.
       *
        01  WS-MSG-ERROR                     PIC X(49) VALUE SPACE.
+      *
+       01  WS-SW-DATE                       PIC X(01).
+           88  DATE-DEM-OK                  VALUE 'O'.
+           88  DATE-DEM-KO                  VALUE 'N'.
       *
       *                  ==============================               *
       *=================<    PROCEDURE      DIVISION   >==============*
@@ -283,29 +302,22 @@
            PERFORM 6150-POINTER-PRI-CPTE-DEB
               THRU 6150-POINTER-PRI-CPTE-FIN.
       *
-           EVALUATE TRUE
-              WHEN (WS-DEM-NOM = SPACE OR
-                    WS-DEM-CPT-DEB = SPACE OR
-                    WS-DEM-CPT-FIN = SPACE)
-                 PERFORM 7050-ERR-02-DEB
-                    THRU 7050-ERR-02-FIN
-              WHEN (WS-DEM-CPT-DEB IS NOT NUMERIC OR
-                    WS-DEM-CPT-FIN IS NOT NUMERIC)
-                 PERFORM 7060-ERR-03-DEB
-                    THRU 7060-ERR-03-FIN
-              WHEN (WS-DEM-CPT-DEB > WS-DEM-CPT-FIN)
-                 PERFORM 7070-ERR-04-DEB
-                    THRU 7070-ERR-04-FIN
-              WHEN (WS-DEM-CPT-FIN < WS-FIRST-CPTE)
-                 PERFORM 7080-ERR-05-DEB
-                    THRU 7080-ERR-05-FIN
-              WHEN NOT-ENRG-CPTE
-                 PERFORM 7080-ERR-05-DEB
-                    THRU 7080-ERR-05-FIN
-              WHEN OTHER
-                 PERFORM 7160-NO-ERR-DEB
-                    THRU 7160-NO-ERR-FIN
-           END-EVALUATE.
+           PERFORM 7045-CTL-DEMANDE-DEB
+              THRU 7045-CTL-DEMANDE-FIN.
+      *
+           IF CODE-ERR-NULL
+              EVALUATE TRUE
+                 WHEN (WS-DEM-CPT-FIN < WS-FIRST-CPTE)
+                    PERFORM 7080-ERR-05-DEB
+                       THRU 7080-ERR-05-FIN
+                 WHEN NOT-ENRG-CPTE
+                    PERFORM 7080-ERR-05-DEB
+                       THRU 7080-ERR-05-FIN
+                 WHEN OTHER
+                    PERFORM 7160-NO-ERR-DEB
+                       THRU 7160-NO-ERR-FIN
+              END-EVALUATE
+           END-IF.
       *
            PERFORM 7090-INIT-CPT-ENRG-VIDE-DEB
               THRU 7090-INIT-CPT-ENRG-VIDE-FIN.
@@ -335,29 +347,22 @@
            PERFORM 6160-POINTER-SEC-NOM-DEB
               THRU 6160-POINTER-SEC-NOM-FIN.
       *
-           EVALUATE TRUE
-              WHEN (WS-DEM-NOM = SPACE OR
-                    WS-DEM-CLI-DEB = SPACE OR
-                    WS-DEM-CLI-FIN = SPACE)
-                 PERFORM 7050-ERR-02-DEB
-                    THRU 7050-ERR-02-FIN
-              WHEN (WS-DEM-CLI-DEB IS NUMERIC OR
-                    WS-DEM-CLI-FIN IS NUMERIC)
-                 PERFORM 7060-ERR-03-DEB
-                    THRU 7060-ERR-03-FIN
-              WHEN (WS-DEM-CLI-DEB > WS-DEM-CLI-FIN)
-                 PERFORM 7070-ERR-04-DEB
-                    THRU 7070-ERR-04-FIN
-              WHEN (WS-DEM-CLI-FIN < WS-FIRST-NAME)
-                 PERFORM 7080-ERR-05-DEB
-                    THRU 7080-ERR-05-FIN
-              WHEN NOT-ENRG-CPTE
-                 PERFORM 7080-ERR-05-DEB
-                    THRU 7080-ERR-05-FIN
-              WHEN OTHER
-                 PERFORM 7160-NO-ERR-DEB
-                    THRU 7160-NO-ERR-FIN
-           END-EVALUATE.
+           PERFORM 7045-CTL-DEMANDE-DEB
+              THRU 7045-CTL-DEMANDE-FIN.
+      *
+           IF CODE-ERR-NULL
+              EVALUATE TRUE
+                 WHEN (WS-DEM-CLI-FIN < WS-FIRST-NAME)
+                    PERFORM 7080-ERR-05-DEB
+                       THRU 7080-ERR-05-FIN
+                 WHEN NOT-ENRG-CPTE
+                    PERFORM 7080-ERR-05-DEB
+                       THRU 7080-ERR-05-FIN
+                 WHEN OTHER
+                    PERFORM 7160-NO-ERR-DEB
+                       THRU 7160-NO-ERR-FIN
+              END-EVALUATE
+           END-IF.
       *
            PERFORM 7090-INIT-CPT-ENRG-VIDE-DEB
               THRU 7090-INIT-CPT-ENRG-VIDE-FIN.
@@ -498,11 +503,16 @@
       *
        4000-TRT-COMPTE-DEB.
       *
-           PERFORM 7130-GEST-LG-ETATCLI-DEB
-              THRU 7130-GEST-LG-ETATCLI-FIN.
+           PERFORM 7135-CTL-DATE-DEB
+              THRU 7135-CTL-DATE-FIN.
+      *
+           IF DATE-DEM-OK
+              PERFORM 7130-GEST-LG-ETATCLI-DEB
+                 THRU 7130-GEST-LG-ETATCLI-FIN
       *
-           PERFORM 8010-EDIT-LG-FETATCLI-DEB
-              THRU 8010-EDIT-LG-FETATCLI-FIN.
+              PERFORM 8010-EDIT-LG-FETATCLI-DEB
+                 THRU 8010-EDIT-LG-FETATCLI-FIN
+           END-IF.
       *
            PERFORM 6040-READ-FCPTE-PRI-DEB
               THRU 6040-READ-FCPTE-PRI-FIN.
@@ -517,11 +527,16 @@
       *
        4010-TRT-NOM-DEB.
       *
-           PERFORM 7130-GEST-LG-ETATCLI-DEB
-              THRU 7130-GEST-LG-ETATCLI-FIN.
+           PERFORM 7135-CTL-DATE-DEB
+              THRU 7135-CTL-DATE-FIN.
       *
-           PERFORM 8010-EDIT-LG-FETATCLI-DEB
-              THRU 8010-EDIT-LG-FETATCLI-FIN.
+           IF DATE-DEM-OK
+              PERFORM 7130-GEST-LG-ETATCLI-DEB
+                 THRU 7130-GEST-LG-ETATCLI-FIN
+      *
+              PERFORM 8010-EDIT-LG-FETATCLI-DEB
+                 THRU 8010-EDIT-LG-FETATCLI-FIN
+           END-IF.
       *
            PERFORM 6060-READ-FCPTE-SEC-DEB
               THRU 6060-READ-FCPTE-SEC-FIN.
@@ -552,6 +567,9 @@
            IF NOT CPTE-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -564,9 +582,15 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
+      *
+           MOVE ZERO                          TO WS-PAGE-LIGNE.
+           MOVE 55                            TO WS-PAGE-MAX.
        6010-OPEN-FETATCLI-FIN.
             EXIT.
       *---------------------------------------------------------------*
@@ -576,6 +600,9 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -591,6 +618,9 @@
            IF NOT CPTE-OK AND NOT NOT-ENRG-CPTE
               DISPLAY 'PROBLEME DE POSITIONNEMENT SUR F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -605,6 +635,9 @@
            IF NOT CPTE-OK AND NOT EOF-CPTE
               DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -621,6 +654,9 @@
            IF NOT CPTE-OK AND NOT NOT-ENRG-CPTE
               DISPLAY 'PROBLEME DE POSITIONNEMENT SUR F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -635,6 +671,9 @@
            IF NOT CPTE-OK AND NOT EOF-CPTE AND NOT DUPLICATE-KEY
               DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -653,6 +692,9 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME DE SAUT DE PAGE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -665,6 +707,9 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -677,6 +722,9 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME SAUT DE PAGE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -689,6 +737,9 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -701,6 +752,9 @@
            IF NOT CPTE-OK
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -713,6 +767,9 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -740,6 +797,9 @@
            IF NOT CPTE-OK AND NOT NOT-ENRG-CPTE
               DISPLAY 'PROBLEME DE POSITIONNEMENT SUR F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -755,6 +815,9 @@
            IF NOT CPTE-OK AND NOT NOT-ENRG-CPTE
               DISPLAY 'PROBLEME DE POSITIONNEMENT SUR F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -784,26 +847,19 @@
            EXIT.
       *---------------------------------------------------------------*
       *
-       7050-ERR-02-DEB.
-           MOVE 2                           TO WS-CODE-ERROR.
-           MOVE 'INFORMATIONS MANQUANTES'   TO WS-MSG-ERROR.
-       7050-ERR-02-FIN.
-           EXIT.
-      *---------------------------------------------------------------*
+       7045-CTL-DEMANDE-DEB.
+           MOVE WS-DEM-TYPE                 TO WS-VALID-TYPE.
+           MOVE WS-DEM-NOM                  TO WS-VALID-NOM.
+           MOVE WS-DEM-BORNE-DEB            TO WS-VALID-BORNE-DEB.
+           MOVE WS-DEM-BORNE-FIN            TO WS-VALID-BORNE-FIN.
+           MOVE WS-DEM-DATE-DEB             TO WS-VALID-DATE-DEB.
+           MOVE WS-DEM-DATE-FIN             TO WS-VALID-DATE-FIN.
       *
-       7060-ERR-03-DEB.
-           MOVE 3                           TO WS-CODE-ERROR.
-           MOVE 'MAUVAIS FORMAT POUR LES BORNES'
-                                            TO WS-MSG-ERROR.
-       7060-ERR-03-FIN.
-           EXIT.
-      *---------------------------------------------------------------*
+           CALL 'ARIS226'                   USING WS-VALID-PARM.
       *
-       7070-ERR-04-DEB.
-           MOVE 4                           TO WS-CODE-ERROR.
-           MOVE 'BORNE INF SUPERIEUR A LA BORNE SUP'
-                                            TO WS-MSG-ERROR.
-       7070-ERR-04-FIN.
+           MOVE WS-VALID-CODE-ERROR         TO WS-CODE-ERROR.
+           MOVE WS-VALID-MSG-ERROR          TO WS-MSG-ERROR.
+       7045-CTL-DEMANDE-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
@@ -865,6 +921,18 @@
        7130-GEST-LG-ETATCLI-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       7135-CTL-DATE-DEB.
+           SET DATE-DEM-OK                  TO TRUE.
+           IF (WS-DEM-DATE-DEB NOT = SPACE AND
+               WS-CPTE-DCREA < WS-DEM-DATE-DEB) OR
+              (WS-DEM-DATE-FIN NOT = SPACE AND
+               WS-CPTE-DCREA > WS-DEM-DATE-FIN)
+              SET DATE-DEM-KO               TO TRUE
+           END-IF.
+       7135-CTL-DATE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        7140-GEST-ANO-DEB.
            MOVE 1                           TO WS-LANO-NUM-ED.
@@ -938,6 +1006,12 @@
       *---------------------------------------------------------------*
       *
        8010-EDIT-LG-FETATCLI-DEB.
+           CALL 'ARIS900'                    USING WS-PAGE-PARM.
+           IF PAGE-SAUT-OUI
+              PERFORM 8000-EDIT-ENT-FETATCLI-DEB
+                 THRU 8000-EDIT-ENT-FETATCLI-FIN
+           END-IF.
+      *
            MOVE WS-LETAT-DETAIL             TO WS-BUFFER.
            PERFORM 6090-WRITE-FETATCLI-DEB
               THRU 6090-WRITE-FETATCLI-FIN.
