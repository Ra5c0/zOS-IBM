@@ -0,0 +1,579 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO428                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  RAPPROCHER, COMPTE PAR COMPTE, LA TABLE DB2 TCPTE LUE PAR     *
+      *  ARID226 AVEC LE FICHIER A PLAT DES COMPTES CLIENTS F-CPTE-E   *
+      *  LU PAR ARIO526, AFIN DE DETECTER TOUTE DERIVE ENTRE LES DEUX  *
+      *  REPRESENTATIONS DE LA MEME POPULATION DE COMPTES : COMPTE     *
+      *  PRESENT DANS L'UNE MAIS PAS DANS L'AUTRE, OU SOLDE (SLDCPTE / *
+      *  WS-CPTE-SOLDE) DIFFERENT POUR UN MEME NUMERO DE COMPTE.       *
+      *  EDITER UN ETAT DES ECARTS CONSTATES (ETATRCC) ET ECRIRE UN    *
+      *  COMPTE RENDU D'EXECUTION DANS LA SYSOUT.                     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO428.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      ------------------------------------------
+      *                      F-CPTE-E : COMPTES CLIENTS (FICHIER PLAT)
+      *                      ------------------------------------------
+           SELECT  F-CPTE-E            ASSIGN TO INP001
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS FS-CPTE-CPTE
+                   FILE STATUS         IS WS-FS-CPTE-E.
+      *                      ------------------------------------------
+      *                      F-ETATRCC-S : ETAT DE RAPPROCHEMENT
+      *                      ------------------------------------------
+           SELECT  F-ETATRCC-S         ASSIGN TO ETATRCC
+                   FILE STATUS         IS WS-FS-ETATRCC-S.
+      *                      ------------------------------------------
+      *                                                               *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+       FD  F-CPTE-E
+           RECORD CONTAINS 50 CHARACTERS.
+       01  FS-ENRG-CPTE-E.
+           05  FS-CPTE-CPTE             PIC X(10).
+           05  FILLER                   PIC X(40).
+      *
+       FD  F-ETATRCC-S
+           DATA RECORD IS F.
+       01  FS-ENRG-ETATRCC-S           PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       01  WS-FS-CPTE-E             PIC X(2).
+           88  OK-CPTE              VALUE '00'.
+           88  EOF-CPTE             VALUE '10'.
+      *
+       01  WS-FS-ETATRCC-S          PIC X(2).
+           88  OK-ETATRCC           VALUE '00'.
+      *
+      *------------------- LIGNES D'EDITION --------------------------*
+      *
+       COPY TP8LEDIT.
+      *
+      *------------------- ENREGISTREMENT CPTE EN ENTREE --------------*
+      *
+       COPY TP5CPTE.
+      *
+      *------------------- DECLARATION DB2 -----------------------------*
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TCPTE END-EXEC.
+      *
+       01  WS-SQLCODE               PIC S9(9) COMP.
+           88  TCPTE-OK             VALUE 0.
+           88  EOT-TCPTE            VALUE 100.
+      *
+       01  WS-SQLCODE-DISP          PIC -(9)9.
+      *
+      *------------------- VARIABLES DE TRAITEMENT --------------------*
+      *
+       01  WS-DATE-US-TMP.
+           05  WS-SS-US             PIC 9(2).
+           05  WS-AA-US             PIC 9(2).
+           05  WS-MM-US             PIC 9(2).
+           05  WS-JJ-US             PIC 9(2).
+      *
+       01  WS-CPT-COMP-T            PIC 9(14).
+       01  WS-CPT-COMP-E            PIC 9(14).
+      *
+       01  WS-CPT-CMP               PIC S9(4) COMP VALUE 0.
+      *
+       01  WS-CPT-ECART             PIC S9(4) COMP VALUE 0.
+           88  AUCUN-ECART          VALUE 0.
+      *
+       01  WS-CPT-ABSES             PIC S9(4) COMP VALUE 0.
+      *
+       01  WS-CPT-ABSS              PIC S9(4) COMP VALUE 0.
+      *
+       01  WS-CPT-TOTANO            PIC S9(4) COMP VALUE 0.
+           88  AUCUNE-ANOMALIE      VALUE 0.
+      *
+      *------------------- DECLARATION CURSEUR -------------------------*
+      *
+           EXEC SQL
+                DECLARE CUR-TCPTE-ALL
+                 CURSOR FOR
+                 SELECT NUMCPTE
+                      , NOMCLI
+                      , DCRCPTE
+                      , SLDCPTE
+                      , DMJCPTE
+                   FROM TCPTE
+                  ORDER BY NUMCPTE
+           END-EXEC.
+      *
+      *                  ==============================               *
+      *=================<      PROCEDURE    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+      *
+      *---------------------------------------------------------------*
+      *                     TRAITEMENT PRINCIPAL                      *
+      *                     ====================                      *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+      *----------------- ENTREE --------------------------------------*
+      *
+           PERFORM 6000-OPEN-FCPTE-DEB
+              THRU 6000-OPEN-FCPTE-FIN.
+      *
+           PERFORM 6010-OPEN-CUR-TCPTE-DEB
+              THRU 6010-OPEN-CUR-TCPTE-FIN.
+      *
+           PERFORM 6020-OPEN-FETATRCC-DEB
+              THRU 6020-OPEN-FETATRCC-FIN.
+      *
+           PERFORM 7000-INIT-DATE-DEB
+              THRU 7000-INIT-DATE-FIN.
+      *
+           PERFORM 8020-EDIT-PG-ETATRCC-DEB
+              THRU 8020-EDIT-PG-ETATRCC-FIN.
+      *
+           PERFORM 6030-READ-FCPTE-DEB
+              THRU 6030-READ-FCPTE-FIN.
+      *
+           PERFORM 6040-FETCH-CUR-TCPTE-DEB
+              THRU 6040-FETCH-CUR-TCPTE-FIN.
+      *
+      *----------------- ITERATIVE -----------------------------------*
+      *
+           PERFORM 1000-ASSORTIMENT-DEB
+              THRU 1000-ASSORTIMENT-FIN
+             UNTIL (EOF-CPTE AND EOT-TCPTE).
+      *
+      *----------------- SORTIE --------------------------------------*
+      *
+           IF AUCUNE-ANOMALIE
+              PERFORM 8080-EDIT-ETATRCC-OK-DEB
+                 THRU 8080-EDIT-ETATRCC-OK-FIN
+           ELSE
+              PERFORM 8090-EDIT-ETATRCC-TOT-DEB
+                 THRU 8090-EDIT-ETATRCC-TOT-FIN
+           END-IF.
+      *
+           PERFORM 8999-STATISTIQUES-CRE-DEB
+              THRU 8999-STATISTIQUES-CRE-FIN.
+      *
+           PERFORM 6100-CLOSE-FCPTE-DEB
+              THRU 6100-CLOSE-FCPTE-FIN.
+      *
+           PERFORM 6110-CLOSE-CUR-TCPTE-DEB
+              THRU 6110-CLOSE-CUR-TCPTE-FIN.
+      *
+           PERFORM 6120-CLOSE-FETATRCC-DEB
+              THRU 6120-CLOSE-FETATRCC-FIN.
+      *
+           IF AUCUNE-ANOMALIE
+              PERFORM 9999-FIN-PROGRAMME-DEB
+                 THRU 9999-FIN-PROGRAMME-FIN
+           ELSE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       0000-PROGRAMME-FIN.
+            STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *                     ASSORTIMENT                               *
+      *                     ===========                               *
+      *---------------------------------------------------------------*
+      *
+       1000-ASSORTIMENT-DEB.
+      *
+      *----------------- ALTERNATIVE MULTIPLE ------------------------*
+      *
+           EVALUATE TRUE
+              WHEN WS-CPT-COMP-T = WS-CPT-COMP-E
+                 PERFORM 2000-CPTE-COMMUN-DEB
+                    THRU 2000-CPTE-COMMUN-FIN
+                 PERFORM 6040-FETCH-CUR-TCPTE-DEB
+                    THRU 6040-FETCH-CUR-TCPTE-FIN
+                 PERFORM 6030-READ-FCPTE-DEB
+                    THRU 6030-READ-FCPTE-FIN
+              WHEN WS-CPT-COMP-T < WS-CPT-COMP-E
+                 PERFORM 2010-CPTE-ABSENT-E-DEB
+                    THRU 2010-CPTE-ABSENT-E-FIN
+                 PERFORM 6040-FETCH-CUR-TCPTE-DEB
+                    THRU 6040-FETCH-CUR-TCPTE-FIN
+              WHEN OTHER
+                 PERFORM 2020-CPTE-ABSENT-T-DEB
+                    THRU 2020-CPTE-ABSENT-T-FIN
+                 PERFORM 6030-READ-FCPTE-DEB
+                    THRU 6030-READ-FCPTE-FIN
+           END-EVALUATE.
+      *
+       1000-ASSORTIMENT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *                     COMPTE COMMUN AUX DEUX SOURCES            *
+      *                     ===============================           *
+      *---------------------------------------------------------------*
+      *
+       2000-CPTE-COMMUN-DEB.
+      *
+           ADD 1                    TO WS-CPT-CMP.
+      *
+           IF WS-SLDCPTE NOT = WS-CPTE-SOLDE
+              ADD 1                 TO WS-CPT-ECART
+              ADD 1                 TO WS-CPT-TOTANO
+              MOVE WS-NUMCPTE       TO WS-LRCC-NUMCPT-ED
+              MOVE WS-SLDCPTE       TO WS-LRCC-SOLDE-T-ED
+              MOVE WS-CPTE-SOLDE    TO WS-LRCC-SOLDE-E-ED
+              MOVE 'ECART DE SOLDE' TO WS-LRCC-LIB-ED
+              PERFORM 8060-EDIT-LG-ETATRCC-DEB
+                 THRU 8060-EDIT-LG-ETATRCC-FIN
+           END-IF.
+      *
+       2000-CPTE-COMMUN-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *                     COMPTE ABSENT DE F-CPTE-E                 *
+      *                     ==========================                *
+      *---------------------------------------------------------------*
+      *
+       2010-CPTE-ABSENT-E-DEB.
+      *
+           ADD 1                    TO WS-CPT-ABSES.
+           ADD 1                    TO WS-CPT-TOTANO.
+           MOVE WS-NUMCPTE          TO WS-LRCC-NUMCPT-ED.
+           MOVE WS-SLDCPTE          TO WS-LRCC-SOLDE-T-ED.
+           MOVE 0                   TO WS-LRCC-SOLDE-E-ED.
+           MOVE 'ABSENT DE F-CPTE-E' TO WS-LRCC-LIB-ED.
+           PERFORM 8060-EDIT-LG-ETATRCC-DEB
+              THRU 8060-EDIT-LG-ETATRCC-FIN.
+      *
+       2010-CPTE-ABSENT-E-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *                     COMPTE ABSENT DE TCPTE                    *
+      *                     =======================                   *
+      *---------------------------------------------------------------*
+      *
+       2020-CPTE-ABSENT-T-DEB.
+      *
+           ADD 1                    TO WS-CPT-ABSS.
+           ADD 1                    TO WS-CPT-TOTANO.
+           MOVE WS-CPTE-CPTE        TO WS-LRCC-NUMCPT-ED.
+           MOVE 0                   TO WS-LRCC-SOLDE-T-ED.
+           MOVE WS-CPTE-SOLDE       TO WS-LRCC-SOLDE-E-ED.
+           MOVE 'ABSENT DE TCPTE'   TO WS-LRCC-LIB-ED.
+           PERFORM 8060-EDIT-LG-ETATRCC-DEB
+              THRU 8060-EDIT-LG-ETATRCC-FIN.
+      *
+       2020-CPTE-ABSENT-T-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : TRAITEMENT DES FICHIERS                            *
+      *---------------------------------------------------------------*
+      *
+       6000-OPEN-FCPTE-DEB.
+      *
+           OPEN INPUT F-CPTE-E.
+           IF NOT OK-CPTE
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6000-OPEN-FCPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-CUR-TCPTE-DEB.
+      *
+           EXEC SQL OPEN CUR-TCPTE-ALL END-EXEC.
+           MOVE SQLCODE                 TO WS-SQLCODE.
+           IF NOT TCPTE-OK
+              MOVE SQLCODE              TO WS-SQLCODE-DISP
+              DISPLAY 'PROBLEME OPEN CURSEUR TCPTE (ARIO428)'
+              DISPLAY 'SQLCODE = ' WS-SQLCODE-DISP
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6010-OPEN-CUR-TCPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6020-OPEN-FETATRCC-DEB.
+      *
+           OPEN OUTPUT F-ETATRCC-S.
+           IF NOT OK-ETATRCC
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATRCC-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATRCC-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6020-OPEN-FETATRCC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6030-READ-FCPTE-DEB.
+      *
+           READ F-CPTE-E               INTO WS-ENRG-F-CPTE.
+           IF NOT (OK-CPTE OR EOF-CPTE)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF EOF-CPTE
+              MOVE 99999999999999      TO WS-CPT-COMP-E
+           ELSE
+              MOVE WS-CPTE-CPTE        TO WS-CPT-COMP-E
+           END-IF.
+      *
+       6030-READ-FCPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6040-FETCH-CUR-TCPTE-DEB.
+      *
+           EXEC SQL FETCH CUR-TCPTE-ALL
+                     INTO :WS-NUMCPTE
+                        , :WS-NOMCLI
+                        , :WS-DCRCPTE
+                        , :WS-SLDCPTE
+                        , :WS-DMJCPTE
+           END-EXEC.
+           MOVE SQLCODE                 TO WS-SQLCODE.
+           IF NOT (TCPTE-OK OR EOT-TCPTE)
+              MOVE SQLCODE              TO WS-SQLCODE-DISP
+              DISPLAY 'PROBLEME FETCH CURSEUR TCPTE (ARIO428)'
+              DISPLAY 'SQLCODE = ' WS-SQLCODE-DISP
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF EOT-TCPTE
+              MOVE 99999999999999      TO WS-CPT-COMP-T
+           ELSE
+              MOVE WS-NUMCPTE          TO WS-CPT-COMP-T
+           END-IF.
+      *
+       6040-FETCH-CUR-TCPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6100-CLOSE-FCPTE-DEB.
+      *
+           CLOSE F-CPTE-E.
+           IF NOT OK-CPTE
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6100-CLOSE-FCPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6110-CLOSE-CUR-TCPTE-DEB.
+      *
+           EXEC SQL CLOSE CUR-TCPTE-ALL END-EXEC.
+           MOVE SQLCODE                 TO WS-SQLCODE.
+           IF NOT TCPTE-OK
+              MOVE SQLCODE              TO WS-SQLCODE-DISP
+              DISPLAY 'PROBLEME CLOSE CURSEUR TCPTE (ARIO428)'
+              DISPLAY 'SQLCODE = ' WS-SQLCODE-DISP
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6110-CLOSE-CUR-TCPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6120-CLOSE-FETATRCC-DEB.
+      *
+           CLOSE F-ETATRCC-S.
+           IF NOT OK-ETATRCC
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATRCC-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATRCC-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6120-CLOSE-FETATRCC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATE-US-TMP       FROM DATE YYYYMMDD.
+           MOVE WS-JJ-US               TO WS-L7-JJ-ED.
+           MOVE WS-MM-US               TO WS-L7-MM-ED.
+           MOVE WS-SS-US               TO WS-L7-SS-ED.
+           MOVE WS-AA-US               TO WS-L7-AA-ED.
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : EDITIONS                                           *
+      *---------------------------------------------------------------*
+      *
+       8020-EDIT-PG-ETATRCC-DEB.
+      *
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-ENTETE-L1.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-ENTETE-L2.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-ENTETE-L3.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-ENTETE-L4.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-ENTETE-L5.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-ENTETE-L6.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-ENTETE-L7.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-ENTETE-L8.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-LRCC-TITRES.
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-LRCC-TIRETS.
+      *
+       8020-EDIT-PG-ETATRCC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8060-EDIT-LG-ETATRCC-DEB.
+      *
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-LRCC-DETAIL.
+      *
+       8060-EDIT-LG-ETATRCC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8080-EDIT-ETATRCC-OK-DEB.
+      *
+           WRITE FS-ENRG-ETATRCC-S     FROM WS-LRCC-OK.
+      *
+       8080-EDIT-ETATRCC-OK-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8090-EDIT-ETATRCC-TOT-DEB.
+      *
+           MOVE WS-CPT-TOTANO           TO WS-LRCC-TOTAL-ED.
+           WRITE FS-ENRG-ETATRCC-S      FROM WS-LRCC-TIRETS.
+           WRITE FS-ENRG-ETATRCC-S      FROM WS-LRCC-TOTAL.
+      *
+       8090-EDIT-ETATRCC-TOT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8999-STATISTIQUES-CRE-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+           MOVE WS-CPT-CMP             TO WS-LCRE-CPT-CMP-TOT-ED.
+           DISPLAY WS-LCRE-CPT-CMP-ED.
+           MOVE WS-CPT-ECART           TO WS-LCRE-CPT-ECART-TOT-ED.
+           DISPLAY WS-LCRE-CPT-ECART-ED.
+           MOVE WS-CPT-ABSES           TO WS-LCRE-CPT-ABSES-TOT-ED.
+           DISPLAY WS-LCRE-CPT-ABSES-ED.
+           MOVE WS-CPT-ABSS            TO WS-LCRE-CPT-ABSS-TOT-ED.
+           DISPLAY WS-LCRE-CPT-ABSS-ED.
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-CRE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*===========================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO428      *'.
+           DISPLAY '*===========================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*===========================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE        *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO428     *'.
+           DISPLAY '*===========================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
