@@ -23,6 +23,9 @@
       *---------------------------------------------------------------*
       * 20/03/2025    !  CREATION DU FICHIER                          *
       *               !                                               *
+      * 09/08/2026    !  PARAMETRES DE L'APPEL ARIO826 REGROUPES     *
+      *               !  DANS LE COPY TP6PARAM                        *
+      *               !                                               *
       *===============================================================*
       *
       *************************
@@ -77,33 +80,21 @@
       *========================
        WORKING-STORAGE SECTION.
       *========================
-       01  WS-TABLEAU-1.
-           05  FILLER                       OCCURS 10.
-               10  FILLER                   OCCURS 10.
-                   15  FILLER               OCCURS 10.
-                       20  WS-ZELEM-1       PIC 9(2).
-      *
        01  WS-I                             PIC S9(4) COMP.
        01  WS-I-ED                          PIC Z9.
        01  WS-J                             PIC S9(4) COMP.
        01  WS-J-ED                          PIC Z9.
        01  WS-K                             PIC S9(4) COMP.
        01  WS-K-ED                          PIC Z9.
-      *
-       01  WS-TABLEAU-3.
-           05  FILLER                       OCCURS 100.
-               10  WS-I3                    PIC Z9.
-               10  WS-J3                    PIC Z9.
-               10  WS-K3                    PIC Z9.
       *
        01  WS-L                             PIC S9(4) COMP.
       *
        01  WS-SYSIN                         PIC XX.
            88  END-SYSIN                    VALUE '$$'.
-       01  WS-VAL-E REDEFINES WS-SYSIN      PIC Z9.
       *
-       01  WS-VAL-S                         PIC S9(4) COMP
-                                            VALUE ZERO.
+      * ZONE D'ECHANGE AVEC LE SOUS-PROGRAMME ARIO826
+           COPY TP6PARAM.
+      *
        01  WS-VAL-S-ED                      PIC Z9.
       *
        01  WS-CPT-VAL-SEARCH                PIC S9(4) COMP
@@ -187,6 +178,7 @@
        6000-READ-SYSIN-DEB.
       *
            ACCEPT WS-SYSIN.
+           MOVE WS-SYSIN                    TO WS-VAL-E.
       *
        6000-READ-SYSIN-FIN.
            EXIT.
@@ -266,6 +258,8 @@
       *---------------------------------------------------------------*
       *
        9000-CALL-PGM-EXT-DEB.
+      *
+           MOVE ZERO                        TO WS-VAL-S.
       *
       * APPEL PGM EXTERNE
            CALL 'ARIO826'
