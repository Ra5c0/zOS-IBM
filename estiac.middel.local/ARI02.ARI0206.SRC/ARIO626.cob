@@ -8,17 +8,22 @@
       *---------------------------------------------------------------*
       *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
       *---------------------------------------------------------------*
-      *  CE PROGRAMME CONSISTE A GERER DEUX TABLEAUX : UN PREMIR A 3  *
-      *  DIMENSIONS ET UN DEUXIEME A 1 DIMENSION. CE PROGRAMME VA     *
-      *  METTRE EN OEUVRE LES TABLES INDICEES VIA LA GESTION DES      *
-      *  POSTES ET DES INDICES.                                       *
+      *  CE PROGRAMME GERE LA MATRICE D'OCCUPATION DES EMPLACEMENTS   *
+      *  DE STOCKAGE DE L'ENTREPOT (ALLEE x RACK x TABLETTE), A       *
+      *  L'AIDE D'UN TABLEAU A 3 DIMENSIONS CHARGE DEPUIS LE FICHIER  *
+      *  ARTBIN (ACCES DIRECT). LES MOUVEMENTS DE RANGEMENT ET DE     *
+      *  PRELEVEMENT (F-BINMVT-E) SONT APPLIQUES A LA MATRICE PUIS    *
+      *  RE-ENREGISTRES DANS ARTBIN, QUI FAIT AINSI OFFICE DE PLAN    *
+      *  DE L'ENTREPOT CONSULTABLE PAR EMPLACEMENT.                   *
       *---------------------------------------------------------------*
       *--               HISTORIQUE DES MODIFICATIONS                --*
       *---------------------------------------------------------------*
       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
       *---------------------------------------------------------------*
       * 17/03/2025    !  CREATION DU FICHIER                          *
-      *               !                                               *
+      * 09/08/2026    !  TABLEAU 3D RELIE AU FICHIER ARTBIN (MATRICE  *
+      *               !  D'OCCUPATION REELLE DES EMPLACEMENTS) ET AUX *
+      *               !  MOUVEMENTS DE RANGEMENT/PRELEVEMENT          *
       *===============================================================*
       *
       *************************
@@ -52,7 +57,19 @@
       *-------------
        FILE-CONTROL.
       *-------------
-      *
+      *                     -------------------------------------------
+      *                     F-BINLOC-ES : MATRICE D'OCCUPATION (ARTBIN)
+      *                     -------------------------------------------
+           SELECT F-BINLOC-ES               ASSIGN TO ARTBIN
+                  ORGANIZATION              IS INDEXED
+                  ACCESS MODE               IS DYNAMIC
+                  RECORD KEY                IS FS-BINLOC-CLE
+                  FILE STATUS               IS WS-FS-BINLOC-ES.
+      *                     -------------------------------------------
+      *                     F-BINMVT-E : MOUVEMENTS RANGEMENT/PRELEV.
+      *                     -------------------------------------------
+           SELECT F-BINMVT-E                ASSIGN TO INP003
+                  FILE STATUS               IS WS-FS-BINMVT-E.
       *
       *                  ==============================               *
       *=================<       DATA        DIVISION   >==============*
@@ -68,47 +85,64 @@
        FILE SECTION.
       *=============
       *
+      *---------------- MATRICE D'OCCUPATION (ACCES DIRECT) -----------*
+      * LONGUEUR ENREGISTREMENT = 24                                  *
+      *---------------------------------------------------------------*
+       FD  F-BINLOC-ES
+           RECORD CONTAINS 24 CHARACTERS.
+       01  FS-ENRG-BINLOC-ES.
+           05  FS-BINLOC-CLE                PIC X(06).
+           05  FILLER                       PIC X(18).
+      *
+      *---------------- MOUVEMENTS RANGEMENT / PRELEVEMENT ------------*
+      *
+       FD  F-BINMVT-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-BINMVT-E                 PIC X(80).
       *
       *========================
        WORKING-STORAGE SECTION.
       *========================
-       01  WS-TABLEAU-1.
-           05  FILLER                       OCCURS 10.
-               10  FILLER                   OCCURS 10.
-                   15  FILLER               OCCURS 10.
-                       20  WS-ZELEM-1       PIC 9(2).
       *
-       01  WS-TABLEAU-2.
-           05  FILLER                       OCCURS 30.
-               10  WS-ZELEM-2               PIC 9(5)  COMP-3.
+      *---------------- ENREGISTREMENT ET MATRICE ARTBIN --------------*
       *
-       01  WS-TABLEAU-2-ED.
-           05  FILLER                       OCCURS 30.
-               10  WS-ZELEM-2-ED            PIC ZZ9.
+       COPY ARTBIN.
       *
-       01  WS-I                             PIC S9(4) COMP.
-       01  WS-I-ED                          PIC Z9.
+      *---------------- ENREGISTREMENT MOUVEMENT BINMVT ----------------
       *
-       01  WS-J                             PIC S9(4) COMP.
-       01  WS-J-ED                          PIC Z9.
+       01  WS-ENRG-F-BINMVT.
+           05  WS-BINMVT-TYPE               PIC X(01).
+               88  BINMVT-RANGEMENT         VALUE 'P'.
+               88  BINMVT-PRELEVEMENT       VALUE 'R'.
+           05  WS-BINMVT-ALLEE              PIC 9(02).
+           05  WS-BINMVT-RACK               PIC 9(02).
+           05  WS-BINMVT-TABLETTE           PIC 9(02).
+           05  WS-BINMVT-ART-CODE           PIC X(06).
+           05  WS-BINMVT-QTE                PIC 9(06).
+           05  FILLER                       PIC X(61).
       *
-       01  WS-K                             PIC S9(4) COMP.
-       01  WS-K-ED                          PIC Z9.
+      *---------------- VARIABLES ETAT D'OPERATIONS --------------------
       *
-       01  WS-L                             PIC S9(4) COMP.
+       01  WS-FS-BINLOC-ES                  PIC XX.
+           88  BINLOC-OK                    VALUE '00'.
+           88  EOF-BINLOC                   VALUE '10'.
+           88  NOT-ENRG-BINLOC              VALUE '23'.
       *
-       01  WS-D                             PIC S9(4) COMP.
+       01  WS-FS-BINMVT-E                   PIC XX.
+           88  BINMVT-OK                    VALUE '00'.
+           88  EOF-BINMVT                   VALUE '10'.
       *
-       01  WS-I-MAX                         PIC S9(4) COMP.
-       01  WS-I-MAX-ED                      PIC Z9.
+      *---------------- INDICES DE PARCOURS DE LA MATRICE --------------
       *
-       01  WS-MAX                           PIC 9(5)  COMP-3
-                                            VALUE ZERO.
-       01  WS-MAX-ED                        PIC Z9.
+       01  WS-I                             PIC S9(04) COMP.
+       01  WS-I-ED                          PIC Z9.
+       01  WS-J                             PIC S9(04) COMP.
+       01  WS-J-ED                          PIC Z9.
+       01  WS-K                             PIC S9(04) COMP.
+       01  WS-K-ED                          PIC Z9.
       *
-       01  WS-CPT-FREQ                      PIC S9(4) COMP
-                                            VALUE ZERO.
-       01  WS-CPT-FREQ-ED                   PIC Z9.
+       01  WS-CPT-MVT-TRAITES               PIC S9(04) COMP VALUE ZERO.
+       01  WS-CPT-MVT-REJETES               PIC S9(04) COMP VALUE ZERO.
       *
        01  WS-BUFFER                        PIC X(80).
       *
@@ -128,12 +162,20 @@
       *
        0000-PROGRAMME-DEB.
       *
-      * INITIALISE TAB 2 A 0
-           INITIALIZE WS-TABLEAU-2 REPLACING NUMERIC BY ZERO.
+           PERFORM 6000-OPEN-FBINLOC-DEB
+              THRU 6000-OPEN-FBINLOC-FIN.
       *
-      * INIT TAB 1 ET 2 + TROUVE OCCURENCE MAX
-           PERFORM  7000-INIT-TABS-DEB
-              THRU  7000-INIT-TABS-FIN
+           PERFORM 6010-OPEN-FBINMVT-DEB
+              THRU 6010-OPEN-FBINMVT-FIN.
+      *
+      * CHARGEMENT DE LA MATRICE DEPUIS LE FICHIER ARTBIN
+           PERFORM 7000-CHARGE-TAB-BINLOC-DEB
+              THRU 7000-CHARGE-TAB-BINLOC-FIN.
+      *
+      * ETAT DE LA MATRICE AVANT MOUVEMENTS
+           DISPLAY 'ETAPE 1 - OCCUPATION DES EMPLACEMENTS AVANT MVT :'.
+           PERFORM 8000-DISPLAY-TAB-BINLOC-DEB
+              THRU 8000-DISPLAY-TAB-BINLOC-FIN
            VARYING  WS-I FROM 1 BY 1
              UNTIL  WS-I > 10
              AFTER  WS-J FROM 1 BY 1
@@ -141,25 +183,34 @@
              AFTER  WS-K FROM 1 BY 1
              UNTIL  WS-K > 10.
       *
-      * DISPLAY TAB 1
-           PERFORM  8000-DISPLAY-TAB1-DEB
-              THRU  8000-DISPLAY-TAB1-FIN.
+      * APPLICATION DES MOUVEMENTS DE RANGEMENT / PRELEVEMENT
+           PERFORM 6040-READ-FBINMVT-DEB
+              THRU 6040-READ-FBINMVT-FIN.
+      *
+           PERFORM 3000-TRT-BINMVT-DEB
+              THRU 3000-TRT-BINMVT-FIN
+              UNTIL EOF-BINMVT.
       *
-      * MOVE TAB 2 DANS TAB 2 EDITION
-           PERFORM  7010-INIT-TAB2-ED-DEB
-              THRU  7010-INIT-TAB2-ED-FIN
-           VARYING  WS-L FROM 1 BY 1
-             UNTIL  WS-L > 30.
+      * ETAT DE LA MATRICE APRES MOUVEMENTS ET SAUVEGARDE SUR ARTBIN
+           DISPLAY SPACE.
+           DISPLAY 'ETAPE 2 - OCCUPATION DES EMPLACEMENTS APRES MVT :'.
+           PERFORM 8000-DISPLAY-TAB-BINLOC-DEB
+              THRU 8000-DISPLAY-TAB-BINLOC-FIN
+           VARYING  WS-I FROM 1 BY 1
+             UNTIL  WS-I > 10
+             AFTER  WS-J FROM 1 BY 1
+             UNTIL  WS-J > 10
+             AFTER  WS-K FROM 1 BY 1
+             UNTIL  WS-K > 10.
       *
-      * DISPLAY TAB 2 EDITION
-           PERFORM  8010-DISPLAY-TAB2-DEB
-              THRU  8010-DISPLAY-TAB2-FIN.
+           PERFORM 8010-COMPTE-RENDU-DEB
+              THRU 8010-COMPTE-RENDU-FIN.
       *
-      * DISPLAY VAL FREQ
-           PERFORM  8020-DISPLAY-VAL-FREQ-DEB
-              THRU  8020-DISPLAY-VAL-FREQ-FIN
-           VARYING  WS-L FROM 1 BY 1
-             UNTIL  WS-L > 30.
+           PERFORM 6070-CLOSE-FBINLOC-DEB
+              THRU 6070-CLOSE-FBINLOC-FIN.
+      *
+           PERFORM 6080-CLOSE-FBINMVT-DEB
+              THRU 6080-CLOSE-FBINMVT-FIN.
       *
            PERFORM  9999-FIN-PROGRAMME-DEB
               THRU  9999-FIN-PROGRAMME-FIN.
@@ -168,105 +219,278 @@
             STOP RUN.
       *
       *---------------------------------------------------------------*
-      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *                     TRAITEMENT MOUVEMENT BINLOC                *
       *---------------------------------------------------------------*
       *
-       7000-INIT-TABS-DEB.
+       3000-TRT-BINMVT-DEB.
+      *
+           IF WS-BINMVT-ALLEE < 1 OR WS-BINMVT-ALLEE > 10
+              OR WS-BINMVT-RACK < 1 OR WS-BINMVT-RACK > 10
+              OR WS-BINMVT-TABLETTE < 1 OR WS-BINMVT-TABLETTE > 10
+              ADD 1                         TO WS-CPT-MVT-REJETES
+              DISPLAY 'MOUVEMENT REJETE - EMPLACEMENT HORS MATRICE : '
+                       WS-ENRG-F-BINMVT(1:19)
+           ELSE
+              PERFORM 7010-APPLI-MVT-BINLOC-DEB
+                 THRU 7010-APPLI-MVT-BINLOC-FIN
+      *
+              PERFORM 6050-READ-BINLOC-DIRECT-DEB
+                 THRU 6050-READ-BINLOC-DIRECT-FIN
+      *
+              IF NOT-ENRG-BINLOC
+                 PERFORM 6060-WRITE-BINLOC-DEB
+                    THRU 6060-WRITE-BINLOC-FIN
+              ELSE
+                 PERFORM 6065-REWRITE-BINLOC-DEB
+                    THRU 6065-REWRITE-BINLOC-FIN
+              END-IF
+      *
+              ADD 1                         TO WS-CPT-MVT-TRAITES
+           END-IF.
       *
-           COMPUTE WS-L = WS-I + WS-J + WS-K.
-           MOVE WS-L
-                TO WS-ZELEM-1(WS-I, WS-J, WS-K).
-           ADD 1                            TO WS-ZELEM-2(WS-L).
+           PERFORM 6040-READ-FBINMVT-DEB
+              THRU 6040-READ-FBINMVT-FIN.
       *
-       7000-INIT-TABS-FIN.
+       3000-TRT-BINMVT-FIN.
            EXIT.
-      *---------------------------------------------------------------*
       *
-       7010-INIT-TAB2-ED-DEB.
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
       *
-           MOVE WS-ZELEM-2(WS-L)            TO WS-ZELEM-2-ED(WS-L).
-           IF (WS-ZELEM-2(WS-L) > WS-MAX)
-              MOVE WS-ZELEM-2(WS-L)         TO WS-MAX
+       6000-OPEN-FBINLOC-DEB.
+           OPEN I-O F-BINLOC-ES.
+           IF NOT BINLOC-OK
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER ARTBIN'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINLOC-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
+       6000-OPEN-FBINLOC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
-       7010-INIT-TAB2-ED-FIN.
+       6010-OPEN-FBINMVT-DEB.
+           OPEN INPUT F-BINMVT-E.
+           IF NOT BINMVT-OK
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-BINMVT-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINMVT-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-FBINMVT-FIN.
            EXIT.
+      *---------------------------------------------------------------*
       *
+       6020-READ-BINLOC-NEXT-DEB.
+           READ F-BINLOC-ES NEXT
+              INTO WS-ENR-BINLOC
+           END-READ.
+           IF NOT BINLOC-OK AND NOT EOF-BINLOC
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER ARTBIN'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINLOC-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF BINLOC-OK
+              PERFORM 7005-ALIM-TAB-BINLOC-DEB
+                 THRU 7005-ALIM-TAB-BINLOC-FIN
+           END-IF.
+       6020-READ-BINLOC-NEXT-FIN.
+           EXIT.
       *---------------------------------------------------------------*
-      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *
+       6030-POINTER-BINLOC-DEB.
+           MOVE LOW-VALUE               TO FS-BINLOC-CLE.
+           START F-BINLOC-ES
+              KEY >= FS-BINLOC-CLE
+           END-START.
+           IF NOT BINLOC-OK AND NOT NOT-ENRG-BINLOC
+              DISPLAY 'PROBLEME DE POSITIONNEMENT SUR LE FICHIER ARTBIN'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINLOC-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-POINTER-BINLOC-FIN.
+           EXIT.
       *---------------------------------------------------------------*
       *
-       8000-DISPLAY-TAB1-DEB.
+       6040-READ-FBINMVT-DEB.
+           READ F-BINMVT-E INTO WS-ENRG-F-BINMVT.
+           IF NOT (BINMVT-OK OR EOF-BINMVT)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-BINMVT-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINMVT-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-READ-FBINMVT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
-           DISPLAY 'ETAPE 1 - TABLEAU-1 GLOBAL : '.
-           DISPLAY WS-TABLEAU-1.
-           DISPLAY SPACE.
+       6050-READ-BINLOC-DIRECT-DEB.
+           MOVE WS-BINMVT-ALLEE             TO WS-BINLOC-ALLEE.
+           MOVE WS-BINMVT-RACK              TO WS-BINLOC-RACK.
+           MOVE WS-BINMVT-TABLETTE          TO WS-BINLOC-TABLETTE.
+           READ F-BINLOC-ES INTO WS-ENR-BINLOC.
+           IF NOT (BINLOC-OK OR NOT-ENRG-BINLOC)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER ARTBIN'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINLOC-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-READ-BINLOC-DIRECT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
-       8000-DISPLAY-TAB1-FIN.
+       6060-WRITE-BINLOC-DEB.
+           MOVE WS-BINMVT-ALLEE             TO WS-BINLOC-ALLEE.
+           MOVE WS-BINMVT-RACK              TO WS-BINLOC-RACK.
+           MOVE WS-BINMVT-TABLETTE          TO WS-BINLOC-TABLETTE.
+           MOVE WS-BINLOC-TAB-ART(WS-BINMVT-ALLEE, WS-BINMVT-RACK,
+                WS-BINMVT-TABLETTE)         TO WS-BINLOC-ART-CODE.
+           MOVE WS-BINLOC-TAB-QTE(WS-BINMVT-ALLEE, WS-BINMVT-RACK,
+                WS-BINMVT-TABLETTE)         TO WS-BINLOC-QTE.
+           WRITE FS-ENRG-BINLOC-ES          FROM WS-ENR-BINLOC.
+           IF NOT BINLOC-OK
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER ARTBIN'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINLOC-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-WRITE-BINLOC-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
-       8010-DISPLAY-TAB2-DEB.
+       6065-REWRITE-BINLOC-DEB.
+           MOVE WS-BINLOC-TAB-ART(WS-BINMVT-ALLEE, WS-BINMVT-RACK,
+                WS-BINMVT-TABLETTE)         TO WS-BINLOC-ART-CODE.
+           MOVE WS-BINLOC-TAB-QTE(WS-BINMVT-ALLEE, WS-BINMVT-RACK,
+                WS-BINMVT-TABLETTE)         TO WS-BINLOC-QTE.
+           REWRITE FS-ENRG-BINLOC-ES        FROM WS-ENR-BINLOC.
+           IF NOT BINLOC-OK
+              DISPLAY 'PROBLEME DE RE-ECRITURE DU FICHIER ARTBIN'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINLOC-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6065-REWRITE-BINLOC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
-           DISPLAY 'ETAPE 1 - TABLEAU-2 GLOBAL : '.
-           DISPLAY WS-TABLEAU-2-ED.
-           DISPLAY SPACE.
+       6070-CLOSE-FBINLOC-DEB.
+           CLOSE F-BINLOC-ES.
+           IF NOT BINLOC-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER ARTBIN'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINLOC-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-CLOSE-FBINLOC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
-       8010-DISPLAY-TAB2-FIN.
+       6080-CLOSE-FBINMVT-DEB.
+           CLOSE F-BINMVT-E.
+           IF NOT BINMVT-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-BINMVT-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-BINMVT-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-CLOSE-FBINMVT-FIN.
            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
       *---------------------------------------------------------------*
       *
-       8020-DISPLAY-VAL-FREQ-DEB.
+       7000-CHARGE-TAB-BINLOC-DEB.
       *
-           IF (WS-ZELEM-2(WS-L) = WS-MAX)
-              ADD 1                         TO WS-CPT-FREQ
-              MOVE WS-CPT-FREQ              TO WS-CPT-FREQ-ED
-              MOVE WS-L                     TO WS-I-MAX
-              MOVE WS-I-MAX                 TO WS-I-MAX-ED
-              MOVE SPACE                    TO WS-BUFFER
-              STRING 'ETAPE 1 - VALEUR LA PLUS FREQUENTE '
-                      WS-CPT-FREQ-ED ' : ' WS-I-MAX-ED
-                      DELIMITED BY SIZE
-                 INTO WS-BUFFER
-              DISPLAY WS-BUFFER
+           INITIALIZE WS-TAB-BINLOC.
       *
-              MOVE WS-MAX                   TO WS-MAX-ED
-              MOVE SPACE                    TO WS-BUFFER
-              STRING 'TROUVEE ' WS-MAX-ED ' FOIS DANS LES POSTES : '
-                      DELIMITED BY SIZE
-                 INTO WS-BUFFER
-              DISPLAY WS-BUFFER
+           PERFORM 6030-POINTER-BINLOC-DEB
+              THRU 6030-POINTER-BINLOC-FIN.
       *
-              PERFORM  8030-DISPLAY-IJK-DEB
-                 THRU  8030-DISPLAY-IJK-FIN
-              VARYING  WS-I FROM 1 BY 1
-                UNTIL  WS-I > 10
-                AFTER  WS-J FROM 1 BY 1
-                UNTIL  WS-J > 10
-                AFTER  WS-K FROM 1 BY 1
-                UNTIL  WS-K > 10
+           PERFORM 6020-READ-BINLOC-NEXT-DEB
+              THRU 6020-READ-BINLOC-NEXT-FIN
+              UNTIL EOF-BINLOC.
       *
-              DISPLAY SPACE
-           END-IF.
+       7000-CHARGE-TAB-BINLOC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7005-ALIM-TAB-BINLOC-DEB.
+      *
+           MOVE WS-BINLOC-ART-CODE
+              TO WS-BINLOC-TAB-ART(WS-BINLOC-ALLEE, WS-BINLOC-RACK,
+                 WS-BINLOC-TABLETTE).
+           MOVE WS-BINLOC-QTE
+              TO WS-BINLOC-TAB-QTE(WS-BINLOC-ALLEE, WS-BINLOC-RACK,
+                 WS-BINLOC-TABLETTE).
       *
-       8020-DISPLAY-VAL-FREQ-FIN.
+       7005-ALIM-TAB-BINLOC-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
-       8030-DISPLAY-IJK-DEB.
+       7010-APPLI-MVT-BINLOC-DEB.
+      *
+           EVALUATE TRUE
+              WHEN BINMVT-RANGEMENT
+                 MOVE WS-BINMVT-ART-CODE
+                    TO WS-BINLOC-TAB-ART(WS-BINMVT-ALLEE,
+                       WS-BINMVT-RACK, WS-BINMVT-TABLETTE)
+                 ADD WS-BINMVT-QTE
+                    TO WS-BINLOC-TAB-QTE(WS-BINMVT-ALLEE,
+                       WS-BINMVT-RACK, WS-BINMVT-TABLETTE)
+              WHEN BINMVT-PRELEVEMENT
+                 SUBTRACT WS-BINMVT-QTE
+                    FROM WS-BINLOC-TAB-QTE(WS-BINMVT-ALLEE,
+                       WS-BINMVT-RACK, WS-BINMVT-TABLETTE)
+                 IF WS-BINLOC-TAB-QTE(WS-BINMVT-ALLEE, WS-BINMVT-RACK,
+                    WS-BINMVT-TABLETTE) = ZERO
+                    MOVE SPACE
+                       TO WS-BINLOC-TAB-ART(WS-BINMVT-ALLEE,
+                          WS-BINMVT-RACK, WS-BINMVT-TABLETTE)
+                 END-IF
+           END-EVALUATE.
+      *
+       7010-APPLI-MVT-BINLOC-FIN.
+           EXIT.
       *
-           IF (WS-I-MAX = WS-ZELEM-1(WS-I, WS-J, WS-K))
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-DISPLAY-TAB-BINLOC-DEB.
+      *
+           IF WS-BINLOC-TAB-ART(WS-I, WS-J, WS-K) NOT = SPACE
               MOVE WS-I                     TO WS-I-ED
               MOVE WS-J                     TO WS-J-ED
               MOVE WS-K                     TO WS-K-ED
               MOVE SPACE                    TO WS-BUFFER
-              STRING WS-I-ED ' , ' WS-J-ED ' , ' WS-K-ED
+              STRING 'EMPLACEMENT ' WS-I-ED ' - ' WS-J-ED ' - ' WS-K-ED
+                     ' : ARTICLE ' WS-BINLOC-TAB-ART(WS-I, WS-J, WS-K)
+                     ' QTE ' WS-BINLOC-TAB-QTE(WS-I, WS-J, WS-K)
                      DELIMITED BY SIZE
                  INTO WS-BUFFER
               DISPLAY WS-BUFFER
            END-IF.
       *
-       8030-DISPLAY-IJK-FIN.
+       8000-DISPLAY-TAB-BINLOC-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8010-COMPTE-RENDU-DEB.
+      *
+           DISPLAY SPACE.
+           DISPLAY '*==============================================*'.
+           DISPLAY '*           COMPTE RENDU ARIO626                *'.
+           DISPLAY '*==============================================*'.
+           DISPLAY '* MOUVEMENTS TRAITES       : ' WS-CPT-MVT-TRAITES.
+           DISPLAY '* MOUVEMENTS REJETES        : ' WS-CPT-MVT-REJETES.
+           DISPLAY '*==============================================*'.
+      *
+       8010-COMPTE-RENDU-FIN.
            EXIT.
       *
       *---------------------------------------------------------------*
@@ -293,4 +517,3 @@
       *
        9999-ERREUR-PROGRAMME-FIN.
             STOP RUN.
-
