@@ -0,0 +1,511 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO932                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  A PARTIR D'UN EXTRAIT DU FICHIER ARTICLE (ART0206), ON VEUT  *
+      *  OBTENIR UNE SYNTHESE DU STOCK PAR CATEGORIE (WS-ART-CATEG) :  *
+      *  QUANTITE EN STOCK, VALEUR DU STOCK (AU PRIX MOYEN PONDERE     *
+      *  DES LOTS) ET DELAI MOYEN FOURNISSEUR, AFIN DE DONNER AUX      *
+      *  ACHATS UNE VUE D'ENSEMBLE PAR FAMILLE D'ARTICLES.             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO932.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : EXTRAIT DU FICHIER ARTICLE
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      SD-ART-TRI : FICHIER DE TRAVAIL DU TRI
+      *                      -------------------------------------------
+           SELECT  SD-ART-TRI          ASSIGN TO WRK001.
+      *                      -------------------------------------------
+      *                      F-ART-TRI-S : ARTICLES TRIES PAR CATEGORIE
+      *                      -------------------------------------------
+           SELECT  F-ART-TRI-S         ASSIGN TO OUT001
+                   FILE STATUS         IS WS-FS-ART-TRI.
+      *                      -------------------------------------------
+      *                      F-ETATCAT-S : ETAT DE SYNTHESE CATEGORIE
+      *                      -------------------------------------------
+           SELECT  F-ETATCAT-S         ASSIGN TO ETATCAT
+                   FILE STATUS         IS WS-FS-ETATCAT.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- FICHIER ARTICLE EN ENTREE ---------------------*
+      * LONGUEUR ENREGISTREMENT = 262                                 *
+      *---------------------------------------------------------------*
+       FD  F-ART-E
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ART-E             PIC X(262).
+      *
+      *---------------- FICHIER DE TRAVAIL DU TRI ---------------------*
+      *
+       SD  SD-ART-TRI.
+      *
+       01  SD-ENRG-ART-TRI.
+           05  FILLER                PIC X(26).
+           05  SD-ART-CATEG          PIC X(04).
+           05  FILLER                PIC X(232).
+      *
+      *---------------- ARTICLES TRIES PAR CATEGORIE ----------------*
+      *
+       FD  F-ART-TRI-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ART-TRI-S         PIC X(262).
+      *
+      *---------------- ETAT DE SYNTHESE CATEGORIE -------------------*
+      *
+       FD  F-ETATCAT-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ETATCAT-S         PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT ARTICLE (PARTAGE ARIC262) ------*
+      *
+           COPY ARTICLE.
+      *
+      *---------------- LIGNES D'EDITION (PARTAGE ARID226/ARIO526) ----*
+      *
+           COPY TP9LEDIT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-ART-E               PIC XX.
+           88  OK-ART-E              VALUE '00'.
+           88  EOF-ART-E             VALUE '10'.
+       01  WS-FS-ART-TRI             PIC XX.
+           88  OK-ART-TRI            VALUE '00'.
+           88  EOF-ART-TRI           VALUE '10'.
+       01  WS-FS-ETATCAT             PIC XX.
+           88  OK-ETATCAT            VALUE '00'.
+      *
+      *---------------- VARIABLES DE RUPTURE CATEGORIE ----------------*
+      *
+       01  WS-CATEG-RUPTURE          PIC X(04) VALUE LOW-VALUES.
+       01  WS-SW-PREMIER             PIC X(01) VALUE 'O'.
+           88  PREMIER-CATEG         VALUE 'O'.
+           88  PAS-PREMIER-CATEG     VALUE 'N'.
+      *
+      *---------------- VARIABLES DE MISE EN PAGE --------------------*
+      *
+       01  WS-NO-PAGE                PIC 9(03) VALUE ZERO.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA       PIC 9(04).
+           05  WS-DATE-SYST-MM       PIC 9(02).
+           05  WS-DATE-SYST-JJ       PIC 9(02).
+      *
+      *---------------- VARIABLES DE VALORISATION DE L'ARTICLE --------*
+      *
+       01  WS-QTE-LOTS               PIC 9(07) VALUE ZERO.
+       01  WS-VAL-LOTS               PIC 9(09)V99 VALUE ZERO.
+       01  WS-PXU-MOY                PIC 9(05)V99 VALUE ZERO.
+       01  WS-VAL-ARTICLE            PIC 9(07)V99 VALUE ZERO.
+      *
+      *---------------- VARIABLES D'ACCUMULATION CATEGORIE -------------*
+      *
+       01  WS-CAT-QTE-TOT            PIC 9(09) VALUE ZERO.
+       01  WS-CAT-VAL-TOT            PIC 9(09)V99 VALUE ZERO.
+       01  WS-CAT-DELAI-TOT          PIC 9(07) VALUE ZERO.
+       01  WS-CAT-DELAI-MOY          PIC 9(03) VALUE ZERO.
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ----------*
+      *
+       01  WS-CPT-ART                PIC 9(05) VALUE ZERO.
+       01  WS-CPT-CAT                PIC 9(05) VALUE ZERO.
+       01  WS-CPT-ART-CAT            PIC 9(03) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6000-TRI-ARTICLES-DEB
+              THRU 6000-TRI-ARTICLES-FIN.
+      *
+           PERFORM 6020-OPEN-FTRI-DEB
+              THRU 6020-OPEN-FTRI-FIN.
+      *
+           PERFORM 6040-OPEN-FETATCAT-DEB
+              THRU 6040-OPEN-FETATCAT-FIN.
+      *
+           ACCEPT WS-DATE-SYST           FROM DATE YYYYMMDD.
+      *
+           PERFORM 8000-EDIT-ENTETE-DEB
+              THRU 8000-EDIT-ENTETE-FIN.
+      *
+           PERFORM 6030-READ-FTRI-DEB
+              THRU 6030-READ-FTRI-FIN.
+      *
+           IF EOF-ART-TRI
+              PERFORM 8010-EDIT-VIDE-DEB
+                 THRU 8010-EDIT-VIDE-FIN
+           END-IF.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-TRT-ARTICLE-DEB
+              THRU 1000-TRT-ARTICLE-FIN
+             UNTIL EOF-ART-TRI.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           IF NOT PREMIER-CATEG
+              PERFORM 7050-CALCUL-AP-CATEG-DEB
+                 THRU 7050-CALCUL-AP-CATEG-FIN
+           END-IF.
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6050-CLOSE-FTRI-DEB
+              THRU 6050-CLOSE-FTRI-FIN.
+      *
+           PERFORM 6060-CLOSE-FETATCAT-DEB
+              THRU 6060-CLOSE-FETATCAT-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT ARTICLE                                          *
+      *---------------------------------------------------------------*
+      *
+       1000-TRT-ARTICLE-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           IF WS-ART-CATEG NOT = WS-CATEG-RUPTURE
+              IF NOT PREMIER-CATEG
+                 PERFORM 7050-CALCUL-AP-CATEG-DEB
+                    THRU 7050-CALCUL-AP-CATEG-FIN
+              END-IF
+              PERFORM 7000-CALCUL-AV-CATEG-DEB
+                 THRU 7000-CALCUL-AV-CATEG-FIN
+           END-IF.
+      *
+           ADD 1                         TO WS-CPT-ART.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 7010-CALCUL-ARTICLE-DEB
+              THRU 7010-CALCUL-ARTICLE-FIN.
+      *
+           PERFORM 8020-EDIT-LIGNE-ARTICLE-DEB
+              THRU 8020-EDIT-LIGNE-ARTICLE-FIN.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 6030-READ-FTRI-DEB
+              THRU 6030-READ-FTRI-FIN.
+      *
+       1000-TRT-ARTICLE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-TRI-ARTICLES-DEB.
+           SORT SD-ART-TRI
+               ON ASCENDING KEY SD-ART-CATEG
+               USING F-ART-E
+               GIVING F-ART-TRI-S.
+      *
+           IF WS-FS-ART-TRI NOT = '00'
+              DISPLAY 'PROBLEME AU TRI DU FICHIER ARTICLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-TRI-ARTICLES-FIN.
+           EXIT.
+      *
+       6020-OPEN-FTRI-DEB.
+           OPEN INPUT F-ART-TRI-S.
+           IF WS-FS-ART-TRI NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ART-TRI-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-FTRI-FIN.
+           EXIT.
+      *
+       6030-READ-FTRI-DEB.
+           READ F-ART-TRI-S INTO WS-ART-ENR.
+           IF NOT (WS-FS-ART-TRI = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-TRI-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-FTRI-FIN.
+           EXIT.
+      *
+       6040-OPEN-FETATCAT-DEB.
+           OPEN OUTPUT F-ETATCAT-S.
+           IF WS-FS-ETATCAT NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATCAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCAT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-FETATCAT-FIN.
+           EXIT.
+      *
+       6050-CLOSE-FTRI-DEB.
+           CLOSE F-ART-TRI-S.
+           IF WS-FS-ART-TRI NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-TRI-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-FTRI-FIN.
+           EXIT.
+      *
+       6060-CLOSE-FETATCAT-DEB.
+           CLOSE F-ETATCAT-S.
+           IF WS-FS-ETATCAT NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATCAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCAT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-CLOSE-FETATCAT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7000-CALCUL-AV-CATEG-DEB.
+           MOVE WS-ART-CATEG             TO WS-CATEG-RUPTURE.
+           MOVE ZERO                     TO WS-CPT-ART-CAT.
+           MOVE ZERO                     TO WS-CAT-QTE-TOT.
+           MOVE ZERO                     TO WS-CAT-VAL-TOT.
+           MOVE ZERO                     TO WS-CAT-DELAI-TOT.
+           MOVE 'N'                      TO WS-SW-PREMIER.
+           ADD 1                         TO WS-CPT-CAT.
+           PERFORM 8030-EDIT-RUPTURE-DEB
+              THRU 8030-EDIT-RUPTURE-FIN.
+       7000-CALCUL-AV-CATEG-FIN.
+           EXIT.
+      *
+       7010-CALCUL-ARTICLE-DEB.
+           MOVE ZERO                     TO WS-QTE-LOTS
+                                             WS-VAL-LOTS
+                                             WS-PXU-MOY.
+      *
+           PERFORM 7020-CALCUL-LOTS-DEB
+              THRU 7020-CALCUL-LOTS-FIN
+             VARYING WS-IND FROM 1 BY 1
+               UNTIL WS-IND > WS-ART-NB-LOT.
+      *
+           IF WS-QTE-LOTS > ZERO
+              COMPUTE WS-PXU-MOY ROUNDED =
+                      WS-VAL-LOTS / WS-QTE-LOTS
+           END-IF.
+      *
+           COMPUTE WS-VAL-ARTICLE = WS-ART-QTE * WS-PXU-MOY.
+      *
+           ADD 1                         TO WS-CPT-ART-CAT.
+           ADD WS-ART-QTE                TO WS-CAT-QTE-TOT.
+           ADD WS-VAL-ARTICLE            TO WS-CAT-VAL-TOT.
+           ADD WS-ART-DELAI              TO WS-CAT-DELAI-TOT.
+       7010-CALCUL-ARTICLE-FIN.
+           EXIT.
+      *
+       7020-CALCUL-LOTS-DEB.
+           ADD WS-ART-LOT-QTE (WS-IND)    TO WS-QTE-LOTS.
+           COMPUTE WS-VAL-LOTS = WS-VAL-LOTS +
+                   (WS-ART-LOT-QTE (WS-IND) * WS-ART-LOT-PXU (WS-IND)).
+       7020-CALCUL-LOTS-FIN.
+           EXIT.
+      *
+       7050-CALCUL-AP-CATEG-DEB.
+           IF WS-CPT-ART-CAT > ZERO
+              COMPUTE WS-CAT-DELAI-MOY ROUNDED =
+                      WS-CAT-DELAI-TOT / WS-CPT-ART-CAT
+           ELSE
+              MOVE ZERO                 TO WS-CAT-DELAI-MOY
+           END-IF.
+           PERFORM 8040-EDIT-TOTCAT-DEB
+              THRU 8040-EDIT-TOTCAT-FIN.
+       7050-CALCUL-AP-CATEG-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-EDIT-ENTETE-DEB.
+           ADD 1                         TO WS-NO-PAGE.
+           MOVE WS-NO-PAGE               TO WS-LCAT-PAGE-ED.
+           MOVE WS-DATE-SYST-JJ          TO WS-LCAT-DATE-JJ-ED.
+           MOVE WS-DATE-SYST-MM          TO WS-LCAT-DATE-MM-ED.
+           MOVE WS-DATE-SYST-AA          TO WS-LCAT-DATE-AA-ED.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-TITRE
+              AFTER ADVANCING PAGE.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-TIRET.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-ENTETE.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-TIRET.
+       8000-EDIT-ENTETE-FIN.
+           EXIT.
+      *
+       8010-EDIT-VIDE-DEB.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-VIDE.
+       8010-EDIT-VIDE-FIN.
+           EXIT.
+      *
+       8020-EDIT-LIGNE-ARTICLE-DEB.
+           MOVE WS-ART-CODE              TO WS-LCAT-CODE-ED.
+           MOVE WS-ART-LIBEL             TO WS-LCAT-LIBEL-ED.
+           MOVE WS-ART-QTE               TO WS-LCAT-QTE-ED.
+           MOVE WS-VAL-ARTICLE           TO WS-LCAT-VAL-ED.
+           MOVE WS-ART-DELAI             TO WS-LCAT-DELAI-ED.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-DETAIL.
+       8020-EDIT-LIGNE-ARTICLE-FIN.
+           EXIT.
+      *
+       8030-EDIT-RUPTURE-DEB.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-TIRET.
+           MOVE WS-ART-CATEG             TO WS-LCAT-CATEG-ED.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-RUPTURE.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-TIRET.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-INTITULE.
+       8030-EDIT-RUPTURE-FIN.
+           EXIT.
+      *
+       8040-EDIT-TOTCAT-DEB.
+           MOVE WS-CPT-ART-CAT           TO WS-LCAT-NBART-CAT-ED.
+           MOVE WS-CAT-VAL-TOT           TO WS-LCAT-VALTOT-CAT-ED.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-TOTCAT.
+           MOVE WS-CAT-DELAI-MOY         TO WS-LCAT-DELAIMOY-CAT-ED.
+           WRITE FS-ENRG-ETATCAT-S       FROM WS-LCAT-TOTCAT2.
+       8040-EDIT-TOTCAT-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY WS-LCRE9-TITRE.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY 'NOMBRE D''ARTICLES EXAMINES   :  ' WS-CPT-ART.
+           DISPLAY 'NOMBRE DE CATEGORIES TRAITEES :  ' WS-CPT-CAT.
+           DISPLAY WS-LCRE9-ASTER.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO932         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO932        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
