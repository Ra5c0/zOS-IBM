@@ -20,6 +20,10 @@
       *---------------------------------------------------------------*
       * 09/04/2025    !  CREATION DU FICHIER ET DEBUT ECRITURE DU     *
       *               !  PROGRAMME                                    *
+      * 09/08/2026    !  CHOIX 2 DU MENU BRANCHE SUR ARIC263          *
+      *               !  (MAINTENANCE DES ARTICLES)                   *
+      * 09/08/2026    !  ALIMENTATION DE WS-PREV-PROG AVANT CHAQUE     *
+      *               !  XCTL POUR LE RETOUR PF3 DES SOUS-PROGRAMMES  *
       *===============================================================*
       *
       *************************
@@ -81,30 +85,48 @@
            COPY ARIN261.
       * COMMAREA
            COPY COMMAREA.
+      * ENREGISTREMENT DE TRACE D'ACCES (FILE TEMPORAIRE ARIJRN)
+           COPY JOURNAL.
       *
        01  WS-RC                            PIC S9(4) COMP.
        01  WS-RC-ED                         PIC X(10).
       *
        01  WS-ABSTIME                       PIC S9(15) COMP-3.
+      * DUREE MAXIMALE D'INACTIVITE AUTORISEE SUR LE MENU (15 MINUTES,
+      * EXPRIMEE EN MICROSECONDES COMME L'ABSTIME CICS).
+       01  WS-DUREE-TIMEOUT                 PIC S9(15) COMP-3
+                                             VALUE +900000000.
+       01  WS-ECART-TIMEOUT                 PIC S9(15) COMP-3.
       *
        01  WS-CHOIX                         PIC X.
            88  CHOIX-VALIDE
                VALUE '1' '2' '3' '4' '5' '6'.
            88  CHOIX-1                      VALUE '1'.
+           88  CHOIX-2                      VALUE '2'.
            88  CHOIX-6                      VALUE '6'.
       *
        01  WS-MSG-VALIDE                    PIC X(80).
        01  WS-MSG-FIN                       PIC X(80).
       *
+      * ETAT DE CABLAGE DES CHOIX DU MENU (1 CARACTERE PAR CHOIX,
+      * ALIMENTE A PARTIR DE WS-PROG POUR LE MESSAGE D'AIDE EN LIGNE
+      * 7060-MSG-VALIDE-DEB).
+       01  WS-STATUT-SPG                    PIC X(06).
+       01  WS-STATUT-TAB REDEFINES WS-STATUT-SPG.
+           05  WS-STATUT-EL                 PIC X(01) OCCURS 6 TIMES.
+       01  WS-IND-CHOIX                     PIC S9(04) COMP.
+       01  WS-IND-CHOIX-ED                  PIC 9(01).
+      *
+      * TABLE DES SOUS-PROGRAMMES DE MENU, CHARGEE DYNAMIQUEMENT A
+      * PARTIR DE MENU0206 PAR 7000-INIT-LV-DEB (CF 6050/6060/6070-).
        01  WS-TABSPG.
-           05  FILLER                       PIC X(8) VALUE 'ARIC262'.
-           05  FILLER                       PIC X(8) VALUE 'ARIC263'.
-           05  FILLER                       PIC X(8) VALUE 'ARIC264'.
-           05  FILLER                       PIC X(8) VALUE 'ARIC265'.
-           05  FILLER                       PIC X(8) VALUE 'ARIC266'.
-           05  FILLER                       PIC X(8) VALUE 'ARIC267'.
-       01  FILLER REDEFINES WS-TABSPG.
-           05  WS-PROG                      PIC X(8) OCCURS 6.
+           05  WS-PROG                      PIC X(8) OCCURS 6 TIMES.
+       01  WS-IND-MNU                       PIC S9(04) COMP.
+       01  WS-SW-FIN-MENU                   PIC X(01).
+           88  FIN-TABMENU                  VALUE 'O'.
+           88  SUITE-TABMENU                VALUE 'N'.
+      * WS MENU0206
+           COPY MENU.
       *
       *
       *================
@@ -209,20 +231,31 @@
       *
       *-------------- TRAITEMENT -------------------------------------*
       *
-           EVALUATE EIBAID
-              WHEN DFHENTER
-                 PERFORM 2000-ENTER-DEB
-                    THRU 2000-ENTER-FIN
-              WHEN DFHPF3
-                 PERFORM 2010-F3-DEB
-                    THRU 2010-F3-FIN
-              WHEN DFHCLEAR
-                 PERFORM 2020-ALT-C-DEB
-                    THRU 2020-ALT-C-FIN
-              WHEN OTHER
-                 PERFORM 2030-AUTRE-DEB
-                    THRU 2030-AUTRE-FIN
-           END-EVALUATE.
+      * CONTROLE DU DELAI D'INACTIVITE AVANT DE TRAITER LA TOUCHE
+           PERFORM 7015-ASKTIME-DEB
+              THRU 7015-ASKTIME-FIN.
+           COMPUTE WS-ECART-TIMEOUT =
+                   WS-ABSTIME - WS-ABSTIME-SESSION.
+      *
+           IF WS-ECART-TIMEOUT > WS-DUREE-TIMEOUT
+              PERFORM 2040-TIMEOUT-DEB
+                 THRU 2040-TIMEOUT-FIN
+           ELSE
+              EVALUATE EIBAID
+                 WHEN DFHENTER
+                    PERFORM 2000-ENTER-DEB
+                       THRU 2000-ENTER-FIN
+                 WHEN DFHPF3
+                    PERFORM 2010-F3-DEB
+                       THRU 2010-F3-FIN
+                 WHEN DFHCLEAR
+                    PERFORM 2020-ALT-C-DEB
+                       THRU 2020-ALT-C-FIN
+                 WHEN OTHER
+                    PERFORM 2030-AUTRE-DEB
+                       THRU 2030-AUTRE-FIN
+              END-EVALUATE
+           END-IF.
       *
        1010-MAP-MENU-FIN.
             EXIT.
@@ -345,6 +378,33 @@
             EXIT.
       *
       *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT TIMEOUT                *
+      *               ==================================               *
+      *---------------------------------------------------------------*
+      * SESSION MENU INACTIVE DEPUIS PLUS DE WS-DUREE-TIMEOUT : ON     *
+      * REINITIALISE L'ECRAN COMME A LA 1ERE FOIS ET ON LIBERE LE      *
+      * TERMINAL DE TOUT CONTEXTE DE SAISIE EN COURS.                 *
+      *---------------------------------------------------------------*
+      *
+       2040-TIMEOUT-DEB.
+      *
+      *-------------- TRAITEMENT -------------------------------------*
+      *
+           PERFORM 7100-LV-0-DEB
+              THRU 7100-LV-0-FIN.
+      *
+           PERFORM 7010-INIT-DATE-NUM-DEB
+              THRU 7010-INIT-DATE-NUM-FIN.
+      *
+           MOVE WS-MSG(13)                  TO MMSGO.
+      *
+           PERFORM 6000-SEND-ERASE-DEB
+              THRU 6000-SEND-ERASE-FIN.
+      *
+       2040-TIMEOUT-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
       *            DESCRIPTION DU COMPOSANT CHOIX VIDE                *
       *            ===================================                *
       *---------------------------------------------------------------*
@@ -400,8 +460,11 @@
            PERFORM 7090-GEST-CHOIX-VALIDE-DEB
               THRU 7090-GEST-CHOIX-VALIDE-FIN.
 
+           PERFORM 6050-WRITE-JOURNAL-DEB
+              THRU 6050-WRITE-JOURNAL-FIN.
+
            EVALUATE TRUE
-              WHEN (CHOIX-1 OR CHOIX-6)
+              WHEN (CHOIX-1 OR CHOIX-2 OR CHOIX-6)
                  PERFORM 9000-APPEL-SPG-DEB
                     THRU 9000-APPEL-SPG-FIN
               WHEN OTHER
@@ -547,6 +610,91 @@
            END-IF.
        6040-SEND-ERASEAUP-FIN.
            EXIT.
+      *
+       6050-WRITE-JOURNAL-DEB.
+           MOVE 'M'                          TO WS-JRN-TYPE.
+           MOVE EIBTRMID                      TO WS-JRN-TERM.
+           MOVE EIBTASKN                      TO WS-JRN-TASK.
+           MOVE EIBTRNID                      TO WS-JRN-TRAN.
+           MOVE EIBDATE                       TO WS-JRN-DATE.
+           MOVE EIBTIME                       TO WS-JRN-TIME.
+           MOVE SPACE                         TO WS-JRN-VALEUR.
+           MOVE WS-CHOIX                      TO WS-JRN-VALEUR(1:1).
+           EXEC CICS
+              WRITEQ TS       QUEUE          ('ARIJRN')
+                              FROM           (WS-JRN-ENR)
+                              RESP           (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR WRITEQ TS ARIJRN : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6050-WRITE-JOURNAL-FIN.
+           EXIT.
+      *
+       6060-STARTBR-MENU-DEB.
+           MOVE LOW-VALUES                   TO WS-MNU-CHOIX.
+           EXEC CICS
+              STARTBR FILE        ('MENU0206')
+                      RIDFLD      (WS-MNU-CHOIX)
+                      GTEQ
+                      RESP        (WS-RC)
+           END-EXEC.
+           IF NOT (WS-RC = DFHRESP(NORMAL) OR WS-RC = DFHRESP(NOTFND))
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR STARTBR MENU0206 : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+           IF WS-RC = DFHRESP(NOTFND)
+              MOVE 'O'                      TO WS-SW-FIN-MENU
+           ELSE
+              MOVE 'N'                      TO WS-SW-FIN-MENU
+           END-IF.
+       6060-STARTBR-MENU-FIN.
+           EXIT.
+      *
+       6070-READNEXT-MENU-DEB.
+           IF NOT FIN-TABMENU
+              EXEC CICS
+                 READNEXT FILE    ('MENU0206')
+                          INTO    (WS-MNU-ENR)
+                          RIDFLD  (WS-MNU-CHOIX)
+                          RESP    (WS-RC)
+              END-EXEC
+              IF WS-RC = DFHRESP(NORMAL)
+                 ADD 1                      TO WS-IND-MNU
+                 MOVE WS-MNU-PROG           TO WS-PROG(WS-IND-MNU)
+                 MOVE 'N'                   TO WS-SW-FIN-MENU
+              ELSE
+                 MOVE 'O'                   TO WS-SW-FIN-MENU
+                 IF NOT (WS-RC = DFHRESP(ENDFILE)
+                    OR WS-RC = DFHRESP(NOTFND))
+                    MOVE WS-RC              TO WS-RC-ED
+                    STRING 'ERREUR READNEXT MENU0206 : ' WS-RC-ED
+                           DELIMITED BY SIZE
+                      INTO WS-MSG-FIN
+                    PERFORM 9999-ABEND-PRG-DEB
+                       THRU 9999-ABEND-PRG-FIN
+                 END-IF
+              END-IF
+           END-IF.
+       6070-READNEXT-MENU-FIN.
+           EXIT.
+      *
+       6080-ENDBR-MENU-DEB.
+           EXEC CICS
+              ENDBR FILE          ('MENU0206')
+                    RESP          (WS-RC)
+           END-EXEC.
+       6080-ENDBR-MENU-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -556,6 +704,20 @@
       *
            MOVE DFHCOMMAREA                 TO WS-COMMAREA.
            MOVE LOW-VALUE                   TO ARIM261O.
+           MOVE ZERO                        TO WS-IND-MNU.
+      *
+           PERFORM 6060-STARTBR-MENU-DEB
+              THRU 6060-STARTBR-MENU-FIN.
+      *
+           PERFORM 6070-READNEXT-MENU-DEB
+              THRU 6070-READNEXT-MENU-FIN.
+      *
+           PERFORM 6070-READNEXT-MENU-DEB
+              THRU 6070-READNEXT-MENU-FIN
+             UNTIL FIN-TABMENU OR WS-IND-MNU >= 6.
+      *
+           PERFORM 6080-ENDBR-MENU-DEB
+              THRU 6080-ENDBR-MENU-FIN.
       *
        7000-INIT-LV-FIN.
            EXIT.
@@ -563,10 +725,8 @@
       *
        7010-INIT-DATE-NUM-DEB.
       *
-           EXEC CICS
-              ASKTIME
-                 ABSTIME (WS-ABSTIME)
-           END-EXEC.
+           PERFORM 7015-ASKTIME-DEB
+              THRU 7015-ASKTIME-FIN.
       *
            EXEC CICS FORMATTIME
               ABSTIME             (WS-ABSTIME)
@@ -582,6 +742,15 @@
        7010-INIT-DATE-NUM-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       7015-ASKTIME-DEB.
+           EXEC CICS
+              ASKTIME
+                 ABSTIME (WS-ABSTIME)
+           END-EXEC.
+       7015-ASKTIME-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        7020-MSG-ALT-C-DEB.
            MOVE WS-MSG(2)                   TO MMSGO.
@@ -611,11 +780,14 @@
       *---------------------------------------------------------------*
       *
        7060-MSG-VALIDE-DEB.
+           PERFORM 7065-BUILD-STATUT-DEB
+              THRU 7065-BUILD-STATUT-FIN.
            MOVE EIBTASKN                    TO MTASKO.
            MOVE SPACE                       TO WS-MSG-VALIDE.
-           STRING 'LE CHOIX NUMERO '
+           STRING 'CHOIX '
                   WS-CHOIX
-                  ' N''EST PAS ENCORE IMPLEMENTE'
+                  ' NON IMPLEMENTE - DISPO:'
+                  WS-STATUT-SPG
                   DELIMITED BY SIZE
              INTO WS-MSG-VALIDE.
            MOVE WS-MSG-VALIDE               TO MMSGO.
@@ -624,6 +796,31 @@
        7060-MSG-VALIDE-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+      * POUR CHAQUE CHOIX DU MENU (1 A 6), INDIQUE DANS WS-STATUT-SPG
+      * LE NUMERO DU CHOIX S'IL EST CABLE A UN SOUS-PROGRAMME (WS-PROG
+      * RENSEIGNE PAR MENU0206) OU UN TIRET SI LE CHOIX N'EST PAS
+      * ENCORE IMPLEMENTE, POUR AUTO-DEPANNAGE DE L'UTILISATEUR.
+       7065-BUILD-STATUT-DEB.
+           MOVE SPACE                       TO WS-STATUT-SPG.
+           PERFORM 7066-ADD-STATUT-DEB
+              THRU 7066-ADD-STATUT-FIN
+              VARYING WS-IND-CHOIX FROM 1 BY 1
+                 UNTIL WS-IND-CHOIX > 6.
+       7065-BUILD-STATUT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7066-ADD-STATUT-DEB.
+           IF WS-PROG(WS-IND-CHOIX) NOT = SPACE
+              MOVE WS-IND-CHOIX          TO WS-IND-CHOIX-ED
+              MOVE WS-IND-CHOIX-ED       TO WS-STATUT-EL(WS-IND-CHOIX)
+           ELSE
+              MOVE '-'                   TO WS-STATUT-EL(WS-IND-CHOIX)
+           END-IF.
+       7066-ADD-STATUT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        7070-MSG-INVALIDE-DEB.
            MOVE EIBTASKN                    TO MTASKO.
@@ -686,6 +883,10 @@
       *---------------------------------------------------------------*
       *
        9000-APPEL-SPG-DEB.
+           MOVE 'ARIC261'                   TO WS-PREV-PROG.
+           PERFORM 7015-ASKTIME-DEB
+              THRU 7015-ASKTIME-FIN.
+           MOVE WS-ABSTIME                  TO WS-ABSTIME-SESSION.
            EXEC CICS XCTL PROGRAM(WS-PROG(WS-AIG))
                           COMMAREA(WS-COMMAREA)
                           RESP(WS-RC)
@@ -730,6 +931,9 @@
       *---------------------------------------------------------------*
       *
        9999-FIN-RTRANSID-DEB.
+           PERFORM 7015-ASKTIME-DEB
+              THRU 7015-ASKTIME-FIN.
+           MOVE WS-ABSTIME                  TO WS-ABSTIME-SESSION.
            EXEC CICS RETURN
                      TRANSID(EIBTRNID)
                      COMMAREA(WS-COMMAREA)
