@@ -17,7 +17,12 @@
       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
       *---------------------------------------------------------------*
       * 18/02/2025    !  CREATION PROGRAMME                           *
-      *               !                                               *
+      * 09/08/2026    !  CODES MOUVEMENT AUTRES QUE R/C/D PILOTES     *
+      *               !  PAR TABLE MVTCOD (FICHIER F-MVTCOD-E)        *
+      * 09/08/2026    !  HISTORISATION DU COMPTE RENDU DANS HISTSTAT  *
+      *               !  POUR LE SUIVI DE TENDANCE PAR ARIO027        *
+      * 09/08/2026    !  SEUIL D'ALERTE DE PREVALIDATION PARAMETRABLE *
+      *               !  VIA LE FICHIER OPTIONNEL F-PREVALP-E         *
       *===============================================================*
       *
       *************************
@@ -59,6 +64,26 @@
                    FILE STATUS         IS WS-FS-MVTS-E.
       *                      -------------------------------------------
       *
+      *                      -------------------------------------------
+      *                      F-MVTCOD-E : TABLE DES CODES MOUVEMENT
+      *                      -------------------------------------------
+           SELECT  F-MVTCOD-E          ASSIGN TO MVTCOD
+                   FILE STATUS         IS WS-FS-MVTCOD-E.
+      *                      -------------------------------------------
+      *
+      *                      -------------------------------------------
+      *                      F-HISTSTAT-S : HISTORIQUE COMPTES RENDUS
+      *                      -------------------------------------------
+           SELECT  F-HISTSTAT-S        ASSIGN TO HISTSTAT
+                   FILE STATUS         IS WS-FS-HISTSTAT-S.
+      *                      -------------------------------------------
+      *
+      *                      -------------------------------------------
+      *                      F-PREVALP-E : SEUIL D'ALERTE PREVALIDATION
+      *                      -------------------------------------------
+           SELECT  OPTIONAL F-PREVALP-E ASSIGN TO PREVALP
+                   FILE STATUS         IS WS-FS-PREVALP-E.
+      *                      -------------------------------------------
       *
       *                  ==============================               *
       *=================<       DATA        DIVISION   >==============*
@@ -83,6 +108,28 @@
       *---------------- DESCRIPTION DE L'ENREGISTREMENT --------------*
        01  FS-ENRG-MVTS-E    PIC X(50).
       *
+      *---------------- FICHIER TABLE DES CODES MOUVEMENT ------------*
+      * LONGUEUR ENREGISTREMENT = 30                                  *
+      *---------------------------------------------------------------*
+       FD  F-MVTCOD-E
+           RECORDING MODE IS F.
+      *
+      *---------------- DESCRIPTION DE L'ENREGISTREMENT --------------*
+       01  FS-ENRG-MVTCOD-E  PIC X(30).
+      *
+      *---------------- FICHIER HISTORIQUE DES COMPTES RENDUS --------*
+      * LONGUEUR ENREGISTREMENT = 80                                  *
+      *---------------------------------------------------------------*
+       FD  F-HISTSTAT-S
+           RECORDING MODE IS F.
+      *
+      *---------------- DESCRIPTION DE L'ENREGISTREMENT --------------*
+       01  FS-ENRG-HISTSTAT-S  PIC X(80).
+      *
+       FD  F-PREVALP-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-PREVALP-E   PIC 9(03).
+      *
       *========================
        WORKING-STORAGE SECTION.
       *========================
@@ -90,11 +137,28 @@
       *---------------- ENREGISTREMENT F-MVTS-E ----------------------*
       *
        01  WS-FS-MVTS-E            PIC XX.
+       01  WS-FS-MVTCOD-E          PIC XX.
+       01  WS-FS-HISTSTAT-S        PIC XX.
+       01  WS-FS-PREVALP-E         PIC XX.
+      *
+      *---------------- HISTORIQUE DES COMPTES RENDUS (ARIO126/226) --*
+      *
+       COPY HISTSTAT.
+      *
+      *---------------- TABLE DES CODES MOUVEMENT (ARIO126/226/326) --*
+      *
+       COPY MVTCOD.
+      *
+      *------------------- CONSIGNE FILE STATUS (ARIS901) -------------*
+      *
+       COPY FSGUID.
+      *
        01  WS-ENRG-F-MVTS.
            05  WS-MVTS-CPTE        PIC 9(10).
            05  WS-MVTS-DATE.
                10  WS-MVTS-ANNEE.
                    15  WS-MVTS-SS  PIC 99.
+                       88  SIECLE-MVTS-VALIDE  VALUES 19, 20.
                    15  WS-MVTS-AA  PIC 99.
                10  WS-MVTS-MM      PIC 99.
                10  WS-MVTS-JJ      PIC 99.
@@ -102,6 +166,14 @@
            05  WS-MVTS-MT          PIC 9(8)V99.
            05  FILLER              PIC X(21).
       *
+      *---------------- CONTROLE DE VALIDITE DE LA DATE MVT -----------*
+      *
+       01  WS-MVTS-ANNEE-CALC      PIC 9(4) COMP.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA     PIC 9(04).
+           05  WS-DATE-SYST-MM     PIC 9(02).
+           05  WS-DATE-SYST-JJ     PIC 9(02).
+      *
       *---------------- VARIABLES ETAT D'OPERATIONS ------------------*
       *
        01  WS-LASTER               PIC X(45)      VALUE ALL '*'.
@@ -122,6 +194,10 @@
            05  FILLER              PIC X(31)
                VALUE 'CUMUL DEPOT GUICHET         :  '.
            05  WS-ODGUI            PIC 9(10)V99    VALUE ZERO.
+       01  WS-LGEN.
+           05  FILLER              PIC X(31)
+               VALUE 'CUMUL AUTRES CANAUX         :  '.
+           05  WS-OGEN             PIC S9(10)V99   VALUE ZERO.
        01  WS-LBAL.
            05  FILLER              PIC X(31)
                VALUE 'BALANCE DES OPERATIONS      :  '.
@@ -150,6 +226,56 @@
        01  WS-CRET                 PIC 9(3)       VALUE ZERO.
        01  WS-CCB                  PIC 9(3)       VALUE ZERO.
        01  WS-CDEP                 PIC 9(3).
+       01  WS-CGEN                 PIC 9(3)       VALUE ZERO.
+      *
+      *---------- VARIABLES DU CONTROLE DE QUALITE DU FICHIER ---------*
+      *
+       01  WS-PREVAL-CTOT          PIC 9(7)       VALUE ZERO.
+       01  WS-PREVAL-CERR          PIC 9(7)       VALUE ZERO.
+       01  WS-PREVAL-TAUX          PIC 9(3)       VALUE ZERO.
+      *    VALEUR PAR DEFAUT, REPRISE SI F-PREVALP-E EST ABSENT OU
+      *    VIDE ; SINON SURCHARGEE PAR CE FICHIER PARAMETRE (CF.
+      *    6040-OPEN-FPREVALP-DEB).
+       01  WS-PREVAL-SEUIL         PIC 9(3)       VALUE 010.
+       01  WS-PREVAL-SW            PIC 9.
+           88  PREVAL-SEUIL-DEPASSE        VALUE 1.
+           88  PREVAL-SEUIL-RESPECTE       VALUE 0.
+       01  WS-LPREVAL.
+           05  FILLER              PIC X(31)
+               VALUE 'MOUVEMENTS CONTROLES        :  '.
+           05  WS-PREVAL-OTOT      PIC ZZZZZZ9.
+       01  WS-LPREVALERR.
+           05  FILLER              PIC X(31)
+               VALUE 'MOUVEMENTS MAL FORMES       :  '.
+           05  WS-PREVAL-OERR      PIC ZZZZZZ9.
+       01  WS-LPREVALTAUX.
+           05  FILLER              PIC X(31)
+               VALUE 'TAUX D''ERREUR CONSTATE (%)  :  '.
+           05  WS-PREVAL-OTAUX     PIC ZZ9.
+      *
+      *---------- TABLE DES 10 PLUS GROS MOUVEMENTS -------------------*
+      *
+       01  WS-TOP10.
+           05  WS-TOP10-EL         OCCURS 10 TIMES.
+               10  WS-TOP10-CPTE   PIC 9(10)   VALUE ZERO.
+               10  WS-TOP10-CODE   PIC X       VALUE SPACE.
+               10  WS-TOP10-MT     PIC 9(8)V99 VALUE ZERO.
+       01  WS-IND-TOP              PIC S9(4)   COMP.
+       01  WS-IND-TOP-POS          PIC S9(4)   COMP VALUE ZERO.
+       01  WS-LTOP10-TITRE         PIC X(45)
+           VALUE 'TOP 10 DES PLUS GROS MOUVEMENTS'.
+       01  WS-LTOP10.
+           05  WS-LTOP10-RANG      PIC Z9.
+           05  FILLER              PIC X(3)    VALUE ' - '.
+           05  FILLER              PIC X(13)
+               VALUE 'COMPTE    :  '.
+           05  WS-LTOP10-CPTE      PIC 9(10).
+           05  FILLER              PIC X(13)
+               VALUE '  CODE    :  '.
+           05  WS-LTOP10-CODE      PIC X.
+           05  FILLER              PIC X(13)
+               VALUE '  MONTANT :  '.
+           05  WS-LTOP10-MT        PIC ZZZZZZZ9,99.
       *
       *
       *                  ==============================               *
@@ -185,10 +311,26 @@
       *
        0000-TRT-PRINCIPAL-DEB.
       *
+      *--------------- CONTROLE DE QUALITE DU FICHIER -----------------*
+      *
+           ACCEPT WS-DATE-SYST            FROM DATE YYYYMMDD.
+      *
+           PERFORM 6530-OPEN-FPREVALP-DEB
+              THRU 6530-OPEN-FPREVALP-FIN.
+      *
+           PERFORM 0500-PRE-VALIDATION-DEB
+              THRU 0500-PRE-VALIDATION-FIN.
+      *
       *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6060-CHARGE-TAB-MVTCOD-DEB
+              THRU 6060-CHARGE-TAB-MVTCOD-FIN.
       *
            PERFORM 6000-OPEN-FMVTS-DEB
               THRU 6000-OPEN-FMVTS-FIN.
+      *
+           PERFORM 6080-OPEN-FHISTSTAT-DEB
+              THRU 6080-OPEN-FHISTSTAT-FIN.
       *
            PERFORM 6010-READ-FMVTS-DEB
               THRU 6010-READ-FMVTS-FIN.
@@ -211,9 +353,15 @@
       *
            PERFORM 8999-COMPTE-RENDU-EXEC-DEB
               THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 8040-EDIT-HISTSTAT-DEB
+              THRU 8040-EDIT-HISTSTAT-FIN.
       *
            PERFORM 6020-CLOSE-FMVTS-DEB
               THRU 6020-CLOSE-FMVTS-FIN.
+      *
+           PERFORM 6090-CLOSE-FHISTSTAT-DEB
+              THRU 6090-CLOSE-FHISTSTAT-FIN.
       *
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
@@ -222,6 +370,45 @@
            STOP RUN.
       *
       *---------------------------------------------------------------*
+      *   PRE-VALIDATION DU FICHIER DE MOUVEMENTS                     *
+      *---------------------------------------------------------------*
+      * PASSE A BLANC SUR LE FICHIER F-MVTS-E (AVANT LE TRAITEMENT    *
+      * PRINCIPAL) QUI CONTROLE LE FORMAT DE CHAQUE ENREGISTREMENT    *
+      * (COMPTE ET MONTANT NUMERIQUES, CODE MOUVEMENT ALPHABETIQUE)   *
+      * ET ARRETE LE TRAITEMENT AVANT TOUTE EDITION SI LE TAUX        *
+      * D'ENREGISTREMENTS MAL FORMES DEPASSE LE SEUIL ADMIS, AU LIEU  *
+      * DE NE LES DECOUVRIR QU'AU FIL DE L'EAU VIA WS-CERR.           *
+      *---------------------------------------------------------------*
+      *
+       0500-PRE-VALIDATION-DEB.
+      *
+           PERFORM 6500-OPEN-PREVAL-DEB
+              THRU 6500-OPEN-PREVAL-FIN.
+      *
+           PERFORM 6510-READ-PREVAL-DEB
+              THRU 6510-READ-PREVAL-FIN.
+      *
+           PERFORM 1500-CTRL-MOUVEMENT-DEB
+              THRU 1500-CTRL-MOUVEMENT-FIN
+             UNTIL WS-FS-MVTS-E = '10'.
+      *
+           PERFORM 6520-CLOSE-PREVAL-DEB
+              THRU 6520-CLOSE-PREVAL-FIN.
+      *
+           PERFORM 7500-CALCUL-TAUX-ERREUR-DEB
+              THRU 7500-CALCUL-TAUX-ERREUR-FIN.
+      *
+           IF PREVAL-SEUIL-DEPASSE
+              PERFORM 8500-ETAT-PREVALIDATION-DEB
+                 THRU 8500-ETAT-PREVALIDATION-FIN
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       0500-PRE-VALIDATION-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       *   TRAITEMENT COMPTE                                           *
       *---------------------------------------------------------------*
       *
@@ -241,7 +428,8 @@
       *
       *--------------- FIN DE TRAITEMENT -----------------------------*
       *
-           IF NOT (WS-ORDAB = 0 AND WS-OCB = 0 AND WS-ODGUI = 0)
+           IF NOT (WS-ORDAB = 0 AND WS-OCB = 0 AND WS-ODGUI = 0
+                  AND WS-OGEN = 0)
               PERFORM 7050-CALCUL-AP-COMPTE-DEB
                  THRU 7050-CALCUL-AP-COMPTE-FIN
               PERFORM 8020-ETAT-OPERATION-DEB
@@ -252,6 +440,24 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      *   CONTROLE FORMAT D'UN MOUVEMENT (PRE-VALIDATION)              *
+      *---------------------------------------------------------------*
+      *
+       1500-CTRL-MOUVEMENT-DEB.
+           ADD 1                          TO WS-PREVAL-CTOT.
+           IF WS-MVTS-CPTE NOT NUMERIC
+              OR WS-MVTS-MT NOT NUMERIC
+              OR WS-MVTS-CODE NOT ALPHABETIC
+              OR NOT SIECLE-MVTS-VALIDE
+              OR WS-MVTS-ANNEE-CALC > WS-DATE-SYST-AA
+              ADD 1                       TO WS-PREVAL-CERR
+           END-IF.
+           PERFORM 6510-READ-PREVAL-DEB
+              THRU 6510-READ-PREVAL-FIN.
+       1500-CTRL-MOUVEMENT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       *   TRAITEMENT MOUVEMENT                                        *
       *---------------------------------------------------------------*
       *
@@ -259,6 +465,8 @@
       *
       *--------------- PREPARATION DU TRAITEMENT ---------------------*
       *
+           PERFORM 7070-GEST-TOP10-DEB
+              THRU 7070-GEST-TOP10-FIN.
       *
       *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
       *
@@ -269,8 +477,8 @@
                              THRU 3010-TRT-CARTE-BLEUE-FIN
                WHEN 'D'   PERFORM 3020-TRT-DEPOT-DEB
                              THRU 3020-TRT-DEPOT-FIN
-               WHEN OTHER PERFORM 3030-TRT-AUTRE-DEB
-                             THRU 3030-TRT-AUTRE-FIN
+               WHEN OTHER PERFORM 3025-TRT-GENERIQUE-DEB
+                             THRU 3025-TRT-GENERIQUE-FIN
            END-EVALUATE.
       *
       *--------------- FIN DE TRAITEMENT -----------------------------*
@@ -312,6 +520,24 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      *   TRAITEMENT GENERIQUE (CODE ISSU DE LA TABLE MVTCOD)         *
+      *---------------------------------------------------------------*
+      *
+       3025-TRT-GENERIQUE-DEB.
+           PERFORM 7200-RECH-MVTCOD-DEB
+              THRU 7200-RECH-MVTCOD-FIN.
+      *
+           IF MVTCOD-TROUVE AND MVTCOD-VALIDE-OK(WS-IX-MVTCOD)
+              PERFORM 7045-CALCUL-GENERIQUE-DEB
+                 THRU 7045-CALCUL-GENERIQUE-FIN
+           ELSE
+              PERFORM 3030-TRT-AUTRE-DEB
+                 THRU 3030-TRT-AUTRE-FIN
+           END-IF.
+       3025-TRT-GENERIQUE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       *   TRAITEMENT AUTRE                                            *
       *---------------------------------------------------------------*
       *
@@ -332,6 +558,9 @@
            IF WS-FS-MVTS-E NOT = '00'
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTS-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -343,9 +572,17 @@
            IF NOT (WS-FS-MVTS-E = '00' OR '10')
               DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTS-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
+      *
+           IF WS-FS-MVTS-E = '00'
+              COMPUTE WS-MVTS-ANNEE-CALC =
+                      (WS-MVTS-SS * 100) + WS-MVTS-AA
+           END-IF.
        6010-READ-FMVTS-FIN.
            EXIT.
       *
@@ -354,11 +591,188 @@
            IF WS-FS-MVTS-E NOT = '00'
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTS-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
        6020-CLOSE-FMVTS-FIN.
            EXIT.
+      *
+       6080-OPEN-FHISTSTAT-DEB.
+           OPEN EXTEND F-HISTSTAT-S.
+           IF WS-FS-HISTSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-HISTSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-S
+              MOVE WS-FS-HISTSTAT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-OPEN-FHISTSTAT-FIN.
+           EXIT.
+      *
+       6090-CLOSE-FHISTSTAT-DEB.
+           CLOSE F-HISTSTAT-S.
+           IF WS-FS-HISTSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-HISTSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-S
+              MOVE WS-FS-HISTSTAT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-CLOSE-FHISTSTAT-FIN.
+           EXIT.
+      *
+       6030-OPEN-FMVTCOD-DEB.
+           OPEN INPUT F-MVTCOD-E.
+           IF WS-FS-MVTCOD-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-OPEN-FMVTCOD-FIN.
+           EXIT.
+      *
+       6040-READ-FMVTCOD-DEB.
+           READ F-MVTCOD-E INTO WS-ENRG-F-MVTCOD.
+           IF NOT (WS-FS-MVTCOD-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-READ-FMVTCOD-FIN.
+           EXIT.
+      *
+       6050-CLOSE-FMVTCOD-DEB.
+           CLOSE F-MVTCOD-E.
+           IF WS-FS-MVTCOD-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-FMVTCOD-FIN.
+           EXIT.
+      *
+       6060-CHARGE-TAB-MVTCOD-DEB.
+           MOVE ZERO                      TO WS-NB-MVTCOD.
+           PERFORM 6030-OPEN-FMVTCOD-DEB
+              THRU 6030-OPEN-FMVTCOD-FIN.
+           PERFORM 6040-READ-FMVTCOD-DEB
+              THRU 6040-READ-FMVTCOD-FIN.
+           PERFORM 6070-ALIM-TAB-MVTCOD-DEB
+              THRU 6070-ALIM-TAB-MVTCOD-FIN
+             UNTIL WS-FS-MVTCOD-E = '10'.
+           PERFORM 6050-CLOSE-FMVTCOD-DEB
+              THRU 6050-CLOSE-FMVTCOD-FIN.
+       6060-CHARGE-TAB-MVTCOD-FIN.
+           EXIT.
+      *
+       6070-ALIM-TAB-MVTCOD-DEB.
+           ADD 1                           TO WS-NB-MVTCOD.
+           SET WS-IX-MVTCOD                TO WS-NB-MVTCOD.
+           MOVE WS-MVTCOD-CODE-E     TO WS-MVTCOD-CODE(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-LIBEL-E    TO WS-MVTCOD-LIBEL(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-SENS-E     TO WS-MVTCOD-SENS(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-VALIDE-E   TO WS-MVTCOD-VALIDE(WS-IX-MVTCOD).
+           PERFORM 6040-READ-FMVTCOD-DEB
+              THRU 6040-READ-FMVTCOD-FIN.
+       6070-ALIM-TAB-MVTCOD-FIN.
+           EXIT.
+      *
+       6500-OPEN-PREVAL-DEB.
+           OPEN INPUT F-MVTS-E.
+           IF WS-FS-MVTS-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6500-OPEN-PREVAL-FIN.
+           EXIT.
+      *
+       6510-READ-PREVAL-DEB.
+           READ F-MVTS-E INTO WS-ENRG-F-MVTS.
+           IF NOT (WS-FS-MVTS-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+           IF WS-FS-MVTS-E = '00'
+              COMPUTE WS-MVTS-ANNEE-CALC =
+                      (WS-MVTS-SS * 100) + WS-MVTS-AA
+           END-IF.
+       6510-READ-PREVAL-FIN.
+           EXIT.
+      *
+       6520-CLOSE-PREVAL-DEB.
+           CLOSE F-MVTS-E.
+           IF WS-FS-MVTS-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+              MOVE WS-FS-MVTS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6520-CLOSE-PREVAL-FIN.
+           EXIT.
+      *
+       6530-OPEN-FPREVALP-DEB.
+           OPEN INPUT F-PREVALP-E.
+           IF WS-FS-PREVALP-E = '00'
+              READ F-PREVALP-E
+              IF WS-FS-PREVALP-E = '00' AND FS-ENRG-PREVALP-E > 0
+                 MOVE FS-ENRG-PREVALP-E TO WS-PREVAL-SEUIL
+              END-IF
+              IF NOT (WS-FS-PREVALP-E = '00' OR '10')
+                 DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-PREVALP-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-PREVALP-E
+                 MOVE WS-FS-PREVALP-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+              CLOSE F-PREVALP-E
+           ELSE
+              IF WS-FS-PREVALP-E NOT = '35'
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-PREVALP-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-PREVALP-E
+                 MOVE WS-FS-PREVALP-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       6530-OPEN-FPREVALP-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -366,7 +780,7 @@
       *
        7000-CALCUL-AV-COMPTE-DEB.
            MOVE WS-MVTS-CPTE TO WS-OCPT.
-           MOVE ZERO         TO WS-OCB WS-ORDAB WS-ODGUI.
+           MOVE ZERO         TO WS-OCB WS-ORDAB WS-ODGUI WS-OGEN.
            ADD 1             TO WS-CCLI.
        7000-CALCUL-AV-COMPTE-FIN.
            EXIT.
@@ -396,16 +810,104 @@
            ADD 1             TO WS-CERR.
        7040-GESTION-AUTRE-FIN.
            EXIT.
+      *
+       7045-CALCUL-GENERIQUE-DEB.
+           IF MVTCOD-DEBIT(WS-IX-MVTCOD)
+              SUBTRACT WS-MVTS-MT       FROM WS-OGEN
+           ELSE
+              ADD WS-MVTS-MT            TO WS-OGEN
+           END-IF.
+           ADD 1                        TO WS-CGEN.
+       7045-CALCUL-GENERIQUE-FIN.
+           EXIT.
       *
        7050-CALCUL-AP-COMPTE-DEB.
-           COMPUTE WS-OBAL = (WS-ODGUI - WS-ORDAB - WS-OCB).
+           COMPUTE WS-OBAL =
+                   (WS-ODGUI - WS-ORDAB - WS-OCB + WS-OGEN).
        7050-CALCUL-AP-COMPTE-FIN.
            EXIT.
       *
        7060-CALCUL-AP-PRINCIPAL-DEB.
-           COMPUTE WS-CMVT = (WS-CRET + WS-CCB + WS-CDEP + WS-CERR).
+           COMPUTE WS-CMVT =
+                   (WS-CRET + WS-CCB + WS-CDEP + WS-CGEN + WS-CERR).
        7060-CALCUL-AP-PRINCIPAL-FIN.
            EXIT.
+      *
+       7070-GEST-TOP10-DEB.
+           MOVE ZERO                      TO WS-IND-TOP-POS.
+           PERFORM 7075-CHERCHE-POS-TOP10-DEB
+              THRU 7075-CHERCHE-POS-TOP10-FIN
+             VARYING WS-IND-TOP FROM 1 BY 1
+               UNTIL WS-IND-TOP > 10
+                  OR WS-IND-TOP-POS NOT = ZERO.
+           IF WS-IND-TOP-POS NOT = ZERO
+              PERFORM 7080-DECALE-TOP10-DEB
+                 THRU 7080-DECALE-TOP10-FIN
+                VARYING WS-IND-TOP FROM 10 BY -1
+                  UNTIL WS-IND-TOP <= WS-IND-TOP-POS
+              MOVE WS-MVTS-CPTE
+                             TO WS-TOP10-CPTE(WS-IND-TOP-POS)
+              MOVE WS-MVTS-CODE
+                             TO WS-TOP10-CODE(WS-IND-TOP-POS)
+              MOVE WS-MVTS-MT
+                             TO WS-TOP10-MT(WS-IND-TOP-POS)
+           END-IF.
+       7070-GEST-TOP10-FIN.
+           EXIT.
+      *
+       7075-CHERCHE-POS-TOP10-DEB.
+           IF WS-MVTS-MT > WS-TOP10-MT(WS-IND-TOP)
+              MOVE WS-IND-TOP              TO WS-IND-TOP-POS
+           END-IF.
+       7075-CHERCHE-POS-TOP10-FIN.
+           EXIT.
+      *
+       7080-DECALE-TOP10-DEB.
+           MOVE WS-TOP10-CPTE(WS-IND-TOP - 1)
+                                           TO WS-TOP10-CPTE(WS-IND-TOP).
+           MOVE WS-TOP10-CODE(WS-IND-TOP - 1)
+                                           TO WS-TOP10-CODE(WS-IND-TOP).
+           MOVE WS-TOP10-MT(WS-IND-TOP - 1)
+                                           TO WS-TOP10-MT(WS-IND-TOP).
+       7080-DECALE-TOP10-FIN.
+           EXIT.
+      *
+       7500-CALCUL-TAUX-ERREUR-DEB.
+           IF WS-PREVAL-CTOT = ZERO
+              SET PREVAL-SEUIL-RESPECTE  TO TRUE
+           ELSE
+              COMPUTE WS-PREVAL-TAUX =
+                      (WS-PREVAL-CERR * 100) / WS-PREVAL-CTOT
+              IF WS-PREVAL-TAUX > WS-PREVAL-SEUIL
+                 SET PREVAL-SEUIL-DEPASSE  TO TRUE
+              ELSE
+                 SET PREVAL-SEUIL-RESPECTE TO TRUE
+              END-IF
+           END-IF.
+       7500-CALCUL-TAUX-ERREUR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   RECHERCHE D'UN CODE MOUVEMENT DANS LA TABLE MVTCOD          *
+      *---------------------------------------------------------------*
+      *
+       7200-RECH-MVTCOD-DEB.
+           SET MVTCOD-NON-TROUVE          TO TRUE.
+           SET WS-IX-MVTCOD               TO 1.
+           PERFORM 7210-RECH-UN-MVTCOD-DEB
+              THRU 7210-RECH-UN-MVTCOD-FIN
+             UNTIL (WS-IX-MVTCOD > WS-NB-MVTCOD) OR MVTCOD-TROUVE.
+       7200-RECH-MVTCOD-FIN.
+           EXIT.
+      *
+       7210-RECH-UN-MVTCOD-DEB.
+           IF WS-MVTCOD-CODE(WS-IX-MVTCOD) = WS-MVTS-CODE
+              SET MVTCOD-TROUVE           TO TRUE
+           ELSE
+              ADD 1                       TO WS-IX-MVTCOD
+           END-IF.
+       7210-RECH-UN-MVTCOD-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
@@ -432,11 +934,63 @@
            DISPLAY WS-LCB.
            DISPLAY WS-LRDAB.
            DISPLAY WS-LDGUI.
+           DISPLAY WS-LGEN.
            DISPLAY WS-LTIRET.
            DISPLAY WS-LBAL.
            DISPLAY WS-LASTER.
        8020-ETAT-OPERATION-FIN.
            EXIT.
+      *
+       8030-EDIT-TOP10-DEB.
+           IF WS-TOP10-MT(WS-IND-TOP) NOT = ZERO
+              MOVE WS-IND-TOP              TO WS-LTOP10-RANG
+              MOVE WS-TOP10-CPTE(WS-IND-TOP)
+                                           TO WS-LTOP10-CPTE
+              MOVE WS-TOP10-CODE(WS-IND-TOP)
+                                           TO WS-LTOP10-CODE
+              MOVE WS-TOP10-MT(WS-IND-TOP) TO WS-LTOP10-MT
+              DISPLAY WS-LTOP10
+           END-IF.
+       8030-EDIT-TOP10-FIN.
+           EXIT.
+      *
+       8040-EDIT-HISTSTAT-DEB.
+           INITIALIZE WS-HISTSTAT-ENR.
+           MOVE WS-DATE-SYST-AA          TO WS-HSTAT-DATE-AA.
+           MOVE WS-DATE-SYST-MM          TO WS-HSTAT-DATE-MM.
+           MOVE WS-DATE-SYST-JJ          TO WS-HSTAT-DATE-JJ.
+           MOVE 'ARIO126'                TO WS-HSTAT-PROG.
+           MOVE WS-CCLI                  TO WS-HSTAT-CCLI.
+           MOVE WS-CMVT                  TO WS-HSTAT-CMVT.
+           MOVE WS-CERR                  TO WS-HSTAT-CERR.
+           MOVE WS-CRET                  TO WS-HSTAT-CRET.
+           MOVE WS-CCB                   TO WS-HSTAT-CCB.
+           MOVE WS-CDEP                  TO WS-HSTAT-CDEP.
+           WRITE FS-ENRG-HISTSTAT-S      FROM WS-HISTSTAT-ENR.
+           IF WS-FS-HISTSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-HISTSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-S
+              MOVE WS-FS-HISTSTAT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       8040-EDIT-HISTSTAT-FIN.
+           EXIT.
+      *
+       8500-ETAT-PREVALIDATION-DEB.
+           MOVE WS-PREVAL-CTOT            TO WS-PREVAL-OTOT.
+           MOVE WS-PREVAL-CERR            TO WS-PREVAL-OERR.
+           MOVE WS-PREVAL-TAUX            TO WS-PREVAL-OTAUX.
+           DISPLAY WS-LASTER.
+           DISPLAY 'ARRET : SEUIL DE MOUVEMENTS MAL FORMES DEPASSE'.
+           DISPLAY WS-LPREVAL.
+           DISPLAY WS-LPREVALERR.
+           DISPLAY WS-LPREVALTAUX.
+           DISPLAY WS-LASTER.
+       8500-ETAT-PREVALIDATION-FIN.
+           EXIT.
       *
        8999-COMPTE-RENDU-EXEC-DEB.
            DISPLAY WS-LASTER.
@@ -446,6 +1000,13 @@
            DISPLAY 'NOMBRE DE RETRAITS            :  ' WS-CRET.
            DISPLAY 'NOMBRE DE CARTES BLEUES       :  ' WS-CCB.
            DISPLAY 'NOMBRE DE DEPOTS              :  ' WS-CDEP.
+           DISPLAY 'NOMBRE DE MOUVEMENTS AUTRES CANAUX :  ' WS-CGEN.
+           DISPLAY WS-LASTER.
+           DISPLAY WS-LTOP10-TITRE.
+           PERFORM 8030-EDIT-TOP10-DEB
+              THRU 8030-EDIT-TOP10-FIN
+             VARYING WS-IND-TOP FROM 1 BY 1
+               UNTIL WS-IND-TOP > 10.
            DISPLAY WS-LASTER.
        8999-COMPTE-RENDU-EXEC-FIN.
            EXIT.
