@@ -0,0 +1,853 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIC263                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  L'ECRITURE DE CE PROGRAMME PERMETTRA : DE CREER UN NOUVEL     *
+      *  ARTICLE DANS LE CLUSTER KSDS ART0206 LORSQUE LE CODE SAISI   *
+      *  N'EXISTE PAS, OU DE METTRE A JOUR SES ZONES DESCRIPTIVES     *
+      *  (LIBELLE, CATEGORIE, FOURNISSEUR, DELAI, SEUIL D'ALERTE)     *
+      *  LORSQUE LE CODE EXISTE DEJA.                                 *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER ET DEBUT CODE            *
+      *               !                                               *
+      * 09/08/2026    !  F3 RETOURNE AU PROGRAMME APPELANT MEMORISE   *
+      *               !  DANS WS-PREV-PROG (PILE D'APPEL A 1 NIVEAU)  *
+      * 09/08/2026    !  CONTROLE DU CODE FOURNISSEUR SAISI (MFOURI)  *
+      *               !  CONTRE LE FICHIER FOURNISSEUR (FOU0206)      *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. ARIC263.
+      *
+      *===============================================================*
+      *           NE PAS MODIFIER LA PARTIE ENCADREE DU CODE          *
+      *===============================================================*
+      *
+      *                  ==============================               *
+      *=================<    ENVIRONMENT    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                  ==============================               *
+      *=================<         DATA      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *===============================================================*
+      *             COPY - INSERTION DE SEQUENCES DE SOURCE           *
+      *===============================================================*
+      * TEST DES TOUCHES FONCTION
+           COPY DFHAID.
+      * MODIFICATION DYNAMIQUE DES ATTRIBUTS DE MAP
+           COPY DFHBMSCA.
+      * TABLES DES MESSAGES
+           COPY TABMSG.
+      * WS ARIN263
+           COPY ARIN263.
+      * FICHIER ARTICLE
+           COPY ARTICLE.
+      * FICHIER FOURNISSEUR (CONTROLE REFERENTIEL DE WS-ART-FOU)
+           COPY FOURNISS.
+      * COMMAREA
+           COPY COMMAREA.
+      * ENREGISTREMENT DE TRACE D'ACCES (FILE TEMPORAIRE ARIJRN)
+           COPY JOURNAL.
+      *
+       01  WS-RC                            PIC S9(4) COMP.
+       01  WS-RC-ED                         PIC X(10).
+       01  WS-RC-SAUVE                      PIC S9(4) COMP.
+      *
+      * PROGRAMME CIBLE DU RETOUR PF3 (WS-PREV-PROG, OU ARIC261 PAR
+      * DEFAUT SI LA COMMAREA N'EN PORTE PAS).
+       01  WS-PROG-RETOUR                   PIC X(08).
+      *
+       01  WS-QTE-ED                        PIC ZZZZZ9
+           BLANK WHEN ZERO.
+      *
+       01  WS-MAP                           PIC X(8)
+                                            VALUE 'ARIM263'.
+       01  WS-MAPSET                        PIC X(8)
+                                            VALUE 'ARIN263'.
+      *
+       01  WS-MSG-FIN                       PIC X(80).
+      *
+       01  WS-MSG-IND                       PIC S9(04) COMP.
+      *
+       01  WS-SW-ERREUR                     PIC X(01).
+           88  ERREUR-SAISIE                VALUE 'O'.
+           88  SAISIE-OK                    VALUE 'N'.
+      *
+      * CONTROLE REFERENTIEL DU CODE FOURNISSEUR SAISI (MFOURI)
+       01  WS-SW-FOU-TROUVE                 PIC X(01).
+           88  FOURNISSEUR-TROUVE           VALUE 'O'.
+           88  FOURNISSEUR-NON-TROUVE       VALUE 'N'.
+      *
+      *
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+       01  DFHCOMMAREA                  PIC X(4096).
+      *
+      *                  ==============================               *
+      *=================<    PROCEDURE      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXYY-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANT-FIN                   *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PRINCIPAL              *
+      *---------------------------------------------------------------*
+      *
+       0000-PRINCIPAL-DEB.
+
+           PERFORM 7000-INIT-PRINCIPAL-DEB
+              THRU 7000-INIT-PRINCIPAL-FIN.
+
+           EVALUATE TRUE
+               WHEN INIT-TRT
+                 PERFORM 1000-1ERE-FOIS-DEB
+                    THRU 1000-1ERE-FOIS-FIN
+               WHEN AFF-MAP
+                 PERFORM 1010-N-FOIS-DEB
+                    THRU 1010-N-FOIS-FIN
+               WHEN OTHER
+                 PERFORM 1020-ABEND-DEB
+                    THRU 1020-ABEND-FIN
+           END-EVALUATE.
+
+           PERFORM  9999-FIN-RTRANSID-DEB
+              THRU  9999-FIN-RTRANSID-FIN.
+
+       0000-PRINCIPAL-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT 1ERE FOIS              *
+      *---------------------------------------------------------------*
+      *
+       1000-1ERE-FOIS-DEB.
+
+           PERFORM 7010-MOVE-INFOS-GEN-DEB
+              THRU 7010-MOVE-INFOS-GEN-FIN.
+
+           PERFORM 7060-MOVE-M-TO-TAFF-DEB
+              THRU 7060-MOVE-M-TO-TAFF-FIN.
+
+           PERFORM 7070-MOVE-MSG-SAISI-DEB
+              THRU 7070-MOVE-MSG-SAISI-FIN.
+
+           PERFORM 6000-SEND-ERASE-DEB
+              THRU 6000-SEND-ERASE-FIN.
+
+       1000-1ERE-FOIS-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT N FOIS                 *
+      *---------------------------------------------------------------*
+      *
+       1010-N-FOIS-DEB.
+
+           EVALUATE EIBAID
+              WHEN DFHENTER
+                 PERFORM 2000-ENTER-DEB
+                    THRU 2000-ENTER-FIN
+              WHEN DFHPF3
+                 PERFORM 2010-F3-DEB
+                    THRU 2010-F3-FIN
+              WHEN DFHCLEAR
+                 PERFORM 2020-ALT-C-DEB
+                    THRU 2020-ALT-C-FIN
+              WHEN OTHER
+                 PERFORM 2030-AUTRE-DEB
+                    THRU 2030-AUTRE-FIN
+           END-EVALUATE.
+
+       1010-N-FOIS-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ABEND                  *
+      *---------------------------------------------------------------*
+      *
+       1020-ABEND-DEB.
+
+           PERFORM 7180-MSG-ERR-TAFF-DEB
+              THRU 7180-MSG-ERR-TAFF-FIN.
+
+           PERFORM 9999-ABEND-PRG-DEB
+              THRU 9999-ABEND-PRG-FIN.
+
+       1020-ABEND-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ENTER                  *
+      *---------------------------------------------------------------*
+      *
+       2000-ENTER-DEB.
+
+           PERFORM 6010-RECEIVE-DEB
+              THRU 6010-RECEIVE-FIN.
+
+           IF WS-RC = DFHRESP(MAPFAIL)
+              PERFORM 3000-CODE-VIDE-DEB
+                 THRU 3000-CODE-VIDE-FIN
+           ELSE
+              PERFORM 3010-CODE-REMPLI-DEB
+                 THRU 3010-CODE-REMPLI-FIN
+           END-IF.
+
+       2000-ENTER-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT F3                     *
+      *---------------------------------------------------------------*
+      *
+       2010-F3-DEB.
+
+           PERFORM 9000-APPEL-SPG-DEB
+              THRU 9000-APPEL-SPG-FIN.
+
+       2010-F3-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ALT+C                  *
+      *---------------------------------------------------------------*
+      *
+       2020-ALT-C-DEB.
+
+           PERFORM 7010-MOVE-INFOS-GEN-DEB
+              THRU 7010-MOVE-INFOS-GEN-FIN.
+
+           PERFORM 7190-MSG-ALT-C-DEB
+              THRU 7190-MSG-ALT-C-FIN.
+
+           PERFORM 6020-SEND-DEB
+              THRU 6020-SEND-FIN.
+
+       2020-ALT-C-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT AUTRE                  *
+      *---------------------------------------------------------------*
+      *
+       2030-AUTRE-DEB.
+
+           PERFORM 7200-GEST-AUTRE-DEB
+              THRU 7200-GEST-AUTRE-FIN.
+
+           PERFORM 6030-SEND-DATAONLY-DEB
+              THRU 6030-SEND-DATAONLY-FIN.
+
+       2030-AUTRE-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT CODE VIDE              *
+      *---------------------------------------------------------------*
+      *
+       3000-CODE-VIDE-DEB.
+
+           PERFORM 7210-GEST-CODE-VIDE-DEB
+              THRU 7210-GEST-CODE-VIDE-FIN.
+
+           PERFORM 6030-SEND-DATAONLY-DEB
+              THRU 6030-SEND-DATAONLY-FIN.
+
+       3000-CODE-VIDE-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT CODE REMPLI            *
+      *---------------------------------------------------------------*
+      *
+       3010-CODE-REMPLI-DEB.
+
+           PERFORM 7010-MOVE-INFOS-GEN-DEB
+              THRU 7010-MOVE-INFOS-GEN-FIN.
+
+           PERFORM 6050-READ-ARTICLE-DEB
+              THRU 6050-READ-ARTICLE-FIN.
+
+           MOVE WS-RC                        TO WS-RC-SAUVE.
+
+           PERFORM 6040-WRITE-JOURNAL-DEB
+              THRU 6040-WRITE-JOURNAL-FIN.
+
+           MOVE WS-RC-SAUVE                  TO WS-RC.
+
+           IF WS-RC = DFHRESP(NORMAL)
+              PERFORM 4000-TRT-MODIF-DEB
+                 THRU 4000-TRT-MODIF-FIN
+           ELSE
+              PERFORM 4010-TRT-CREATION-DEB
+                 THRU 4010-TRT-CREATION-FIN
+           END-IF.
+
+       3010-CODE-REMPLI-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT TRAITEMENT MODIF       *
+      *---------------------------------------------------------------*
+      *
+       4000-TRT-MODIF-DEB.
+
+           MOVE LOW-VALUE                    TO ARIM263O.
+
+           PERFORM 7030-CONTROLE-SAISIE-DEB
+              THRU 7030-CONTROLE-SAISIE-FIN.
+
+           IF ERREUR-SAISIE
+              PERFORM 7040-MOVE-ART-TO-MAP-DEB
+                 THRU 7040-MOVE-ART-TO-MAP-FIN
+              PERFORM 7220-GEST-MSG-ERREUR-DEB
+                 THRU 7220-GEST-MSG-ERREUR-FIN
+              PERFORM 6030-SEND-DATAONLY-DEB
+                 THRU 6030-SEND-DATAONLY-FIN
+           ELSE
+              PERFORM 7050-MOVE-MAP-TO-ART-DEB
+                 THRU 7050-MOVE-MAP-TO-ART-FIN
+              PERFORM 6070-REWRITE-ARTICLE-DEB
+                 THRU 6070-REWRITE-ARTICLE-FIN
+              MOVE WS-MSG(29)                TO MMSGO
+              PERFORM 7040-MOVE-ART-TO-MAP-DEB
+                 THRU 7040-MOVE-ART-TO-MAP-FIN
+              PERFORM 6000-SEND-ERASE-DEB
+                 THRU 6000-SEND-ERASE-FIN
+           END-IF.
+
+       4000-TRT-MODIF-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT TRAITEMENT CREATION    *
+      *---------------------------------------------------------------*
+      *
+       4010-TRT-CREATION-DEB.
+
+           MOVE LOW-VALUE                    TO ARIM263O.
+
+           PERFORM 7030-CONTROLE-SAISIE-DEB
+              THRU 7030-CONTROLE-SAISIE-FIN.
+
+           IF ERREUR-SAISIE
+              PERFORM 7220-GEST-MSG-ERREUR-DEB
+                 THRU 7220-GEST-MSG-ERREUR-FIN
+              PERFORM 6030-SEND-DATAONLY-DEB
+                 THRU 6030-SEND-DATAONLY-FIN
+           ELSE
+              MOVE LOW-VALUES                TO WS-ART-ENR
+              MOVE MCODEI                    TO WS-ART-CODE
+              PERFORM 7050-MOVE-MAP-TO-ART-DEB
+                 THRU 7050-MOVE-MAP-TO-ART-FIN
+              MOVE ZERO                      TO WS-ART-QTE
+                                                 WS-ART-NB-LOT
+              PERFORM 6060-WRITE-ARTICLE-DEB
+                 THRU 6060-WRITE-ARTICLE-FIN
+              MOVE WS-MSG(28)                TO MMSGO
+              PERFORM 7040-MOVE-ART-TO-MAP-DEB
+                 THRU 7040-MOVE-ART-TO-MAP-FIN
+              PERFORM 6000-SEND-ERASE-DEB
+                 THRU 6000-SEND-ERASE-FIN
+           END-IF.
+
+       4010-TRT-CREATION-FIN.
+            EXIT.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS PROGRAMMES         *
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-SEND-ERASE-DEB.
+           EXEC CICS
+              SEND MAP            (WS-MAP)
+                   MAPSET         (WS-MAPSET)
+                   FROM           (ARIM263O)
+                   ERASE
+                   RESP           (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR SEND MAP ERASE : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6000-SEND-ERASE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6010-RECEIVE-DEB.
+           EXEC CICS
+              RECEIVE MAP         (WS-MAP)
+                      MAPSET      (WS-MAPSET)
+                      INTO        (ARIM263I)
+                      RESP        (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              AND NOT WS-RC = DFHRESP(MAPFAIL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR RECEIVE MAP : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6010-RECEIVE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6020-SEND-DEB.
+           EXEC CICS
+              SEND MAP            (WS-MAP)
+                   MAPSET         (WS-MAPSET)
+                   FROM           (ARIM263O)
+                   RESP           (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR SEND MAP : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6020-SEND-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6030-SEND-DATAONLY-DEB.
+           EXEC CICS
+              SEND MAP            (WS-MAP)
+                   MAPSET         (WS-MAPSET)
+                   FROM           (ARIM263O)
+                   DATAONLY
+                   RESP           (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR SEND MAP DATAONLY : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6030-SEND-DATAONLY-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6040-WRITE-JOURNAL-DEB.
+           MOVE 'A'                          TO WS-JRN-TYPE.
+           MOVE EIBTRMID                      TO WS-JRN-TERM.
+           MOVE EIBTASKN                      TO WS-JRN-TASK.
+           MOVE EIBTRNID                      TO WS-JRN-TRAN.
+           MOVE EIBDATE                       TO WS-JRN-DATE.
+           MOVE EIBTIME                       TO WS-JRN-TIME.
+           MOVE MCODEI                        TO WS-JRN-VALEUR.
+           EXEC CICS
+              WRITEQ TS       QUEUE          ('ARIJRN')
+                              FROM           (WS-JRN-ENR)
+                              RESP           (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR WRITEQ TS ARIJRN : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6040-WRITE-JOURNAL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6050-READ-ARTICLE-DEB.
+           MOVE MCODEI                    TO WS-ART-CODE.
+           EXEC CICS
+              READ FILE           ('ART0206')
+                   RIDFLD         (WS-ART-CODE)
+                   INTO           (WS-ART-ENR)
+                   UPDATE
+                   RESP           (WS-RC)
+           END-EXEC.
+           MOVE WS-RC                       TO WS-RC-ED.
+           IF WS-RC NOT = DFHRESP(NORMAL) AND
+              WS-RC NOT = DFHRESP(NOTFND)
+              STRING 'ERREUR READ : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6050-READ-ARTICLE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6060-WRITE-ARTICLE-DEB.
+           EXEC CICS
+              WRITE FILE          ('ART0206')
+                    RIDFLD        (WS-ART-CODE)
+                    FROM          (WS-ART-ENR)
+                    RESP          (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR WRITE : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6060-WRITE-ARTICLE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6070-REWRITE-ARTICLE-DEB.
+           EXEC CICS
+              REWRITE FILE        ('ART0206')
+                      FROM        (WS-ART-ENR)
+                      RESP        (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR REWRITE : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6070-REWRITE-ARTICLE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6080-READ-FOURNISSEUR-DEB.
+           MOVE MFOURI                    TO WS-FOU-CODE.
+           EXEC CICS
+              READ FILE           ('FOU0206')
+                   RIDFLD         (WS-FOU-CODE)
+                   INTO           (WS-FOU-ENR)
+                   RESP           (WS-RC)
+           END-EXEC.
+           IF WS-RC = DFHRESP(NORMAL)
+              MOVE 'O'                    TO WS-SW-FOU-TROUVE
+           ELSE
+              MOVE 'N'                    TO WS-SW-FOU-TROUVE
+              IF WS-RC NOT = DFHRESP(NOTFND)
+                 MOVE WS-RC                TO WS-RC-ED
+                 STRING 'ERREUR READ FOU0206 : ' WS-RC-ED
+                        DELIMITED BY SIZE
+                   INTO WS-MSG-FIN
+                 PERFORM 9999-ABEND-PRG-DEB
+                    THRU 9999-ABEND-PRG-FIN
+              END-IF
+           END-IF.
+       6080-READ-FOURNISSEUR-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7000-INIT-PRINCIPAL-DEB.
+           MOVE DFHCOMMAREA                 TO WS-COMMAREA.
+           MOVE LOW-VALUE                   TO ARIM263O.
+           MOVE 'N'                         TO WS-SW-ERREUR.
+       7000-INIT-PRINCIPAL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7010-MOVE-INFOS-GEN-DEB.
+           MOVE WS-DATE                     TO MDATEO.
+           MOVE EIBTRMID                    TO MTERMO.
+           MOVE EIBTASKN                    TO MTASKO.
+           MOVE EIBTRNID                    TO MTRANO.
+       7010-MOVE-INFOS-GEN-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7030-CONTROLE-SAISIE-DEB.
+           MOVE 'N'                         TO WS-SW-ERREUR.
+           IF MFOURI NOT = SPACES AND MFOURI NOT = LOW-VALUES
+              PERFORM 6080-READ-FOURNISSEUR-DEB
+                 THRU 6080-READ-FOURNISSEUR-FIN
+           END-IF.
+           EVALUATE TRUE
+              WHEN MLIBELI = SPACES OR LOW-VALUES
+                 MOVE 7                     TO WS-MSG-IND
+                 MOVE 'O'                   TO WS-SW-ERREUR
+              WHEN MCATEGI = SPACES OR LOW-VALUES
+                 MOVE 8                     TO WS-MSG-IND
+                 MOVE 'O'                   TO WS-SW-ERREUR
+              WHEN MFOURI = SPACES OR LOW-VALUES
+                 MOVE 9                     TO WS-MSG-IND
+                 MOVE 'O'                   TO WS-SW-ERREUR
+              WHEN FOURNISSEUR-NON-TROUVE
+                 MOVE 16                    TO WS-MSG-IND
+                 MOVE 'O'                   TO WS-SW-ERREUR
+              WHEN MAPPROI = SPACES OR LOW-VALUES
+                 MOVE 10                    TO WS-MSG-IND
+                 MOVE 'O'                   TO WS-SW-ERREUR
+              WHEN MAPPROI NOT NUMERIC
+                 MOVE 12                    TO WS-MSG-IND
+                 MOVE 'O'                   TO WS-SW-ERREUR
+              WHEN MALERTI = SPACES OR LOW-VALUES
+                 MOVE 11                    TO WS-MSG-IND
+                 MOVE 'O'                   TO WS-SW-ERREUR
+              WHEN MALERTI NOT NUMERIC
+                 MOVE 12                    TO WS-MSG-IND
+                 MOVE 'O'                   TO WS-SW-ERREUR
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       7030-CONTROLE-SAISIE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7040-MOVE-ART-TO-MAP-DEB.
+           MOVE WS-ART-QTE                  TO WS-QTE-ED.
+
+           MOVE WS-ART-CODE                 TO MCODEO.
+           MOVE WS-ART-LIBEL                TO MLIBELO.
+           MOVE WS-ART-CATEG                TO MCATEGO.
+           MOVE WS-ART-FOU                  TO MFOURO.
+           MOVE WS-ART-DELAI                TO MAPPROO.
+           MOVE WS-ART-ALERT                TO MALERTO.
+           MOVE WS-QTE-ED                   TO MQTSTKO.
+       7040-MOVE-ART-TO-MAP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7050-MOVE-MAP-TO-ART-DEB.
+           MOVE MLIBELI                     TO WS-ART-LIBEL.
+           MOVE MCATEGI                     TO WS-ART-CATEG.
+           MOVE MFOURI                      TO WS-ART-FOU.
+           MOVE MAPPROI                     TO WS-ART-DELAI.
+           MOVE MALERTI                     TO WS-ART-ALERT.
+       7050-MOVE-MAP-TO-ART-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7060-MOVE-M-TO-TAFF-DEB.
+           MOVE 'M'                         TO WS-TAFF.
+       7060-MOVE-M-TO-TAFF-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7070-MOVE-MSG-SAISI-DEB.
+           MOVE WS-MSG(6)                   TO MMSGO.
+       7070-MOVE-MSG-SAISI-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7180-MSG-ERR-TAFF-DEB.
+           STRING 'ERREUR TAFF : ' WS-TAFF
+                  DELIMITED BY SIZE
+             INTO WS-MSG-FIN.
+       7180-MSG-ERR-TAFF-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7190-MSG-ALT-C-DEB.
+           MOVE WS-MSG(2)                   TO MMSGO.
+       7190-MSG-ALT-C-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7200-GEST-AUTRE-DEB.
+           MOVE EIBTASKN                    TO MTASKO.
+           MOVE WS-MSG(1)                   TO MMSGO.
+           MOVE DFHUNIMD                    TO MCODEA.
+       7200-GEST-AUTRE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7210-GEST-CODE-VIDE-DEB.
+           MOVE EIBTASKN                    TO MTASKO.
+           MOVE WS-MSG(6)                   TO MMSGO.
+       7210-GEST-CODE-VIDE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7220-GEST-MSG-ERREUR-DEB.
+           MOVE WS-MSG(WS-MSG-IND)          TO MMSGO.
+           MOVE DFHUNIMD                    TO MCODEA.
+       7220-GEST-MSG-ERREUR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *8999-STATISTIQUES-DEB.
+      *
+      *8999-STATISTIQUES-FIN.
+      *     EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT APPEL-SPG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE LORS DU RETOUR AU MENU (TOUCHE F3)          *
+      * IL PERMET DE DONNER DYNAMIQUEMENT LE CONTROLE AU PROGRAMME    *
+      * ARIC261 (PROGRAMMATION PSEUDO CONVERSATIONNELLE).             *
+      *---------------------------------------------------------------*
+      *
+       9000-APPEL-SPG-DEB.
+           PERFORM 9005-DETERMINE-RETOUR-DEB
+              THRU 9005-DETERMINE-RETOUR-FIN.
+           MOVE LOW-VALUE                   TO WS-TAFF.
+           EXEC CICS XCTL PROGRAM(WS-PROG-RETOUR)
+                          COMMAREA(WS-COMMAREA)
+                          RESP(WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR APPEL SOUS PROGRAMME : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       9000-APPEL-SPG-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *             DESCRIPTION DU COMPOSANT DETERMINE-RETOUR          *
+      *---------------------------------------------------------------*
+      * RETOURNE AU PROGRAMME APPELANT MEMORISE PAR LA PILE D'APPEL A  *
+      * 1 NIVEAU (WS-PREV-PROG, ALIMENTE PAR L'APPELANT AVANT LE XCTL) *
+      * PLUTOT QU'A ARIC261 EN DUR.                                    *
+      *---------------------------------------------------------------*
+      *
+       9005-DETERMINE-RETOUR-DEB.
+           IF WS-PREV-PROG = SPACE OR LOW-VALUE
+              MOVE 'ARIC261'                TO WS-PROG-RETOUR
+           ELSE
+              MOVE WS-PREV-PROG             TO WS-PROG-RETOUR
+           END-IF.
+       9005-DETERMINE-RETOUR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : FIN DE PROGRAMME                                   *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+           EXEC CICS RETURN
+           END-EXEC.
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT FIN-RTRANSID           *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE APRES CHAQUE AFFICHAGE POUR TERMINER LA     *
+      * TRANSACTION DE FACON TEMPORAIRE.                              *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-RTRANSID-DEB.
+           EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       9999-FIN-RTRANSID-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ABEND-PRG              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE QUAND UNE ERREUR EST DETECTEE LORS DU       *
+      * TEST SUR LE CONTEXTE D'EXECUTION.                             *
+      *---------------------------------------------------------------*
+      *
+       9999-ABEND-PRG-DEB.
+            EXEC CICS SEND
+                      FROM (WS-MSG-FIN)
+                      ERASE
+            END-EXEC.
+            EXEC CICS RETURN
+            END-EXEC.
+       9999-ABEND-PRG-FIN.
+            EXIT.
