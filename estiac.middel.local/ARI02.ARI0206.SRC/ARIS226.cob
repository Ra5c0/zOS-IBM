@@ -0,0 +1,278 @@
+
+
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIS226                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  SOUS-PROGRAMME EXTERNE DE CONTROLE DE LA DEMANDE SYSIN       *
+      *  (TYPE A OU TYPE B), PARTAGE ENTRE ARID226 (TABLE DB2) ET     *
+      *  ARIO526 (FICHIER A PLAT) : BLANCS MANQUANTS, FORMAT NUMERIQUE*
+      *  DES BORNES SELON LE TYPE DE DEMANDE, BORNES INVERSEES,       *
+      *  BORNES DE DATE, ET CLE DE CONTROLE DU N0 DE COMPTE POUR LES  *
+      *  DEMANDES DE TYPE A. LE CONTROLE DES BORNES PAR RAPPORT AU    *
+      *  CONTENU REEL DU FICHIER/DE LA TABLE (CODE ERREUR 5) RESTE A  *
+      *  LA CHARGE DE L'APPELANT, CELUI-CI ETANT SEUL A CONNAITRE LA  *
+      *  PREMIERE ET LA DERNIERE CLE DISPONIBLE DANS SON SUPPORT.     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER                         *
+      *               !                                              *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIS226.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       01  WS-SW-FORMAT-CPT                 PIC X(01).
+           88  FORMAT-CPT-OK                VALUE 'O'.
+           88  FORMAT-CPT-KO                VALUE 'N'.
+      *
+       01  WS-CPT-VERIF.
+           05  WS-CPT-DIGIT                 PIC 9 OCCURS 14.
+      *
+       01  WS-CPT-IND                       PIC S9(4) COMP.
+       01  WS-CPT-SOMME                     PIC S9(4) COMP.
+       01  WS-CPT-QUOT                      PIC S9(4) COMP.
+       01  WS-CPT-CLE-CALC                  PIC 9.
+      *
+      *================
+       LINKAGE SECTION.
+      *================
+      *
+           COPY TP5VALID.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      * ARGUMENT TRANSMIS
+       PROCEDURE           DIVISION
+           USING WS-VALID-PARM.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *                                                               *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *
+      *---------------------------------------------------------------*
+      *                    COMPOSANT PROGRAMME                        *
+      *                    ===================                        *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+           MOVE ZERO                         TO WS-VALID-CODE-ERROR.
+           MOVE SPACE                        TO WS-VALID-MSG-ERROR.
+      *
+           EVALUATE TRUE
+              WHEN (WS-VALID-NOM = SPACE OR
+                    WS-VALID-BORNE-DEB = SPACE OR
+                    WS-VALID-BORNE-FIN = SPACE)
+                 PERFORM 7010-ERR-02-DEB
+                    THRU 7010-ERR-02-FIN
+              WHEN (VALID-TYPE-A AND
+                    (WS-VALID-BORNE-DEB IS NOT NUMERIC OR
+                     WS-VALID-BORNE-FIN IS NOT NUMERIC OR
+                     WS-VALID-NOM IS NUMERIC))
+                 PERFORM 7020-ERR-03-DEB
+                    THRU 7020-ERR-03-FIN
+              WHEN (NOT VALID-TYPE-A AND
+                    (WS-VALID-BORNE-DEB IS NUMERIC OR
+                     WS-VALID-BORNE-FIN IS NUMERIC OR
+                     WS-VALID-NOM IS NUMERIC))
+                 PERFORM 7020-ERR-03-DEB
+                    THRU 7020-ERR-03-FIN
+              WHEN (WS-VALID-BORNE-DEB > WS-VALID-BORNE-FIN)
+                 PERFORM 7030-ERR-04-DEB
+                    THRU 7030-ERR-04-FIN
+              WHEN (WS-VALID-DATE-DEB NOT = SPACE AND
+                    WS-VALID-DATE-DEB IS NOT NUMERIC) OR
+                   (WS-VALID-DATE-FIN NOT = SPACE AND
+                    WS-VALID-DATE-FIN IS NOT NUMERIC) OR
+                   (WS-VALID-DATE-DEB NOT = SPACE AND
+                    WS-VALID-DATE-FIN NOT = SPACE AND
+                    WS-VALID-DATE-DEB > WS-VALID-DATE-FIN)
+                 PERFORM 7040-ERR-07-DEB
+                    THRU 7040-ERR-07-FIN
+              WHEN VALID-TYPE-A
+                 PERFORM 7050-VAL-FORMAT-CPT-DEB
+                    THRU 7050-VAL-FORMAT-CPT-FIN
+                 IF FORMAT-CPT-KO
+                    PERFORM 7060-ERR-06-DEB
+                       THRU 7060-ERR-06-FIN
+                 END-IF
+           END-EVALUATE.
+      *
+           EXIT PROGRAM.
+      *
+       0000-PROGRAMME-FIN.
+            EXIT.
+      *
+      *===============================================================*
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7010-ERR-02-DEB.
+           MOVE 2                            TO WS-VALID-CODE-ERROR.
+           MOVE 'INFORMATIONS MANQUANTES'    TO WS-VALID-MSG-ERROR.
+       7010-ERR-02-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7020-ERR-03-DEB.
+           MOVE 3                            TO WS-VALID-CODE-ERROR.
+           MOVE 'MAUVAIS FORMAT POUR LES BORNES'
+                                             TO WS-VALID-MSG-ERROR.
+       7020-ERR-03-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7030-ERR-04-DEB.
+           MOVE 4                            TO WS-VALID-CODE-ERROR.
+           MOVE 'BORNE INF SUPERIEUR A LA BORNE SUP'
+                                             TO WS-VALID-MSG-ERROR.
+       7030-ERR-04-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7040-ERR-07-DEB.
+           MOVE 7                            TO WS-VALID-CODE-ERROR.
+           MOVE 'BORNE DE DATE INVALIDE'     TO WS-VALID-MSG-ERROR.
+       7040-ERR-07-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7050-VAL-FORMAT-CPT-DEB.
+           MOVE 'O'                          TO WS-SW-FORMAT-CPT.
+      *
+           MOVE WS-VALID-BORNE-DEB           TO WS-CPT-VERIF.
+           PERFORM 7052-CALC-CLE-CPT-DEB
+              THRU 7052-CALC-CLE-CPT-FIN.
+      *
+           MOVE WS-VALID-BORNE-FIN           TO WS-CPT-VERIF.
+           PERFORM 7052-CALC-CLE-CPT-DEB
+              THRU 7052-CALC-CLE-CPT-FIN.
+       7050-VAL-FORMAT-CPT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7052-CALC-CLE-CPT-DEB.
+           MOVE ZERO                         TO WS-CPT-SOMME.
+      *
+           PERFORM 7054-CUMUL-DIGIT-CPT-DEB
+              THRU 7054-CUMUL-DIGIT-CPT-FIN
+             VARYING WS-CPT-IND FROM 1 BY 1
+               UNTIL WS-CPT-IND > 13.
+      *
+           DIVIDE WS-CPT-SOMME BY 10 GIVING WS-CPT-QUOT
+                                 REMAINDER WS-CPT-CLE-CALC.
+      *
+           IF WS-CPT-CLE-CALC NOT = WS-CPT-DIGIT(14)
+              MOVE 'N'                       TO WS-SW-FORMAT-CPT
+           END-IF.
+       7052-CALC-CLE-CPT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7054-CUMUL-DIGIT-CPT-DEB.
+           COMPUTE WS-CPT-SOMME = WS-CPT-SOMME
+                 + (WS-CPT-IND * WS-CPT-DIGIT(WS-CPT-IND)).
+       7054-CUMUL-DIGIT-CPT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7060-ERR-06-DEB.
+           MOVE 6                            TO WS-VALID-CODE-ERROR.
+           MOVE 'NUMERO DE COMPTE AU FORMAT OU CLE INVALIDE'
+                                             TO WS-VALID-MSG-ERROR.
+       7060-ERR-06-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
