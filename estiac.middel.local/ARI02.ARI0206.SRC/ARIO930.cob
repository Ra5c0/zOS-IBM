@@ -0,0 +1,492 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO930                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  CONTROLE D'INTEGRITE DU FICHIER ARTICLE (ART0206) : PARCOURT *
+      *  LA TOTALITE DU FICHIER ET SIGNALE TOUT ARTICLE DONT LA       *
+      *  QUANTITE EN STOCK, LE SEUIL D'ALERTE OU UNE QUANTITE/PRIX DE *
+      *  LOT EST NEGATIF OU NON NUMERIQUE, AINSI QUE TOUT ARTICLE     *
+      *  DONT LE NOMBRE DE LOTS DECLARE (WS-ART-NB-LOT) NE CORRESPOND *
+      *  PAS AU NOMBRE DE LOTS REELLEMENT RENSEIGNES DANS LA TABLE.   *
+      *  CES ETATS INCOHERENTS NE PEUVENT PAS PROVENIR DES ECRANS DE *
+      *  MAINTENANCE (ARIC261/ARIC263), QUI CONTROLENT LA SAISIE,     *
+      *  MAIS D'UN CHARGEMENT DIRECT DU FICHIER PAR UN UTILITAIRE.    *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO930.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER ARTICLE (PARCOURU EN SEQ)
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO ART0206
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS DYNAMIC
+                   RECORD KEY          IS FS-ART-CODE
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      F-ETATANO-S : ETAT DES ANOMALIES ARTICLE
+      *                      -------------------------------------------
+           SELECT  F-ETATANO-S         ASSIGN TO ARTANO
+                   FILE STATUS         IS WS-FS-ETATANO.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- FICHIER ARTICLE (PARCOURU EN SEQUENTIEL) ------*
+      * LONGUEUR ENREGISTREMENT = 262                                 *
+      *---------------------------------------------------------------*
+       FD  F-ART-E
+           RECORD CONTAINS 262 CHARACTERS.
+      *
+       01  FS-ENRG-ART-E.
+           05  FS-ART-CODE               PIC X(06).
+           05  FILLER                    PIC X(256).
+      *
+      *---------------- ETAT DES ANOMALIES ARTICLE --------------------*
+      *
+       FD  F-ETATANO-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ETATANO-S         PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT ARTICLE (PARTAGE ARIC262) ------*
+      *
+           COPY ARTICLE.
+      *
+      *---------- ZONES SIGNEES POUR LE CONTROLE DE SIGNE -------------*
+      *
+       01  WS-ART-QTE-SGN                PIC S9(06).
+       01  WS-ART-ALERT-SGN              PIC S9(05).
+       01  WS-ART-LOT-QTE-SGN            PIC S9(05).
+       01  WS-ART-LOT-PXU-SGN            PIC S9(03)V99.
+      *
+      *---------------- LIGNES D'EDITION (PARTAGE ARID226/ARIO526) ----*
+      *
+           COPY TP9LEDIT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-ART-E               PIC XX.
+           88  OK-ART-E              VALUE '00'.
+           88  EOF-ART-E             VALUE '10'.
+       01  WS-FS-ETATANO             PIC XX.
+           88  OK-ETATANO            VALUE '00'.
+      *
+      *---------------- VARIABLES DE MISE EN PAGE --------------------*
+      *
+       01  WS-NO-PAGE                PIC 9(03) VALUE ZERO.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA       PIC 9(04).
+           05  WS-DATE-SYST-MM       PIC 9(02).
+           05  WS-DATE-SYST-JJ       PIC 9(02).
+      *
+      *---------------- VARIABLES DE CONTROLE D'UN ARTICLE ------------*
+      *
+       01  WS-SW-ANOMALIE            PIC X(01).
+           88  ANOMALIE-DETECTEE     VALUE 'O'.
+           88  PAS-ANOMALIE          VALUE 'N'.
+       01  WS-CPT-LOT-POP            PIC 9(02) VALUE ZERO.
+       01  WS-LIB-ANO                PIC X(40).
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ----------*
+      *
+       01  WS-CPT-ART                PIC 9(05) VALUE ZERO.
+       01  WS-CPT-ART-ANO            PIC 9(05) VALUE ZERO.
+       01  WS-CPT-ANO                PIC 9(05) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6010-OPEN-FART-DEB
+              THRU 6010-OPEN-FART-FIN.
+      *
+           PERFORM 6040-OPEN-FETATANO-DEB
+              THRU 6040-OPEN-FETATANO-FIN.
+      *
+           ACCEPT WS-DATE-SYST           FROM DATE YYYYMMDD.
+      *
+           PERFORM 8000-EDIT-ENTETE-DEB
+              THRU 8000-EDIT-ENTETE-FIN.
+      *
+           PERFORM 6020-START-FART-DEB
+              THRU 6020-START-FART-FIN.
+      *
+           PERFORM 6030-READ-FART-NEXT-DEB
+              THRU 6030-READ-FART-NEXT-FIN.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-CTRL-ARTICLE-DEB
+              THRU 1000-CTRL-ARTICLE-FIN
+             UNTIL EOF-ART-E.
+      *
+           IF WS-CPT-ANO = ZERO
+              PERFORM 8030-EDIT-VIDE-DEB
+                 THRU 8030-EDIT-VIDE-FIN
+           END-IF.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6050-CLOSE-FART-DEB
+              THRU 6050-CLOSE-FART-FIN.
+      *
+           PERFORM 6060-CLOSE-FETATANO-DEB
+              THRU 6060-CLOSE-FETATANO-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   CONTROLE D'UN ARTICLE                                       *
+      *---------------------------------------------------------------*
+      *
+       1000-CTRL-ARTICLE-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           ADD 1                         TO WS-CPT-ART.
+           SET PAS-ANOMALIE              TO TRUE.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 7010-CTRL-QTE-DEB
+              THRU 7010-CTRL-QTE-FIN.
+      *
+           PERFORM 7020-CTRL-ALERT-DEB
+              THRU 7020-CTRL-ALERT-FIN.
+      *
+           PERFORM 7030-CTRL-LOTS-DEB
+              THRU 7030-CTRL-LOTS-FIN.
+      *
+           PERFORM 7040-CTRL-NBLOT-DEB
+              THRU 7040-CTRL-NBLOT-FIN.
+      *
+           IF ANOMALIE-DETECTEE
+              ADD 1                      TO WS-CPT-ART-ANO
+           END-IF.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 6030-READ-FART-NEXT-DEB
+              THRU 6030-READ-FART-NEXT-FIN.
+      *
+       1000-CTRL-ARTICLE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-FART-DEB.
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-FART-FIN.
+           EXIT.
+      *
+       6020-START-FART-DEB.
+           MOVE LOW-VALUE                TO FS-ART-CODE.
+           START F-ART-E KEY >= FS-ART-CODE
+              END-START.
+           IF NOT OK-ART-E AND NOT EOF-ART-E
+              DISPLAY 'PROBLEME DE POSITIONNEMENT F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-START-FART-FIN.
+           EXIT.
+      *
+       6030-READ-FART-NEXT-DEB.
+           READ F-ART-E NEXT INTO WS-ART-ENR
+              END-READ.
+           IF NOT OK-ART-E AND NOT EOF-ART-E
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-FART-NEXT-FIN.
+           EXIT.
+      *
+       6040-OPEN-FETATANO-DEB.
+           OPEN OUTPUT F-ETATANO-S.
+           IF WS-FS-ETATANO NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATANO-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-FETATANO-FIN.
+           EXIT.
+      *
+       6050-CLOSE-FART-DEB.
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-FART-FIN.
+           EXIT.
+      *
+       6060-CLOSE-FETATANO-DEB.
+           CLOSE F-ETATANO-S.
+           IF WS-FS-ETATANO NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATANO-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-CLOSE-FETATANO-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7010-CTRL-QTE-DEB.
+      *
+           MOVE WS-ART-QTE               TO WS-ART-QTE-SGN.
+           IF WS-ART-QTE NOT NUMERIC
+              OR WS-ART-QTE-SGN < ZERO
+              MOVE 'QUANTITE EN STOCK NEGATIVE OU NON NUMERIQUE'
+                                         TO WS-LIB-ANO
+              PERFORM 8020-EDIT-LIGNE-ANO-DEB
+                 THRU 8020-EDIT-LIGNE-ANO-FIN
+           END-IF.
+      *
+       7010-CTRL-QTE-FIN.
+           EXIT.
+      *
+       7020-CTRL-ALERT-DEB.
+      *
+           MOVE WS-ART-ALERT             TO WS-ART-ALERT-SGN.
+           IF WS-ART-ALERT NOT NUMERIC
+              OR WS-ART-ALERT-SGN < ZERO
+              MOVE 'SEUIL D''ALERTE NEGATIF OU NON NUMERIQUE'
+                                         TO WS-LIB-ANO
+              PERFORM 8020-EDIT-LIGNE-ANO-DEB
+                 THRU 8020-EDIT-LIGNE-ANO-FIN
+           END-IF.
+      *
+       7020-CTRL-ALERT-FIN.
+           EXIT.
+      *
+       7030-CTRL-LOTS-DEB.
+      *
+           MOVE ZERO                     TO WS-CPT-LOT-POP.
+      *
+           PERFORM 7050-CTRL-UN-LOT-DEB
+              THRU 7050-CTRL-UN-LOT-FIN
+           VARYING WS-IND FROM 1 BY 1
+             UNTIL WS-IND > 10.
+      *
+       7030-CTRL-LOTS-FIN.
+           EXIT.
+      *
+       7040-CTRL-NBLOT-DEB.
+      *
+           IF WS-ART-NB-LOT NOT NUMERIC
+              OR WS-ART-NB-LOT > 10
+              OR WS-ART-NB-LOT NOT = WS-CPT-LOT-POP
+              MOVE 'NB-LOT DECLARE INCOHERENT AVEC LES LOTS RENSEIGNES'
+                                         TO WS-LIB-ANO
+              PERFORM 8020-EDIT-LIGNE-ANO-DEB
+                 THRU 8020-EDIT-LIGNE-ANO-FIN
+           END-IF.
+      *
+       7040-CTRL-NBLOT-FIN.
+           EXIT.
+      *
+       7050-CTRL-UN-LOT-DEB.
+      *
+           IF WS-ART-LOT-NUM(WS-IND) NOT = SPACE
+              ADD 1                      TO WS-CPT-LOT-POP
+           END-IF.
+      *
+           MOVE WS-ART-LOT-QTE(WS-IND)   TO WS-ART-LOT-QTE-SGN.
+           IF WS-ART-LOT-QTE(WS-IND) NOT NUMERIC
+              OR WS-ART-LOT-QTE-SGN < ZERO
+              MOVE 'QUANTITE DE LOT NEGATIVE OU NON NUMERIQUE'
+                                         TO WS-LIB-ANO
+              PERFORM 8020-EDIT-LIGNE-ANO-DEB
+                 THRU 8020-EDIT-LIGNE-ANO-FIN
+           END-IF.
+      *
+           MOVE WS-ART-LOT-PXU(WS-IND)   TO WS-ART-LOT-PXU-SGN.
+           IF WS-ART-LOT-PXU(WS-IND) NOT NUMERIC
+              OR WS-ART-LOT-PXU-SGN < ZERO
+              MOVE 'PRIX UNITAIRE DE LOT NEGATIF OU NON NUMERIQUE'
+                                         TO WS-LIB-ANO
+              PERFORM 8020-EDIT-LIGNE-ANO-DEB
+                 THRU 8020-EDIT-LIGNE-ANO-FIN
+           END-IF.
+      *
+       7050-CTRL-UN-LOT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-EDIT-ENTETE-DEB.
+           ADD 1                         TO WS-NO-PAGE.
+           MOVE WS-NO-PAGE               TO WS-LANO-PAGE-ED.
+           MOVE WS-DATE-SYST-JJ          TO WS-LANO-DATE-JJ-ED.
+           MOVE WS-DATE-SYST-MM          TO WS-LANO-DATE-MM-ED.
+           MOVE WS-DATE-SYST-AA          TO WS-LANO-DATE-AA-ED.
+           WRITE FS-ENRG-ETATANO-S       FROM WS-LANO-TITRE
+              AFTER ADVANCING PAGE.
+           WRITE FS-ENRG-ETATANO-S       FROM WS-LANO-TIRET.
+           WRITE FS-ENRG-ETATANO-S       FROM WS-LANO-ENTETE.
+           WRITE FS-ENRG-ETATANO-S       FROM WS-LANO-TIRET.
+           WRITE FS-ENRG-ETATANO-S       FROM WS-LANO-INTITULE.
+           WRITE FS-ENRG-ETATANO-S       FROM WS-LANO-TIRET.
+       8000-EDIT-ENTETE-FIN.
+           EXIT.
+      *
+       8020-EDIT-LIGNE-ANO-DEB.
+           SET ANOMALIE-DETECTEE         TO TRUE.
+           ADD 1                         TO WS-CPT-ANO.
+           MOVE WS-ART-CODE              TO WS-LANO-CODE-ED.
+           MOVE WS-ART-LIBEL             TO WS-LANO-LIBEL-ED.
+           MOVE WS-LIB-ANO               TO WS-LANO-LIB-ANO-ED.
+           WRITE FS-ENRG-ETATANO-S       FROM WS-LANO-DETAIL.
+       8020-EDIT-LIGNE-ANO-FIN.
+           EXIT.
+      *
+       8030-EDIT-VIDE-DEB.
+           WRITE FS-ENRG-ETATANO-S       FROM WS-LANO-VIDE.
+       8030-EDIT-VIDE-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY WS-LANO-ASTER.
+           DISPLAY '       COMPTE RENDU D''EXECUTION ARIO930'.
+           DISPLAY WS-LANO-ASTER.
+           DISPLAY 'NOMBRE D''ARTICLES EXAMINES    :  ' WS-CPT-ART.
+           DISPLAY 'NOMBRE D''ARTICLES EN ANOMALIE :  ' WS-CPT-ART-ANO.
+           DISPLAY 'NOMBRE D''ANOMALIES DETECTEES  :  ' WS-CPT-ANO.
+           DISPLAY WS-LANO-ASTER.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO930         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO930        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
