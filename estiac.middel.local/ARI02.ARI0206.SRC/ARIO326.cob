@@ -20,7 +20,22 @@
       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
       *---------------------------------------------------------------*
       * 28/02/2025    !  CREATION DU FICHIER COBOL                    *
-      *               !                                               *
+      * 09/08/2026    !  SAUT DE PAGE SUR L'ETATCLI VIA ARIS900      *
+      * 09/08/2026    !  CODES MOUVEMENT AUTRES QUE R/C/D PILOTES     *
+      *               !  PAR TABLE MVTCOD (FICHIER F-MVTCOD-E)        *
+      * 09/08/2026    !  CONTROLE SIECLE/ANNEE DU MOUVEMENT, REJET    *
+      *               !  DES DATES DE MOUVEMENT NON PLAUSIBLES        *
+      * 09/08/2026    !  MOUVEMENTS SANS COMPTE MIS EN SUSPENS        *
+      *               !  AU LIEU D'ETRE CREES D'OFFICE                *
+      * 09/08/2026    !  FILTRE AGENCE (F-AGENCE-E) SUR L'ETATCLI     *
+      *               !  POUR UNE EDITION PAR AGENCE                 *
+      *               !  (FICHIER VIDE = PAS DE FILTRE, FILE STATUS   *
+      *               !  CONTROLE APRES LECTURE)                     *
+      * 09/08/2026    !  ARRONDI EXPLICITE DU SOLDE (ROUNDED) SUR LE   *
+      *               !  CALCUL NOUVEAU SOLDE (CDEBIT/CCREDIT/SOLDE    *
+      *               !  SONT TOUS EN V99, DONC LE CALCUL EST EXACT    *
+      *               !  A CETTE PRECISION ; PAS DE COMPTEUR DEDIE,    *
+      *               !  UN ECART NE PEUT PAS SE PRODUIRE ICI)         *
       *===============================================================*
       *
       *************************
@@ -61,6 +76,30 @@
            SELECT  F-MVTS-E            ASSIGN TO INP001
                    FILE STATUS         IS WS-FS-MVTS-E.
       *                      ------------------------------------------
+      *                      F-SUSCPT-E : MOUVEMENTS EN SUSPENS (N-1)
+      *                      ------------------------------------------
+           SELECT  OPTIONAL F-SUSCPT-E ASSIGN TO SUSCPT
+                   FILE STATUS         IS WS-FS-SUSCPT-E.
+      *                      ------------------------------------------
+      *                      F-SUSCPT-S : MOUVEMENTS EN SUSPENS (N)
+      *                      ------------------------------------------
+           SELECT  F-SUSCPT-S          ASSIGN TO SUSCPTS
+                   FILE STATUS         IS WS-FS-SUSCPT-S.
+      *                      ------------------------------------------
+      *                      SD-MVTS-TRI : TRAVAIL DU TRI/FUSION MVTS
+      *                      ------------------------------------------
+           SELECT  SD-MVTS-TRI         ASSIGN TO WRK001.
+      *                      ------------------------------------------
+      *                      F-MVTST-E : MOUVEMENTS TRIES/FUSIONNES
+      *                      ------------------------------------------
+           SELECT  F-MVTST-E           ASSIGN TO WRK002
+                   FILE STATUS         IS WS-FS-MVTST-E.
+      *                      ------------------------------------------
+      *                      F-MVTCOD-E : TABLE DES CODES MOUVEMENT
+      *                      ------------------------------------------
+           SELECT  F-MVTCOD-E          ASSIGN TO MVTCOD
+                   FILE STATUS         IS WS-FS-MVTCOD-E.
+      *                      ------------------------------------------
       *                      F-CPTE-E : FICHIER DES COMPTES CLIENTS
       *                      ------------------------------------------
            SELECT  F-CPTE-E            ASSIGN TO INP002
@@ -71,6 +110,21 @@
            SELECT  F-CPTE-S            ASSIGN TO OUT001
                    FILE STATUS         IS WS-FS-CPTE-S.
       *                      ------------------------------------------
+      *                      F-SIMUL-E : TOP DE SIMULATION (DRY-RUN)
+      *                      ------------------------------------------
+           SELECT  OPTIONAL F-SIMUL-E   ASSIGN TO SIMUL
+                   FILE STATUS         IS WS-FS-SIMUL-E.
+      *                      ------------------------------------------
+      *                      F-CPTPRV-S : COMPTES MAJ EN SIMULATION
+      *                      ------------------------------------------
+           SELECT  F-CPTPRV-S          ASSIGN TO CPTPRV
+                   FILE STATUS         IS WS-FS-CPTPRV-S.
+      *                      ------------------------------------------
+      *                      F-CPTHS-S : HISTORIQUE DATE DE F-CPTE-S
+      *                      ------------------------------------------
+           SELECT  F-CPTHS-S           ASSIGN TO CPTHST
+                   FILE STATUS         IS WS-FS-CPTHS-S.
+      *                      ------------------------------------------
       *                      F-ETATCLI-S : FICHIER ETAT DES CLIENTS
       *                      ------------------------------------------
            SELECT  F-ETATCLI-S         ASSIGN TO ETATCLI
@@ -81,6 +135,11 @@
            SELECT  F-ETATANO-S         ASSIGN TO ETATANO
                    FILE STATUS         IS WS-FS-ETATANO-S.
       *                      ------------------------------------------
+      *                      F-AGENCE-E : AGENCE RETENUE POUR L'ETATCLI
+      *                      ------------------------------------------
+           SELECT  OPTIONAL F-AGENCE-E ASSIGN TO AGENCE
+                   FILE STATUS         IS WS-FS-AGENCE-E.
+      *                      ------------------------------------------
       *                                                               *
       *                  ==============================               *
       *=================<       DATA        DIVISION   >==============*
@@ -99,6 +158,30 @@
        FD  F-MVTS-E
            DATA RECORD IS F.
        01  FS-ENRG-MVTS-E          PIC X(50).
+      *
+       FD  F-SUSCPT-E
+           DATA RECORD IS F.
+       01  FS-ENRG-SUSCPT-E        PIC X(50).
+      *
+       FD  F-SUSCPT-S
+           DATA RECORD IS F.
+       01  FS-ENRG-SUSCPT-S        PIC X(50).
+      *
+       SD  SD-MVTS-TRI.
+       01  SD-ENRG-MVTS-TRI.
+           05  SD-MVTS-CPTE-TRI    PIC X(10).
+           05  SD-MVTS-DATE-TRI    PIC X(08).
+           05  SD-MVTS-CODE-TRI    PIC X(01).
+           05  SD-MVTS-MT-TRI      PIC X(10).
+           05  FILLER              PIC X(21).
+      *
+       FD  F-MVTST-E
+           DATA RECORD IS F.
+       01  FS-ENRG-MVTST-E         PIC X(50).
+      *
+       FD  F-MVTCOD-E
+           DATA RECORD IS F.
+       01  FS-ENRG-MVTCOD-E        PIC X(30).
       *
        FD  F-CPTE-E
            DATA RECORD IS F.
@@ -107,6 +190,18 @@
        FD  F-CPTE-S
            DATA RECORD IS F.
        01  FS-ENRG-CPTE-S          PIC X(50).
+      *
+       FD  F-SIMUL-E
+           DATA RECORD IS F.
+       01  FS-ENRG-SIMUL-E         PIC X(10).
+      *
+       FD  F-CPTPRV-S
+           DATA RECORD IS F.
+       01  FS-ENRG-CPTPRV-S        PIC X(50).
+      *
+       FD  F-CPTHS-S
+           DATA RECORD IS F.
+       01  FS-ENRG-CPTHS-S         PIC X(50).
       *
        FD  F-ETATCLI-S
            DATA RECORD IS F.
@@ -115,6 +210,10 @@
        FD  F-ETATANO-S
            DATA RECORD IS F.
        01  FS-ENRG-ETATANO-S       PIC X(80).
+      *
+       FD  F-AGENCE-E
+           DATA RECORD IS F.
+       01  FS-ENRG-AGENCE-E        PIC X(03).
       *
       *========================
        WORKING-STORAGE SECTION.
@@ -125,6 +224,10 @@
        01  WS-FS-MVTS-E            PIC X(2).
            88  OK-MVTS             VALUE '00'.
            88  EMPTY-FILE-MVTS     VALUE '10'.
+      *
+       01  WS-FS-MVTCOD-E          PIC X(2).
+           88  OK-MVTCOD           VALUE '00'.
+           88  EOF-MVTCOD          VALUE '10'.
       *
        01  WS-FS-CPTE-E            PIC X(2).
            88  OK-CPTE             VALUE '00'.
@@ -132,12 +235,37 @@
       *
        01  WS-FS-CPTE-S            PIC X(2).
            88  OK-CPTS             VALUE '00'.
+      *
+       01  WS-FS-SIMUL-E           PIC X(2).
+           88  OK-SIMUL-E          VALUE '00'.
+           88  NOTFOUND-SIMUL-E    VALUE '35'.
+      *
+       01  WS-FS-CPTPRV-S          PIC X(2).
+           88  OK-CPTPRV           VALUE '00'.
+      *
+       01  WS-FS-SUSCPT-E          PIC X(2).
+           88  OK-SUSCPT-E         VALUE '00'.
+      *
+       01  WS-FS-SUSCPT-S          PIC X(2).
+           88  OK-SUSCPT-S         VALUE '00'.
+      *
+       01  WS-FS-MVTST-E           PIC X(2).
+           88  OK-MVTST            VALUE '00'.
+           88  EMPTY-FILE-MVTST    VALUE '10'.
+      *
+       01  WS-FS-CPTHS-S           PIC X(2).
+           88  OK-CPTHS            VALUE '00'.
       *
        01  WS-FS-ETATCLI-S         PIC X(2).
            88  OK-ETATCLI          VALUE '00'.
       *
        01  WS-FS-ETATANO-S         PIC X(2).
            88  OK-ETATANO          VALUE '00'.
+      *
+       01  WS-FS-AGENCE-E          PIC XX.
+           88  OK-AGENCE-E         VALUE '00'.
+           88  EOF-AGENCE-E        VALUE '10'.
+           88  NOTFOUND-AGENCE-E   VALUE '35'.
       *
       *------------------- LIGNES D'EDITION --------------------------*
       *
@@ -155,6 +283,42 @@
       *
        COPY TP3CPTS.
       *
+      *------------------- CONTROLE DE SAUT DE PAGE (ARIS900) --------*
+      *
+       COPY PAGECTL.
+      *
+      *------------------- TABLE DES CODES MOUVEMENT ------------------*
+      *
+       COPY MVTCOD.
+      *
+      *------------------- CONSIGNE FILE STATUS (ARIS901) -------------*
+      *
+       COPY FSGUID.
+      *
+      *------------------- SWITCH MODE SIMULATION ---------------------*
+      *
+       01  WS-SW-SIMUL              PIC X(01)    VALUE 'N'.
+           88  SIMUL-ON             VALUE 'O'.
+           88  SIMUL-OFF            VALUE 'N'.
+      *
+      *------------------- SWITCH COMPTE INEXISTANT -------------------*
+      *
+       01  WS-SW-CPTE-INEXIST       PIC X(01)    VALUE 'N'.
+           88  CPTE-INEXIST-ON      VALUE 'O'.
+           88  CPTE-INEXIST-OFF     VALUE 'N'.
+      *
+       01  WS-LSUS-TOT              PIC S9(4) COMP VALUE 0.
+      *
+      *---------------- FILTRE AGENCE SUR L'ETATCLI ------------------*
+      *
+       01  WS-SW-FILTRE-AGENCE      PIC X(01)    VALUE 'N'.
+           88  FILTRE-AGENCE-ON    VALUE 'O'.
+           88  FILTRE-AGENCE-OFF   VALUE 'N'.
+       01  WS-AGENCE-FILTRE         PIC X(03)    VALUE SPACES.
+       01  WS-SW-AGENCE-CONCERNEE   PIC X(01)    VALUE 'O'.
+           88  AGENCE-CONCERNEE-ON  VALUE 'O'.
+           88  AGENCE-CONCERNEE-OFF VALUE 'N'.
+      *
       *------------------- VARIABLES DE TRAITEMENT -------------------*
       *
        01  WS-LETAT-CPT-PAGE       PIC S9(4) COMP VALUE 1.
@@ -164,9 +328,19 @@
        01  WS-CCB                  PIC S9(4) COMP VALUE 0.
       *
        01  WS-CDEP                 PIC S9(4) COMP VALUE 0.
+      *
+       01  WS-CGEN                 PIC S9(4) COMP VALUE 0.
       *
        01  WS-CERR                 PIC S9(4) COMP VALUE 0.
            88  FIRST-ANO           VALUE 1.
+      *
+      *---------------- CONTROLE DE VALIDITE DE LA DATE MVT -----------*
+      *
+       01  WS-MVTS-ANNEE-CALC      PIC 9(4) COMP.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA     PIC 9(04).
+           05  WS-DATE-SYST-MM     PIC 9(02).
+           05  WS-DATE-SYST-JJ     PIC 9(02).
       *
        01  WS-LCRE-CLINEW-TOT      PIC S9(4) COMP VALUE 0.
       *
@@ -190,6 +364,29 @@
       *
        01  WS-ANO-TOT              PIC 9(9)V99 COMP-3.
            88  TOT-ANO-NULL        VALUE 0.
+      *
+       01  WS-CTL-SOLDE-OUV        PIC S9(11)V99 COMP-3 VALUE 0.
+      *
+       01  WS-CTL-DEBIT            PIC S9(11)V99 COMP-3 VALUE 0.
+      *
+       01  WS-CTL-CREDIT           PIC S9(11)V99 COMP-3 VALUE 0.
+      *
+       01  WS-CTL-SOLDE-CLO        PIC S9(11)V99 COMP-3 VALUE 0.
+      *
+       01  WS-CTL-ECART            PIC S9(11)V99 COMP-3 VALUE 0.
+           88  CTL-EQUILIBRE       VALUE 0.
+      *
+      *---------------- ARRONDI DU SOLDE ------------------------------*
+      *
+       01  WS-SOLDE-2DEC            PIC S9(11)V99  COMP-3 VALUE 0.
+      *
+       01  WS-PREV-MVTS-CPTE       PIC X(10)    VALUE SPACE.
+      *
+       01  WS-PREV-MVTS-DATE       PIC X(08)    VALUE SPACE.
+      *
+       01  WS-PREV-MVTS-CODE       PIC X        VALUE SPACE.
+      *
+       01  WS-PREV-MVTS-MT         PIC 9(8)V99  VALUE ZERO.
       *
       *                  ==============================               *
       *=================<   PROCEDURE       DIVISION   >==============*
@@ -226,15 +423,39 @@
        0000-PROGRAMME-DEB.
       *
       *----------------- ENTREE --------------------------------------*
+      *
+           ACCEPT WS-DATE-SYST            FROM DATE YYYYMMDD.
+      *
+           PERFORM 6200-CHARGE-TAB-MVTCOD-DEB
+              THRU 6200-CHARGE-TAB-MVTCOD-FIN.
+      *
+           PERFORM 6005-TRI-FMVTS-DEB
+              THRU 6005-TRI-FMVTS-FIN.
       *
            PERFORM 6000-OPEN-FMVTS-DEB
               THRU 6000-OPEN-FMVTS-FIN.
       *
            PERFORM 6010-OPEN-FCPTE-DEB
               THRU 6010-OPEN-FCPTE-FIN.
+      *
+           PERFORM 6012-OPEN-FSIMUL-DEB
+              THRU 6012-OPEN-FSIMUL-FIN.
+      *
+           PERFORM 6210-OPEN-FAGENCE-DEB
+              THRU 6210-OPEN-FAGENCE-FIN.
+      *
+           IF SIMUL-OFF
+              PERFORM 6014-OPEN-FSUSCPTS-DEB
+                 THRU 6014-OPEN-FSUSCPTS-FIN
+           END-IF.
       *
            PERFORM 6020-OPEN-FCPTS-DEB
               THRU 6020-OPEN-FCPTS-FIN.
+      *
+           IF SIMUL-OFF
+              PERFORM 6025-OPEN-FCPTHS-DEB
+                 THRU 6025-OPEN-FCPTHS-FIN
+           END-IF.
       *
            PERFORM 6030-OPEN-FETATCLI-DEB
               THRU 6030-OPEN-FETATCLI-FIN.
@@ -297,6 +518,16 @@
       *
            PERFORM 6140-CLOSE-FCPTS-DEB
               THRU 6140-CLOSE-FCPTS-FIN.
+      *
+           IF SIMUL-OFF
+              PERFORM 6142-CLOSE-FSUSCPTS-DEB
+                 THRU 6142-CLOSE-FSUSCPTS-FIN
+           END-IF.
+      *
+           IF SIMUL-OFF
+              PERFORM 6145-CLOSE-FCPTHS-DEB
+                 THRU 6145-CLOSE-FCPTHS-FIN
+           END-IF.
       *
            PERFORM 6150-CLOSE-FETATCLI-DEB
               THRU 6150-CLOSE-FETATCLI-FIN.
@@ -378,8 +609,10 @@
               PERFORM 7110-GST-OUT-CPTE-AVEC-MVT-DEB
                  THRU 7110-GST-OUT-CPTE-AVEC-MVT-FIN
       *
-              PERFORM 8080-EDIT-PP-ETATCLI-DEB
-                 THRU 8080-EDIT-PP-ETATCLI-FIN
+              IF AGENCE-CONCERNEE-ON
+                 PERFORM 8080-EDIT-PP-ETATCLI-DEB
+                    THRU 8080-EDIT-PP-ETATCLI-FIN
+              END-IF
            END-IF.
       *
            PERFORM 6070-WRITE-FCPTS-DEB
@@ -416,8 +649,10 @@
               PERFORM 7120-GST-OUT-MVT-SANS-CPTE-DEB
                  THRU 7120-GST-OUT-MVT-SANS-CPTE-FIN
       *
-              PERFORM 8080-EDIT-PP-ETATCLI-DEB
-                 THRU 8080-EDIT-PP-ETATCLI-FIN
+              IF AGENCE-CONCERNEE-ON
+                 PERFORM 8080-EDIT-PP-ETATCLI-DEB
+                    THRU 8080-EDIT-PP-ETATCLI-FIN
+              END-IF
       *
               PERFORM 6070-WRITE-FCPTS-DEB
                  THRU 6070-WRITE-FCPTS-FIN
@@ -435,36 +670,55 @@
       *
       *----------------- ENTREE --------------------------------------*
       *
-           PERFORM 7030-INIT-DB-CR-ETATCLI-DEB
-              THRU 7030-INIT-DB-CR-ETATCLI-FIN.
+           IF (WS-MVTS-CPTE = WS-PREV-MVTS-CPTE)
+              AND (WS-MVTS-DATE = WS-PREV-MVTS-DATE)
+              AND (WS-MVTS-CODE = WS-PREV-MVTS-CODE)
+              AND (WS-MVTS-MT = WS-PREV-MVTS-MT)
       *
-           IF ((RETRAIT OR CB OR DEPOT)
-              AND (PB-DBT-NULL AND PB-CRT-NULL))
-              PERFORM 7040-INIT-ENT-ETATCLI-DEB
-                 THRU 7040-INIT-ENT-ETATCLI-FIN
+              PERFORM 4040-TRT-DOUBLON-DEB
+                 THRU 4040-TRT-DOUBLON-FIN
       *
-              PERFORM 8040-EDIT-ENT-ETATCLI-DEB
-                 THRU 8040-EDIT-ENT-ETATCLI-FIN
-           END-IF.
+           ELSE
+              PERFORM 7030-INIT-DB-CR-ETATCLI-DEB
+                 THRU 7030-INIT-DB-CR-ETATCLI-FIN
+      *
+              IF ((RETRAIT OR CB OR DEPOT)
+                 AND (PB-DBT-NULL AND PB-CRT-NULL))
+                 PERFORM 7040-INIT-ENT-ETATCLI-DEB
+                    THRU 7040-INIT-ENT-ETATCLI-FIN
+      *
+                 PERFORM 8040-EDIT-ENT-ETATCLI-DEB
+                    THRU 8040-EDIT-ENT-ETATCLI-FIN
+              END-IF
       *
       *----------------- ALTERNATIVE MULTIPLE -----------------------*
       *
-           EVALUATE TRUE
-              WHEN RETRAIT
-                   PERFORM 4000-TRT-RETRAIT-DEB
-                      THRU 4000-TRT-RETRAIT-FIN
-              WHEN CB
-                   PERFORM 4010-TRT-CB-DEB
-                      THRU 4010-TRT-CB-FIN
-              WHEN DEPOT
-                   PERFORM 4020-TRT-DEPOT-DEB
-                      THRU 4020-TRT-DEPOT-FIN
-              WHEN OTHER
-                   PERFORM 4030-TRT-ANO-DEB
-                      THRU 4030-TRT-ANO-FIN
-           END-EVALUATE.
+              EVALUATE TRUE
+                 WHEN NOT SIECLE-MVTS-VALIDE
+                      OR WS-MVTS-ANNEE-CALC > WS-DATE-SYST-AA
+                      PERFORM 4030-TRT-ANO-DEB
+                         THRU 4030-TRT-ANO-FIN
+                 WHEN RETRAIT
+                      PERFORM 4000-TRT-RETRAIT-DEB
+                         THRU 4000-TRT-RETRAIT-FIN
+                 WHEN CB
+                      PERFORM 4010-TRT-CB-DEB
+                         THRU 4010-TRT-CB-FIN
+                 WHEN DEPOT
+                      PERFORM 4020-TRT-DEPOT-DEB
+                         THRU 4020-TRT-DEPOT-FIN
+                 WHEN OTHER
+                      PERFORM 4025-TRT-GENERIQUE-DEB
+                         THRU 4025-TRT-GENERIQUE-FIN
+              END-EVALUATE
+           END-IF.
       *
       *----------------- SORTIE --------------------------------------*
+      *
+           MOVE WS-MVTS-CPTE           TO WS-PREV-MVTS-CPTE.
+           MOVE WS-MVTS-DATE           TO WS-PREV-MVTS-DATE.
+           MOVE WS-MVTS-CODE           TO WS-PREV-MVTS-CODE.
+           MOVE WS-MVTS-MT             TO WS-PREV-MVTS-MT.
       *
            PERFORM 6050-READ-FMVTS-DEB
               THRU 6050-READ-FMVTS-FIN.
@@ -493,6 +747,10 @@
       *----------------- ALTERNATIVE MULTIPLE -----------------------*
       *
            EVALUATE TRUE
+              WHEN NOT SIECLE-MVTS-VALIDE
+                   OR WS-MVTS-ANNEE-CALC > WS-DATE-SYST-AA
+                   PERFORM 4030-TRT-ANO-DEB
+                      THRU 4030-TRT-ANO-FIN
               WHEN RETRAIT
                    PERFORM 4000-TRT-RETRAIT-DEB
                       THRU 4000-TRT-RETRAIT-FIN
@@ -503,11 +761,16 @@
                    PERFORM 4020-TRT-DEPOT-DEB
                       THRU 4020-TRT-DEPOT-FIN
               WHEN OTHER
-                   PERFORM 4030-TRT-ANO-DEB
-                      THRU 4030-TRT-ANO-FIN
+                   PERFORM 4025-TRT-GENERIQUE-DEB
+                      THRU 4025-TRT-GENERIQUE-FIN
            END-EVALUATE.
       *
       *----------------- SORTIE --------------------------------------*
+      *
+           MOVE WS-MVTS-CPTE           TO WS-PREV-MVTS-CPTE.
+           MOVE WS-MVTS-DATE           TO WS-PREV-MVTS-DATE.
+           MOVE WS-MVTS-CODE           TO WS-PREV-MVTS-CODE.
+           MOVE WS-MVTS-MT             TO WS-PREV-MVTS-MT.
       *
            PERFORM 6050-READ-FMVTS-DEB
               THRU 6050-READ-FMVTS-FIN.
@@ -564,6 +827,30 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      *                     TRAITEMENT GENERIQUE (AUTRES CANAUX)       *
+      *                     ==========================                 *
+      *---------------------------------------------------------------*
+      *
+       4025-TRT-GENERIQUE-DEB.
+      *
+           PERFORM 7150-RECH-MVTCOD-DEB
+              THRU 7150-RECH-MVTCOD-FIN.
+      *
+           IF MVTCOD-TROUVE AND MVTCOD-VALIDE-OK(WS-IX-MVTCOD)
+              PERFORM 7095-GST-GENERIQUE-DEB
+                 THRU 7095-GST-GENERIQUE-FIN
+      *
+              PERFORM 8060-EDIT-LG-ETATCLI-DEB
+                 THRU 8060-EDIT-LG-ETATCLI-FIN
+           ELSE
+              PERFORM 4030-TRT-ANO-DEB
+                 THRU 4030-TRT-ANO-FIN
+           END-IF.
+      *
+       4025-TRT-GENERIQUE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       *                     TRAITEMENT ANO                            *
       *                     ==============                            *
       *---------------------------------------------------------------*
@@ -580,10 +867,36 @@
       *
            PERFORM 8070-EDIT-LG-ETATANO-DEB
               THRU 8070-EDIT-LG-ETATANO-FIN.
+      *
+           IF CPTE-INEXIST-ON AND NOT MVTS-ORIGINE-SUSPENS
+              PERFORM 7105-GST-SUSPENSE-DEB
+                 THRU 7105-GST-SUSPENSE-FIN
+           END-IF.
       *
        4030-TRT-ANO-FIN.
            EXIT.
       *
+      *---------------------------------------------------------------*
+      *                     TRAITEMENT DOUBLON                        *
+      *                     ===================                       *
+      *---------------------------------------------------------------*
+      *
+       4040-TRT-DOUBLON-DEB.
+      *
+           PERFORM 7140-GST-DOUBLON-DEB
+              THRU 7140-GST-DOUBLON-FIN.
+      *
+           IF FIRST-ANO
+              PERFORM 8050-EDIT-ENT-ETATANO-DEB
+                 THRU 8050-EDIT-ENT-ETATANO-FIN
+           END-IF.
+      *
+           PERFORM 8070-EDIT-LG-ETATANO-DEB
+              THRU 8070-EDIT-LG-ETATANO-FIN.
+      *
+       4040-TRT-DOUBLON-FIN.
+           EXIT.
+      *
       *===============================================================*
       *===============================================================*
       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
@@ -602,11 +915,36 @@
       *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
       *---------------------------------------------------------------*
       *                                                               *
+       6005-TRI-FMVTS-DEB.
+           SORT SD-MVTS-TRI
+               ON ASCENDING KEY SD-MVTS-CPTE-TRI
+               ON ASCENDING KEY SD-MVTS-DATE-TRI
+               ON ASCENDING KEY SD-MVTS-CODE-TRI
+               ON ASCENDING KEY SD-MVTS-MT-TRI
+               USING F-MVTS-E, F-SUSCPT-E
+               GIVING F-MVTST-E.
+      *
+           IF NOT OK-MVTST
+              DISPLAY 'PROBLEME AU TRI/FUSION DU FICHIER F-MVTS-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTST-E
+              MOVE WS-FS-MVTST-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6005-TRI-FMVTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
        6000-OPEN-FMVTS-DEB.
-           OPEN INPUT F-MVTS-E.
-           IF NOT OK-MVTS
-              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTS-E'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+           OPEN INPUT F-MVTST-E.
+           IF NOT OK-MVTST
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTST-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTST-E
+              MOVE WS-FS-MVTST-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -619,6 +957,9 @@
            IF NOT OK-CPTE
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -626,26 +967,154 @@
            EXIT.
       *---------------------------------------------------------------*
       *
-       6020-OPEN-FCPTS-DEB.
-           OPEN OUTPUT F-CPTE-S.
-           IF NOT OK-CPTS
-              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-S'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+       6012-OPEN-FSIMUL-DEB.
+           OPEN INPUT F-SIMUL-E.
+           EVALUATE TRUE
+              WHEN OK-SIMUL-E
+                 CLOSE F-SIMUL-E
+                 MOVE 'O'              TO WS-SW-SIMUL
+              WHEN NOTFOUND-SIMUL-E
+                 MOVE 'N'              TO WS-SW-SIMUL
+              WHEN OTHER
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-SIMUL-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SIMUL-E
+                 MOVE WS-FS-SIMUL-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+           END-EVALUATE.
+       6012-OPEN-FSIMUL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6210-OPEN-FAGENCE-DEB.
+           OPEN INPUT F-AGENCE-E.
+           EVALUATE TRUE
+              WHEN OK-AGENCE-E
+                 READ F-AGENCE-E
+                 EVALUATE TRUE
+                    WHEN OK-AGENCE-E
+                       MOVE FS-ENRG-AGENCE-E TO WS-AGENCE-FILTRE
+                       SET FILTRE-AGENCE-ON  TO TRUE
+                    WHEN EOF-AGENCE-E
+      *
+      *--------- FICHIER F-AGENCE-E PRESENT MAIS VIDE : PAS DE FILTRE -*
+      *
+                       SET FILTRE-AGENCE-OFF TO TRUE
+                    WHEN OTHER
+                       DISPLAY 'PROBLEME DE LECTURE DU FICHIER '
+                               'F-AGENCE-E'
+                       DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-AGENCE-E
+                       MOVE WS-FS-AGENCE-E TO WS-FSTAT-CODE
+                       CALL 'ARIS901' USING WS-FSTAT-PARM
+                       DISPLAY WS-FSTAT-MSG
+                       PERFORM 9999-ERREUR-PROGRAMME-DEB
+                          THRU 9999-ERREUR-PROGRAMME-FIN
+                 END-EVALUATE
+                 CLOSE F-AGENCE-E
+              WHEN NOTFOUND-AGENCE-E
+                 SET FILTRE-AGENCE-OFF TO TRUE
+              WHEN OTHER
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-AGENCE-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-AGENCE-E
+                 MOVE WS-FS-AGENCE-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+           END-EVALUATE.
+       6210-OPEN-FAGENCE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6014-OPEN-FSUSCPTS-DEB.
+           OPEN OUTPUT F-SUSCPT-S.
+           IF NOT OK-SUSCPT-S
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-SUSCPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SUSCPT-S
+              MOVE WS-FS-SUSCPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
+       6014-OPEN-FSUSCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6016-WRITE-FSUSCPTS-DEB.
+           WRITE FS-ENRG-SUSCPT-S FROM WS-ENRG-F-MVTS.
+           IF NOT OK-SUSCPT-S
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-SUSCPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SUSCPT-S
+              MOVE WS-FS-SUSCPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6016-WRITE-FSUSCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6020-OPEN-FCPTS-DEB.
+           IF SIMUL-ON
+              OPEN OUTPUT F-CPTPRV-S
+              IF NOT OK-CPTPRV
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTPRV-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTPRV-S
+                 MOVE WS-FS-CPTPRV-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           ELSE
+              OPEN OUTPUT F-CPTE-S
+              IF NOT OK-CPTS
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+                 MOVE WS-FS-CPTE-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
        6020-OPEN-FCPTS-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       6025-OPEN-FCPTHS-DEB.
+           OPEN OUTPUT F-CPTHS-S.
+           IF NOT OK-CPTHS
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTHS-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTHS-S
+              MOVE WS-FS-CPTHS-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6025-OPEN-FCPTHS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        6030-OPEN-FETATCLI-DEB.
            OPEN OUTPUT F-ETATCLI-S.
            IF NOT OK-ETATCLI
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
+      *
+           MOVE ZERO                          TO WS-PAGE-LIGNE.
+           MOVE 55                            TO WS-PAGE-MAX.
        6030-OPEN-FETATCLI-FIN.
            EXIT.
       *---------------------------------------------------------------*
@@ -655,6 +1124,9 @@
            IF NOT OK-ETATANO
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -663,17 +1135,25 @@
       *---------------------------------------------------------------*
       *
        6050-READ-FMVTS-DEB.
-           READ F-MVTS-E INTO WS-ENRG-F-MVTS.
-           IF NOT (OK-MVTS OR EMPTY-FILE-MVTS)
-              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTS-E'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+           READ F-MVTST-E INTO WS-ENRG-F-MVTS.
+           IF NOT (OK-MVTST OR EMPTY-FILE-MVTST)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTST-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTST-E
+              MOVE WS-FS-MVTST-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
       *
-           IF EMPTY-FILE-MVTS
+           IF EMPTY-FILE-MVTST
               SET MVTS-CPTE-MAX TO TRUE
            END-IF.
+      *
+           IF OK-MVTST
+              COMPUTE WS-MVTS-ANNEE-CALC =
+                      (WS-MVTS-SS * 100) + WS-MVTS-AA
+           END-IF.
        6050-READ-FMVTS-FIN.
            EXIT.
       *---------------------------------------------------------------*
@@ -683,6 +1163,9 @@
            IF NOT (OK-CPTE OR EMPTY-FILE-CPTE)
               DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -695,14 +1178,50 @@
       *---------------------------------------------------------------*
       *
        6070-WRITE-FCPTS-DEB.
-           WRITE FS-ENRG-CPTE-S FROM WS-ENRG-F-CPTS.
-           IF NOT OK-CPTS
-              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTE-S'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+           IF SIMUL-ON
+              WRITE FS-ENRG-CPTPRV-S FROM WS-ENRG-F-CPTS
+              IF NOT OK-CPTPRV
+                 DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTPRV-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTPRV-S
+                 MOVE WS-FS-CPTPRV-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           ELSE
+              WRITE FS-ENRG-CPTE-S FROM WS-ENRG-F-CPTS
+              IF NOT OK-CPTS
+                 DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTE-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+                 MOVE WS-FS-CPTE-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+      *
+              PERFORM 6075-WRITE-FCPTHS-DEB
+                 THRU 6075-WRITE-FCPTHS-FIN
+           END-IF.
+      *
+           ADD WS-CPTS-SOLDE           TO WS-CTL-SOLDE-CLO.
+       6070-WRITE-FCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6075-WRITE-FCPTHS-DEB.
+           WRITE FS-ENRG-CPTHS-S FROM WS-ENRG-F-CPTS.
+           IF NOT OK-CPTHS
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CPTHS-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTHS-S
+              MOVE WS-FS-CPTHS-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
-       6070-WRITE-FCPTS-FIN.
+       6075-WRITE-FCPTHS-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
@@ -711,6 +1230,9 @@
            IF NOT OK-ETATCLI
               DISPLAY 'PROBLEME DE SAUT DE PAGE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -723,6 +1245,9 @@
            IF NOT OK-ETATCLI
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -735,6 +1260,9 @@
            IF NOT OK-ETATANO
               DISPLAY 'PROBLEME SAUT DE PAGE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -747,6 +1275,9 @@
            IF NOT OK-ETATANO
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -755,10 +1286,13 @@
       *---------------------------------------------------------------*
       *
        6120-CLOSE-FMVTS-DEB.
-           CLOSE F-MVTS-E.
-           IF NOT OK-MVTS
-              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTS-E'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTS-E
+           CLOSE F-MVTST-E.
+           IF NOT OK-MVTST
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTST-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTST-E
+              MOVE WS-FS-MVTST-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -771,6 +1305,9 @@
            IF NOT OK-CPTE
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-E'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              MOVE WS-FS-CPTE-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -779,14 +1316,60 @@
       *---------------------------------------------------------------*
       *
        6140-CLOSE-FCPTS-DEB.
-           CLOSE F-CPTE-S.
-           IF NOT OK-CPTS
-              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-S'
-              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+           IF SIMUL-ON
+              CLOSE F-CPTPRV-S
+              IF NOT OK-CPTPRV
+                 DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTPRV-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTPRV-S
+                 MOVE WS-FS-CPTPRV-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           ELSE
+              CLOSE F-CPTE-S
+              IF NOT OK-CPTS
+                 DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-S'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+                 MOVE WS-FS-CPTE-S TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
+           END-IF.
+       6140-CLOSE-FCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6142-CLOSE-FSUSCPTS-DEB.
+           CLOSE F-SUSCPT-S.
+           IF NOT OK-SUSCPT-S
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-SUSCPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-SUSCPT-S
+              MOVE WS-FS-SUSCPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
-       6140-CLOSE-FCPTS-FIN.
+       6142-CLOSE-FSUSCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6145-CLOSE-FCPTHS-DEB.
+           CLOSE F-CPTHS-S.
+           IF NOT OK-CPTHS
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTHS-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTHS-S
+              MOVE WS-FS-CPTHS-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6145-CLOSE-FCPTHS-FIN.
            EXIT.
       *---------------------------------------------------------------*
       *
@@ -795,6 +1378,9 @@
            IF NOT OK-ETATCLI
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -807,11 +1393,87 @@
            IF NOT OK-ETATANO
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
        6160-CLOSE-FETATANO-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      *
+       6170-OPEN-FMVTCOD-DEB.
+           OPEN INPUT F-MVTCOD-E.
+           IF NOT OK-MVTCOD
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6170-OPEN-FMVTCOD-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6180-READ-FMVTCOD-DEB.
+           READ F-MVTCOD-E INTO WS-ENRG-F-MVTCOD.
+           IF NOT (OK-MVTCOD OR EOF-MVTCOD)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6180-READ-FMVTCOD-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6190-CLOSE-FMVTCOD-DEB.
+           CLOSE F-MVTCOD-E.
+           IF NOT OK-MVTCOD
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-MVTCOD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-MVTCOD-E
+              MOVE WS-FS-MVTCOD-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6190-CLOSE-FMVTCOD-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6200-CHARGE-TAB-MVTCOD-DEB.
+           MOVE ZERO                          TO WS-NB-MVTCOD.
+           PERFORM 6170-OPEN-FMVTCOD-DEB
+              THRU 6170-OPEN-FMVTCOD-FIN.
+           PERFORM 6180-READ-FMVTCOD-DEB
+              THRU 6180-READ-FMVTCOD-FIN.
+           PERFORM 6210-ALIM-TAB-MVTCOD-DEB
+              THRU 6210-ALIM-TAB-MVTCOD-FIN
+             UNTIL EOF-MVTCOD.
+           PERFORM 6190-CLOSE-FMVTCOD-DEB
+              THRU 6190-CLOSE-FMVTCOD-FIN.
+       6200-CHARGE-TAB-MVTCOD-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6210-ALIM-TAB-MVTCOD-DEB.
+           ADD 1                               TO WS-NB-MVTCOD.
+           SET WS-IX-MVTCOD                    TO WS-NB-MVTCOD.
+           MOVE WS-MVTCOD-CODE-E   TO WS-MVTCOD-CODE(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-LIBEL-E  TO WS-MVTCOD-LIBEL(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-SENS-E   TO WS-MVTCOD-SENS(WS-IX-MVTCOD).
+           MOVE WS-MVTCOD-VALIDE-E TO WS-MVTCOD-VALIDE(WS-IX-MVTCOD).
+           PERFORM 6180-READ-FMVTCOD-DEB
+              THRU 6180-READ-FMVTCOD-FIN.
+       6210-ALIM-TAB-MVTCOD-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -835,6 +1497,7 @@
            MOVE WS-ENRG-F-CPTE         TO WS-ENRG-F-CPTS.
            ACCEPT WS-CPTS-DMAJ         FROM DATE YYYYMMDD.
            ADD 1                       TO WS-LCRE-CLISOP-TOT.
+           ADD WS-CPTE-SOLDE           TO WS-CTL-SOLDE-OUV.
       *
        7010-GST-CPTE-SANS-MVT-FIN.
            EXIT.
@@ -842,12 +1505,21 @@
       *
        7020-GST-IN-CPTE-AVEC-MVT-DEB.
       *
+           SET CPTE-INEXIST-OFF        TO TRUE.
            MOVE 0                      TO WS-CDEBIT
                                           WS-CCREDIT.
            MOVE WS-CPTE-CPTE           TO WS-CPTS-CPTE.
            MOVE WS-CPTE-DCREA          TO WS-CPTS-DCREA.
            ADD 1                       TO WS-LCRE-CLISTD-TOT.
            MOVE WS-CPTE-SOLDE          TO WS-CPTS-SOLDE.
+           ADD WS-CPTE-SOLDE           TO WS-CTL-SOLDE-OUV.
+      *
+           IF FILTRE-AGENCE-OFF
+              OR WS-CPTE-AGENCE = WS-AGENCE-FILTRE
+              SET AGENCE-CONCERNEE-ON      TO TRUE
+           ELSE
+              SET AGENCE-CONCERNEE-OFF     TO TRUE
+           END-IF.
       *
        7020-GST-IN-CPTE-AVEC-MVT-FIN.
            EXIT.
@@ -880,11 +1552,19 @@
       *
        7050-GST-IN-MVT-SANS-CPTE-DEB.
       *
+           SET CPTE-INEXIST-ON         TO TRUE.
            MOVE 0                      TO WS-CDEBIT
                                           WS-CCREDIT.
            MOVE WS-MVTS-CPTE           TO WS-CPTS-CPTE.
            MOVE WS-MVTS-DATE           TO WS-CPTS-DCREA.
            ADD 1                       TO WS-LCRE-CLINEW-TOT.
+      *
+           IF FILTRE-AGENCE-OFF
+              OR WS-MVTS-AGENCE = WS-AGENCE-FILTRE
+              SET AGENCE-CONCERNEE-ON      TO TRUE
+           ELSE
+              SET AGENCE-CONCERNEE-OFF     TO TRUE
+           END-IF.
       *
        7050-GST-IN-MVT-SANS-CPTE-FIN.
            EXIT.
@@ -951,6 +1631,26 @@
        7090-GST-DEPOT-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       7095-GST-GENERIQUE-DEB.
+      *
+           IF MVTCOD-DEBIT(WS-IX-MVTCOD)
+              ADD WS-MVTS-MT              TO WS-CDEBIT
+              MOVE WS-MVTS-MT             TO WS-LETAT-OP-DEBIT-ED
+           ELSE
+              ADD WS-MVTS-MT              TO WS-CCREDIT
+              MOVE WS-MVTS-MT             TO WS-LETAT-OP-CREDIT-ED
+           END-IF.
+           ADD 1                          TO WS-CGEN.
+           MOVE WS-MVTCOD-LIBEL(WS-IX-MVTCOD) TO WS-LETAT-OP-LIB-ED.
+           MOVE WS-MVTS-SS             TO WS-LETAT-OP-SS-ED.
+           MOVE WS-MVTS-AA             TO WS-LETAT-OP-AA-ED.
+           MOVE WS-MVTS-MM             TO WS-LETAT-OP-MM-ED.
+           MOVE WS-MVTS-JJ             TO WS-LETAT-OP-JJ-ED.
+      *
+       7095-GST-GENERIQUE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        7100-GST-ANO-DEB.
       *
@@ -959,19 +1659,36 @@
            MOVE WS-MVTS-CPTE           TO WS-LANO-NUMCPT-ED.
            MOVE WS-MVTS-CODE           TO WS-LANO-CODEMVT-ED.
            MOVE WS-MVTS-MT             TO WS-LANO-MONTANT-ED.
+           MOVE SPACE                  TO WS-LANO-LIB-ED.
       *
        7100-GST-ANO-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       7105-GST-SUSPENSE-DEB.
+      *
+           MOVE 'S'                    TO WS-MVTS-ORIGINE.
+           IF SIMUL-OFF
+              PERFORM 6016-WRITE-FSUSCPTS-DEB
+                 THRU 6016-WRITE-FSUSCPTS-FIN
+           END-IF.
+           ADD 1                       TO WS-LSUS-TOT.
+      *
+       7105-GST-SUSPENSE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        7110-GST-OUT-CPTE-AVEC-MVT-DEB.
       *
-           COMPUTE WS-LETAT-SOLD-ED =
+           COMPUTE WS-SOLDE-2DEC ROUNDED =
                    WS-CPTE-SOLDE + WS-CCREDIT - WS-CDEBIT.
+           MOVE WS-SOLDE-2DEC          TO WS-LETAT-SOLD-ED.
            MOVE WS-CDEBIT              TO WS-LETAT-TOTDB-ED.
            MOVE WS-CCREDIT             TO WS-LETAT-TOTCR-ED.
            MOVE 'NOUVEAU SOLDE'        TO WS-LETAT-LIB-ED.
-           MOVE WS-LETAT-SOLD-ED       TO WS-CPTS-SOLDE.
+           MOVE WS-SOLDE-2DEC          TO WS-CPTS-SOLDE.
+           ADD WS-CDEBIT               TO WS-CTL-DEBIT.
+           ADD WS-CCREDIT              TO WS-CTL-CREDIT.
       *
        7110-GST-OUT-CPTE-AVEC-MVT-FIN.
            EXIT.
@@ -979,11 +1696,15 @@
       *
        7120-GST-OUT-MVT-SANS-CPTE-DEB.
       *
-           SUBTRACT WS-CDEBIT FROM WS-CCREDIT GIVING WS-LETAT-SOLD-ED.
+           SUBTRACT WS-CDEBIT FROM WS-CCREDIT
+              GIVING WS-SOLDE-2DEC ROUNDED.
+           MOVE WS-SOLDE-2DEC          TO WS-LETAT-SOLD-ED.
            MOVE WS-CDEBIT              TO WS-LETAT-TOTDB-ED.
            MOVE WS-CCREDIT             TO WS-LETAT-TOTCR-ED.
            MOVE 'NOUVEAU SOLDE'        TO WS-LETAT-LIB-ED.
-           MOVE WS-LETAT-SOLD-ED       TO WS-CPTS-SOLDE.
+           MOVE WS-SOLDE-2DEC          TO WS-CPTS-SOLDE.
+           ADD WS-CDEBIT               TO WS-CTL-DEBIT.
+           ADD WS-CCREDIT              TO WS-CTL-CREDIT.
       *
        7120-GST-OUT-MVT-SANS-CPTE-FIN.
            EXIT.
@@ -996,10 +1717,40 @@
                    WS-LCRE-CLINEW-TOT + WS-LCRE-CLISOP-TOT +
                    WS-LCRE-CLISTD-TOT.
            COMPUTE WS-LCRE-MVTS-TOT-ED =
-                   WS-CRET + WS-CCB + WS-CDEP + WS-CERR.
+                   WS-CRET + WS-CCB + WS-CDEP + WS-CGEN + WS-CERR.
       *
        7130-GST-ANO-CRE-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      *
+       7140-GST-DOUBLON-DEB.
+      *
+           PERFORM 7100-GST-ANO-DEB
+              THRU 7100-GST-ANO-FIN.
+      *
+           MOVE 'DOUBLON'              TO WS-LANO-LIB-ED.
+      *
+       7140-GST-DOUBLON-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7150-RECH-MVTCOD-DEB.
+           SET MVTCOD-NON-TROUVE          TO TRUE.
+           SET WS-IX-MVTCOD               TO 1.
+           PERFORM 7160-RECH-UN-MVTCOD-DEB
+              THRU 7160-RECH-UN-MVTCOD-FIN
+             UNTIL (WS-IX-MVTCOD > WS-NB-MVTCOD) OR MVTCOD-TROUVE.
+       7150-RECH-MVTCOD-FIN.
+           EXIT.
+      *
+       7160-RECH-UN-MVTCOD-DEB.
+           IF WS-MVTCOD-CODE(WS-IX-MVTCOD) = WS-MVTS-CODE
+              SET MVTCOD-TROUVE           TO TRUE
+           ELSE
+              ADD 1                       TO WS-IX-MVTCOD
+           END-IF.
+       7160-RECH-UN-MVTCOD-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
@@ -1190,6 +1941,12 @@
       *---------------------------------------------------------------*
       *
        8060-EDIT-LG-ETATCLI-DEB.
+      *
+           CALL 'ARIS900'              USING WS-PAGE-PARM.
+           IF PAGE-SAUT-OUI
+              PERFORM 8040-EDIT-ENT-ETATCLI-DEB
+                 THRU 8040-EDIT-ENT-ETATCLI-FIN
+           END-IF.
       *
            MOVE WS-LETAT-DETAIL-OP     TO WS-BUFFER.
            PERFORM 6090-WRITE-ETATCLI-DEB
@@ -1269,6 +2026,11 @@
             DISPLAY '*     STATISTIQUES DU PROGRAMME ARIO326     *'
             DISPLAY '*     =================================     *'
             DISPLAY '*********************************************'.
+      *
+           IF SIMUL-ON
+              DISPLAY 'MODE SIMULATION - F-CPTE-S NON MIS A JOUR,'
+              DISPLAY 'SOLDES PROJETES ECRITS SUR F-CPTPRV-S.'
+           END-IF.
       *
             DISPLAY WS-LCRE-ASTER.
             DISPLAY WS-LCRE-TITRE.
@@ -1289,7 +2051,31 @@
             DISPLAY WS-LCRE-CBS-ED.
             MOVE WS-CDEP               TO WS-LCRE-DEP-TOT-ED.
             DISPLAY WS-LCRE-DEP-ED.
+            MOVE WS-CGEN               TO WS-LCRE-GEN-TOT-ED.
+            DISPLAY WS-LCRE-GEN-ED.
+            DISPLAY 'MOUVEMENTS MIS EN SUSPENS (COMPTE A VENIR) : '
+                    WS-LSUS-TOT.
             DISPLAY WS-LCRE-ASTER.
+      *
+      *----------------- CONTROLE DES TOTAUX --------------------------*
+      *
+            COMPUTE WS-CTL-ECART =
+                    WS-CTL-SOLDE-OUV + WS-CTL-CREDIT - WS-CTL-DEBIT
+                    - WS-CTL-SOLDE-CLO.
+      *
+            IF NOT CTL-EQUILIBRE
+               DISPLAY '*===========================================*'
+               DISPLAY '*   DESEQUILIBRE DU TOTAL DE CONTROLE       *'
+               DISPLAY '*===========================================*'
+               DISPLAY 'SOLDES OUVERTURE + CREDITS - DEBITS = '
+                       WS-CTL-SOLDE-OUV
+               DISPLAY 'SOLDES DE CLOTURE                   = '
+                       WS-CTL-SOLDE-CLO
+               DISPLAY 'ECART CONSTATE                      = '
+                       WS-CTL-ECART
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
       *
        8999-STATISTIQUES-CRE-FIN.
             EXIT.
