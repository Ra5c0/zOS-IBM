@@ -21,7 +21,18 @@
       * DATE  MODIF   ยง          NATURE DE LA MODIFICATION           *
       *---------------------------------------------------------------*
       * 20/04/2025    ยง  CREATION DU FICHIER / DEBUT CODE            *
-      *               ยง                                              *
+      * 09/08/2026    ยง  AJOUT DEMANDE TYPE R (REJEU DE L'ETATANO)   *
+      * 09/08/2026    ยง  AJOUT CONTROLE DE CLE SUR LES N0 DE COMPTE  *
+      * 09/08/2026    ยง  AJOUT DU TOTAL DES SOLDES SUR L'ETATCLI     *
+      * 09/08/2026    ยง  RECHERCHE PAR NOM INSENSIBLE A LA CASSE     *
+      * 09/08/2026    ยง  AJOUT DEMANDE TYPE C (FICHE COMPTE UNIQUE)  *
+      * 09/08/2026    ยง  AJOUT EXTRAIT DELIMITE DES ANOMALIES        *
+      * 09/08/2026    ยง  AJOUT CHECKPOINT/REPRISE DE LA BOUCLE       *
+      * 09/08/2026    ยง  AJOUT GARDE-FOU TEMPS (FENETRE BATCH)       *
+      * 09/08/2026    ยง  CONTROLE DE LA DEMANDE VIA ARIS226          *
+      * 09/08/2026    ยง  SAUT DE PAGE SUR L'ETATCLI VIA ARIS900      *
+      * 09/08/2026    ยง  BUDGET TEMPS DU GARDE-FOU PARAMETRABLE VIA  *
+      *               ยง  LE FICHIER OPTIONNEL F-TIMERP-E             *
       *===============================================================*
       *
       *************************
@@ -65,6 +76,38 @@
       *                     -------------------------------------------
            SELECT F-ETATANO-S               ASSIGN TO ETATANO
                   FILE STATUS               IS WS-FS-ETATANO-S.
+      *                     -------------------------------------------
+      *                     F-ETATANO-E : REJEU DE L'ETAT DES ANOMALIES
+      *                     -------------------------------------------
+           SELECT F-ETATANO-E               ASSIGN TO ETATANOE
+                  FILE STATUS               IS WS-FS-ETATANO-E.
+      *                     -------------------------------------------
+      *                     F-ETATANOX-S : EXTRAIT DELIMITE DES ANOMALIES
+      *                     -------------------------------------------
+           SELECT F-ETATANOX-S              ASSIGN TO ETATANOX
+                  FILE STATUS               IS WS-FS-ETATANOX-S.
+      *                     -------------------------------------------
+      *                     F-CKPT-E : CHECKPOINT DE LA REPRISE (LU)
+      *                     -------------------------------------------
+           SELECT OPTIONAL F-CKPT-E
+                  ASSIGN TO ARICKPE
+                  FILE STATUS               IS WS-FS-CKPT-E.
+      *                     -------------------------------------------
+      *                     F-CKPT-S : CHECKPOINT DE LA REPRISE (ECRIT)
+      *                     -------------------------------------------
+           SELECT F-CKPT-S                  ASSIGN TO ARICKPS
+                  FILE STATUS               IS WS-FS-CKPT-S.
+      *                     -------------------------------------------
+      *                     F-CPTHS-E : HISTORIQUE DATE DES COMPTES
+      *                     -------------------------------------------
+           SELECT F-CPTHS-E                 ASSIGN TO CPTHST
+                  FILE STATUS               IS WS-FS-CPTHS-E.
+      *                     -------------------------------------------
+      *                     F-TIMERP-E : BUDGET TEMPS DE LA SURVEILLANCE
+      *                     -------------------------------------------
+           SELECT OPTIONAL F-TIMERP-E
+                  ASSIGN TO TIMERP
+                  FILE STATUS               IS WS-FS-TIMERP-E.
       *
       *                  ==============================               *
       *=================<   DATA            DIVISION   >==============*
@@ -87,6 +130,30 @@
        FD  F-ETATANO-S
            RECORDING MODE IS F.
        01  FS-ENRG-ETATANO-S                PIC X(80).
+      *
+       FD  F-ETATANO-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-ETATANO-E                PIC X(80).
+      *
+       FD  F-ETATANOX-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-ETATANOX-S               PIC X(100).
+      *
+       FD  F-CKPT-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-CKPT-E                   PIC X(80).
+      *
+       FD  F-CKPT-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-CKPT-S                   PIC X(80).
+      *
+       FD  F-CPTHS-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-CPTHS-E                  PIC X(50).
+      *
+       FD  F-TIMERP-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-TIMERP-E                 PIC 9(08).
       *
       *========================
        WORKING-STORAGE SECTION.
@@ -101,6 +168,18 @@
       *
        COPY TP5DEMAN.
       *
+      *------------------- ZONE DE CONTROLE DE LA DEMANDE (ARIS226) --*
+      *
+       COPY TP5VALID.
+      *
+      *------------------- CONTROLE DE SAUT DE PAGE (ARIS900) --------*
+      *
+       COPY PAGECTL.
+      *
+      *------------------- CONSIGNE FILE STATUS (ARIS901) -------------*
+      *
+       COPY FSGUID.
+      *
       *------------------- DECLARATION DB2 ---------------------------*
       *
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -122,6 +201,117 @@
       *
        01  WS-FS-ETATANO-S                  PIC XX.
            88  ETATANO-OK                   VALUE '00'.
+      *
+       01  WS-FS-ETATANO-E                  PIC XX.
+           88  ETATANOE-OK                  VALUE '00'.
+           88  EOF-ETATANOE                 VALUE '10'.
+      *
+       01  WS-FS-ETATANOX-S                 PIC XX.
+           88  ETATANOX-OK                  VALUE '00'.
+      *
+       01  WS-FS-CKPT-E                     PIC XX.
+           88  CKPTE-OK                     VALUE '00'.
+           88  EOF-CKPTE                    VALUE '10'.
+           88  CKPTE-NOTFOUND               VALUE '35'.
+      *
+       01  WS-FS-CKPT-S                     PIC XX.
+           88  CKPTS-OK                     VALUE '00'.
+      *---------------------------------------------------------------*
+      *
+       01  WS-FS-CPTHS-E                    PIC XX.
+           88  CPTHSE-OK                    VALUE '00'.
+           88  EOF-CPTHSE                   VALUE '10'.
+      *---------------------------------------------------------------*
+      *
+       01  WS-FS-TIMERP-E                   PIC XX.
+           88  TIMERP-OK                    VALUE '00'.
+           88  EOF-TIMERP-E                 VALUE '10'.
+           88  TIMERP-NOTFOUND              VALUE '35'.
+      *---------------------------------------------------------------*
+      *
+      *----------- FICHE HISTORIQUE (CONSULTATION A UNE DATE) ---------
+      *
+           COPY TP3CPTS.
+      *
+       01  WS-SW-CPTHS-TROUVE                PIC X(01) VALUE 'N'.
+           88  CPTHS-TROUVE                  VALUE 'O'.
+           88  CPTHS-NON-TROUVE               VALUE 'N'.
+      *
+       01  WS-SW-CPTHS-CANDIDAT              PIC X(01) VALUE 'N'.
+           88  CPTHS-CANDIDAT                VALUE 'O'.
+           88  CPTHS-NON-CANDIDAT             VALUE 'N'.
+      *
+       01  WS-CPT-COMP-DEM                   PIC 9(14).
+       01  WS-CPT-COMP-HIS                   PIC 9(14).
+      *
+       01  WS-DMAJ-HIST-TMP                  PIC 9(8).
+       01  WS-DMAJ-HIST-R REDEFINES WS-DMAJ-HIST-TMP.
+           05  WS-DMAJ-HIST-SS               PIC 99.
+           05  WS-DMAJ-HIST-AA               PIC 99.
+           05  WS-DMAJ-HIST-MM               PIC 99.
+           05  WS-DMAJ-HIST-JJ               PIC 99.
+      *
+       01  WS-ASOF-CCYYMMDD                  PIC 9(8).
+       01  WS-DMAJ-CCYYMMDD                  PIC 9(8).
+       01  WS-DMAJ-CCYYMMDD-MAX              PIC 9(8).
+       01  WS-ENRG-F-CPTS-MEILLEUR           PIC X(50).
+      *---------------------------------------------------------------*
+      *
+       01  WS-ENRG-CKPT.
+           05  WS-CKPT-DEM-ED                PIC 9(04).
+           05  FILLER                        PIC X(76).
+      *
+       01  WS-CKPT-DERNIER-DEM               PIC 9(04) VALUE ZERO.
+      *
+       01  WS-SW-RESTART                     PIC X(01) VALUE 'N'.
+           88  RESTART-ON                    VALUE 'O'.
+           88  RESTART-OFF                   VALUE 'N'.
+      *---------------------------------------------------------------*
+      *
+      *----------- GARDE-FOU DE FENETRE BATCH (TEMPS ELAPSE) ----------
+      *
+      *    WS-TIMER-BUDGET-SEC EST LA VALEUR PAR DEFAUT, REPRISE SI
+      *    F-TIMERP-E EST ABSENT OU VIDE ; SINON SURCHARGEE PAR LE
+      *    CONTENU DE CE FICHIER PARAMETRE (CF. 6235-OPEN-FTIMERP-DEB).
+      *
+       01  WS-TIMER-ECH                      PIC S9(4) COMP VALUE 50.
+       01  WS-TIMER-BUDGET-SEC               PIC S9(8) COMP VALUE 300.
+      *
+       01  WS-TIMER-HORLOGE                  PIC 9(8).
+       01  WS-TIMER-HORLOGE-R REDEFINES WS-TIMER-HORLOGE.
+           05  WS-TIMER-HH                   PIC 99.
+           05  WS-TIMER-MM                   PIC 99.
+           05  WS-TIMER-SS                   PIC 99.
+           05  WS-TIMER-CC                   PIC 99.
+      *
+       01  WS-TIMER-DEB-SEC                  PIC S9(9) COMP.
+       01  WS-TIMER-FIN-SEC                  PIC S9(9) COMP.
+       01  WS-TIMER-ECART-SEC                PIC S9(9) COMP.
+      *
+       01  WS-CPT-FETCH                      PIC S9(9) COMP.
+       01  WS-TIMER-QUOT                     PIC S9(9) COMP.
+       01  WS-TIMER-REM                      PIC S9(4) COMP.
+      *
+       01  WS-SW-TIMEOUT                     PIC X(01) VALUE 'N'.
+           88  TIMER-EXPIRE                  VALUE 'O'.
+           88  TIMER-OK                      VALUE 'N'.
+      *---------------------------------------------------------------*
+      *
+       01  WS-REJEU-CARTE1                  PIC X(40).
+       01  WS-REJEU-CARTE2                  PIC X(40).
+      *---------------------------------------------------------------*
+      *
+       01  WS-SW-FORMAT-CPT                 PIC X(01).
+           88  FORMAT-CPT-OK                VALUE 'O'.
+           88  FORMAT-CPT-KO                VALUE 'N'.
+      *
+       01  WS-CPT-VERIF.
+           05  WS-CPT-DIGIT                 PIC 9 OCCURS 14.
+      *
+       01  WS-CPT-IND                       PIC S9(4) COMP.
+       01  WS-CPT-SOMME                     PIC S9(4) COMP.
+       01  WS-CPT-QUOT                      PIC S9(4) COMP.
+       01  WS-CPT-CLE-CALC                  PIC 9.
       *---------------------------------------------------------------*
       *
        01  WS-FIRST-CPTE                    PIC X(14).
@@ -141,6 +331,8 @@
       *
        01  WS-CPT-ENRG-VIDE                 PIC S9(4) COMP.
            88  CPT-ENRG-VIDE-NULL           VALUE 0.
+      *
+       01  WS-SLD-TOTAL                     PIC S9(9)V99.
       *
        01  WS-CODE-ERROR                    PIC 9(2)  VALUE ZERO.
            88  CODE-ERR-NULL                VALUE 0.
@@ -180,8 +372,8 @@
                       , SLDCPTE
                       , DMJCPTE
                    FROM TCPTE
-                  WHERE NOMCLI BETWEEN :WS-DEB
-                                   AND :WS-FIN
+                  WHERE UPPER(NOMCLI) BETWEEN :WS-DEB
+                                          AND :WS-FIN
                   ORDER BY NOMCLI
            END-EXEC.
       *
@@ -212,6 +404,18 @@
       *
            PERFORM 6010-OPEN-FETATANO-DEB
               THRU 6010-OPEN-FETATANO-FIN.
+      *
+           PERFORM 6011-OPEN-FETATANOX-DEB
+              THRU 6011-OPEN-FETATANOX-FIN.
+      *
+           PERFORM 6210-OPEN-FCKPTE-DEB
+              THRU 6210-OPEN-FCKPTE-FIN.
+      *
+           PERFORM 6230-OPEN-FCKPTS-DEB
+              THRU 6230-OPEN-FCKPTS-FIN.
+      *
+           PERFORM 6235-OPEN-FTIMERP-DEB
+              THRU 6235-OPEN-FTIMERP-FIN.
       *
            PERFORM 6020-SELECT-MINMAX-DEB
               THRU 6020-SELECT-MINMAX-FIN.
@@ -243,6 +447,12 @@
       *
            PERFORM 6160-CLOSE-FETATANO-DEB
               THRU 6160-CLOSE-FETATANO-FIN.
+      *
+           PERFORM 6161-CLOSE-FETATANOX-DEB
+              THRU 6161-CLOSE-FETATANOX-FIN.
+      *
+           PERFORM 6240-CLOSE-FCKPTS-DEB
+              THRU 6240-CLOSE-FCKPTS-FIN.
       *
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
@@ -267,17 +477,36 @@
       *
       *----------- APPEL DU COMPOSANT SUIVANT
       *
-           EVALUATE TRUE
-              WHEN TYPE-A
-                 PERFORM 2000-TRT-A-DEB
-                    THRU 2000-TRT-A-FIN
-              WHEN TYPE-B
-                 PERFORM 2010-TRT-B-DEB
-                    THRU 2010-TRT-B-FIN
-              WHEN OTHER
-                 PERFORM 2020-TRT-ANO-DEB
-                    THRU 2020-TRT-ANO-FIN
-           END-EVALUATE.
+           IF RESTART-ON AND WS-CPT-DEM NOT > WS-CKPT-DERNIER-DEM
+      *
+      *----------- DEMANDE DEJA TRAITEE LORS D'UN PRECEDENT PASSAGE
+      *
+              CONTINUE
+           ELSE
+              EVALUATE TRUE
+                 WHEN TYPE-A
+                    PERFORM 2000-TRT-A-DEB
+                       THRU 2000-TRT-A-FIN
+                 WHEN TYPE-B
+                    PERFORM 2010-TRT-B-DEB
+                       THRU 2010-TRT-B-FIN
+                 WHEN TYPE-C
+                    PERFORM 2040-TRT-C-DEB
+                       THRU 2040-TRT-C-FIN
+                 WHEN TYPE-R
+                    PERFORM 2030-TRT-R-DEB
+                       THRU 2030-TRT-R-FIN
+                 WHEN TYPE-H
+                    PERFORM 2050-TRT-H-DEB
+                       THRU 2050-TRT-H-FIN
+                 WHEN OTHER
+                    PERFORM 2020-TRT-ANO-DEB
+                       THRU 2020-TRT-ANO-FIN
+              END-EVALUATE
+      *
+              PERFORM 6220-WRITE-FCKPTS-DEB
+                 THRU 6220-WRITE-FCKPTS-FIN
+           END-IF.
       *
       *----------- FIN DE TRAITEMENT
       *
@@ -296,28 +525,20 @@
       *
       *----------- PREPARATION DU TRAITEMENT
       *
-           EVALUATE TRUE
-              WHEN (WS-DEM-NOM = SPACE OR
-                    WS-DEM-CPT-DEB = SPACE OR
-                    WS-DEM-CPT-FIN = SPACE)
-                 PERFORM 7030-ERR-02-DEB
-                    THRU 7030-ERR-02-FIN
-              WHEN (WS-DEM-CPT-DEB IS NOT NUMERIC OR
-                    WS-DEM-CPT-FIN IS NOT NUMERIC OR
-                    WS-DEM-NOM IS NUMERIC)
-                 PERFORM 7040-ERR-03-DEB
-                    THRU 7040-ERR-03-FIN
-              WHEN (WS-DEM-CPT-DEB > WS-DEM-CPT-FIN)
-                 PERFORM 7050-ERR-04-DEB
-                    THRU 7050-ERR-04-FIN
-              WHEN (WS-DEM-CPT-FIN < WS-FIRST-CPTE)
-                   OR (WS-DEM-CPT-DEB > WS-LAST-CPTE)
-                 PERFORM 7060-ERR-05-DEB
-                    THRU 7060-ERR-05-FIN
-              WHEN OTHER
-                 PERFORM 7070-NO-ERR-DEB
-                    THRU 7070-NO-ERR-FIN
-           END-EVALUATE.
+           PERFORM 7025-CTL-DEMANDE-DEB
+              THRU 7025-CTL-DEMANDE-FIN.
+      *
+           IF CODE-ERR-NULL
+              EVALUATE TRUE
+                 WHEN (WS-DEM-CPT-FIN < WS-FIRST-CPTE)
+                      OR (WS-DEM-CPT-DEB > WS-LAST-CPTE)
+                    PERFORM 7060-ERR-05-DEB
+                       THRU 7060-ERR-05-FIN
+                 WHEN OTHER
+                    PERFORM 7070-NO-ERR-DEB
+                       THRU 7070-NO-ERR-FIN
+              END-EVALUATE
+           END-IF.
       *
       *----------- APPEL DU COMPOSANT SUIVANT
       *
@@ -341,29 +562,20 @@
       *
       *----------- PREPARATION DU TRAITEMENT
       *
-           EVALUATE TRUE
-              WHEN (WS-DEM-NOM = SPACE OR
-                    WS-DEM-CLI-DEB = SPACE OR
-                    WS-DEM-CLI-FIN = SPACE)
-                 PERFORM 7030-ERR-02-DEB
-                    THRU 7030-ERR-02-FIN
-              WHEN (WS-DEM-CLI-DEB IS NUMERIC OR
-                    WS-DEM-CLI-FIN IS NUMERIC OR
-                    WS-DEM-NOM IS NUMERIC)
-                 PERFORM 7040-ERR-03-DEB
-                    THRU 7040-ERR-03-FIN
-              WHEN (WS-DEM-CLI-DEB > WS-DEM-CLI-FIN)
-                 PERFORM 7050-ERR-04-DEB
-                    THRU 7050-ERR-04-FIN
-              WHEN (WS-DEM-CLI-FIN < WS-FIRST-NAME)
-                   OR (WS-DEM-CLI-DEB > WS-LAST-NAME)
-                 PERFORM 7060-ERR-05-DEB
-                    THRU 7060-ERR-05-FIN
-              WHEN OTHER
-                 PERFORM 7070-NO-ERR-DEB
-                    THRU 7070-NO-ERR-FIN
-           END-EVALUATE.
+           PERFORM 7025-CTL-DEMANDE-DEB
+              THRU 7025-CTL-DEMANDE-FIN.
       *
+           IF CODE-ERR-NULL
+              EVALUATE TRUE
+                 WHEN (WS-DEM-CLI-FIN < WS-FIRST-NAME)
+                      OR (WS-DEM-CLI-DEB > WS-LAST-NAME)
+                    PERFORM 7060-ERR-05-DEB
+                       THRU 7060-ERR-05-FIN
+                 WHEN OTHER
+                    PERFORM 7070-NO-ERR-DEB
+                       THRU 7070-NO-ERR-FIN
+              END-EVALUATE
+           END-IF.
       *
       *----------- APPEL DU COMPOSANT SUIVANT
       *
@@ -400,6 +612,119 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      *               REJEU DES ANOMALIES D'UN ETATANO PRECEDENT      *
+      *               =================================               *
+      *---------------------------------------------------------------*
+      *
+       2030-TRT-R-DEB.
+      *
+           PERFORM 6170-OPEN-FETATANOE-DEB
+              THRU 6170-OPEN-FETATANOE-FIN.
+      *
+           PERFORM 6180-READ-FETATANOE-DEB
+              THRU 6180-READ-FETATANOE-FIN.
+      *
+           PERFORM 4020-TRT-REJEU-DEB
+              THRU 4020-TRT-REJEU-FIN
+             UNTIL EOF-ETATANOE.
+      *
+           PERFORM 6190-CLOSE-FETATANOE-DEB
+              THRU 6190-CLOSE-FETATANOE-FIN.
+      *
+       2030-TRT-R-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               TRAITEMENT DE LA DEMANDE C (FICHE COMPTE)       *
+      *               ==========================================       *
+      *---------------------------------------------------------------*
+      *
+       2040-TRT-C-DEB.
+      *
+      *----------- PREPARATION DU TRAITEMENT
+      *
+           EVALUATE TRUE
+              WHEN (WS-DEM-CPT-DEB = SPACE)
+                 PERFORM 7030-ERR-02-DEB
+                    THRU 7030-ERR-02-FIN
+              WHEN (WS-DEM-CPT-DEB IS NOT NUMERIC)
+                 PERFORM 7040-ERR-03-DEB
+                    THRU 7040-ERR-03-FIN
+              WHEN (WS-DEM-CPT-DEB < WS-FIRST-CPTE)
+                   OR (WS-DEM-CPT-DEB > WS-LAST-CPTE)
+                 PERFORM 7060-ERR-05-DEB
+                    THRU 7060-ERR-05-FIN
+              WHEN OTHER
+                 PERFORM 7046-VAL-UN-CPT-DEB
+                    THRU 7046-VAL-UN-CPT-FIN
+                 IF FORMAT-CPT-KO
+                    PERFORM 7045-ERR-06-DEB
+                       THRU 7045-ERR-06-FIN
+                 ELSE
+                    PERFORM 7070-NO-ERR-DEB
+                       THRU 7070-NO-ERR-FIN
+                 END-IF
+           END-EVALUATE.
+      *
+      *----------- APPEL DU COMPOSANT SUIVANT
+      *
+           IF CODE-ERR-NULL
+              PERFORM 3030-TRT-FICHE-DEB
+                 THRU 3030-TRT-FICHE-FIN
+           ELSE
+              PERFORM 3010-TRT-ERR-DEB
+                 THRU 3010-TRT-ERR-FIN
+           END-IF.
+      *
+       2040-TRT-C-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               TRAITEMENT DE LA DEMANDE H (FICHE HISTORIQUE)   *
+      *               ===========================================   *
+      *---------------------------------------------------------------*
+      *
+       2050-TRT-H-DEB.
+      *
+      *----------- PREPARATION DU TRAITEMENT
+      *
+           EVALUATE TRUE
+              WHEN (WS-DEM-CPT-DEB = SPACE)
+                 PERFORM 7030-ERR-02-DEB
+                    THRU 7030-ERR-02-FIN
+              WHEN (WS-DEM-CPT-DEB IS NOT NUMERIC)
+                 PERFORM 7040-ERR-03-DEB
+                    THRU 7040-ERR-03-FIN
+              WHEN (WS-DEM-CPT-DEB < WS-FIRST-CPTE)
+                   OR (WS-DEM-CPT-DEB > WS-LAST-CPTE)
+                 PERFORM 7060-ERR-05-DEB
+                    THRU 7060-ERR-05-FIN
+              WHEN OTHER
+                 PERFORM 7046-VAL-UN-CPT-DEB
+                    THRU 7046-VAL-UN-CPT-FIN
+                 IF FORMAT-CPT-KO
+                    PERFORM 7045-ERR-06-DEB
+                       THRU 7045-ERR-06-FIN
+                 ELSE
+                    PERFORM 7070-NO-ERR-DEB
+                       THRU 7070-NO-ERR-FIN
+                 END-IF
+           END-EVALUATE.
+      *
+      *----------- APPEL DU COMPOSANT SUIVANT
+      *
+           IF CODE-ERR-NULL
+              PERFORM 3040-TRT-FICHE-HIST-DEB
+                 THRU 3040-TRT-FICHE-HIST-FIN
+           ELSE
+              PERFORM 3010-TRT-ERR-DEB
+                 THRU 3010-TRT-ERR-FIN
+           END-IF.
+      *
+       2050-TRT-H-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       *               TRAITEMENT DES COMPTES                          *
       *               ======================                          *
       *---------------------------------------------------------------*
@@ -423,7 +748,8 @@
       *
            PERFORM 4000-TRT-COMPTE-DEB
               THRU 4000-TRT-COMPTE-FIN
-             UNTIL (WS-NUMCPTE > WS-DEM-CPT-FIN) OR EOT-TCPTE.
+             UNTIL (WS-NUMCPTE > WS-DEM-CPT-FIN) OR EOT-TCPTE
+                                            OR TIMER-EXPIRE.
       *
       *----------- FIN DU TRAITEMENT
       *
@@ -434,6 +760,17 @@
               PERFORM 8020-EDIT-0-CPTE-DEB
                  THRU 8020-EDIT-0-CPTE-FIN
            END-IF.
+      *
+           IF TIMER-EXPIRE
+              IF CPT-ERR-NULL
+                 PERFORM 8050-EDIT-ENT-FETATANO-DEB
+                    THRU 8050-EDIT-ENT-FETATANO-FIN
+              END-IF
+              PERFORM 7048-GEST-TIMEOUT-DEB
+                 THRU 7048-GEST-TIMEOUT-FIN
+              PERFORM 8060-EDIT-LG-FETATANO-DEB
+                 THRU 8060-EDIT-LG-FETATANO-FIN
+           END-IF.
       *
            PERFORM 8040-EDIT-PP-FETATCLI-DEB
               THRU 8040-EDIT-PP-FETATCLI-FIN.
@@ -486,7 +823,8 @@
       *
            PERFORM 4010-TRT-NOM-DEB
               THRU 4010-TRT-NOM-FIN
-             UNTIL (WS-NOMCLI > WS-DEM-CLI-FIN) OR EOT-TCPTE.
+             UNTIL (WS-NOMCLI > WS-DEM-CLI-FIN) OR EOT-TCPTE
+                                            OR TIMER-EXPIRE.
       *
       *----------- FIN DU TRAITEMENT
       *
@@ -497,6 +835,17 @@
               PERFORM 8030-EDIT-0-NOM-DEB
                  THRU 8030-EDIT-0-NOM-FIN
            END-IF.
+      *
+           IF TIMER-EXPIRE
+              IF CPT-ERR-NULL
+                 PERFORM 8050-EDIT-ENT-FETATANO-DEB
+                    THRU 8050-EDIT-ENT-FETATANO-FIN
+              END-IF
+              PERFORM 7048-GEST-TIMEOUT-DEB
+                 THRU 7048-GEST-TIMEOUT-FIN
+              PERFORM 8060-EDIT-LG-FETATANO-DEB
+                 THRU 8060-EDIT-LG-FETATANO-FIN
+           END-IF.
       *
            PERFORM 8040-EDIT-PP-FETATCLI-DEB
               THRU 8040-EDIT-PP-FETATCLI-FIN.
@@ -505,11 +854,120 @@
            EXIT.
       *
       *---------------------------------------------------------------*
+      *               TRAITEMENT DE LA FICHE D'UN SEUL COMPTE         *
+      *               =========================================       *
+      *---------------------------------------------------------------*
+      *
+       3030-TRT-FICHE-DEB.
+      *
+      *----------- PREPARATION DU TRAITEMENT
+      *
+           PERFORM 7150-GEST-ENT-FICHE-DEB
+              THRU 7150-GEST-ENT-FICHE-FIN.
+      *
+           PERFORM 8090-EDIT-ENT-FICHE-DEB
+              THRU 8090-EDIT-ENT-FICHE-FIN.
+      *
+           PERFORM 6200-SELECT-UN-CPTE-DEB
+              THRU 6200-SELECT-UN-CPTE-FIN.
+      *
+      *----------- APPEL DU COMPOSANT SUIVANT
+      *
+           IF EOT-TCPTE
+              PERFORM 8095-EDIT-0-FICHE-DEB
+                 THRU 8095-EDIT-0-FICHE-FIN
+           ELSE
+              PERFORM 7170-GEST-FICHE-CPTE-DEB
+                 THRU 7170-GEST-FICHE-CPTE-FIN
+              PERFORM 8100-EDIT-LG-FICHE-DEB
+                 THRU 8100-EDIT-LG-FICHE-FIN
+           END-IF.
+      *
+      *----------- FIN DU TRAITEMENT
+      *
+           MOVE WS-LETAT-TIRET              TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+       3030-TRT-FICHE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               TRAITEMENT DE LA FICHE HISTORIQUE D'UN COMPTE   *
+      *               (SOLDE A UNE DATE DONNEE)                      *
+      *---------------------------------------------------------------*
+      *
+       3040-TRT-FICHE-HIST-DEB.
+      *
+      *----------- PREPARATION DU TRAITEMENT
+      *
+           PERFORM 7180-GEST-ENT-FICHEH-DEB
+              THRU 7180-GEST-ENT-FICHEH-FIN.
+      *
+           PERFORM 8110-EDIT-ENT-FICHEH-DEB
+              THRU 8110-EDIT-ENT-FICHEH-FIN.
+      *
+           MOVE WS-DEM-CPT-DEB               TO WS-CPT-COMP-DEM.
+           MOVE 'N'                          TO WS-SW-CPTHS-TROUVE.
+           MOVE 'N'                          TO WS-SW-CPTHS-CANDIDAT.
+           MOVE ZERO                         TO WS-DMAJ-CCYYMMDD-MAX.
+           COMPUTE WS-ASOF-CCYYMMDD =
+                   (WS-DEM-ASOF-AA * 10000) +
+                   (WS-DEM-ASOF-MM * 100)   +
+                    WS-DEM-ASOF-JJ.
+      *
+           PERFORM 6250-OPEN-FCPTHS-E-DEB
+              THRU 6250-OPEN-FCPTHS-E-FIN.
+           PERFORM 6260-READ-FCPTHS-E-DEB
+              THRU 6260-READ-FCPTHS-E-FIN.
+      *
+      * LE FICHIER HISTORIQUE PORTE PLUSIEURS GENERATIONS CONCATENEES
+      * DANS UN ORDRE NON GARANTI : ON LIT DONC JUSQU'A LA FIN DU
+      * FICHIER SANS S'ARRETER AU PREMIER ENREGISTREMENT DU COMPTE
+      * TROUVE, DE FACON A RETENIR LA MEILLEURE FICHE (LA PLUS RECENTE
+      * PARMI CELLES ANTERIEURES OU EGALES A LA DATE DEMANDEE).
+           PERFORM 4030-TRT-RECH-HIST-DEB
+              THRU 4030-TRT-RECH-HIST-FIN
+             UNTIL EOF-CPTHSE.
+      *
+           PERFORM 6270-CLOSE-FCPTHS-E-DEB
+              THRU 6270-CLOSE-FCPTHS-E-FIN.
+      *
+           IF CPTHS-CANDIDAT
+              MOVE WS-ENRG-F-CPTS-MEILLEUR   TO WS-ENRG-F-CPTS
+              MOVE 'O'                       TO WS-SW-CPTHS-TROUVE
+           END-IF.
+      *
+      *----------- APPEL DU COMPOSANT SUIVANT
+      *
+           IF CPTHS-NON-TROUVE
+              PERFORM 8120-EDIT-0-FICHEH-DEB
+                 THRU 8120-EDIT-0-FICHEH-FIN
+           ELSE
+              PERFORM 7190-GEST-FICHE-HIST-DEB
+                 THRU 7190-GEST-FICHE-HIST-FIN
+              PERFORM 8130-EDIT-LG-FICHEH-DEB
+                 THRU 8130-EDIT-LG-FICHEH-FIN
+           END-IF.
+      *
+      *----------- FIN DU TRAITEMENT
+      *
+           MOVE WS-LETAT-TIRET              TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+       3040-TRT-FICHE-HIST-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       *               TRAITEMENT DE COMPTE                            *
       *               ====================                            *
       *---------------------------------------------------------------*
       *
        4000-TRT-COMPTE-DEB.
+      *
+           PERFORM 7047-CHRONO-DEB
+              THRU 7047-CHRONO-FIN.
       *
            PERFORM 7130-GEST-LG-ETATCLI-DEB
               THRU 7130-GEST-LG-ETATCLI-FIN.
@@ -529,6 +987,9 @@
       *---------------------------------------------------------------*
       *
        4010-TRT-NOM-DEB.
+      *
+           PERFORM 7047-CHRONO-DEB
+              THRU 7047-CHRONO-FIN.
       *
            PERFORM 7130-GEST-LG-ETATCLI-DEB
               THRU 7130-GEST-LG-ETATCLI-FIN.
@@ -542,6 +1003,93 @@
        4010-TRT-NOM-FIN.
            EXIT.
       *
+      *---------------------------------------------------------------*
+      *               REJEU D'UNE CARTE DE L'ETATANO                  *
+      *               ==============================                  *
+      *---------------------------------------------------------------*
+      *
+       4020-TRT-REJEU-DEB.
+      *
+           IF FS-ENRG-ETATANO-E(1:12) = 'CARTE 1/2 : '
+              MOVE FS-ENRG-ETATANO-E(13:40) TO WS-REJEU-CARTE1
+              PERFORM 6180-READ-FETATANOE-DEB
+                 THRU 6180-READ-FETATANOE-FIN
+              IF NOT EOF-ETATANOE
+                 MOVE FS-ENRG-ETATANO-E(13:40) TO WS-REJEU-CARTE2
+                 STRING WS-REJEU-CARTE1 WS-REJEU-CARTE2
+                        DELIMITED BY SIZE
+                        INTO WS-ENRG-DEMANDE
+                 END-STRING
+                 PERFORM 7020-IN-TRT-DEM-DEB
+                    THRU 7020-IN-TRT-DEM-FIN
+                 EVALUATE TRUE
+                    WHEN TYPE-A
+                       PERFORM 2000-TRT-A-DEB
+                          THRU 2000-TRT-A-FIN
+                    WHEN TYPE-B
+                       PERFORM 2010-TRT-B-DEB
+                          THRU 2010-TRT-B-FIN
+                    WHEN TYPE-C
+                       PERFORM 2040-TRT-C-DEB
+                          THRU 2040-TRT-C-FIN
+                    WHEN TYPE-H
+                       PERFORM 2050-TRT-H-DEB
+                          THRU 2050-TRT-H-FIN
+                    WHEN OTHER
+                       PERFORM 2020-TRT-ANO-DEB
+                          THRU 2020-TRT-ANO-FIN
+                 END-EVALUATE
+              END-IF
+           END-IF.
+      *
+           PERFORM 6180-READ-FETATANOE-DEB
+              THRU 6180-READ-FETATANOE-FIN.
+      *
+       4020-TRT-REJEU-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               RECHERCHE D'UN COMPTE DANS L'HISTORIQUE DATE    *
+      *---------------------------------------------------------------*
+      *
+       4030-TRT-RECH-HIST-DEB.
+           MOVE WS-CPTS-CPTE                 TO WS-CPT-COMP-HIS.
+           IF WS-CPT-COMP-HIS = WS-CPT-COMP-DEM
+              PERFORM 4035-VAL-DATE-HIST-DEB
+                 THRU 4035-VAL-DATE-HIST-FIN
+           END-IF.
+           PERFORM 6260-READ-FCPTHS-E-DEB
+              THRU 6260-READ-FCPTHS-E-FIN.
+       4030-TRT-RECH-HIST-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *               VALIDATION DE LA DATE DE LA FICHE HISTORIQUE    *
+      *               (LA FICHE NE CONVIENT QUE SI ELLE EST ANTERIEURE*
+      *               OU EGALE A LA DATE "A LA DATE DE" DEMANDEE, ET  *
+      *               SI ELLE EST PLUS RECENTE QUE LA MEILLEURE FICHE *
+      *               DEJA RETENUE POUR CE COMPTE)                   *
+      *---------------------------------------------------------------*
+      *
+       4035-VAL-DATE-HIST-DEB.
+           MOVE WS-CPTS-DMAJ                 TO WS-DMAJ-HIST-TMP.
+           COMPUTE WS-DMAJ-CCYYMMDD =
+                   (WS-DMAJ-HIST-SS * 1000000) +
+                   (WS-DMAJ-HIST-AA * 10000)   +
+                   (WS-DMAJ-HIST-MM * 100)     +
+                    WS-DMAJ-HIST-JJ.
+      *
+           IF WS-DMAJ-CCYYMMDD <= WS-ASOF-CCYYMMDD
+              IF CPTHS-NON-CANDIDAT
+                 OR WS-DMAJ-CCYYMMDD > WS-DMAJ-CCYYMMDD-MAX
+                 MOVE WS-DMAJ-CCYYMMDD          TO WS-DMAJ-CCYYMMDD-MAX
+                 MOVE WS-ENRG-F-CPTS            TO
+                      WS-ENRG-F-CPTS-MEILLEUR
+                 MOVE 'O'                       TO WS-SW-CPTHS-CANDIDAT
+              END-IF
+           END-IF.
+       4035-VAL-DATE-HIST-FIN.
+           EXIT.
+      *
       *===============================================================*
       *===============================================================*
       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
@@ -565,9 +1113,15 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
+      *
+           MOVE ZERO                          TO WS-PAGE-LIGNE.
+           MOVE 55                            TO WS-PAGE-MAX.
        6000-OPEN-FETATCLI-FIN.
             EXIT.
       *---------------------------------------------------------------*
@@ -577,12 +1131,30 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
        6010-OPEN-FETATANO-FIN.
             EXIT.
       *---------------------------------------------------------------*
+      *
+       6011-OPEN-FETATANOX-DEB.
+           OPEN OUTPUT F-ETATANOX-S.
+           IF NOT ETATANOX-OK
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATANOX-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANOX-S
+              MOVE WS-FS-ETATANOX-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6011-OPEN-FETATANOX-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        6020-SELECT-MINMAX-DEB.
            EXEC SQL
@@ -711,6 +1283,9 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME DE SAUT DE PAGE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -723,6 +1298,9 @@
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -735,6 +1313,9 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME SAUT DE PAGE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -747,18 +1328,39 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
        6140-WRITE-FETATANO-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       6145-WRITE-FETATANOX-DEB.
+           WRITE FS-ENRG-ETATANOX-S         FROM WS-LEXT-ENR.
+           IF NOT ETATANOX-OK
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATANOX-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANOX-S
+              MOVE WS-FS-ETATANOX-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6145-WRITE-FETATANOX-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        6150-CLOSE-FETATCLI-DEB.
            CLOSE F-ETATCLI-S.
            IF NOT ETATCLI-OK
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATCLI-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCLI-S
+              MOVE WS-FS-ETATCLI-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -771,11 +1373,279 @@
            IF NOT ETATANO-OK
               DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATANO-S'
               DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-S
+              MOVE WS-FS-ETATANO-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
        6160-CLOSE-FETATANO-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      *
+       6161-CLOSE-FETATANOX-DEB.
+           CLOSE F-ETATANOX-S.
+           IF NOT ETATANOX-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATANOX-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANOX-S
+              MOVE WS-FS-ETATANOX-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6161-CLOSE-FETATANOX-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6170-OPEN-FETATANOE-DEB.
+           OPEN INPUT F-ETATANO-E.
+           IF NOT ETATANOE-OK
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATANO-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-E
+              MOVE WS-FS-ETATANO-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6170-OPEN-FETATANOE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6180-READ-FETATANOE-DEB.
+           READ F-ETATANO-E.
+           IF NOT (ETATANOE-OK OR EOF-ETATANOE)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ETATANO-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-E
+              MOVE WS-FS-ETATANO-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6180-READ-FETATANOE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6190-CLOSE-FETATANOE-DEB.
+           CLOSE F-ETATANO-E.
+           IF NOT ETATANOE-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATANO-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATANO-E
+              MOVE WS-FS-ETATANO-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6190-CLOSE-FETATANOE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6200-SELECT-UN-CPTE-DEB.
+           EXEC SQL
+              SELECT NUMCPTE
+                   , NOMCLI
+                   , DCRCPTE
+                   , SLDCPTE
+                   , DMJCPTE
+                INTO :WS-NUMCPTE
+                   , :WS-NOMCLI
+                   , :WS-DCRCPTE
+                   , :WS-SLDCPTE
+                   , :WS-DMJCPTE
+                FROM TCPTE
+               WHERE NUMCPTE = :WS-DEM-CPT-DEB
+           END-EXEC.
+           MOVE SQLCODE                     TO WS-SQLCODE.
+           IF NOT (TCPTE-OK OR EOT-TCPTE)
+              MOVE SQLCODE                  TO WS-SQLCODE-DISP
+              DISPLAY 'PROBLEME SELECT D''UN COMPTE DE TCPTE'
+              DISPLAY 'SQLCODE = ' WS-SQLCODE-DISP
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6200-SELECT-UN-CPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6210-OPEN-FCKPTE-DEB.
+           OPEN INPUT F-CKPT-E.
+           EVALUATE TRUE
+              WHEN CKPTE-OK
+                 MOVE 'O'                    TO WS-SW-RESTART
+                 PERFORM 6211-READ-FCKPTE-DEB
+                    THRU 6211-READ-FCKPTE-FIN
+                 PERFORM 6211-READ-FCKPTE-DEB
+                    THRU 6211-READ-FCKPTE-FIN
+                   UNTIL EOF-CKPTE
+                 CLOSE F-CKPT-E
+              WHEN CKPTE-NOTFOUND
+                 MOVE 'N'                    TO WS-SW-RESTART
+              WHEN OTHER
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CKPT-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-E
+                 MOVE WS-FS-CKPT-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+           END-EVALUATE.
+       6210-OPEN-FCKPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6211-READ-FCKPTE-DEB.
+           READ F-CKPT-E                     INTO WS-ENRG-CKPT.
+           IF NOT (CKPTE-OK OR EOF-CKPTE)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CKPT-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-E
+              MOVE WS-FS-CKPT-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF CKPTE-OK
+              MOVE WS-CKPT-DEM-ED             TO WS-CKPT-DERNIER-DEM
+           END-IF.
+       6211-READ-FCKPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6220-WRITE-FCKPTS-DEB.
+           MOVE WS-CPT-DEM                   TO WS-CKPT-DEM-ED.
+           WRITE FS-ENRG-CKPT-S              FROM WS-ENRG-CKPT.
+           IF NOT CKPTS-OK
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CKPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-S
+              MOVE WS-FS-CKPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6220-WRITE-FCKPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6230-OPEN-FCKPTS-DEB.
+           OPEN OUTPUT F-CKPT-S.
+           IF NOT CKPTS-OK
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CKPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-S
+              MOVE WS-FS-CKPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6230-OPEN-FCKPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6235-OPEN-FTIMERP-DEB.
+           OPEN INPUT F-TIMERP-E.
+           EVALUATE TRUE
+              WHEN TIMERP-OK
+                 READ F-TIMERP-E
+                 EVALUATE TRUE
+                    WHEN TIMERP-OK
+                       IF FS-ENRG-TIMERP-E > 0
+                          MOVE FS-ENRG-TIMERP-E TO WS-TIMER-BUDGET-SEC
+                       END-IF
+                    WHEN EOF-TIMERP-E
+      *
+      *--------- FICHIER F-TIMERP-E PRESENT MAIS VIDE : VALEUR PAR ---*
+      *--------- DEFAUT DE WS-TIMER-BUDGET-SEC CONSERVEE -------------*
+      *
+                       CONTINUE
+                    WHEN OTHER
+                       DISPLAY 'PROBLEME DE LECTURE DU FICHIER '
+                               'F-TIMERP-E'
+                       DISPLAY 'VALEUR DU FILE STATUS = '
+                               WS-FS-TIMERP-E
+                       MOVE WS-FS-TIMERP-E TO WS-FSTAT-CODE
+                       CALL 'ARIS901' USING WS-FSTAT-PARM
+                       DISPLAY WS-FSTAT-MSG
+                       PERFORM 9999-ERREUR-PROGRAMME-DEB
+                          THRU 9999-ERREUR-PROGRAMME-FIN
+                 END-EVALUATE
+                 CLOSE F-TIMERP-E
+              WHEN TIMERP-NOTFOUND
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-TIMERP-E'
+                 DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-TIMERP-E
+                 MOVE WS-FS-TIMERP-E TO WS-FSTAT-CODE
+                 CALL 'ARIS901' USING WS-FSTAT-PARM
+                 DISPLAY WS-FSTAT-MSG
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
+           END-EVALUATE.
+       6235-OPEN-FTIMERP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6240-CLOSE-FCKPTS-DEB.
+           CLOSE F-CKPT-S.
+           IF NOT CKPTS-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CKPT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CKPT-S
+              MOVE WS-FS-CKPT-S TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6240-CLOSE-FCKPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6250-OPEN-FCPTHS-E-DEB.
+           OPEN INPUT F-CPTHS-E.
+           IF NOT CPTHSE-OK
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTHS-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTHS-E
+              MOVE WS-FS-CPTHS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6250-OPEN-FCPTHS-E-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6260-READ-FCPTHS-E-DEB.
+           READ F-CPTHS-E INTO WS-ENRG-F-CPTS.
+           IF NOT (CPTHSE-OK OR EOF-CPTHSE)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTHS-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTHS-E
+              MOVE WS-FS-CPTHS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6260-READ-FCPTHS-E-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6270-CLOSE-FCPTHS-E-DEB.
+           CLOSE F-CPTHS-E.
+           IF NOT CPTHSE-OK
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTHS-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTHS-E
+              MOVE WS-FS-CPTHS-E TO WS-FSTAT-CODE
+              CALL 'ARIS901' USING WS-FSTAT-PARM
+              DISPLAY WS-FSTAT-MSG
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6270-CLOSE-FCPTHS-E-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -787,6 +1657,22 @@
        7020-IN-TRT-DEM-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       7025-CTL-DEMANDE-DEB.
+           MOVE WS-DEM-TYPE                 TO WS-VALID-TYPE.
+           MOVE WS-DEM-NOM                  TO WS-VALID-NOM.
+           MOVE WS-DEM-BORNE-DEB            TO WS-VALID-BORNE-DEB.
+           MOVE WS-DEM-BORNE-FIN            TO WS-VALID-BORNE-FIN.
+           MOVE WS-DEM-DATE-DEB             TO WS-VALID-DATE-DEB.
+           MOVE WS-DEM-DATE-FIN             TO WS-VALID-DATE-FIN.
+      *
+           CALL 'ARIS226'                   USING WS-VALID-PARM.
+      *
+           MOVE WS-VALID-CODE-ERROR         TO WS-CODE-ERROR.
+           MOVE WS-VALID-MSG-ERROR          TO WS-MSG-ERROR.
+       7025-CTL-DEMANDE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        7030-ERR-02-DEB.
            MOVE 2                           TO WS-CODE-ERROR.
@@ -802,14 +1688,6 @@
        7040-ERR-03-FIN.
            EXIT.
       *---------------------------------------------------------------*
-      *
-       7050-ERR-04-DEB.
-           MOVE 4                           TO WS-CODE-ERROR.
-           MOVE 'BORNE INF SUPERIEUR A LA BORNE SUP'
-                                            TO WS-MSG-ERROR.
-       7050-ERR-04-FIN.
-           EXIT.
-      *---------------------------------------------------------------*
       *
        7060-ERR-05-DEB.
            MOVE 5                           TO WS-CODE-ERROR.
@@ -824,11 +1702,107 @@
        7070-NO-ERR-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       7043-CALC-CLE-CPT-DEB.
+           MOVE ZERO                        TO WS-CPT-SOMME.
+      *
+           PERFORM 7044-CUMUL-DIGIT-CPT-DEB
+              THRU 7044-CUMUL-DIGIT-CPT-FIN
+             VARYING WS-CPT-IND FROM 1 BY 1
+               UNTIL WS-CPT-IND > 13.
+      *
+           DIVIDE WS-CPT-SOMME BY 10 GIVING WS-CPT-QUOT
+                                 REMAINDER WS-CPT-CLE-CALC.
+      *
+           IF WS-CPT-CLE-CALC NOT = WS-CPT-DIGIT(14)
+              MOVE 'N'                      TO WS-SW-FORMAT-CPT
+           END-IF.
+       7043-CALC-CLE-CPT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7044-CUMUL-DIGIT-CPT-DEB.
+           COMPUTE WS-CPT-SOMME = WS-CPT-SOMME
+                 + (WS-CPT-IND * WS-CPT-DIGIT(WS-CPT-IND)).
+       7044-CUMUL-DIGIT-CPT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7045-ERR-06-DEB.
+           MOVE 6                           TO WS-CODE-ERROR.
+           MOVE 'NUMERO DE COMPTE AU FORMAT OU CLE INVALIDE'
+                                            TO WS-MSG-ERROR.
+       7045-ERR-06-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7046-VAL-UN-CPT-DEB.
+           MOVE 'O'                         TO WS-SW-FORMAT-CPT.
+      *
+           MOVE WS-DEM-CPT-DEB              TO WS-CPT-VERIF.
+           PERFORM 7043-CALC-CLE-CPT-DEB
+              THRU 7043-CALC-CLE-CPT-FIN.
+       7046-VAL-UN-CPT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7047-CHRONO-DEB.
+           ADD 1                            TO WS-CPT-FETCH.
+           DIVIDE WS-CPT-FETCH BY WS-TIMER-ECH
+              GIVING WS-TIMER-QUOT REMAINDER WS-TIMER-REM.
+      *
+           IF WS-TIMER-REM = 0
+              ACCEPT WS-TIMER-HORLOGE           FROM TIME
+              COMPUTE WS-TIMER-FIN-SEC =
+                 (WS-TIMER-HH * 3600) + (WS-TIMER-MM * 60) +
+                  WS-TIMER-SS
+              COMPUTE WS-TIMER-ECART-SEC =
+                 WS-TIMER-FIN-SEC - WS-TIMER-DEB-SEC
+              IF WS-TIMER-ECART-SEC < 0
+                 ADD 86400                      TO WS-TIMER-ECART-SEC
+              END-IF
+              IF WS-TIMER-ECART-SEC > WS-TIMER-BUDGET-SEC
+                 MOVE 'O'                       TO WS-SW-TIMEOUT
+              END-IF
+           END-IF.
+       7047-CHRONO-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7048-GEST-TIMEOUT-DEB.
+           MOVE WS-ENRG-DEMANDE             TO WS-LANO-ENR-ED.
+           MOVE WS-LANO-ENR-ED(1:40)        TO WS-LANO-ENR1-TXT.
+           MOVE WS-LANO-ENR-ED(41:40)       TO WS-LANO-ENR2-TXT.
+           MOVE 7                           TO WS-LANO-NUM-ED.
+           MOVE 'BUDGET TEMPS DEPASSE - DEMANDE INTERROMPUE'
+                                            TO WS-LANO-TYP-ED.
+           MOVE WS-DEM-TYPE                 TO WS-LEXT-TYPE-ED.
+           MOVE 7                           TO WS-LEXT-CODE-ED.
+           MOVE WS-ENRG-DEMANDE             TO WS-LEXT-CARTE-ED.
+           ADD 1                            TO WS-CPT-ERR.
+       7048-GEST-TIMEOUT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7049-INIT-CHRONO-DEB.
+           MOVE 'N'                         TO WS-SW-TIMEOUT.
+           MOVE 0                           TO WS-CPT-FETCH.
+           ACCEPT WS-TIMER-HORLOGE             FROM TIME.
+           COMPUTE WS-TIMER-DEB-SEC =
+              (WS-TIMER-HH * 3600) + (WS-TIMER-MM * 60) + WS-TIMER-SS.
+       7049-INIT-CHRONO-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        7090-GEST-ANO-DEB.
            MOVE 1                           TO WS-LANO-NUM-ED.
            MOVE 'TYPE DE DEMANDE INCORRECT' TO WS-LANO-TYP-ED.
            MOVE WS-ENRG-DEMANDE             TO WS-LANO-ENR-ED.
+           MOVE WS-LANO-ENR-ED(1:40)        TO WS-LANO-ENR1-TXT.
+           MOVE WS-LANO-ENR-ED(41:40)       TO WS-LANO-ENR2-TXT.
+           MOVE WS-DEM-TYPE                 TO WS-LEXT-TYPE-ED.
+           MOVE 1                           TO WS-LEXT-CODE-ED.
+           MOVE WS-ENRG-DEMANDE             TO WS-LEXT-CARTE-ED.
            ADD 1                            TO WS-CPT-ERR.
        7090-GEST-ANO-FIN.
            EXIT.
@@ -836,6 +1810,9 @@
       *
        7100-GEST-ENT-CPTE-DEB.
            MOVE 0                           TO WS-CPT-ENRG-VIDE.
+           MOVE ZERO                        TO WS-SLD-TOTAL.
+           PERFORM 7049-INIT-CHRONO-DEB
+              THRU 7049-INIT-CHRONO-FIN.
            MOVE WS-DEM-NOM                  TO WS-LETAT-NOMD-ED.
            MOVE WS-CPT-DEM                  TO WS-LETAT-NUM-ED.
            MOVE 1                           TO WS-LETAT-PAGE-ED.
@@ -850,8 +1827,13 @@
       *
        7110-GEST-ERR-DEB.
            MOVE WS-ENRG-DEMANDE             TO WS-LANO-ENR-ED.
+           MOVE WS-LANO-ENR-ED(1:40)        TO WS-LANO-ENR1-TXT.
+           MOVE WS-LANO-ENR-ED(41:40)       TO WS-LANO-ENR2-TXT.
            MOVE WS-CODE-ERROR               TO WS-LANO-NUM-ED.
            MOVE WS-MSG-ERROR                TO WS-LANO-TYP-ED.
+           MOVE WS-DEM-TYPE                 TO WS-LEXT-TYPE-ED.
+           MOVE WS-CODE-ERROR               TO WS-LEXT-CODE-ED.
+           MOVE WS-ENRG-DEMANDE             TO WS-LEXT-CARTE-ED.
            ADD 1                            TO WS-CPT-ERR.
        7110-GEST-ERR-FIN.
            EXIT.
@@ -859,6 +1841,9 @@
       *
        7120-GEST-ENT-NOM-DEB.
            MOVE 0                           TO WS-CPT-ENRG-VIDE.
+           MOVE ZERO                        TO WS-SLD-TOTAL.
+           PERFORM 7049-INIT-CHRONO-DEB
+              THRU 7049-INIT-CHRONO-FIN.
            MOVE WS-DEM-NOM                  TO WS-LETAT-NOMD-ED.
            MOVE WS-CPT-DEM                  TO WS-LETAT-NUM-ED.
            MOVE 1                           TO WS-LETAT-PAGE-ED.
@@ -867,6 +1852,15 @@
                                                WS-DEB.
            MOVE WS-DEM-CLI-FIN              TO WS-LETAT-REFFIN-ED
                                                WS-FIN.
+      *
+      *----------- LA RECHERCHE SE FAIT EN MAJUSCULE (CASSE IGNOREE)
+      *
+           INSPECT WS-DEB CONVERTING
+              'abcdefghijklmnopqrstuvwxyz' TO
+              'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           INSPECT WS-FIN CONVERTING
+              'abcdefghijklmnopqrstuvwxyz' TO
+              'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
        7120-GEST-ENT-NOM-FIN.
            EXIT.
       *---------------------------------------------------------------*
@@ -885,9 +1879,68 @@
            MOVE WS-JJ-TMP                   TO WS-LETAT-DMAJ-JJ-ED.
            MOVE WS-SLDCPTE                  TO WS-LETAT-SOLDE-ED.
            MOVE WS-NOMCLI                   TO WS-LETAT-NOMC-ED.
+           ADD WS-SLDCPTE                   TO WS-SLD-TOTAL.
            ADD 1                            TO WS-CPT-ENRG-VIDE.
        7130-GEST-LG-ETATCLI-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      *
+       7150-GEST-ENT-FICHE-DEB.
+           MOVE 0                           TO WS-CPT-ENRG-VIDE.
+           MOVE WS-DEM-NOM                  TO WS-LETAT-NOMD-ED.
+           MOVE WS-CPT-DEM                  TO WS-LETAT-NUM-ED.
+           MOVE 1                           TO WS-LETAT-PAGE-ED.
+           MOVE 'DETAIL DE COMPTE'          TO WS-LETAT-TYPE-ED.
+       7150-GEST-ENT-FICHE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7170-GEST-FICHE-CPTE-DEB.
+           MOVE WS-NUMCPTE      TO WS-LETAT-FICHE-NUMCPT-ED.
+           MOVE WS-NOMCLI       TO WS-LETAT-FICHE-NOMC-ED.
+           MOVE WS-DCRCPTE      TO WS-DATE.
+           MOVE WS-SS-TMP       TO WS-LETAT-FICHE-DCREA-SS-ED.
+           MOVE WS-AA-TMP       TO WS-LETAT-FICHE-DCREA-AA-ED.
+           MOVE WS-MM-TMP       TO WS-LETAT-FICHE-DCREA-MM-ED.
+           MOVE WS-JJ-TMP       TO WS-LETAT-FICHE-DCREA-JJ-ED.
+           MOVE WS-DMJCPTE      TO WS-DATE.
+           MOVE WS-SS-TMP       TO WS-LETAT-FICHE-DMAJ-SS-ED.
+           MOVE WS-AA-TMP       TO WS-LETAT-FICHE-DMAJ-AA-ED.
+           MOVE WS-MM-TMP       TO WS-LETAT-FICHE-DMAJ-MM-ED.
+           MOVE WS-JJ-TMP       TO WS-LETAT-FICHE-DMAJ-JJ-ED.
+           MOVE WS-SLDCPTE      TO WS-LETAT-FICHE-SOLDE-ED.
+           ADD 1                TO WS-CPT-ENRG-VIDE.
+       7170-GEST-FICHE-CPTE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7180-GEST-ENT-FICHEH-DEB.
+           MOVE 'N'                         TO WS-SW-CPTHS-TROUVE.
+           MOVE WS-DEM-NOM                  TO WS-LETAT-NOMD-ED.
+           MOVE WS-CPT-DEM                  TO WS-LETAT-NUM-ED.
+           MOVE 1                           TO WS-LETAT-PAGE-ED.
+           MOVE 'FICHE HISTORIQUE'          TO WS-LETAT-TYPE-ED.
+       7180-GEST-ENT-FICHEH-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7190-GEST-FICHE-HIST-DEB.
+           MOVE WS-CPTS-CPTE         TO WS-LETAT-FICHEH-NUMCPT-ED.
+           MOVE WS-DEM-ASOF-JJ       TO WS-LETAT-FICHEH-ASOF-JJ-ED.
+           MOVE WS-DEM-ASOF-MM       TO WS-LETAT-FICHEH-ASOF-MM-ED.
+           MOVE WS-DEM-ASOF-AA       TO WS-LETAT-FICHEH-ASOF-AA-ED.
+           MOVE WS-CPTS-DCREA-JJ     TO WS-LETAT-FICHEH-DCREA-JJ-ED.
+           MOVE WS-CPTS-DCREA-MM     TO WS-LETAT-FICHEH-DCREA-MM-ED.
+           MOVE WS-CPTS-DCREA-SS     TO WS-LETAT-FICHEH-DCREA-SS-ED.
+           MOVE WS-CPTS-DCREA-AA     TO WS-LETAT-FICHEH-DCREA-AA-ED.
+           MOVE WS-CPTS-DMAJ         TO WS-DMAJ-HIST-TMP.
+           MOVE WS-DMAJ-HIST-JJ      TO WS-LETAT-FICHEH-DMAJ-JJ-ED.
+           MOVE WS-DMAJ-HIST-MM      TO WS-LETAT-FICHEH-DMAJ-MM-ED.
+           MOVE WS-DMAJ-HIST-SS      TO WS-LETAT-FICHEH-DMAJ-SS-ED.
+           MOVE WS-DMAJ-HIST-AA      TO WS-LETAT-FICHEH-DMAJ-AA-ED.
+           MOVE WS-CPTS-SOLDE        TO WS-LETAT-FICHEH-SOLDE-ED.
+       7190-GEST-FICHE-HIST-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
@@ -938,6 +1991,12 @@
       *---------------------------------------------------------------*
       *
        8010-EDIT-LG-FETATCLI-DEB.
+           CALL 'ARIS900'                    USING WS-PAGE-PARM.
+           IF PAGE-SAUT-OUI
+              PERFORM 8000-EDIT-ENT-FETATCLI-DEB
+                 THRU 8000-EDIT-ENT-FETATCLI-FIN
+           END-IF.
+      *
            MOVE WS-LETAT-DETAIL             TO WS-BUFFER.
            PERFORM 6120-WRITE-FETATCLI-DEB
               THRU 6120-WRITE-FETATCLI-FIN.
@@ -966,12 +2025,131 @@
       *---------------------------------------------------------------*
       *
        8040-EDIT-PP-FETATCLI-DEB.
+           IF NOT CPT-ENRG-VIDE-NULL
+              MOVE WS-SLD-TOTAL             TO WS-LETAT-TOTAL-ED
+              MOVE WS-LETAT-TOTAL           TO WS-BUFFER
+              PERFORM 6120-WRITE-FETATCLI-DEB
+                 THRU 6120-WRITE-FETATCLI-FIN
+           END-IF.
+      *
            MOVE WS-LETAT-TIRET              TO WS-BUFFER.
            PERFORM 6120-WRITE-FETATCLI-DEB
               THRU 6120-WRITE-FETATCLI-FIN.
        8040-EDIT-PP-FETATCLI-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       8090-EDIT-ENT-FICHE-DEB.
+           MOVE WS-LETAT-TIRET              TO WS-BUFFER.
+           PERFORM 6110-WRITE-NEW-FETATCLI-DEB
+              THRU 6110-WRITE-NEW-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-ENTETE             TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-BLANC              TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-TITRE              TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-BLANC              TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+       8090-EDIT-ENT-FICHE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8095-EDIT-0-FICHE-DEB.
+           MOVE '| AUCUN COMPTE TROUVE |'    TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+       8095-EDIT-0-FICHE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8100-EDIT-LG-FICHE-DEB.
+           MOVE WS-LETAT-FICHE-L1           TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-FICHE-L2           TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-FICHE-L3           TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-FICHE-L4           TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-FICHE-L5           TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+       8100-EDIT-LG-FICHE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8110-EDIT-ENT-FICHEH-DEB.
+           MOVE WS-LETAT-TIRET              TO WS-BUFFER.
+           PERFORM 6110-WRITE-NEW-FETATCLI-DEB
+              THRU 6110-WRITE-NEW-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-ENTETE             TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-BLANC              TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-TITRE              TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-BLANC              TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+       8110-EDIT-ENT-FICHEH-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8120-EDIT-0-FICHEH-DEB.
+           MOVE '| AUCUN HISTORIQUE TROUVE A CETTE DATE |' TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+       8120-EDIT-0-FICHEH-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8130-EDIT-LG-FICHEH-DEB.
+           MOVE WS-LETAT-FICHEH-L1          TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-FICHEH-L2          TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-FICHEH-L3          TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-FICHEH-L4          TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+      *
+           MOVE WS-LETAT-FICHEH-L5          TO WS-BUFFER.
+           PERFORM 6120-WRITE-FETATCLI-DEB
+              THRU 6120-WRITE-FETATCLI-FIN.
+       8130-EDIT-LG-FICHEH-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        8050-EDIT-ENT-FETATANO-DEB.
            MOVE WS-LANO-ASTER               TO WS-BUFFER.
@@ -1007,6 +2185,9 @@
            MOVE WS-LANO-ENR2                TO WS-BUFFER.
            PERFORM 6140-WRITE-FETATANO-DEB
               THRU 6140-WRITE-FETATANO-FIN.
+      *
+           PERFORM 6145-WRITE-FETATANOX-DEB
+              THRU 6145-WRITE-FETATANOX-FIN.
        8060-EDIT-LG-FETATANO-FIN.
            EXIT.
       *---------------------------------------------------------------*
