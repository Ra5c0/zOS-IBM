@@ -0,0 +1,551 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO427                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  COMPARER, COMPTE PAR COMPTE, LE FICHIER DE MISE A JOUR DES   *
+      *  COMPTES CLIENTS ECRIT PAR ARIO326 (F-CPTE-S) AVEC LE FICHIER *
+      *  DES COMPTES CLIENTS MIS A JOUR EN PLACE PAR ARIO426          *
+      *  (F-CPTE-ES), AFIN DE VALIDER QUE LES DEUX TRAITEMENTS        *
+      *  PRODUISENT LES MEMES SOLDES POUR UN MEME JEU DE MOUVEMENTS.  *
+      *  EDITER UN ETAT DES ECARTS CONSTATES (ETATCMP) ET ECRIRE UN   *
+      *  COMPTE RENDU D'EXECUTION DANS LA SYSOUT.                     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO427.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      ------------------------------------------
+      *                      F-CPTE-S : COMPTES MAJ PAR ARIO326
+      *                      ------------------------------------------
+           SELECT  F-CPTE-S            ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-CPTE-S.
+      *                      ------------------------------------------
+      *                      F-CPTE-ES : COMPTES MAJ PAR ARIO426
+      *                      ------------------------------------------
+           SELECT  F-CPTE-ES           ASSIGN TO INP002
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS SEQUENTIAL
+                   RECORD KEY          IS KEY-CPTES
+                   FILE STATUS         IS WS-FS-CPTE-ES.
+      *                      ------------------------------------------
+      *                      F-ETATCMP-S : ETAT DE COMPARAISON
+      *                      ------------------------------------------
+           SELECT  F-ETATCMP-S         ASSIGN TO ETATCMP
+                   FILE STATUS         IS WS-FS-ETATCMP-S.
+      *                      ------------------------------------------
+      *                                                               *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+       FD  F-CPTE-S
+           DATA RECORD IS F.
+       01  FS-ENRG-CPTE-S           PIC X(50).
+      *
+       FD  F-CPTE-ES
+           RECORD CONTAINS 50 CHARACTERS.
+       01  FS-ENRG-CPTE-ES.
+           05  KEY-CPTES             PIC X(10).
+           05  FILLER                PIC X(40).
+      *
+       FD  F-ETATCMP-S
+           DATA RECORD IS F.
+       01  FS-ENRG-ETATCMP-S        PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+       01  WS-FS-CPTE-S             PIC X(2).
+           88  OK-CPTS              VALUE '00'.
+           88  EOF-CPTS             VALUE '10'.
+      *
+       01  WS-FS-CPTE-ES            PIC X(2).
+           88  OK-CPTES             VALUE '00'.
+           88  EOF-CPTES            VALUE '10'.
+      *
+       01  WS-FS-ETATCMP-S          PIC X(2).
+           88  OK-ETATCMP           VALUE '00'.
+      *
+      *------------------- LIGNES D'EDITION --------------------------*
+      *
+       COPY TP7LEDIT.
+      *
+      *------------------- ENREGISTREMENT CPTS EN ENTREE --------------*
+      *
+       COPY TP3CPTS.
+      *
+      *------------------- ENREGISTREMENT CPTES EN ENTREE -------------*
+      *
+       COPY TP4CPTES.
+      *
+      *------------------- VARIABLES DE TRAITEMENT --------------------*
+      *
+       01  WS-DATE-US-TMP.
+           05  WS-SS-US             PIC 9(2).
+           05  WS-AA-US             PIC 9(2).
+           05  WS-MM-US             PIC 9(2).
+           05  WS-JJ-US             PIC 9(2).
+      *
+       01  WS-CPT-CMP               PIC S9(4) COMP VALUE 0.
+      *
+       01  WS-CPT-ECART             PIC S9(4) COMP VALUE 0.
+           88  AUCUN-ECART          VALUE 0.
+      *
+       01  WS-CPT-ABSES             PIC S9(4) COMP VALUE 0.
+      *
+       01  WS-CPT-ABSS              PIC S9(4) COMP VALUE 0.
+      *
+       01  WS-CPT-TOTANO             PIC S9(4) COMP VALUE 0.
+           88  AUCUNE-ANOMALIE      VALUE 0.
+      *
+      *                  ==============================               *
+      *=================<      PROCEDURE    DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************************
+       PROCEDURE DIVISION.
+      ***************************
+      *
+      *---------------------------------------------------------------*
+      *                     TRAITEMENT PRINCIPAL                      *
+      *                     ====================                      *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+      *----------------- ENTREE --------------------------------------*
+      *
+           PERFORM 6000-OPEN-FCPTS-DEB
+              THRU 6000-OPEN-FCPTS-FIN.
+      *
+           PERFORM 6010-OPEN-FCPTES-DEB
+              THRU 6010-OPEN-FCPTES-FIN.
+      *
+           PERFORM 6020-OPEN-FETATCMP-DEB
+              THRU 6020-OPEN-FETATCMP-FIN.
+      *
+           PERFORM 7000-INIT-DATE-DEB
+              THRU 7000-INIT-DATE-FIN.
+      *
+           PERFORM 8020-EDIT-PG-ETATCMP-DEB
+              THRU 8020-EDIT-PG-ETATCMP-FIN.
+      *
+           PERFORM 6030-READ-FCPTS-DEB
+              THRU 6030-READ-FCPTS-FIN.
+      *
+           PERFORM 6040-READ-FCPTES-DEB
+              THRU 6040-READ-FCPTES-FIN.
+      *
+      *----------------- ITERATIVE -----------------------------------*
+      *
+           PERFORM 1000-ASSORTIMENT-DEB
+              THRU 1000-ASSORTIMENT-FIN
+             UNTIL (EOF-CPTS AND EOF-CPTES).
+      *
+      *----------------- SORTIE --------------------------------------*
+      *
+           IF AUCUNE-ANOMALIE
+              PERFORM 8080-EDIT-ETATCMP-OK-DEB
+                 THRU 8080-EDIT-ETATCMP-OK-FIN
+           ELSE
+              PERFORM 8090-EDIT-ETATCMP-TOT-DEB
+                 THRU 8090-EDIT-ETATCMP-TOT-FIN
+           END-IF.
+      *
+           PERFORM 8999-STATISTIQUES-CRE-DEB
+              THRU 8999-STATISTIQUES-CRE-FIN.
+      *
+           PERFORM 6100-CLOSE-FCPTS-DEB
+              THRU 6100-CLOSE-FCPTS-FIN.
+      *
+           PERFORM 6110-CLOSE-FCPTES-DEB
+              THRU 6110-CLOSE-FCPTES-FIN.
+      *
+           PERFORM 6120-CLOSE-FETATCMP-DEB
+              THRU 6120-CLOSE-FETATCMP-FIN.
+      *
+           IF AUCUNE-ANOMALIE
+              PERFORM 9999-FIN-PROGRAMME-DEB
+                 THRU 9999-FIN-PROGRAMME-FIN
+           ELSE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       0000-PROGRAMME-FIN.
+            STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *                     ASSORTIMENT                               *
+      *                     ===========                               *
+      *---------------------------------------------------------------*
+      *
+       1000-ASSORTIMENT-DEB.
+      *
+      *----------------- ALTERNATIVE MULTIPLE ------------------------*
+      *
+           EVALUATE TRUE
+              WHEN WS-CPTS-CPTE = WS-CPTES-CPTE
+                 PERFORM 2000-CPTE-COMMUN-DEB
+                    THRU 2000-CPTE-COMMUN-FIN
+                 PERFORM 6030-READ-FCPTS-DEB
+                    THRU 6030-READ-FCPTS-FIN
+                 PERFORM 6040-READ-FCPTES-DEB
+                    THRU 6040-READ-FCPTES-FIN
+              WHEN WS-CPTS-CPTE < WS-CPTES-CPTE
+                 PERFORM 2010-CPTE-ABSENT-ES-DEB
+                    THRU 2010-CPTE-ABSENT-ES-FIN
+                 PERFORM 6030-READ-FCPTS-DEB
+                    THRU 6030-READ-FCPTS-FIN
+              WHEN OTHER
+                 PERFORM 2020-CPTE-ABSENT-S-DEB
+                    THRU 2020-CPTE-ABSENT-S-FIN
+                 PERFORM 6040-READ-FCPTES-DEB
+                    THRU 6040-READ-FCPTES-FIN
+           END-EVALUATE.
+      *
+       1000-ASSORTIMENT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *                     COMPTE COMMUN AUX DEUX FICHIERS           *
+      *                     ==============================           *
+      *---------------------------------------------------------------*
+      *
+       2000-CPTE-COMMUN-DEB.
+      *
+           ADD 1                    TO WS-CPT-CMP.
+      *
+           IF WS-CPTS-SOLDE NOT = WS-CPTES-SOLDE
+              ADD 1                 TO WS-CPT-ECART
+              ADD 1                 TO WS-CPT-TOTANO
+              MOVE WS-CPTS-CPTE     TO WS-LCMP-NUMCPT-ED
+              MOVE WS-CPTS-SOLDE    TO WS-LCMP-SOLDE-S-ED
+              MOVE WS-CPTES-SOLDE   TO WS-LCMP-SOLDE-ES-ED
+              MOVE 'ECART DE SOLDE' TO WS-LCMP-LIB-ED
+              PERFORM 8060-EDIT-LG-ETATCMP-DEB
+                 THRU 8060-EDIT-LG-ETATCMP-FIN
+           END-IF.
+      *
+       2000-CPTE-COMMUN-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *                     COMPTE ABSENT DE F-CPTE-ES                *
+      *                     ===========================               *
+      *---------------------------------------------------------------*
+      *
+       2010-CPTE-ABSENT-ES-DEB.
+      *
+           ADD 1                    TO WS-CPT-ABSES.
+           ADD 1                    TO WS-CPT-TOTANO.
+           MOVE WS-CPTS-CPTE        TO WS-LCMP-NUMCPT-ED.
+           MOVE WS-CPTS-SOLDE       TO WS-LCMP-SOLDE-S-ED.
+           MOVE 0                   TO WS-LCMP-SOLDE-ES-ED.
+           MOVE 'ABSENT DE F-CPTE-ES' TO WS-LCMP-LIB-ED.
+           PERFORM 8060-EDIT-LG-ETATCMP-DEB
+              THRU 8060-EDIT-LG-ETATCMP-FIN.
+      *
+       2010-CPTE-ABSENT-ES-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *                     COMPTE ABSENT DE F-CPTE-S                 *
+      *                     ==========================               *
+      *---------------------------------------------------------------*
+      *
+       2020-CPTE-ABSENT-S-DEB.
+      *
+           ADD 1                    TO WS-CPT-ABSS.
+           ADD 1                    TO WS-CPT-TOTANO.
+           MOVE WS-CPTES-CPTE       TO WS-LCMP-NUMCPT-ED.
+           MOVE 0                   TO WS-LCMP-SOLDE-S-ED.
+           MOVE WS-CPTES-SOLDE      TO WS-LCMP-SOLDE-ES-ED.
+           MOVE 'ABSENT DE F-CPTE-S' TO WS-LCMP-LIB-ED.
+           PERFORM 8060-EDIT-LG-ETATCMP-DEB
+              THRU 8060-EDIT-LG-ETATCMP-FIN.
+      *
+       2020-CPTE-ABSENT-S-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : TRAITEMENT DES FICHIERS                            *
+      *---------------------------------------------------------------*
+      *
+       6000-OPEN-FCPTS-DEB.
+      *
+           OPEN INPUT F-CPTE-S.
+           IF NOT OK-CPTS
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6000-OPEN-FCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-FCPTES-DEB.
+      *
+           OPEN INPUT F-CPTE-ES.
+           IF NOT OK-CPTES
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6010-OPEN-FCPTES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6020-OPEN-FETATCMP-DEB.
+      *
+           OPEN OUTPUT F-ETATCMP-S.
+           IF NOT OK-ETATCMP
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATCMP-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCMP-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6020-OPEN-FETATCMP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6030-READ-FCPTS-DEB.
+      *
+           READ F-CPTE-S               INTO WS-ENRG-F-CPTS.
+           IF NOT (OK-CPTS OR EOF-CPTS)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF EOF-CPTS
+              MOVE HIGH-VALUES          TO WS-CPTS-CPTE
+           END-IF.
+      *
+       6030-READ-FCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6040-READ-FCPTES-DEB.
+      *
+           READ F-CPTE-ES               INTO WS-ENRG-F-CPTES.
+           IF NOT (OK-CPTES OR EOF-CPTES)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF EOF-CPTES
+              MOVE HIGH-VALUES          TO WS-CPTES-CPTE
+           END-IF.
+      *
+       6040-READ-FCPTES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6100-CLOSE-FCPTS-DEB.
+      *
+           CLOSE F-CPTE-S.
+           IF NOT OK-CPTS
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6100-CLOSE-FCPTS-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6110-CLOSE-FCPTES-DEB.
+      *
+           CLOSE F-CPTE-ES.
+           IF NOT OK-CPTES
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-ES'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-ES
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6110-CLOSE-FCPTES-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6120-CLOSE-FETATCMP-DEB.
+      *
+           CLOSE F-ETATCMP-S.
+           IF NOT OK-ETATCMP
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATCMP-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATCMP-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6120-CLOSE-FETATCMP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7000-INIT-DATE-DEB.
+      *
+           ACCEPT WS-DATE-US-TMP       FROM DATE YYYYMMDD.
+           MOVE WS-JJ-US               TO WS-L7-JJ-ED.
+           MOVE WS-MM-US               TO WS-L7-MM-ED.
+           MOVE WS-SS-US               TO WS-L7-SS-ED.
+           MOVE WS-AA-US               TO WS-L7-AA-ED.
+      *
+       7000-INIT-DATE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : EDITIONS                                           *
+      *---------------------------------------------------------------*
+      *
+       8020-EDIT-PG-ETATCMP-DEB.
+      *
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-ENTETE-L1.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-ENTETE-L2.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-ENTETE-L3.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-ENTETE-L4.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-ENTETE-L5.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-ENTETE-L6.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-ENTETE-L7.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-ENTETE-L8.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-LCMP-TITRES.
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-LCMP-TIRETS.
+      *
+       8020-EDIT-PG-ETATCMP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8060-EDIT-LG-ETATCMP-DEB.
+      *
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-LCMP-DETAIL.
+      *
+       8060-EDIT-LG-ETATCMP-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8080-EDIT-ETATCMP-OK-DEB.
+      *
+           WRITE FS-ENRG-ETATCMP-S     FROM WS-LCMP-OK.
+      *
+       8080-EDIT-ETATCMP-OK-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8090-EDIT-ETATCMP-TOT-DEB.
+      *
+           MOVE WS-CPT-TOTANO           TO WS-LCMP-TOTAL-ED.
+           WRITE FS-ENRG-ETATCMP-S      FROM WS-LCMP-TIRETS.
+           WRITE FS-ENRG-ETATCMP-S      FROM WS-LCMP-TOTAL.
+      *
+       8090-EDIT-ETATCMP-TOT-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       8999-STATISTIQUES-CRE-DEB.
+      *
+           DISPLAY WS-LCRE-ASTER.
+           DISPLAY WS-LCRE-TITRE.
+           DISPLAY WS-LCRE-ASTER.
+           MOVE WS-CPT-CMP             TO WS-LCRE-CPT-CMP-TOT-ED.
+           DISPLAY WS-LCRE-CPT-CMP-ED.
+           MOVE WS-CPT-ECART           TO WS-LCRE-CPT-ECART-TOT-ED.
+           DISPLAY WS-LCRE-CPT-ECART-ED.
+           MOVE WS-CPT-ABSES           TO WS-LCRE-CPT-ABSES-TOT-ED.
+           DISPLAY WS-LCRE-CPT-ABSES-ED.
+           MOVE WS-CPT-ABSS            TO WS-LCRE-CPT-ABSS-TOT-ED.
+           DISPLAY WS-LCRE-CPT-ABSS-ED.
+           DISPLAY WS-LCRE-ASTER.
+      *
+       8999-STATISTIQUES-CRE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*===========================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO427      *'.
+           DISPLAY '*===========================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*===========================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE        *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO427     *'.
+           DISPLAY '*===========================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
