@@ -0,0 +1,376 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO931                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  PARCOURT LA TOTALITE DU FICHIER ARTICLE (ART0206) EN SEQUEN- *
+      *  TIEL ET PRODUIT UN EXTRAIT A PLAT, DELIMITE PAR DES BARRES    *
+      *  VERTICALES, DE TOUTES LES ZONES DE CHAQUE ARTICLE (CODE,      *
+      *  LIBELLE, CATEGORIE, FOURNISSEUR, DELAI, QUANTITE, SEUIL       *
+      *  D'ALERTE, NOMBRE DE LOTS ET DETAIL DE CHAQUE LOT), POUR       *
+      *  REPRISE DIRECTE DANS UN TABLEUR PAR LE SERVICE ACHATS, SANS  *
+      *  PASSER PAR L'ECRAN DE CONSULTATION ARIC262 ARTICLE PAR        *
+      *  ARTICLE.                                                      *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO931.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER ARTICLE (PARCOURU EN SEQ)
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO ART0206
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS DYNAMIC
+                   RECORD KEY          IS FS-ART-CODE
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      F-EXTART-S : EXTRAIT DELIMITE ARTICLE
+      *                      -------------------------------------------
+           SELECT  F-EXTART-S          ASSIGN TO EXTART
+                   FILE STATUS         IS WS-FS-EXTART.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- FICHIER ARTICLE (PARCOURU EN SEQUENTIEL) ------*
+      * LONGUEUR ENREGISTREMENT = 262                                 *
+      *---------------------------------------------------------------*
+       FD  F-ART-E
+           RECORD CONTAINS 262 CHARACTERS.
+      *
+       01  FS-ENRG-ART-E.
+           05  FS-ART-CODE               PIC X(06).
+           05  FILLER                    PIC X(256).
+      *
+      *---------------- EXTRAIT DELIMITE ARTICLE -----------------------*
+      *
+       FD  F-EXTART-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-EXTART-S              PIC X(329).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT ARTICLE (PARTAGE ARIC262) ------*
+      *
+           COPY ARTICLE.
+      *
+      *---------------- LIGNES D'EDITION (PARTAGE ARID226/ARIO526) ----*
+      *
+           COPY TP9LEDIT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-ART-E               PIC XX.
+           88  OK-ART-E              VALUE '00'.
+           88  EOF-ART-E             VALUE '10'.
+       01  WS-FS-EXTART              PIC XX.
+           88  OK-EXTART             VALUE '00'.
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ----------*
+      *
+       01  WS-CPT-ART                PIC 9(05) VALUE ZERO.
+       01  WS-CPT-LOT                PIC 9(06) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6010-OPEN-FART-DEB
+              THRU 6010-OPEN-FART-FIN.
+      *
+           PERFORM 6040-OPEN-FEXTART-DEB
+              THRU 6040-OPEN-FEXTART-FIN.
+      *
+           PERFORM 6020-START-FART-DEB
+              THRU 6020-START-FART-FIN.
+      *
+           PERFORM 6030-READ-FART-NEXT-DEB
+              THRU 6030-READ-FART-NEXT-FIN.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-EXTRAIT-ARTICLE-DEB
+              THRU 1000-EXTRAIT-ARTICLE-FIN
+             UNTIL EOF-ART-E.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6050-CLOSE-FART-DEB
+              THRU 6050-CLOSE-FART-FIN.
+      *
+           PERFORM 6060-CLOSE-FEXTART-DEB
+              THRU 6060-CLOSE-FEXTART-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   EXTRACTION D'UN ARTICLE                                     *
+      *---------------------------------------------------------------*
+      *
+       1000-EXTRAIT-ARTICLE-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           ADD 1                         TO WS-CPT-ART.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 7010-MOVE-ENTETE-DEB
+              THRU 7010-MOVE-ENTETE-FIN.
+      *
+           PERFORM 7020-MOVE-UN-LOT-DEB
+              THRU 7020-MOVE-UN-LOT-FIN
+           VARYING WS-IND FROM 1 BY 1
+             UNTIL WS-IND > 10.
+      *
+           PERFORM 8020-EDIT-LIGNE-EXTART-DEB
+              THRU 8020-EDIT-LIGNE-EXTART-FIN.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 6030-READ-FART-NEXT-DEB
+              THRU 6030-READ-FART-NEXT-FIN.
+      *
+       1000-EXTRAIT-ARTICLE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-FART-DEB.
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-FART-FIN.
+           EXIT.
+      *
+       6020-START-FART-DEB.
+           MOVE LOW-VALUE                TO FS-ART-CODE.
+           START F-ART-E KEY >= FS-ART-CODE
+              END-START.
+           IF NOT OK-ART-E AND NOT EOF-ART-E
+              DISPLAY 'PROBLEME DE POSITIONNEMENT F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-START-FART-FIN.
+           EXIT.
+      *
+       6030-READ-FART-NEXT-DEB.
+           READ F-ART-E NEXT INTO WS-ART-ENR
+              END-READ.
+           IF NOT OK-ART-E AND NOT EOF-ART-E
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-FART-NEXT-FIN.
+           EXIT.
+      *
+       6040-OPEN-FEXTART-DEB.
+           OPEN OUTPUT F-EXTART-S.
+           IF WS-FS-EXTART NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-EXTART-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-EXTART
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-FEXTART-FIN.
+           EXIT.
+      *
+       6050-CLOSE-FART-DEB.
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-FART-FIN.
+           EXIT.
+      *
+       6060-CLOSE-FEXTART-DEB.
+           CLOSE F-EXTART-S.
+           IF WS-FS-EXTART NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-EXTART-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-EXTART
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-CLOSE-FEXTART-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7010-MOVE-ENTETE-DEB.
+      *
+           MOVE WS-ART-CODE              TO WS-LEXA-CODE-ED.
+           MOVE WS-ART-LIBEL             TO WS-LEXA-LIBEL-ED.
+           MOVE WS-ART-CATEG              TO WS-LEXA-CATEG-ED.
+           MOVE WS-ART-FOU                TO WS-LEXA-FOU-ED.
+           MOVE WS-ART-DELAI              TO WS-LEXA-DELAI-ED.
+           MOVE WS-ART-QTE                TO WS-LEXA-QTE-ED.
+           MOVE WS-ART-ALERT              TO WS-LEXA-ALERT-ED.
+           MOVE WS-ART-NB-LOT             TO WS-LEXA-NBLOT-ED.
+      *
+       7010-MOVE-ENTETE-FIN.
+           EXIT.
+      *
+       7020-MOVE-UN-LOT-DEB.
+      *
+           MOVE WS-ART-LOT-NUM(WS-IND)    TO WS-LEXA-LOT-NUM-ED(WS-IND).
+           MOVE WS-ART-LOT-QTE(WS-IND)    TO WS-LEXA-LOT-QTE-ED(WS-IND).
+           MOVE WS-ART-LOT-PXU(WS-IND)    TO WS-LEXA-LOT-PXU-ED(WS-IND).
+           MOVE WS-ART-LOT-DEVISE(WS-IND) TO WS-LEXA-LOT-DEV-ED(WS-IND).
+      *
+           IF WS-ART-LOT-NUM(WS-IND) NOT = SPACE
+              ADD 1                      TO WS-CPT-LOT
+           END-IF.
+      *
+       7020-MOVE-UN-LOT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8020-EDIT-LIGNE-EXTART-DEB.
+           WRITE FS-ENRG-EXTART-S        FROM WS-LEXA-ENR.
+           IF NOT OK-EXTART
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-EXTART-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-EXTART
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       8020-EDIT-LIGNE-EXTART-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY '*==============================================*'.
+           DISPLAY '       COMPTE RENDU D''EXECUTION ARIO931'.
+           DISPLAY '*==============================================*'.
+           DISPLAY 'NOMBRE D''ARTICLES EXTRAITS    :  ' WS-CPT-ART.
+           DISPLAY 'NOMBRE DE LOTS EXTRAITS       :  ' WS-CPT-LOT.
+           DISPLAY '*==============================================*'.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO931         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO931        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
