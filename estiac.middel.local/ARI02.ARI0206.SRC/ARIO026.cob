@@ -0,0 +1,401 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO026                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  A PARTIR DU FICHIER DES COMPTES CLIENTS (F-CPTE-E), ON VEUT  *
+      *  LISTER CHAQUE COMPTE DONT LA DATE DE DERNIERE MISE A JOUR    *
+      *  (WS-CPTE-DMAJ, ALIMENTEE PAR ARIO326 A CHAQUE MOUVEMENT)     *
+      *  REMONTE A PLUS DE N JOURS (WS-SEUIL-DORMANCE), AFIN QUE LA   *
+      *  CONFORMITE PUISSE LANCER LE PROCESSUS "COMPTE DORMANT" SANS  *
+      *  ATTENDRE UNE RECLAMATION CLIENT.                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO026.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-CPTE-E : FICHIER DES COMPTES CLIENTS
+      *                      -------------------------------------------
+           SELECT  F-CPTE-E            ASSIGN TO INP001
+                   FILE STATUS         IS WS-FS-CPTE-E.
+      *                      -------------------------------------------
+      *                      F-ETATDOR-S : ETAT DES COMPTES DORMANTS
+      *                      -------------------------------------------
+           SELECT  F-ETATDOR-S         ASSIGN TO ETATDOR
+                   FILE STATUS         IS WS-FS-ETATDOR.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- FICHIER DES COMPTES CLIENTS EN ENTREE ---------*
+      *
+       FD  F-CPTE-E
+           DATA RECORD IS F.
+       01  FS-ENRG-CPTE-E             PIC X(50).
+      *
+      *---------------- ETAT DES COMPTES DORMANTS ---------------------*
+      *
+       FD  F-ETATDOR-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ETATDOR-S          PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT COMPTE (PARTAGE ARIO326) -------*
+      *
+           COPY TP3CPTE.
+      *
+      *---------------- LIGNES D'EDITION -----------------------------*
+      *
+           COPY TP0LEDIT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS ------------------*
+      *
+       01  WS-FS-CPTE-E              PIC XX.
+           88  OK-CPTE-E             VALUE '00'.
+           88  EOF-CPTE-E            VALUE '10'.
+       01  WS-FS-ETATDOR             PIC XX.
+           88  OK-ETATDOR            VALUE '00'.
+      *
+      *---------------- SEUIL DE DORMANCE ----------------------------*
+      *
+       01  WS-SEUIL-DORMANCE         PIC 9(03) VALUE 180.
+      *
+      *---------------- VARIABLES DE MISE EN PAGE --------------------*
+      *
+       01  WS-NO-PAGE                PIC 9(03) VALUE ZERO.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA       PIC 9(04).
+           05  WS-DATE-SYST-MM       PIC 9(02).
+           05  WS-DATE-SYST-JJ       PIC 9(02).
+      *
+      *---------------- VARIABLES DE CALCUL DE L'ANCIENNETE ----------*
+      *
+      *    CALCUL EN JOURS "30/360" (ANNEE DE 360 JOURS, MOIS DE 30
+      *    JOURS) : PRECISION SUFFISANTE POUR UN SEUIL DE DORMANCE
+      *    EXPRIME EN DIZAINES/CENTAINES DE JOURS, SANS RECOURIR A UNE
+      *    FONCTION DE CONVERSION DE DATE.
+      *
+       01  WS-DMAJ-ANNEE             PIC 9(04).
+       01  WS-JOURS-SYST             PIC 9(07).
+       01  WS-JOURS-DMAJ             PIC 9(07).
+       01  WS-JOURS-ECART            PIC S9(07).
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION -----------*
+      *
+       01  WS-CPT-CPTE               PIC 9(05) VALUE ZERO.
+       01  WS-CPT-DORMANT            PIC 9(05) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6000-OPEN-FCPTE-DEB
+              THRU 6000-OPEN-FCPTE-FIN.
+      *
+           PERFORM 6020-OPEN-FETATDOR-DEB
+              THRU 6020-OPEN-FETATDOR-FIN.
+      *
+           ACCEPT WS-DATE-SYST           FROM DATE YYYYMMDD.
+      *
+           PERFORM 7000-CALCUL-JOURS-SYST-DEB
+              THRU 7000-CALCUL-JOURS-SYST-FIN.
+      *
+           PERFORM 8000-EDIT-ENTETE-DEB
+              THRU 8000-EDIT-ENTETE-FIN.
+      *
+           PERFORM 6010-READ-FCPTE-DEB
+              THRU 6010-READ-FCPTE-FIN.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-TRT-CPTE-DEB
+              THRU 1000-TRT-CPTE-FIN
+             UNTIL EOF-CPTE-E.
+      *
+      *--------------- FIN DE TRAITEMENT ------------------------------*
+      *
+           IF WS-CPT-DORMANT = ZERO
+              PERFORM 8010-EDIT-VIDE-DEB
+                 THRU 8010-EDIT-VIDE-FIN
+           END-IF.
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6030-CLOSE-FCPTE-DEB
+              THRU 6030-CLOSE-FCPTE-FIN.
+      *
+           PERFORM 6040-CLOSE-FETATDOR-DEB
+              THRU 6040-CLOSE-FETATDOR-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT COMPTE                                           *
+      *---------------------------------------------------------------*
+      *
+       1000-TRT-CPTE-DEB.
+      *
+           ADD 1                         TO WS-CPT-CPTE.
+      *
+           PERFORM 7010-CALCUL-JOURS-DMAJ-DEB
+              THRU 7010-CALCUL-JOURS-DMAJ-FIN.
+      *
+           COMPUTE WS-JOURS-ECART = WS-JOURS-SYST - WS-JOURS-DMAJ.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           IF WS-JOURS-ECART > WS-SEUIL-DORMANCE
+              ADD 1                      TO WS-CPT-DORMANT
+              PERFORM 8020-EDIT-LIGNE-CPTE-DEB
+                 THRU 8020-EDIT-LIGNE-CPTE-FIN
+           END-IF.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 6010-READ-FCPTE-DEB
+              THRU 6010-READ-FCPTE-FIN.
+      *
+       1000-TRT-CPTE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-OPEN-FCPTE-DEB.
+           OPEN INPUT F-CPTE-E.
+           IF NOT OK-CPTE-E
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CPTE-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-OPEN-FCPTE-FIN.
+           EXIT.
+      *
+       6010-READ-FCPTE-DEB.
+           READ F-CPTE-E INTO WS-ENRG-F-CPTE.
+           IF NOT (OK-CPTE-E OR EOF-CPTE-E)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-READ-FCPTE-FIN.
+           EXIT.
+      *
+       6020-OPEN-FETATDOR-DEB.
+           OPEN OUTPUT F-ETATDOR-S.
+           IF NOT OK-ETATDOR
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATDOR-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATDOR
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-FETATDOR-FIN.
+           EXIT.
+      *
+       6030-CLOSE-FCPTE-DEB.
+           CLOSE F-CPTE-E.
+           IF NOT OK-CPTE-E
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CPTE-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CPTE-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-CLOSE-FCPTE-FIN.
+           EXIT.
+      *
+       6040-CLOSE-FETATDOR-DEB.
+           CLOSE F-ETATDOR-S.
+           IF NOT OK-ETATDOR
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATDOR-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATDOR
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-CLOSE-FETATDOR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7000-CALCUL-JOURS-SYST-DEB.
+           COMPUTE WS-JOURS-SYST =
+                  (WS-DATE-SYST-AA * 360)
+                + (WS-DATE-SYST-MM * 30)
+                +  WS-DATE-SYST-JJ.
+       7000-CALCUL-JOURS-SYST-FIN.
+           EXIT.
+      *
+       7010-CALCUL-JOURS-DMAJ-DEB.
+           COMPUTE WS-DMAJ-ANNEE =
+                  (WS-CPTE-DMAJ-SS * 100) + WS-CPTE-DMAJ-AA.
+      *
+           COMPUTE WS-JOURS-DMAJ =
+                  (WS-DMAJ-ANNEE * 360)
+                + (WS-CPTE-DMAJ-MM * 30)
+                +  WS-CPTE-DMAJ-JJ.
+       7010-CALCUL-JOURS-DMAJ-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-EDIT-ENTETE-DEB.
+           ADD 1                         TO WS-NO-PAGE.
+           MOVE WS-NO-PAGE               TO WS-LDOR-PAGE-ED.
+           MOVE WS-DATE-SYST-JJ          TO WS-LDOR-DATE-JJ-ED.
+           MOVE WS-DATE-SYST-MM          TO WS-LDOR-DATE-MM-ED.
+           MOVE WS-DATE-SYST-AA          TO WS-LDOR-DATE-AA-ED.
+           MOVE WS-SEUIL-DORMANCE        TO WS-LDOR-SEUIL-ED.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-TITRE
+              AFTER ADVANCING PAGE.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-TIRET.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-ENTETE.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-SEUIL.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-TIRET.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-INTITULE.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-TIRET.
+       8000-EDIT-ENTETE-FIN.
+           EXIT.
+      *
+       8010-EDIT-VIDE-DEB.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-VIDE.
+       8010-EDIT-VIDE-FIN.
+           EXIT.
+      *
+       8020-EDIT-LIGNE-CPTE-DEB.
+           MOVE WS-CPTE-CPTE             TO WS-LDOR-CPTE-ED.
+           MOVE WS-CPTE-NOM              TO WS-LDOR-NOM-ED.
+           MOVE WS-CPTE-DMAJ-JJ          TO WS-LDOR-DMAJ-JJ-ED.
+           MOVE WS-CPTE-DMAJ-MM          TO WS-LDOR-DMAJ-MM-ED.
+           MOVE WS-DMAJ-ANNEE            TO WS-LDOR-DMAJ-AA-ED.
+           MOVE WS-JOURS-ECART           TO WS-LDOR-NBJ-ED.
+           MOVE WS-CPTE-SOLDE            TO WS-LDOR-SOLDE-ED.
+           WRITE FS-ENRG-ETATDOR-S       FROM WS-LDOR-DETAIL.
+       8020-EDIT-LIGNE-CPTE-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY WS-LCRE0-ASTER.
+           DISPLAY WS-LCRE0-TITRE.
+           DISPLAY WS-LCRE0-ASTER.
+           DISPLAY 'NOMBRE DE COMPTES EXAMINES   :  ' WS-CPT-CPTE.
+           DISPLAY 'NOMBRE DE COMPTES DORMANTS   :  ' WS-CPT-DORMANT.
+           DISPLAY WS-LCRE0-ASTER.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO026         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO026        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
