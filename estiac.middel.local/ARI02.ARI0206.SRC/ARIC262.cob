@@ -19,7 +19,11 @@
       * DATE  MODIF   §          NATURE DE LA MODIFICATION            *
       *---------------------------------------------------------------*
       * 11/04/2025    §  CREATION DU FICHIER ET DEBUT CODE            *
-      *               §                                               *
+      * 09/08/2026    §  AFFICHAGE DE LA DEVISE DE FACTURATION DU LOT *
+      * 09/08/2026    §  PF2 : RECHERCHE D'ARTICLES PAR FOURNISSEUR   *
+      *               §  (BROWSE ART0206 PAR VOIE D'ACCES ARTFOU)     *
+      * 09/08/2026    §  F3 RETOURNE AU PROGRAMME APPELANT MEMORISE   *
+      *               §  DANS WS-PREV-PROG (PILE D'APPEL A 1 NIVEAU)  *
       *===============================================================*
       *
       *************************
@@ -89,18 +93,27 @@
            COPY ARIN262.
       * FICHIER ARTICLE
            COPY ARTICLE.
+      * ZONE D'ECHANGE DU SOUS-PROGRAMME DE RECHERCHE ARTICLE ARIS262
+           COPY ARTLOOK.
       * COMMAREA
            COPY COMMAREA.
+      * ENREGISTREMENT DE TRACE D'ACCES (FILE TEMPORAIRE ARIJRN)
+           COPY JOURNAL.
       *
        01  WS-RC                            PIC S9(4) COMP.
        01  WS-RC-ED                         PIC X(10).
+       01  WS-RC-SAUVE                      PIC S9(4) COMP.
+      *
+      * PROGRAMME CIBLE DU RETOUR PF3 (WS-PREV-PROG, OU ARIC261 PAR
+      * DEFAUT SI LA COMMAREA N'EN PORTE PAS).
+       01  WS-PROG-RETOUR                   PIC X(08).
       *
        01  WS-QTE-ED                        PIC ZZZZZ9
            BLANK WHEN ZERO.
        01  WS-ALERT-ED                      PIC ZZZZ9
            BLANK WHEN ZERO.
        01  WS-LOT-QTE-ED                    PIC ZZZZ9.
-       01  WS-LOT-PXU-ED                    PIC ZZZZ9V,99.
+       01  WS-LOT-PXU-ED                    PIC ZZZZ9,99.
       *
        01  WS-MAP                           PIC X(8)
                                             VALUE 'ARIM262'.
@@ -109,6 +122,16 @@
       *
        01  WS-MSG-FIN                       PIC X(80).
       *
+      *------------------- RECHERCHE PAR FOURNISSEUR (PF2) ------------*
+      *
+       01  WS-ART-FOU-KEY                   PIC X(06).
+       01  WS-SW-FIN-BR                      PIC X(01).
+           88  FIN-BR-ARTFOU                 VALUE 'O'.
+       01  WS-SW-TROUVE-BR                   PIC X(01).
+           88  TROUVE-BR-ARTFOU              VALUE 'O'.
+       01  WS-SW-1ERE-BR                     PIC X(01).
+           88  PREMIERE-PAGE-BR              VALUE 'O'.
+      *
       *
       *================
        LINKAGE SECTION.
@@ -202,6 +225,9 @@
               WHEN DFHPF1
                  PERFORM 2010-F1-DEB
                     THRU 2010-F1-FIN
+              WHEN DFHPF2
+                 PERFORM 2050-F2-DEB
+                    THRU 2050-F2-FIN
               WHEN DFHPF3
                  PERFORM 2020-F3-DEB
                     THRU 2020-F3-FIN
@@ -372,6 +398,61 @@
             EXIT.
       *
       *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT F2                     *
+      *---------------------------------------------------------------*
+      * RECHERCHE/PAGINATION DES ARTICLES D'UN FOURNISSEUR : SI LA     *
+      * ZONE MFOURI EST RENSEIGNEE, ON DEMARRE UN NOUVEAU BROWSE SUR   *
+      * LA VOIE D'ACCES ARTFOU ; SINON ON POURSUIT LE BROWSE EN COURS  *
+      * (POSITION MEMORISEE DANS LA COMMAREA) POUR AFFICHER L'ARTICLE  *
+      * SUIVANT DE CE FOURNISSEUR.                                    *
+      *---------------------------------------------------------------*
+      *
+       2050-F2-DEB.
+
+           PERFORM 6010-RECEIVE-DEB
+              THRU 6010-RECEIVE-FIN.
+
+           IF MFOURI NOT = LOW-VALUES AND MFOURI NOT = SPACES
+              MOVE MFOURI                   TO WS-BR-FOU-CIBLE
+              MOVE LOW-VALUES                TO WS-BR-CODE
+           END-IF.
+
+           IF WS-BR-FOU-CIBLE = LOW-VALUES OR WS-BR-FOU-CIBLE = SPACES
+              PERFORM 7180-GEST-FOU-VIDE-DEB
+                 THRU 7180-GEST-FOU-VIDE-FIN
+           ELSE
+              IF WS-BR-CODE = LOW-VALUES
+                 MOVE 'O'                   TO WS-SW-1ERE-BR
+              ELSE
+                 MOVE 'N'                   TO WS-SW-1ERE-BR
+              END-IF
+
+              PERFORM 6060-STARTBR-ARTFOU-DEB
+                 THRU 6060-STARTBR-ARTFOU-FIN
+
+              PERFORM 6070-READNEXT-ARTFOU-DEB
+                 THRU 6070-READNEXT-ARTFOU-FIN
+                UNTIL FIN-BR-ARTFOU OR TROUVE-BR-ARTFOU
+
+              PERFORM 6080-ENDBR-ARTFOU-DEB
+                 THRU 6080-ENDBR-ARTFOU-FIN
+
+              IF TROUVE-BR-ARTFOU
+                 PERFORM 7190-GEST-FOU-TROUVE-DEB
+                    THRU 7190-GEST-FOU-TROUVE-FIN
+              ELSE
+                 PERFORM 7200-GEST-FOU-FIN-DEB
+                    THRU 7200-GEST-FOU-FIN-FIN
+              END-IF
+           END-IF.
+
+           PERFORM 6030-SEND-DATAONLY-DEB
+              THRU 6030-SEND-DATAONLY-FIN.
+
+       2050-F2-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
       *               DESCRIPTION DU COMPOSANT CODE VIDE              *
       *---------------------------------------------------------------*
       *
@@ -395,6 +476,13 @@
            PERFORM 6050-READ-ARTICLE-DEB
               THRU 6050-READ-ARTICLE-FIN.
 
+           MOVE WS-RC                        TO WS-RC-SAUVE.
+
+           PERFORM 6040-WRITE-JOURNAL-DEB
+              THRU 6040-WRITE-JOURNAL-FIN.
+
+           MOVE WS-RC-SAUVE                  TO WS-RC.
+
            IF WS-RC = DFHRESP(NORMAL)
               PERFORM 4000-CODE-EXISTANT-DEB
                  THRU 4000-CODE-EXISTANT-FIN
@@ -556,6 +644,31 @@
        6030-SEND-DATAONLY-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *
+       6040-WRITE-JOURNAL-DEB.
+           MOVE 'A'                          TO WS-JRN-TYPE.
+           MOVE EIBTRMID                      TO WS-JRN-TERM.
+           MOVE EIBTASKN                      TO WS-JRN-TASK.
+           MOVE EIBTRNID                      TO WS-JRN-TRAN.
+           MOVE EIBDATE                       TO WS-JRN-DATE.
+           MOVE EIBTIME                       TO WS-JRN-TIME.
+           MOVE MCODEI                        TO WS-JRN-VALEUR.
+           EXEC CICS
+              WRITEQ TS       QUEUE          ('ARIJRN')
+                              FROM           (WS-JRN-ENR)
+                              RESP           (WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR WRITEQ TS ARIJRN : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       6040-WRITE-JOURNAL-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *
        6050-READ-ARTICLE-DEB.
            MOVE MCODEI                    TO WS-ART-CODE.
@@ -574,8 +687,91 @@
               PERFORM 9999-ABEND-PRG-DEB
                  THRU 9999-ABEND-PRG-FIN
            END-IF.
+      *
+      * NORMALISATION DE LA ZONE ARTICLE PAR LE SOUS-PROGRAMME PARTAGE
+           MOVE WS-ART-ENR                  TO WS-ARTLOOK-ENR.
+           IF WS-RC = DFHRESP(NORMAL)
+              MOVE 'O'                      TO WS-ARTLOOK-TROUVE
+           ELSE
+              MOVE 'N'                      TO WS-ARTLOOK-TROUVE
+           END-IF.
+      *
+           PERFORM 9010-LINK-ARTLOOK-DEB
+              THRU 9010-LINK-ARTLOOK-FIN.
+      *
+           MOVE WS-ARTLOOK-ENR               TO WS-ART-ENR.
        6050-READ-ARTICLE-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      *
+       6060-STARTBR-ARTFOU-DEB.
+           MOVE WS-BR-FOU-CIBLE              TO WS-ART-FOU-KEY.
+           EXEC CICS
+              STARTBR FILE        ('ARTFOU')
+                      RIDFLD      (WS-ART-FOU-KEY)
+                      KEYLENGTH   (6)
+                      GTEQ
+                      RESP        (WS-RC)
+           END-EXEC.
+           IF NOT (WS-RC = DFHRESP(NORMAL) OR WS-RC = DFHRESP(NOTFND))
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR STARTBR ARTFOU : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+           IF WS-RC = DFHRESP(NOTFND)
+              MOVE 'O'                      TO WS-SW-FIN-BR
+           ELSE
+              MOVE 'N'                      TO WS-SW-FIN-BR
+           END-IF.
+           MOVE 'N'                          TO WS-SW-TROUVE-BR.
+       6060-STARTBR-ARTFOU-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6070-READNEXT-ARTFOU-DEB.
+           IF NOT FIN-BR-ARTFOU
+              EXEC CICS
+                 READNEXT FILE    ('ARTFOU')
+                          INTO    (WS-ART-ENR)
+                          RIDFLD  (WS-ART-FOU-KEY)
+                          KEYLENGTH (6)
+                          RESP    (WS-RC)
+              END-EXEC
+              IF WS-RC = DFHRESP(NORMAL)
+                 IF WS-ART-FOU NOT = WS-BR-FOU-CIBLE
+                    MOVE 'O'                TO WS-SW-FIN-BR
+                 ELSE
+                    IF WS-ART-CODE > WS-BR-CODE
+                       MOVE 'O'             TO WS-SW-TROUVE-BR
+                    END-IF
+                 END-IF
+              ELSE
+                 MOVE 'O'                   TO WS-SW-FIN-BR
+                 IF NOT (WS-RC = DFHRESP(ENDFILE)
+                    OR WS-RC = DFHRESP(NOTFND))
+                    MOVE WS-RC              TO WS-RC-ED
+                    STRING 'ERREUR READNEXT ARTFOU : ' WS-RC-ED
+                           DELIMITED BY SIZE
+                      INTO WS-MSG-FIN
+                    PERFORM 9999-ABEND-PRG-DEB
+                       THRU 9999-ABEND-PRG-FIN
+                 END-IF
+              END-IF
+           END-IF.
+       6070-READNEXT-ARTFOU-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       6080-ENDBR-ARTFOU-DEB.
+           EXEC CICS
+              ENDBR FILE          ('ARTFOU')
+                    RESP          (WS-RC)
+           END-EXEC.
+       6080-ENDBR-ARTFOU-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -659,6 +855,8 @@
                      WS-LOT-QTE-ED
                      '                  '
                      WS-LOT-PXU-ED
+                     '   '
+                     WS-ART-LOT-DEVISE(WS-IND)
                      DELIMITED BY SIZE
                 INTO MLOTO(WS-IND)
            END-IF.
@@ -712,8 +910,8 @@
        7160-GEST-CODE-INEXISTANT-DEB.
            MOVE LOW-VALUE                   TO ARIM262O.
            MOVE WS-MSG(27)                  TO MMSGO.
-           MOVE LOW-VALUES                  TO WS-ART-ENR
-                                               WS-COMMAREA-ENR.
+      * WS-ART-ENR DEJA MIS A LOW-VALUES PAR LE SOUS-PROGRAMME ARIS262
+           MOVE LOW-VALUES                  TO WS-COMMAREA-ENR.
        7160-GEST-CODE-INEXISTANT-FIN.
            EXIT.
       *---------------------------------------------------------------*
@@ -722,6 +920,50 @@
            MOVE DFHUNIMD                    TO MCODEA.
        7170-GEST-MDT-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      *
+       7180-GEST-FOU-VIDE-DEB.
+           MOVE EIBTASKN                    TO MTASKO.
+           MOVE WS-MSG(9)                   TO MMSGO.
+       7180-GEST-FOU-VIDE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7190-GEST-FOU-TROUVE-DEB.
+           MOVE LOW-VALUE                   TO ARIM262O.
+           MOVE WS-ART-CODE                  TO WS-BR-CODE.
+           MOVE WS-MSG(4)                   TO MMSGO.
+
+           PERFORM 7010-MOVE-INFOS-GEN-DEB
+              THRU 7010-MOVE-INFOS-GEN-FIN.
+
+           PERFORM 7030-MOVE-INFOS-ARTICLE-DEB
+              THRU 7030-MOVE-INFOS-ARTICLE-FIN.
+
+           PERFORM 7020-MOVE-IN-COMMAREA-DEB
+              THRU 7020-MOVE-IN-COMMAREA-FIN.
+
+           PERFORM 7090-GEST-DISP-LOT-DEB
+              THRU 7090-GEST-DISP-LOT-FIN
+           VARYING WS-IND FROM 1 BY 1
+             UNTIL WS-IND > WS-ART-NB-LOT.
+
+           PERFORM 7170-GEST-MDT-DEB
+              THRU 7170-GEST-MDT-FIN.
+       7190-GEST-FOU-TROUVE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *
+       7200-GEST-FOU-FIN-DEB.
+           MOVE EIBTASKN                    TO MTASKO.
+           IF PREMIERE-PAGE-BR
+              MOVE WS-MSG(14)               TO MMSGO
+           ELSE
+              MOVE WS-MSG(15)               TO MMSGO
+           END-IF.
+           MOVE LOW-VALUES                  TO WS-BR-CODE.
+       7200-GEST-FOU-FIN-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
@@ -756,7 +998,11 @@
       *---------------------------------------------------------------*
       *
        9000-APPEL-SPG-DEB.
-           EXEC CICS XCTL PROGRAM('ARIC261')
+           PERFORM 9005-DETERMINE-RETOUR-DEB
+              THRU 9005-DETERMINE-RETOUR-FIN.
+           MOVE LOW-VALUE                   TO WS-TAFF.
+           EXEC CICS XCTL PROGRAM(WS-PROG-RETOUR)
+                          COMMAREA(WS-COMMAREA)
                           RESP(WS-RC)
            END-EXEC.
            IF NOT WS-RC = DFHRESP(NORMAL)
@@ -771,6 +1017,52 @@
             EXIT.
       *
       *---------------------------------------------------------------*
+      *             DESCRIPTION DU COMPOSANT DETERMINE-RETOUR          *
+      *---------------------------------------------------------------*
+      * RETOURNE AU PROGRAMME APPELANT MEMORISE PAR LA PILE D'APPEL A  *
+      * 1 NIVEAU (WS-PREV-PROG, ALIMENTE PAR L'APPELANT AVANT LE XCTL) *
+      * PLUTOT QU'A ARIC261 EN DUR, DE SORTE QU'UN EVENTUEL ENCHAINEMENT*
+      * ARIC261 -> ARIC262 -> ARICXXX REVIENNE A L'ETAPE PRECEDENTE ET *
+      * NON TOUJOURS AU MENU PRINCIPAL.                                *
+      *---------------------------------------------------------------*
+      *
+       9005-DETERMINE-RETOUR-DEB.
+           IF WS-PREV-PROG = SPACE OR LOW-VALUE
+              MOVE 'ARIC261'                TO WS-PROG-RETOUR
+           ELSE
+              MOVE WS-PREV-PROG             TO WS-PROG-RETOUR
+           END-IF.
+       9005-DETERMINE-RETOUR-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *             DESCRIPTION DU COMPOSANT LINK-ARTLOOK              *
+      *---------------------------------------------------------------*
+      * COMPOSANT EXECUTE APRES CHAQUE LECTURE DU FICHIER ART0206      *
+      * (COMPOSANT READ-ARTICLE). IL PERMET :                          *
+      * ==> D'APPELER PAR LINK CICS LE SOUS-PROGRAMME ARIS262          *
+      *     QUI NORMALISE LA ZONE ARTICLE SELON QUE LE CODE SAISI      *
+      *     EXISTE OU NON (REGLE DE GESTION PARTAGEE AVEC LE BATCH)    *
+      *---------------------------------------------------------------*
+      *
+       9010-LINK-ARTLOOK-DEB.
+           EXEC CICS LINK PROGRAM('ARIS262')
+                          COMMAREA(WS-ARTLOOK-PARM)
+                          LENGTH(LENGTH OF WS-ARTLOOK-PARM)
+                          RESP(WS-RC)
+           END-EXEC.
+           IF NOT WS-RC = DFHRESP(NORMAL)
+              MOVE WS-RC                    TO WS-RC-ED
+              STRING 'ERREUR LINK ARIS262 : ' WS-RC-ED
+                     DELIMITED BY SIZE
+                INTO WS-MSG-FIN
+              PERFORM 9999-ABEND-PRG-DEB
+                 THRU 9999-ABEND-PRG-FIN
+           END-IF.
+       9010-LINK-ARTLOOK-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
       *   9999-  : FIN DE PROGRAMME                                   *
       *---------------------------------------------------------------*
       *
