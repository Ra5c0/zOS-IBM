@@ -0,0 +1,578 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO027                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  LIT L'HISTORIQUE DES COMPTES RENDUS D'EXECUTION D'ARIO126 ET *
+      *  D'ARIO226 (FICHIER HISTSTAT, ALIMENTE A CHAQUE PASSAGE DE    *
+      *  CES DEUX PROGRAMMES) ET EN TIRE, PAR PROGRAMME, UN           *
+      *  RECAPITULATIF HEBDOMADAIRE PUIS MENSUEL DU VOLUME DE         *
+      *  MOUVEMENTS ET DU TAUX D'ERREUR, AVEC UNE INDICATION DE       *
+      *  TENDANCE (HAUSSE/BAISSE/STABLE) PAR RAPPORT AU MOIS          *
+      *  PRECEDENT, AFIN QUE L'EXPLOITATION N'AIT PLUS A RECOLLER     *
+      *  CES CHIFFRES A LA MAIN DANS LES ANCIENS JOURNAUX.             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO027.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-HISTSTAT-E : HISTORIQUE COMPTES RENDUS
+      *                      -------------------------------------------
+           SELECT  F-HISTSTAT-E        ASSIGN TO HISTSTAT
+                   FILE STATUS         IS WS-FS-HISTSTAT-E.
+      *                      -------------------------------------------
+      *                      SD-HSTAT-TRI : FICHIER DE TRAVAIL DU TRI
+      *                      -------------------------------------------
+           SELECT  SD-HSTAT-TRI        ASSIGN TO WRK001.
+      *                      -------------------------------------------
+      *                      F-HISTSTAT-TRI-S : HISTORIQUE TRIE
+      *                      -------------------------------------------
+           SELECT  F-HISTSTAT-TRI-S    ASSIGN TO OUT001
+                   FILE STATUS         IS WS-FS-HISTSTAT-TRI.
+      *                      -------------------------------------------
+      *                      F-ETATSTAT-S : ETAT DE SUIVI DE TENDANCE
+      *                      -------------------------------------------
+           SELECT  F-ETATSTAT-S        ASSIGN TO ETATSTAT
+                   FILE STATUS         IS WS-FS-ETATSTAT-S.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- HISTORIQUE DES COMPTES RENDUS (EN ENTREE) -----*
+      * LONGUEUR ENREGISTREMENT = 80                                  *
+      *---------------------------------------------------------------*
+       FD  F-HISTSTAT-E
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-HISTSTAT-E         PIC X(80).
+      *
+      *---------------- FICHIER DE TRAVAIL DU TRI ---------------------*
+      *
+       SD  SD-HSTAT-TRI.
+      *
+       01  SD-ENRG-HSTAT-TRI.
+           05  SD-HSTAT-AA            PIC 9(04).
+           05  SD-HSTAT-MM            PIC 9(02).
+           05  SD-HSTAT-JJ            PIC 9(02).
+           05  SD-HSTAT-PROG          PIC X(08).
+           05  FILLER                 PIC X(64).
+      *
+      *---------------- HISTORIQUE TRIE PAR PROGRAMME/DATE ------------*
+      *
+       FD  F-HISTSTAT-TRI-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-HISTSTAT-TRI-S     PIC X(80).
+      *
+      *---------------- ETAT DE SUIVI DE TENDANCE ---------------------*
+      *
+       FD  F-ETATSTAT-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ETATSTAT-S         PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT HISTORIQUE (ARIO126/226/027) --*
+      *
+           COPY HISTSTAT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-HISTSTAT-E           PIC XX.
+       01  WS-FS-HISTSTAT-TRI         PIC XX.
+           88  OK-HISTSTAT-TRI        VALUE '00'.
+           88  EOF-HISTSTAT-TRI       VALUE '10'.
+       01  WS-FS-ETATSTAT-S           PIC XX.
+           88  OK-ETATSTAT-S          VALUE '00'.
+      *
+       01  WS-BUFFER                  PIC X(80).
+      *
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA        PIC 9(04).
+           05  WS-DATE-SYST-MM        PIC 9(02).
+           05  WS-DATE-SYST-JJ        PIC 9(02).
+      *
+      *---------------- LIGNES D'EDITION DE L'ETAT --------------------*
+      *
+       01  WS-LSTAT-ASTER             PIC X(80) VALUE ALL '*'.
+      *
+       01  WS-LSTAT-TITRE.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(52) VALUE
+               'SUIVI DE TENDANCE DES COMPTES RENDUS ARIO126/ARIO226'.
+      *
+       01  WS-LSTAT-VIDE.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(41) VALUE
+               'AUCUN HISTORIQUE DISPONIBLE DANS HISTSTAT'.
+      *
+       01  WS-LSTAT-PROG-LIG.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(11) VALUE 'PROGRAMME :'.
+           05  WS-LSTAT-PROG-ED       PIC X(08).
+      *
+       01  WS-LSTAT-SEM-LIG.
+           05  FILLER                 PIC X(08) VALUE SPACES.
+           05  FILLER                 PIC X(09) VALUE 'SEMAINE  '.
+           05  WS-LSTAT-SEM-ED        PIC 9.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(13) VALUE 'MOUVEMENTS : '.
+           05  WS-LSTAT-SEM-CMVT-ED   PIC ZZZZ9.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE 'ERREURS : '.
+           05  WS-LSTAT-SEM-CERR-ED   PIC ZZZZ9.
+      *
+       01  WS-LSTAT-MOIS-LIG.
+           05  FILLER                 PIC X(06) VALUE SPACES.
+           05  FILLER                 PIC X(07) VALUE 'MOIS : '.
+           05  WS-LSTAT-MOIS-MM-ED    PIC 99.
+           05  FILLER                 PIC X(01) VALUE '/'.
+           05  WS-LSTAT-MOIS-AA-ED    PIC 9999.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(13) VALUE 'MOUVEMENTS : '.
+           05  WS-LSTAT-MOIS-CMVT-ED  PIC ZZZZZ9.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE 'ERREURS : '.
+           05  WS-LSTAT-MOIS-CERR-ED  PIC ZZZZZ9.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  FILLER                 PIC X(13) VALUE 'TAUX ERR % : '.
+           05  WS-LSTAT-MOIS-TAUX-ED  PIC ZZ9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-LSTAT-MOIS-TEND-ED  PIC X(09).
+      *
+      *---------------- VARIABLES DE RUPTURE --------------------------*
+      *
+       01  WS-SW-PREMIER               PIC X(01).
+           88  PREMIER-ENREG           VALUE 'O'.
+           88  PAS-PREMIER-ENREG       VALUE 'N'.
+       01  WS-SW-PREC-TAUX             PIC X(01).
+           88  PREC-TAUX-CONNU         VALUE 'O'.
+           88  PREC-TAUX-INCONNU       VALUE 'N'.
+      *
+       01  WS-RUPT-PROG                PIC X(08).
+       01  WS-RUPT-AA                  PIC 9(04).
+       01  WS-RUPT-MM                  PIC 9(02).
+       01  WS-RUPT-SEM                 PIC 9(01).
+       01  WS-SEM-COURANTE             PIC 9(01).
+      *
+      *---------------- ACCUMULATEURS DE RUPTURE ----------------------*
+      *
+       01  WS-SEM-CMVT                 PIC 9(05) VALUE ZERO.
+       01  WS-SEM-CERR                 PIC 9(05) VALUE ZERO.
+       01  WS-MOIS-CMVT                PIC 9(06) VALUE ZERO.
+       01  WS-MOIS-CERR                PIC 9(06) VALUE ZERO.
+       01  WS-MOIS-TAUX                PIC 9(03) VALUE ZERO.
+       01  WS-PREC-TAUX                PIC 9(03) VALUE ZERO.
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ------------*
+      *
+       01  WS-CPT-RUN                  PIC 9(05) VALUE ZERO.
+       01  WS-CPT-MOIS                 PIC 9(05) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6000-TRI-HISTSTAT-DEB
+              THRU 6000-TRI-HISTSTAT-FIN.
+      *
+           PERFORM 6010-OPEN-FTRI-DEB
+              THRU 6010-OPEN-FTRI-FIN.
+      *
+           PERFORM 6020-OPEN-FETATSTAT-DEB
+              THRU 6020-OPEN-FETATSTAT-FIN.
+      *
+           ACCEPT WS-DATE-SYST            FROM DATE YYYYMMDD.
+      *
+           SET PREMIER-ENREG              TO TRUE.
+           SET PREC-TAUX-INCONNU          TO TRUE.
+      *
+           PERFORM 8000-EDIT-ENTETE-DEB
+              THRU 8000-EDIT-ENTETE-FIN.
+      *
+           PERFORM 6030-READ-FTRI-DEB
+              THRU 6030-READ-FTRI-FIN.
+      *
+           IF EOF-HISTSTAT-TRI
+              PERFORM 8010-EDIT-VIDE-DEB
+                 THRU 8010-EDIT-VIDE-FIN
+           END-IF.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-TRT-ENREG-DEB
+              THRU 1000-TRT-ENREG-FIN
+             UNTIL EOF-HISTSTAT-TRI.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           IF NOT PREMIER-ENREG
+              PERFORM 7800-FLUSH-SEMAINE-DEB
+                 THRU 7800-FLUSH-SEMAINE-FIN
+              PERFORM 7810-FLUSH-MOIS-DEB
+                 THRU 7810-FLUSH-MOIS-FIN
+           END-IF.
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6040-CLOSE-FTRI-DEB
+              THRU 6040-CLOSE-FTRI-FIN.
+      *
+           PERFORM 6050-CLOSE-FETATSTAT-DEB
+              THRU 6050-CLOSE-FETATSTAT-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT D'UN ENREGISTREMENT D'HISTORIQUE                 *
+      *---------------------------------------------------------------*
+      *
+       1000-TRT-ENREG-DEB.
+      *
+           COMPUTE WS-SEM-COURANTE = ((WS-HSTAT-DATE-JJ - 1) / 7) + 1.
+      *
+           IF PREMIER-ENREG
+              PERFORM 8020-EDIT-ENTETE-PROG-DEB
+                 THRU 8020-EDIT-ENTETE-PROG-FIN
+              PERFORM 7900-INIT-RUPTURE-DEB
+                 THRU 7900-INIT-RUPTURE-FIN
+              SET PAS-PREMIER-ENREG      TO TRUE
+           ELSE
+              IF WS-HSTAT-PROG NOT = WS-RUPT-PROG
+                 PERFORM 7800-FLUSH-SEMAINE-DEB
+                    THRU 7800-FLUSH-SEMAINE-FIN
+                 PERFORM 7810-FLUSH-MOIS-DEB
+                    THRU 7810-FLUSH-MOIS-FIN
+                 SET PREC-TAUX-INCONNU   TO TRUE
+                 PERFORM 8020-EDIT-ENTETE-PROG-DEB
+                    THRU 8020-EDIT-ENTETE-PROG-FIN
+                 PERFORM 7900-INIT-RUPTURE-DEB
+                    THRU 7900-INIT-RUPTURE-FIN
+              ELSE
+                 IF WS-HSTAT-DATE-AA NOT = WS-RUPT-AA
+                    OR WS-HSTAT-DATE-MM NOT = WS-RUPT-MM
+                    PERFORM 7800-FLUSH-SEMAINE-DEB
+                       THRU 7800-FLUSH-SEMAINE-FIN
+                    PERFORM 7810-FLUSH-MOIS-DEB
+                       THRU 7810-FLUSH-MOIS-FIN
+                    PERFORM 7900-INIT-RUPTURE-DEB
+                       THRU 7900-INIT-RUPTURE-FIN
+                 ELSE
+                    IF WS-SEM-COURANTE NOT = WS-RUPT-SEM
+                       PERFORM 7800-FLUSH-SEMAINE-DEB
+                          THRU 7800-FLUSH-SEMAINE-FIN
+                       MOVE WS-SEM-COURANTE  TO WS-RUPT-SEM
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      *
+           ADD WS-HSTAT-CMVT              TO WS-SEM-CMVT WS-MOIS-CMVT.
+           ADD WS-HSTAT-CERR               TO WS-SEM-CERR WS-MOIS-CERR.
+           ADD 1                           TO WS-CPT-RUN.
+      *
+           PERFORM 6030-READ-FTRI-DEB
+              THRU 6030-READ-FTRI-FIN.
+      *
+       1000-TRT-ENREG-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6000-TRI-HISTSTAT-DEB.
+           SORT SD-HSTAT-TRI
+               ON ASCENDING KEY SD-HSTAT-PROG
+                                SD-HSTAT-AA
+                                SD-HSTAT-MM
+                                SD-HSTAT-JJ
+               USING F-HISTSTAT-E
+               GIVING F-HISTSTAT-TRI-S.
+      *
+           IF WS-FS-HISTSTAT-TRI NOT = '00'
+              DISPLAY 'PROBLEME AU TRI DU FICHIER HISTSTAT'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-TRI-HISTSTAT-FIN.
+           EXIT.
+      *
+       6010-OPEN-FTRI-DEB.
+           OPEN INPUT F-HISTSTAT-TRI-S.
+           IF WS-FS-HISTSTAT-TRI NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-HISTSTAT-TRI'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-FTRI-FIN.
+           EXIT.
+      *
+       6020-OPEN-FETATSTAT-DEB.
+           OPEN OUTPUT F-ETATSTAT-S.
+           IF WS-FS-ETATSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATSTAT-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-FETATSTAT-FIN.
+           EXIT.
+      *
+       6030-READ-FTRI-DEB.
+           READ F-HISTSTAT-TRI-S INTO WS-HISTSTAT-ENR
+              END-READ.
+           IF NOT OK-HISTSTAT-TRI AND NOT EOF-HISTSTAT-TRI
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-HISTSTAT-TRI-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-FTRI-FIN.
+           EXIT.
+      *
+       6040-CLOSE-FTRI-DEB.
+           CLOSE F-HISTSTAT-TRI-S.
+           IF WS-FS-HISTSTAT-TRI NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-HISTSTAT-TRI'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-HISTSTAT-TRI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-CLOSE-FTRI-FIN.
+           EXIT.
+      *
+       6050-CLOSE-FETATSTAT-DEB.
+           CLOSE F-ETATSTAT-S.
+           IF WS-FS-ETATSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATSTAT-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-FETATSTAT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7800-FLUSH-SEMAINE-DEB.
+           MOVE WS-RUPT-SEM               TO WS-LSTAT-SEM-ED.
+           MOVE WS-SEM-CMVT                TO WS-LSTAT-SEM-CMVT-ED.
+           MOVE WS-SEM-CERR                TO WS-LSTAT-SEM-CERR-ED.
+           MOVE WS-LSTAT-SEM-LIG           TO WS-BUFFER.
+           WRITE FS-ENRG-ETATSTAT-S        FROM WS-BUFFER.
+           IF WS-FS-ETATSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATSTAT-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           MOVE ZERO                       TO WS-SEM-CMVT WS-SEM-CERR.
+       7800-FLUSH-SEMAINE-FIN.
+           EXIT.
+      *
+       7810-FLUSH-MOIS-DEB.
+           MOVE WS-RUPT-MM                 TO WS-LSTAT-MOIS-MM-ED.
+           MOVE WS-RUPT-AA                  TO WS-LSTAT-MOIS-AA-ED.
+           MOVE WS-MOIS-CMVT                TO WS-LSTAT-MOIS-CMVT-ED.
+           MOVE WS-MOIS-CERR                TO WS-LSTAT-MOIS-CERR-ED.
+      *
+           IF WS-MOIS-CMVT = ZERO
+              MOVE ZERO                     TO WS-MOIS-TAUX
+           ELSE
+              COMPUTE WS-MOIS-TAUX = (WS-MOIS-CERR * 100) / WS-MOIS-CMVT
+           END-IF.
+           MOVE WS-MOIS-TAUX                TO WS-LSTAT-MOIS-TAUX-ED.
+      *
+           IF PREC-TAUX-INCONNU
+              MOVE 'REFERENCE'              TO WS-LSTAT-MOIS-TEND-ED
+           ELSE
+              IF WS-MOIS-TAUX > WS-PREC-TAUX
+                 MOVE 'HAUSSE'              TO WS-LSTAT-MOIS-TEND-ED
+              ELSE
+                 IF WS-MOIS-TAUX < WS-PREC-TAUX
+                    MOVE 'BAISSE'           TO WS-LSTAT-MOIS-TEND-ED
+                 ELSE
+                    MOVE 'STABLE'           TO WS-LSTAT-MOIS-TEND-ED
+                 END-IF
+              END-IF
+           END-IF.
+      *
+           MOVE WS-LSTAT-MOIS-LIG           TO WS-BUFFER.
+           WRITE FS-ENRG-ETATSTAT-S         FROM WS-BUFFER.
+           IF WS-FS-ETATSTAT-S NOT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATSTAT-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATSTAT-S
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+           MOVE WS-MOIS-TAUX                TO WS-PREC-TAUX.
+           SET PREC-TAUX-CONNU              TO TRUE.
+           ADD 1                            TO WS-CPT-MOIS.
+           MOVE ZERO                       TO WS-MOIS-CMVT WS-MOIS-CERR.
+       7810-FLUSH-MOIS-FIN.
+           EXIT.
+      *
+       7900-INIT-RUPTURE-DEB.
+           MOVE WS-HSTAT-PROG               TO WS-RUPT-PROG.
+           MOVE WS-HSTAT-DATE-AA            TO WS-RUPT-AA.
+           MOVE WS-HSTAT-DATE-MM            TO WS-RUPT-MM.
+           MOVE WS-SEM-COURANTE             TO WS-RUPT-SEM.
+           MOVE ZERO        TO WS-SEM-CMVT WS-SEM-CERR
+                                WS-MOIS-CMVT WS-MOIS-CERR.
+       7900-INIT-RUPTURE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-EDIT-ENTETE-DEB.
+           MOVE WS-LSTAT-ASTER              TO WS-BUFFER.
+           WRITE FS-ENRG-ETATSTAT-S         FROM WS-BUFFER AFTER PAGE.
+           MOVE WS-LSTAT-TITRE              TO WS-BUFFER.
+           WRITE FS-ENRG-ETATSTAT-S         FROM WS-BUFFER.
+           MOVE WS-LSTAT-ASTER              TO WS-BUFFER.
+           WRITE FS-ENRG-ETATSTAT-S         FROM WS-BUFFER.
+       8000-EDIT-ENTETE-FIN.
+           EXIT.
+      *
+       8010-EDIT-VIDE-DEB.
+           MOVE WS-LSTAT-VIDE               TO WS-BUFFER.
+           WRITE FS-ENRG-ETATSTAT-S         FROM WS-BUFFER.
+       8010-EDIT-VIDE-FIN.
+           EXIT.
+      *
+       8020-EDIT-ENTETE-PROG-DEB.
+           MOVE WS-HSTAT-PROG               TO WS-LSTAT-PROG-ED.
+           MOVE WS-LSTAT-PROG-LIG           TO WS-BUFFER.
+           WRITE FS-ENRG-ETATSTAT-S         FROM WS-BUFFER.
+       8020-EDIT-ENTETE-PROG-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY WS-LSTAT-ASTER.
+           DISPLAY '       COMPTE RENDU D''EXECUTION ARIO027'.
+           DISPLAY WS-LSTAT-ASTER.
+           DISPLAY 'NB DE COMPTES RENDUS HISTORISES TRAITES : '
+                    WS-CPT-RUN.
+           DISPLAY 'NB DE BUCKETS MENSUELS EDITES            : '
+                    WS-CPT-MOIS.
+           DISPLAY WS-LSTAT-ASTER.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO027         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO027        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
