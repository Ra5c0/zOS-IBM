@@ -0,0 +1,450 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : ARIO928                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      *---------------------------------------------------------------*
+      *  A PARTIR D'UN EXTRAIT DES COMMANDES FOURNISSEUR (CMD0206),   *
+      *  ON VEUT LISTER CHAQUE COMMANDE ENCORE OUVERTE DONT LA DATE   *
+      *  DE LIVRAISON PREVUE (CALCULEE A PARTIR DU DELAI FOURNISSEUR  *
+      *  DE L'ARTICLE, WS-ART-DELAI) EST DEJA DEPASSEE A LA DATE DU   *
+      *  JOUR, AFIN DE RELANCER LE FOURNISSEUR CONCERNE.              *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION PROGRAMME                           *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ARIO928.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      F-CMD-E : EXTRAIT DES COMMANDES FOURNISSEUR
+      *                      -------------------------------------------
+           SELECT  F-CMD-E             ASSIGN TO INP002
+                   FILE STATUS         IS WS-FS-CMD-E.
+      *                      -------------------------------------------
+      *                      F-ART-E : FICHIER ARTICLE (ACCES DIRECT)
+      *                      -------------------------------------------
+           SELECT  F-ART-E             ASSIGN TO ART0206
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS RANDOM
+                   RECORD KEY          IS FS-ART-CODE
+                   FILE STATUS         IS WS-FS-ART-E.
+      *                      -------------------------------------------
+      *                      F-ETATRET-S : ETAT DES RETARDS FOURNISSEUR
+      *                      -------------------------------------------
+           SELECT  F-ETATRET-S         ASSIGN TO ETATRET
+                   FILE STATUS         IS WS-FS-ETATRET.
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *---------------- EXTRAIT DES COMMANDES FOURNISSEUR -------------*
+      *
+       FD  F-CMD-E
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-CMD-E             PIC X(80).
+      *
+      *---------------- FICHIER ARTICLE (ACCES DIRECT) ----------------*
+      * LONGUEUR ENREGISTREMENT = 262                                 *
+      *---------------------------------------------------------------*
+       FD  F-ART-E
+           RECORD CONTAINS 262 CHARACTERS.
+      *
+       01  FS-ENRG-ART-E.
+           05  FS-ART-CODE               PIC X(06).
+           05  FILLER                    PIC X(256).
+      *
+      *---------------- ETAT DES RETARDS FOURNISSEUR ------------------*
+      *
+       FD  F-ETATRET-S
+           RECORDING MODE IS F.
+      *
+       01  FS-ENRG-ETATRET-S         PIC X(80).
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *---------------- ENREGISTREMENT ARTICLE (PARTAGE ARIC262) ------*
+      *
+           COPY ARTICLE.
+      *
+      *---------- ZONE D'ECHANGE DU SOUS-PROGRAMME ARIS262 ------------*
+      *
+           COPY ARTLOOK.
+      *
+      *---------------- ENREGISTREMENT COMMANDE (PARTAGE ARIO928) -----*
+      *
+           COPY COMMANDE.
+      *
+      *---------------- LIGNES D'EDITION (PARTAGE ARID226/ARIO526) ----*
+      *
+           COPY TP9LEDIT.
+      *
+      *---------------- VARIABLES ETAT D'OPERATIONS -------------------*
+      *
+       01  WS-FS-CMD-E               PIC XX.
+           88  OK-CMD-E              VALUE '00'.
+           88  EOF-CMD-E             VALUE '10'.
+       01  WS-FS-ART-E               PIC XX.
+           88  OK-ART-E              VALUE '00'.
+           88  NOTFND-ART-E          VALUE '23'.
+       01  WS-FS-ETATRET             PIC XX.
+           88  OK-ETATRET            VALUE '00'.
+      *
+      *---------------- VARIABLES DE MISE EN PAGE --------------------*
+      *
+       01  WS-NO-PAGE                PIC 9(03) VALUE ZERO.
+       01  WS-DATE-SYST.
+           05  WS-DATE-SYST-AA       PIC 9(04).
+           05  WS-DATE-SYST-MM       PIC 9(02).
+           05  WS-DATE-SYST-JJ       PIC 9(02).
+       01  WS-DATE-SYST-NUM          REDEFINES WS-DATE-SYST
+                                     PIC 9(08).
+      *
+      *---------------- VARIABLES COMPTE RENDU D'EXECUTION ----------*
+      *
+       01  WS-CPT-CMD                PIC 9(05) VALUE ZERO.
+       01  WS-CPT-CMD-RETARD         PIC 9(05) VALUE ZERO.
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT PRINCIPAL                                        *
+      *---------------------------------------------------------------*
+      *
+       0000-TRT-PRINCIPAL-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           PERFORM 6010-OPEN-FCMD-DEB
+              THRU 6010-OPEN-FCMD-FIN.
+      *
+           PERFORM 6020-OPEN-FART-DEB
+              THRU 6020-OPEN-FART-FIN.
+      *
+           PERFORM 6040-OPEN-FETATRET-DEB
+              THRU 6040-OPEN-FETATRET-FIN.
+      *
+           ACCEPT WS-DATE-SYST           FROM DATE YYYYMMDD.
+      *
+           PERFORM 8000-EDIT-ENTETE-DEB
+              THRU 8000-EDIT-ENTETE-FIN.
+      *
+           PERFORM 6030-READ-FCMD-DEB
+              THRU 6030-READ-FCMD-FIN.
+      *
+           IF EOF-CMD-E
+              PERFORM 8010-EDIT-VIDE-DEB
+                 THRU 8010-EDIT-VIDE-FIN
+           END-IF.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           PERFORM 1000-TRT-COMMANDE-DEB
+              THRU 1000-TRT-COMMANDE-FIN
+             UNTIL EOF-CMD-E.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 8999-COMPTE-RENDU-EXEC-DEB
+              THRU 8999-COMPTE-RENDU-EXEC-FIN.
+      *
+           PERFORM 6050-CLOSE-FCMD-DEB
+              THRU 6050-CLOSE-FCMD-FIN.
+      *
+           PERFORM 6060-CLOSE-FART-DEB
+              THRU 6060-CLOSE-FART-FIN.
+      *
+           PERFORM 6070-CLOSE-FETATRET-DEB
+              THRU 6070-CLOSE-FETATRET-FIN.
+      *
+           PERFORM 9999-FIN-PROGRAMME-DEB
+              THRU 9999-FIN-PROGRAMME-FIN.
+      *
+       0000-TRT-PRINCIPAL-FIN.
+           STOP RUN.
+      *
+      *---------------------------------------------------------------*
+      *   TRAITEMENT COMMANDE                                         *
+      *---------------------------------------------------------------*
+      *
+       1000-TRT-COMMANDE-DEB.
+      *
+      *--------------- PREPARATION DU TRAITEMENT ---------------------*
+      *
+           ADD 1                         TO WS-CPT-CMD.
+      *
+      *--------------- APPEL DU COMPOSANT SUIVANT --------------------*
+      *
+           IF CMD-OUVERTE
+              AND WS-DATE-SYST-NUM > WS-CMD-DATE-LIV-PREVUE
+              PERFORM 6080-READ-FART-DEB
+                 THRU 6080-READ-FART-FIN
+              PERFORM 7010-CALCUL-RETARD-DEB
+                 THRU 7010-CALCUL-RETARD-FIN
+              PERFORM 8020-EDIT-LIGNE-RETARD-DEB
+                 THRU 8020-EDIT-LIGNE-RETARD-FIN
+           END-IF.
+      *
+      *--------------- FIN DE TRAITEMENT -----------------------------*
+      *
+           PERFORM 6030-READ-FCMD-DEB
+              THRU 6030-READ-FCMD-FIN.
+      *
+       1000-TRT-COMMANDE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *
+       6010-OPEN-FCMD-DEB.
+           OPEN INPUT F-CMD-E.
+           IF WS-FS-CMD-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CMD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CMD-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-FCMD-FIN.
+           EXIT.
+      *
+       6020-OPEN-FART-DEB.
+           OPEN INPUT F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-FART-FIN.
+           EXIT.
+      *
+       6030-READ-FCMD-DEB.
+           READ F-CMD-E INTO WS-CMD-ENR.
+           IF NOT (WS-FS-CMD-E = '00' OR '10')
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CMD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CMD-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-READ-FCMD-FIN.
+           EXIT.
+      *
+       6040-OPEN-FETATRET-DEB.
+           OPEN OUTPUT F-ETATRET-S.
+           IF WS-FS-ETATRET NOT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATRET-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATRET
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-FETATRET-FIN.
+           EXIT.
+      *
+       6050-CLOSE-FCMD-DEB.
+           CLOSE F-CMD-E.
+           IF WS-FS-CMD-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CMD-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-CMD-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CLOSE-FCMD-FIN.
+           EXIT.
+      *
+       6060-CLOSE-FART-DEB.
+           CLOSE F-ART-E.
+           IF WS-FS-ART-E NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-CLOSE-FART-FIN.
+           EXIT.
+      *
+       6070-CLOSE-FETATRET-DEB.
+           CLOSE F-ETATRET-S.
+           IF WS-FS-ETATRET NOT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-ETATRET-S'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ETATRET
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6070-CLOSE-FETATRET-FIN.
+           EXIT.
+      *
+       6080-READ-FART-DEB.
+           MOVE WS-CMD-ART-CODE          TO FS-ART-CODE.
+           READ F-ART-E INTO WS-ART-ENR.
+           IF NOT (OK-ART-E OR NOTFND-ART-E)
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-ART-E'
+              DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-ART-E
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+      * NORMALISATION DE LA ZONE ARTICLE PAR LE SOUS-PROGRAMME PARTAGE
+           MOVE WS-ART-ENR                TO WS-ARTLOOK-ENR.
+           IF OK-ART-E
+              MOVE 'O'                    TO WS-ARTLOOK-TROUVE
+           ELSE
+              MOVE 'N'                    TO WS-ARTLOOK-TROUVE
+           END-IF.
+      *
+           CALL 'ARIS262'              USING WS-ARTLOOK-PARM.
+      *
+           MOVE WS-ARTLOOK-ENR            TO WS-ART-ENR.
+       6080-READ-FART-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+       7010-CALCUL-RETARD-DEB.
+           ADD 1                         TO WS-CPT-CMD-RETARD.
+       7010-CALCUL-RETARD-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+       8000-EDIT-ENTETE-DEB.
+           ADD 1                         TO WS-NO-PAGE.
+           MOVE WS-NO-PAGE               TO WS-LRET-PAGE-ED.
+           MOVE WS-DATE-SYST-JJ          TO WS-LRET-DATE-JJ-ED.
+           MOVE WS-DATE-SYST-MM          TO WS-LRET-DATE-MM-ED.
+           MOVE WS-DATE-SYST-AA          TO WS-LRET-DATE-AA-ED.
+           WRITE FS-ENRG-ETATRET-S       FROM WS-LRET-TITRE
+              AFTER ADVANCING PAGE.
+           WRITE FS-ENRG-ETATRET-S       FROM WS-LRET-TIRET.
+           WRITE FS-ENRG-ETATRET-S       FROM WS-LRET-ENTETE.
+           WRITE FS-ENRG-ETATRET-S       FROM WS-LRET-TIRET.
+           WRITE FS-ENRG-ETATRET-S       FROM WS-LRET-INTITULE.
+           WRITE FS-ENRG-ETATRET-S       FROM WS-LRET-TIRET.
+       8000-EDIT-ENTETE-FIN.
+           EXIT.
+      *
+       8010-EDIT-VIDE-DEB.
+           WRITE FS-ENRG-ETATRET-S       FROM WS-LRET-VIDE.
+       8010-EDIT-VIDE-FIN.
+           EXIT.
+      *
+       8020-EDIT-LIGNE-RETARD-DEB.
+           MOVE WS-CMD-NO                TO WS-LRET-NOCDE-ED.
+           MOVE WS-CMD-ART-CODE          TO WS-LRET-CODE-ED.
+           MOVE WS-CMD-FOU               TO WS-LRET-FOU-ED.
+           MOVE WS-ART-DELAI             TO WS-LRET-DELAI-ED.
+           MOVE WS-CMD-DATE-CDE          TO WS-LRET-DATECDE-ED.
+           MOVE WS-CMD-DATE-LIV-PREVUE   TO WS-LRET-DATEPREV-ED.
+           WRITE FS-ENRG-ETATRET-S       FROM WS-LRET-DETAIL.
+       8020-EDIT-LIGNE-RETARD-FIN.
+           EXIT.
+      *
+       8999-COMPTE-RENDU-EXEC-DEB.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY '       COMPTE RENDU D''EXECUTION ARIO928'.
+           DISPLAY WS-LCRE9-ASTER.
+           DISPLAY 'NOMBRE DE COMMANDES EXAMINEES :  ' WS-CPT-CMD.
+           DISPLAY 'NOMBRE DE COMMANDES EN RETARD :  '
+                    WS-CPT-CMD-RETARD.
+           DISPLAY WS-LCRE9-ASTER.
+       8999-COMPTE-RENDU-EXEC-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*     FIN NORMALE DU PROGRAMME ARIO928         *'.
+           DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+           EXIT.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+           DISPLAY '*==============================================*'.
+           DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'.
+           DISPLAY '*     FIN ANORMALE DU PROGRAMME ARIO928        *'.
+           DISPLAY '*==============================================*'.
+           MOVE 12 TO RETURN-CODE.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+           STOP RUN.
