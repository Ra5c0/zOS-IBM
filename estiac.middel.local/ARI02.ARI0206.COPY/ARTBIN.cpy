@@ -0,0 +1,47 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : ARTBIN                                    *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER D'OCCUPATION DES EMPLACEMENTS DE   *
+      *  STOCKAGE (ARTBIN) : UN EMPLACEMENT (ALLEE/RACK/TABLETTE),    *
+      *  L'ARTICLE QUI Y EST RANGE ET LA QUANTITE EN PLACE. PARTAGE   *
+      *  PAR ARIO626 ET TOUT PROGRAMME DE PRELEVEMENT/RANGEMENT QUI   *
+      *  A BESOIN DE CONNAITRE LE CONTENU D'UN EMPLACEMENT.           *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE            *
+      *               !                                              *
+      *===============================================================*
+      *
+      *------------------- ENREGISTREMENT ARTBIN (CLE = EMPLACEMENT) --*
+      *
+       01  WS-ENR-BINLOC.
+           05  WS-BINLOC-CLE.
+               10  WS-BINLOC-ALLEE         PIC 9(02).
+                   88  BINLOC-ALLEE-VALIDE VALUES 1 THRU 10.
+               10  WS-BINLOC-RACK          PIC 9(02).
+                   88  BINLOC-RACK-VALIDE  VALUES 1 THRU 10.
+               10  WS-BINLOC-TABLETTE      PIC 9(02).
+                   88  BINLOC-TABL-VALIDE  VALUES 1 THRU 10.
+           05  WS-BINLOC-ART-CODE          PIC X(06).
+           05  WS-BINLOC-QTE               PIC 9(06).
+           05  FILLER                      PIC X(06).
+      *
+      *------------------- MATRICE D'OCCUPATION EN MEMOIRE ------------*
+      *
+       01  WS-TAB-BINLOC.
+           05  WS-BINLOC-ALLEE-EL          OCCURS 10.
+               10  WS-BINLOC-RACK-EL       OCCURS 10.
+                   15  WS-BINLOC-TABL-EL   OCCURS 10.
+                       20  WS-BINLOC-TAB-ART    PIC X(06).
+                       20  WS-BINLOC-TAB-QTE    PIC 9(06).
+      *
