@@ -0,0 +1,60 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : DFHAID                                    *
+      *  ORIGINE          : MEMBRE STANDARD CICS TRANSACTION SERVER  *
+      *  SOCIETE          : FOURNI PAR LE SYSTEME (HORS PERIMETRE     *
+      *                     APPLICATIF ARI0206)                      *
+      *  DATE DE REPRISE  : 09/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  VALEURS DE L'IDENTIFIANT DE TOUCHE D'ATTENTION (AID) UTILISEES*
+      *  DANS LES EVALUATE SUR EIBAID. PARTAGE PAR TOUS LES PROGRAMMES*
+      *  CICS DE LA CHAINE ARI0206.                                   *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/04/2025    !  REPRISE DU MEMBRE STANDARD CICS DANS LA      *
+      *               !  BIBLIOTHEQUE DE L'APPLICATION                *
+      *===============================================================*
+      *
+       01  DFHAID.
+           05  DFHNULL                      PIC X VALUE X'00'.
+           05  DFHENTER                     PIC X VALUE X'7D'.
+           05  DFHCLEAR                     PIC X VALUE X'6D'.
+           05  DFHPEN                       PIC X VALUE X'7E'.
+           05  DFHOPID                      PIC X VALUE X'E6'.
+           05  DFHPA1                       PIC X VALUE X'6B'.
+           05  DFHPA2                       PIC X VALUE X'6C'.
+           05  DFHPA3                       PIC X VALUE X'6E'.
+           05  DFHPF1                       PIC X VALUE X'F1'.
+           05  DFHPF2                       PIC X VALUE X'F2'.
+           05  DFHPF3                       PIC X VALUE X'F3'.
+           05  DFHPF4                       PIC X VALUE X'F4'.
+           05  DFHPF5                       PIC X VALUE X'F5'.
+           05  DFHPF6                       PIC X VALUE X'F6'.
+           05  DFHPF7                       PIC X VALUE X'F7'.
+           05  DFHPF8                       PIC X VALUE X'F8'.
+           05  DFHPF9                       PIC X VALUE X'F9'.
+           05  DFHPF10                      PIC X VALUE X'7A'.
+           05  DFHPF11                      PIC X VALUE X'7B'.
+           05  DFHPF12                      PIC X VALUE X'7C'.
+           05  DFHPF13                      PIC X VALUE X'C1'.
+           05  DFHPF14                      PIC X VALUE X'C2'.
+           05  DFHPF15                      PIC X VALUE X'C3'.
+           05  DFHPF16                      PIC X VALUE X'C4'.
+           05  DFHPF17                      PIC X VALUE X'C5'.
+           05  DFHPF18                      PIC X VALUE X'C6'.
+           05  DFHPF19                      PIC X VALUE X'C7'.
+           05  DFHPF20                      PIC X VALUE X'C8'.
+           05  DFHPF21                      PIC X VALUE X'C9'.
+           05  DFHPF22                      PIC X VALUE X'4A'.
+           05  DFHPF23                      PIC X VALUE X'4B'.
+           05  DFHPF24                      PIC X VALUE X'4C'.
+           05  DFHMSRE                      PIC X VALUE X'1E'.
+           05  DFHSTRF                      PIC X VALUE X'1D'.
+           05  DFHTRIG                      PIC X VALUE X'01'.
+      *
