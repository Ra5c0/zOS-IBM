@@ -0,0 +1,49 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP3MVTS                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 28/02/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER DES MOUVEMENTS (F-MVTS-E) LU PAR   *
+      *  ARIO326.                                                     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 28/02/2025    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      * 09/08/2026    !  CONTROLE SIECLE/ANNEE DU MOUVEMENT           *
+      *               !                                               *
+      * 09/08/2026    !  TOP D'ORIGINE (MOUVEMENT EN SUSPENS REPRIS)  *
+      *               !                                               *
+      * 09/08/2026    !  VUE AGENCE (3 1ERS CAR. DU NO DE COMPTE)     *
+      *               !  REDEFINISSANT LE NO DE COMPTE                *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-MVTS.
+           05  WS-MVTS-CPTE            PIC X(10).
+               88  MVTS-CPTE-MAX       VALUE HIGH-VALUES.
+           05  FILLER REDEFINES WS-MVTS-CPTE.
+               10  WS-MVTS-AGENCE      PIC X(03).
+               10  FILLER              PIC X(07).
+           05  WS-MVTS-DATE.
+               10  WS-MVTS-ANNEE.
+                   15  WS-MVTS-SS      PIC 99.
+                       88  SIECLE-MVTS-VALIDE  VALUES 19, 20.
+                   15  WS-MVTS-AA      PIC 99.
+               10  WS-MVTS-MM          PIC 99.
+               10  WS-MVTS-JJ          PIC 99.
+           05  WS-MVTS-CODE            PIC X.
+               88  RETRAIT             VALUE 'R'.
+               88  CB                  VALUE 'C'.
+               88  DEPOT               VALUE 'D'.
+           05  WS-MVTS-MT              PIC 9(8)V99.
+           05  WS-MVTS-ORIGINE         PIC X(01).
+               88  MVTS-ORIGINE-SUSPENS VALUE 'S'.
+           05  FILLER                  PIC X(20).
+      *
