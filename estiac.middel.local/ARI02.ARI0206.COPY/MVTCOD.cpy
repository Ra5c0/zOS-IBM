@@ -0,0 +1,55 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : MVTCOD                                    *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  TABLE DES CODES MOUVEMENT (LIBELLE, SENS DB/CR, VALIDITE),   *
+      *  CHARGEE EN MEMOIRE AU DEMARRAGE PAR ARIO126, ARIO226 ET      *
+      *  ARIO326 A PARTIR DU FICHIER F-MVTCOD-E. LES CODES 'R', 'C'   *
+      *  ET 'D' RESTENT CABLES DANS CES PROGRAMMES (CALCULS ET        *
+      *  CUMULS PROPRES A CHACUN) ; TOUT AUTRE CODE PRESENT DANS LA   *
+      *  TABLE ET MARQUE VALIDE EST TRAITE PAR UN PARAGRAPHE          *
+      *  GENERIQUE QUI LIT SON LIBELLE ET SON SENS DANS LA TABLE :    *
+      *  L'AJOUT D'UN NOUVEAU CANAL DEVIENT AINSI UNE MISE A JOUR DU  *
+      *  FICHIER DE CODES, PAS UNE RECOMPILATION DES TROIS PROGRAMMES.*
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE            *
+      *               !                                              *
+      *===============================================================*
+      *
+      *------------------- ENREGISTREMENT F-MVTCOD-E EN ENTREE -------*
+      *
+       01  WS-ENRG-F-MVTCOD.
+           05  WS-MVTCOD-CODE-E            PIC X(01).
+           05  WS-MVTCOD-LIBEL-E           PIC X(20).
+           05  WS-MVTCOD-SENS-E            PIC X(01).
+           05  WS-MVTCOD-VALIDE-E          PIC X(01).
+           05  FILLER                      PIC X(07).
+      *
+      *------------------- TABLE DES CODES MOUVEMENT ------------------*
+      *
+       01  WS-TAB-MVTCOD.
+           05  WS-MVTCOD-EL                OCCURS 20 TIMES.
+               10  WS-MVTCOD-CODE          PIC X(01).
+               10  WS-MVTCOD-LIBEL         PIC X(20).
+               10  WS-MVTCOD-SENS          PIC X(01).
+                   88  MVTCOD-DEBIT        VALUE 'D'.
+                   88  MVTCOD-CREDIT       VALUE 'C'.
+               10  WS-MVTCOD-VALIDE        PIC X(01).
+                   88  MVTCOD-VALIDE-OK    VALUE 'O'.
+       01  WS-NB-MVTCOD                    PIC S9(04) COMP VALUE ZERO.
+       01  WS-IX-MVTCOD                    PIC S9(04) COMP VALUE ZERO.
+      *
+       01  WS-SW-MVTCOD-TROUVE             PIC X(01) VALUE 'N'.
+           88  MVTCOD-TROUVE               VALUE 'O'.
+           88  MVTCOD-NON-TROUVE           VALUE 'N'.
+      *
