@@ -0,0 +1,106 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP8LEDIT                                  *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  LIGNES D'EDITION DE L'ETAT DE RAPPROCHEMENT TCPTE / F-CPTE-E  *
+      *  (ETATRCC) ET DU COMPTE RENDU D'EXECUTION (SYSOUT) POUR       *
+      *  ARIO428.                                                     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      *===============================================================*
+      *
+      *------------------- EN-TETE DE PAGE ------------------------*
+      *
+       01  WS-ENTETE-L1                PIC X(80)         VALUE ALL '*'.
+       01  WS-ENTETE-L2                PIC X(80)         VALUE '*'.
+       01  WS-ENTETE-L3                PIC X(80)         VALUE
+           '*  ESTIAC INSTITUT BANCAIRE'.
+       01  WS-ENTETE-L4                PIC X(80)         VALUE
+           '*  ETAT DE RAPPROCHEMENT TCPTE / F-CPTE-E - ARIO428'.
+       01  WS-ENTETE-L5                PIC X(80)         VALUE
+           '*  CONTROLE DE COHERENCE DB2 / FICHIER A PLAT'.
+       01  WS-ENTETE-L6                PIC X(80)         VALUE '*'.
+       01  WS-ENTETE-L7.
+           05  FILLER                  PIC X(14)
+               VALUE '*  EDITE LE : '.
+           05  WS-L7-JJ-ED             PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-L7-MM-ED             PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-L7-SS-ED             PIC 99.
+           05  WS-L7-AA-ED             PIC 99.
+           05  FILLER                  PIC X(56)         VALUE SPACE.
+       01  WS-ENTETE-L8                PIC X(80)         VALUE '*'.
+      *
+      *------------------- LIGNES DE L'ETAT DE RAPPROCHEMENT ----------*
+      *
+       01  WS-LRCC-TIRETS              PIC X(80)         VALUE ALL '-'.
+      *
+       01  WS-LRCC-TITRES              PIC X(80)         VALUE
+           '*  N0 COMPTE   SOLDE TCPTE    SOLDE F-CPTE-E    ANOMALIE'.
+      *
+       01  WS-LRCC-DETAIL.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LRCC-NUMCPT-ED       PIC X(14).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LRCC-SOLDE-T-ED      PIC -(9)9,99.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LRCC-SOLDE-E-ED      PIC -(9)9,99.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LRCC-LIB-ED          PIC X(30).
+      *
+       01  WS-LRCC-OK                  PIC X(80)         VALUE
+           '*  AUCUN ECART CONSTATE ENTRE TCPTE ET F-CPTE-E'.
+      *
+       01  WS-LRCC-TOTAL.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  FILLER                  PIC X(29)
+               VALUE 'NOMBRE TOTAL D''ANOMALIES   :'.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LRCC-TOTAL-ED        PIC ZZZZ9.
+           05  FILLER                  PIC X(42)         VALUE SPACE.
+      *
+      *------------------- COMPTE RENDU D'EXECUTION -------------------*
+      *
+       01  WS-LCRE-ASTER               PIC X(45)         VALUE ALL '*'.
+       01  WS-LCRE-TITRE.
+           05  FILLER                  PIC X(5)          VALUE '*    '.
+           05  FILLER                  PIC X(34)
+               VALUE 'COMPTE RENDU D''EXECUTION (ARIO428)'.
+           05  FILLER                  PIC X(6)          VALUE '     *'.
+      *
+       01  WS-LCRE-CPT-CMP-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE COMPTES COMPARES :'.
+           05  WS-LCRE-CPT-CMP-TOT-ED  PIC ZZZZ9.
+      *
+       01  WS-LCRE-CPT-ECART-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'DONT COMPTES EN ECART SOLDE:'.
+           05  WS-LCRE-CPT-ECART-TOT-ED PIC ZZZ9.
+      *
+       01  WS-LCRE-CPT-ABSES-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'ABSENTS DE F-CPTE-E        :'.
+           05  WS-LCRE-CPT-ABSES-TOT-ED PIC ZZZ9.
+      *
+       01  WS-LCRE-CPT-ABSS-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'ABSENTS DE TCPTE           :'.
+           05  WS-LCRE-CPT-ABSS-TOT-ED PIC ZZZ9.
+      *
