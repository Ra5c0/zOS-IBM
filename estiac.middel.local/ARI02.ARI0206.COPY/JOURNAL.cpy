@@ -0,0 +1,33 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : JOURNAL                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DE TRACE D'ACCES, DEPOSE DANS LA FILE TEMPO-  *
+      *  RAIRE ARIJRN PAR ARIC261 (CHOIX DE MENU) ET ARIC262/ARIC263  *
+      *  (CONSULTATION D'ARTICLE), POUR RECONSTITUER QUI A CONSULTE   *
+      *  QUEL ARTICLE ET QUAND.                                       *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *===============================================================*
+      *
+       01  WS-JRN-ENR.
+           05  WS-JRN-TYPE                  PIC X(01).
+               88  JRN-MENU                 VALUE 'M'.
+               88  JRN-ARTICLE              VALUE 'A'.
+           05  WS-JRN-TERM                  PIC X(04).
+           05  WS-JRN-TASK                  PIC 9(07).
+           05  WS-JRN-TRAN                  PIC X(04).
+           05  WS-JRN-DATE                  PIC S9(07) COMP-3.
+           05  WS-JRN-TIME                  PIC S9(07) COMP-3.
+           05  WS-JRN-VALEUR                PIC X(06).
+           05  FILLER                       PIC X(10).
