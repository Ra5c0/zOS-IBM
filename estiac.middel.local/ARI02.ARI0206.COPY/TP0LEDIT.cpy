@@ -0,0 +1,76 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP0LEDIT                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  LIGNES D'EDITION DE L'ETAT DES COMPTES DORMANTS (ETATDOR)    *
+      *  ET DU COMPTE RENDU D'EXECUTION (SYSOUT) POUR ARIO026.        *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE            *
+      *               !                                              *
+      *===============================================================*
+      *
+      *------------------- LIGNES DE L'ETAT DES COMPTES DORMANTS -----*
+      *
+       01  WS-LDOR-ASTER                     PIC X(80) VALUE ALL '*'.
+       01  WS-LDOR-TIRET                     PIC X(80) VALUE ALL '-'.
+       01  WS-LDOR-TITRE                     PIC X(80) VALUE
+           '                 ETAT DES COMPTES CLIENTS DORMANTS'.
+      *
+       01  WS-LDOR-ENTETE.
+           05  FILLER                       PIC X(08) VALUE
+               'PAGE  : '.
+           05  WS-LDOR-PAGE-ED              PIC ZZ9.
+           05  FILLER                       PIC X(12) VALUE SPACE.
+           05  FILLER                       PIC X(08) VALUE
+               'DATE  : '.
+           05  WS-LDOR-DATE-JJ-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LDOR-DATE-MM-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LDOR-DATE-AA-ED           PIC 9999.
+           05  FILLER                       PIC X(35) VALUE SPACE.
+      *
+       01  WS-LDOR-SEUIL.
+           05  FILLER                       PIC X(42) VALUE
+               'SEUIL DE DORMANCE CONFIGURE (EN JOURS) :  '.
+           05  WS-LDOR-SEUIL-ED             PIC ZZ9.
+           05  FILLER                       PIC X(35) VALUE SPACE.
+      *
+       01  WS-LDOR-INTITULE                  PIC X(80) VALUE
+           'N0 COMPTE   NOM CLIENT     DERNIER MVT   JOURS      SOLDE'.
+      *
+       01  WS-LDOR-DETAIL.
+           05  WS-LDOR-CPTE-ED              PIC X(10).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LDOR-NOM-ED               PIC X(14).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LDOR-DMAJ-JJ-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LDOR-DMAJ-MM-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LDOR-DMAJ-AA-ED           PIC 9999.
+           05  FILLER                       PIC X(03) VALUE SPACE.
+           05  WS-LDOR-NBJ-ED               PIC ZZZZ9.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LDOR-SOLDE-ED             PIC ZZZZZZZ9,99-.
+           05  FILLER                       PIC X(20) VALUE SPACE.
+      *
+       01  WS-LDOR-VIDE                      PIC X(80) VALUE
+           'AUCUN COMPTE DORMANT DETECTE'.
+      *
+      *------------------- LIGNES DU COMPTE RENDU D'EXECUTION --------*
+      *
+       01  WS-LCRE0-ASTER                    PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE0-TITRE                    PIC X(60) VALUE
+           '         COMPTE RENDU D''EXECUTION ARIO026'.
+      *
