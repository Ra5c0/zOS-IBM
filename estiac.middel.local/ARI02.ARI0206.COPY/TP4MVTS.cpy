@@ -0,0 +1,41 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP4MVTS                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 10/03/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER DES MOUVEMENTS (F-MVTS-E) LU PAR   *
+      *  ARIO426.                                                     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 10/03/2025    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      * 09/08/2026    !  TOP D'ORIGINE (MOUVEMENT EN SUSPENS REPRIS)  *
+      *               !                                               *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-MVTS.
+           05  WS-MVTS-CPTE            PIC X(10).
+           05  WS-MVTS-DATE.
+               10  WS-MVTS-ANNEE.
+                   15  WS-MVTS-SS      PIC 99.
+                   15  WS-MVTS-AA      PIC 99.
+               10  WS-MVTS-MM          PIC 99.
+               10  WS-MVTS-JJ          PIC 99.
+           05  WS-MVTS-CODE            PIC X.
+               88  RETRAIT             VALUE 'R'.
+               88  CB                  VALUE 'C'.
+               88  DEPOT               VALUE 'D'.
+               88  CLOTURE             VALUE 'X'.
+           05  WS-MVTS-MT              PIC 9(8)V99.
+           05  WS-MVTS-ORIGINE         PIC X(01).
+               88  MVTS-ORIGINE-SUSPENS VALUE 'S'.
+           05  FILLER                  PIC X(20).
+      *
