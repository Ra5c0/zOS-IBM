@@ -0,0 +1,45 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : ARIN262                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 11/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  MAP SYMBOLIQUE DE L'ECRAN DE CONSULTATION ARIM262 (ET DE     *
+      *  L'ECRAN D'AIDE ARIMHP2, QUI PARTAGE LA MEME ZONE MESSAGE),   *
+      *  MAPSET ARIN262, UTILISEE PAR ARIC262.                        *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 11/04/2025    !  CREATION DU FICHIER / DEBUT CODE             *
+      * 09/08/2026    !  MLOTO ELARGI POUR AFFICHER LA DEVISE DU LOT  *
+      * 09/08/2026    !  AJOUT MFOURI POUR LA RECHERCHE PAR           *
+      *               !  FOURNISSEUR (PF2)                            *
+      *===============================================================*
+      *
+       01  ARIM262I.
+           05  MCODEI                       PIC X(06).
+           05  MFOURI                       PIC X(06).
+      *
+       01  ARIM262O.
+           05  MCODEA                       PIC X(01).
+           05  MCODEO                       PIC X(06).
+           05  MLIBELO                      PIC X(20).
+           05  MCATEGO                      PIC X(04).
+           05  MFOURO                       PIC X(06).
+           05  MAPPROO                      PIC X(03).
+           05  MQTSTKO                      PIC X(06).
+           05  MQTALEO                      PIC X(05).
+           05  MNLOTO                       PIC X(02).
+           05  MLOTO                        PIC X(80) OCCURS 10.
+           05  MDATEO                       PIC X(10).
+           05  MTERMO                       PIC X(04).
+           05  MTASKO                       PIC 9(07).
+           05  MTRANO                       PIC X(04).
+           05  MMSGO                        PIC X(60).
+      *
