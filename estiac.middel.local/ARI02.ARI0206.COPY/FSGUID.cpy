@@ -0,0 +1,30 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : FSGUID                                    *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ZONE D'ECHANGE DU SOUS-PROGRAMME ARIS901 (TRADUCTION D'UN    *
+      *  CODE FILE STATUS EN CONSIGNE OPERATEUR), PARTAGE PAR ARID226,*
+      *  ARIO126, ARIO226, ARIO326, ARIO426 ET ARIO526 : PASSEE EN    *
+      *  PARAMETRE UNIQUE PAR CALL ... USING. L'APPELANT RENSEIGNE    *
+      *  WS-FSTAT-CODE AVEC LE FILE STATUS EN CAUSE AVANT L'APPEL, LE *
+      *  SOUS-PROGRAMME RENVOIE DANS WS-FSTAT-MSG LE LIBELLE A        *
+      *  AFFICHER A L'EXPLOITATION AVANT L'ABANDON DU TRAITEMENT.     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *               !                                               *
+      *===============================================================*
+      *
+       01  WS-FSTAT-PARM.
+           05  WS-FSTAT-CODE                PIC X(02).
+           05  WS-FSTAT-MSG                 PIC X(64).
+      *
