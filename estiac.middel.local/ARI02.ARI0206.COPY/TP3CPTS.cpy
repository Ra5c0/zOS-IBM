@@ -0,0 +1,32 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP3CPTS                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 28/02/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER DE MISE A JOUR DES COMPTES CLIENTS *
+      *  (F-CPTE-S) ECRIT PAR ARIO326.                                *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 28/02/2025    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-CPTS.
+           05  WS-CPTS-CPTE            PIC X(10).
+           05  WS-CPTS-DCREA.
+               10  WS-CPTS-DCREA-SS    PIC 99.
+               10  WS-CPTS-DCREA-AA    PIC 99.
+               10  WS-CPTS-DCREA-MM    PIC 99.
+               10  WS-CPTS-DCREA-JJ    PIC 99.
+           05  WS-CPTS-DMAJ            PIC 9(8).
+           05  WS-CPTS-SOLDE           PIC S9(8)V99.
+           05  FILLER                  PIC X(14).
+      *
