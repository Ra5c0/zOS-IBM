@@ -0,0 +1,48 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP5VALID                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ZONE D'ECHANGE DU SOUS-PROGRAMME ARIS226 (CONTROLE DE LA     *
+      *  DEMANDE SYSIN TYPE A / TYPE B, PARTAGE ENTRE ARID226 ET      *
+      *  ARIO526) : PASSEE EN PARAMETRE UNIQUE PAR CALL ... USING.    *
+      *  L'APPELANT RENSEIGNE LA PARTIE "EN ENTREE" A PARTIR DE SON   *
+      *  ENREGISTREMENT TP5DEMAN, PUIS EXPLOITE WS-VALID-CODE-ERROR   *
+      *  ET WS-VALID-MSG-ERROR EN RETOUR. LE CONTROLE DES BORNES PAR  *
+      *  RAPPORT AU CONTENU REEL DU FICHIER/DE LA TABLE (CODE ERREUR  *
+      *  5) RESTE PROPRE A CHAQUE APPELANT, PUISQU'IL DEPEND DE SON   *
+      *  MODE D'ACCES AUX DONNEES (CURSEUR DB2 POUR ARID226, LECTURE  *
+      *  INDEXEE POUR ARIO526).                                       *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE            *
+      *               !                                              *
+      *===============================================================*
+      *
+       01  WS-VALID-PARM.
+      *
+      *----------- ZONE EN ENTREE (RENSEIGNEE PAR L'APPELANT)
+      *
+           05  WS-VALID-TYPE                PIC X(01).
+               88  VALID-TYPE-A             VALUE 'A'.
+               88  VALID-TYPE-B             VALUE 'B'.
+           05  WS-VALID-NOM                 PIC X(14).
+           05  WS-VALID-BORNE-DEB           PIC X(14).
+           05  WS-VALID-BORNE-FIN           PIC X(14).
+           05  WS-VALID-DATE-DEB            PIC X(08).
+           05  WS-VALID-DATE-FIN            PIC X(08).
+      *
+      *----------- ZONE EN SORTIE (RENSEIGNEE PAR ARIS226)
+      *
+           05  WS-VALID-CODE-ERROR          PIC 9(02).
+               88  VALID-CODE-ERR-NULL      VALUE 0.
+           05  WS-VALID-MSG-ERROR           PIC X(49).
+      *
