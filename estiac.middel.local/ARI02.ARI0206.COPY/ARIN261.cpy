@@ -0,0 +1,32 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : ARIN261                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  MAP SYMBOLIQUE DE L'ECRAN MENU ARIM261 (MAPSET ARIN261),     *
+      *  UTILISEE PAR ARIC261 POUR LA SAISIE DU CHOIX DE L'UTILISATEUR*
+      *  ET L'AFFICHAGE DES ZONES GENERALES (DATE, TERMINAL, MESSAGE).*
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/04/2025    !  CREATION DU FICHIER / DEBUT CODE             *
+      *===============================================================*
+      *
+       01  ARIM261I.
+           05  MCHOIXI                      PIC X(01).
+      *
+       01  ARIM261O.
+           05  MCHOIXO                      PIC X(01).
+           05  MDATEO                       PIC X(10).
+           05  MTERMO                       PIC X(04).
+           05  MTASKO                       PIC 9(07).
+           05  MTRANO                       PIC X(04).
+           05  MMSGO                        PIC X(60).
+      *
