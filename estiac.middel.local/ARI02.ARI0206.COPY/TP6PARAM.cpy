@@ -0,0 +1,40 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP6PARAM                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ZONE D'ECHANGE ENTRE LE PROGRAMME PRINCIPAL ARIO726 ET SON   *
+      *  SOUS-PROGRAMME EXTERNE ARIO826 : TABLEAU-1 (CONSULTE PAR LE  *
+      *  SOUS-PROGRAMME), VAL-E (VALEUR RECHERCHEE) PASSES EN ENTREE, *
+      *  TABLEAU-3 ET VAL-S (POSTES TROUVES ET LEUR NOMBRE) RENVOYES  *
+      *  EN SORTIE. COPIE A L'IDENTIQUE DANS LA WORKING-STORAGE DE    *
+      *  L'APPELANT ET DANS LA LINKAGE SECTION DE L'APPELE, DE SORTE  *
+      *  QUE L'INTERFACE NE SE MODIFIE QU'A UN SEUL ENDROIT.          *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *===============================================================*
+      *
+       01  WS-TABLEAU-1.
+           05  FILLER                       OCCURS 10.
+               10  FILLER                   OCCURS 10.
+                   15  FILLER               OCCURS 10.
+                       20  WS-ZELEM-1       PIC 9(2).
+      *
+       01  WS-TABLEAU-3.
+           05  FILLER                       OCCURS 100.
+               10  WS-I3                    PIC Z9.
+               10  WS-J3                    PIC Z9.
+               10  WS-K3                    PIC Z9.
+      *
+       01  WS-VAL-E                         PIC Z9.
+       01  WS-VAL-S                         PIC S9(4) COMP.
+      *
