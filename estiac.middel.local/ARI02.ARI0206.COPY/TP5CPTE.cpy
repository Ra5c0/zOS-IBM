@@ -0,0 +1,37 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP5CPTE                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 14/03/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER DES COMPTES CLIENTS (F-CPTE-E) LU  *
+      *  PAR ARIO526.                                                 *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 14/03/2025    !  CREATION DU FICHIER / DEBUT CODE            *
+      *               !                                              *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-CPTE.
+           05  WS-CPTE-CPTE            PIC X(10).
+               88  CPTE-CPTE-MAX       VALUE HIGH-VALUES.
+           05  WS-CPTE-NOM             PIC X(14).
+           05  WS-CPTE-DCREA.
+               10  WS-CPTE-DCREA-SS    PIC 99.
+               10  WS-CPTE-DCREA-AA    PIC 99.
+               10  WS-CPTE-DCREA-MM    PIC 99.
+               10  WS-CPTE-DCREA-JJ    PIC 99.
+           05  WS-CPTE-DMAJ.
+               10  WS-CPTE-DMAJ-SS     PIC 99.
+               10  WS-CPTE-DMAJ-AA     PIC 99.
+               10  WS-CPTE-DMAJ-MM     PIC 99.
+               10  WS-CPTE-DMAJ-JJ     PIC 99.
+           05  WS-CPTE-SOLDE           PIC S9(8)V99.
+      *
