@@ -0,0 +1,225 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP3LEDIT                                  *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 28/02/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  LIGNES D'EDITION DE L'ETAT DES CLIENTS (ETATCLI), DE L'ETAT  *
+      *  DES ANOMALIES (ETATANO) ET DU COMPTE RENDU D'EXECUTION       *
+      *  (SYSOUT) POUR ARIO326.                                       *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 28/02/2025    !  CREATION DU FICHIER COBOL                    *
+      * 09/08/2026    !  LIGNE DE COMPTE RENDU POUR LES MOUVEMENTS    *
+      *               !  D'AUTRES CANAUX (TABLE MVTCOD)               *
+      *===============================================================*
+      *
+      *------------------- EN-TETE DE PAGE COMMUNE --------------------*
+      *
+       01  WS-ENTETE-L1                PIC X(80)         VALUE ALL '*'.
+       01  WS-ENTETE-L2                PIC X(80)         VALUE '*'.
+       01  WS-ENTETE-L3                PIC X(80)         VALUE
+           '*  ESTIAC INSTITUT BANCAIRE'.
+       01  WS-ENTETE-L4                PIC X(80)         VALUE
+           '*  ETAT DES COMPTES CLIENTS - ARIO326'.
+       01  WS-ENTETE-L5                PIC X(80)         VALUE
+           '*  MISE A JOUR DES COMPTES A PARTIR DES MOUVEMENTS'.
+       01  WS-ENTETE-L6                PIC X(80)         VALUE
+           '*  BANCAIRES DU JOUR'.
+       01  WS-ENTETE-L7.
+           05  FILLER                  PIC X(14)
+               VALUE '*  EDITE LE : '.
+           05  WS-L7-JJ-ED             PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-L7-MM-ED             PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-L7-SS-ED             PIC 99.
+           05  WS-L7-AA-ED             PIC 99.
+           05  FILLER                  PIC X(56)         VALUE SPACE.
+       01  WS-ENTETE-L8                PIC X(80)         VALUE '*'.
+      *
+      *------------------- EN-TETE DE PAGE ETAT DES ANOMALIES ---------*
+      *
+       01  WS-LANO-ENTETE-L3           PIC X(80)         VALUE
+           '*  ESTIAC INSTITUT BANCAIRE'.
+       01  WS-LANO-ENTETE-L4           PIC X(80)         VALUE
+           '*  ETAT DES ANOMALIES DE MOUVEMENTS - ARIO326'.
+       01  WS-LANO-ENTETE-L5           PIC X(80)         VALUE
+           '*  MOUVEMENTS REJETES LORS DE LA MISE A JOUR'.
+       01  WS-LANO-ENTETE-L6           PIC X(80)         VALUE
+           '*  DES COMPTES CLIENTS'.
+      *
+      *------------------- LIGNES DE L'ETAT DES CLIENTS --------------*
+      *
+       01  WS-LETAT-DATE-PAGE.
+           05  FILLER                  PIC X(8)
+               VALUE '*  PAGE '.
+           05  WS-LETAT-PAGE-ED        PIC ZZ9.
+           05  FILLER                  PIC X(6)          VALUE '   DU '.
+           05  WS-LETAT-JJ-ED          PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-LETAT-MM-ED          PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-LETAT-SS-ED          PIC 99.
+           05  WS-LETAT-AA-ED          PIC 99.
+           05  FILLER                  PIC X(53)         VALUE SPACE.
+      *
+       01  WS-LETAT-NUMCPT.
+           05  FILLER                  PIC X(15)
+               VALUE '*  N0 COMPTE : '.
+           05  WS-LETAT-NUMCPT-ED      PIC X(10).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-OPEN-ED        PIC X(18)         VALUE SPACE.
+           05  FILLER                  PIC X(35)         VALUE SPACE.
+      *
+       01  WS-LETAT-TIRETS             PIC X(80)         VALUE ALL '-'.
+      *
+       01  WS-LETAT-TITRES             PIC X(80)         VALUE
+           '*  LIBELLE          DATE        DEBIT        CREDIT'.
+      *
+       01  WS-LETAT-SOLD-OP.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LETAT-LIB-ED         PIC X(14).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-SOLD-ED        PIC -(11)9,99.
+           05  FILLER                  PIC X(47)         VALUE SPACE.
+      *
+       01  WS-LETAT-DETAIL-OP.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LETAT-OP-LIB-ED      PIC X(14).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-OP-JJ-ED       PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-LETAT-OP-MM-ED       PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-LETAT-OP-SS-ED       PIC 99.
+           05  WS-LETAT-OP-AA-ED       PIC 99.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-OP-DEBIT-ED    PIC ZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-OP-CREDIT-ED   PIC ZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(26)         VALUE SPACE.
+      *
+       01  WS-LETAT-TOT-OP.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  FILLER                  PIC X(16)
+               VALUE 'TOTAL MOUVEMENTS'.
+           05  FILLER                  PIC X(10)         VALUE SPACE.
+           05  WS-LETAT-TOTDB-ED       PIC ZZZZZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-TOTCR-ED       PIC ZZZZZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(20)         VALUE SPACE.
+      *
+      *------------------- LIGNES DE L'ETAT DES ANOMALIES -------------*
+      *
+       01  WS-LANO-L1                  PIC X(80)         VALUE ALL '*'.
+      *
+       01  WS-LANO-TITRES              PIC X(80)         VALUE
+           '*  N0 COMPTE        CODE MOUVEMENT        MONTANT   TYPE'.
+      *
+       01  WS-LANO-L3                  PIC X(80)         VALUE ALL '-'.
+      *
+       01  WS-LANO-DETAIL.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LANO-NUMCPT-ED       PIC 9(10).
+           05  FILLER                  PIC X(10)         VALUE SPACE.
+           05  WS-LANO-CODEMVT-ED      PIC X.
+           05  FILLER                  PIC X(19)         VALUE SPACE.
+           05  WS-LANO-MONTANT-ED      PIC ZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(3)          VALUE SPACE.
+           05  WS-LANO-LIB-ED          PIC X(9)          VALUE SPACE.
+           05  FILLER                  PIC X(15)         VALUE SPACE.
+      *
+       01  WS-LANO-TOTAL.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  FILLER                  PIC X(29)
+               VALUE 'MONTANT TOTAL DES ANOMALIES :'.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LANO-TOTAL-ED        PIC ZZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(35)         VALUE SPACE.
+      *
+       01  WS-LANO-OK                  PIC X(80)         VALUE
+           '*  AUCUNE ANOMALIE DETECTEE DURANT CE TRAITEMENT'.
+      *
+      *------------------- COMPTE RENDU D'EXECUTION -------------------*
+      *
+       01  WS-LCRE-ASTER               PIC X(45)         VALUE ALL '*'.
+       01  WS-LCRE-TITRE.
+           05  FILLER                  PIC X(5)          VALUE '*    '.
+           05  FILLER                  PIC X(34)
+               VALUE 'COMPTE RENDU D''EXECUTION (ARIO326)'.
+           05  FILLER                  PIC X(6)          VALUE '     *'.
+      *
+       01  WS-LCRE-CLIENT-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE COMPTES TRAITES  :'.
+           05  WS-LCRE-CLI-TOT-ED      PIC ZZZZ9.
+      *
+       01  WS-LCRE-CLINEW-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'DONT COMPTES CREES         :'.
+           05  WS-LCRE-CLINEW-TOT-ED   PIC ZZZ9.
+      *
+       01  WS-LCRE-CLISOP-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'DONT COMPTES SANS MVT      :'.
+           05  WS-LCRE-CLISOP-TOT-ED   PIC ZZZ9.
+      *
+       01  WS-LCRE-CLISTD-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'DONT COMPTES AVEC MVT      :'.
+           05  WS-LCRE-CLISTD-TOT-ED   PIC ZZZ9.
+      *
+       01  WS-LCRE-MVTS-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE MOUVEMENTS TRAITES  :'.
+           05  WS-LCRE-MVTS-TOT-ED     PIC ZZZZ9.
+      *
+       01  WS-LCRE-ANOM-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE MVTS EN ANOMALIE    :'.
+           05  WS-LCRE-ANOM-TOT-ED     PIC ZZZ9.
+      *
+       01  WS-LCRE-RET-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE RETRAITS         :'.
+           05  WS-LCRE-RET-TOT-ED      PIC ZZZ9.
+      *
+       01  WS-LCRE-CBS-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE CARTES BLEUES    :'.
+           05  WS-LCRE-CBS-TOT-ED      PIC ZZZ9.
+      *
+       01  WS-LCRE-DEP-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE DEPOTS           :'.
+           05  WS-LCRE-DEP-TOT-ED      PIC ZZZ9.
+      *
+       01  WS-LCRE-GEN-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE MVT AUTRES CANAUX   :'.
+           05  WS-LCRE-GEN-TOT-ED      PIC ZZZ9.
+      *
