@@ -0,0 +1,29 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : FOURNISS                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER FOURNISSEUR (FOU0206) : UN         *
+      *  FOURNISSEUR REFERENCE PAR SON CODE (WS-ART-FOU SUR LE        *
+      *  FICHIER ARTICLE). PARTAGE PAR ARIC263 (CONTROLE DE SAISIE)   *
+      *  ET LES PROGRAMMES BATCH QUI EDITENT LE NOM DU FOURNISSEUR.   *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *               !                                               *
+      *===============================================================*
+      *
+       01  WS-FOU-ENR.
+           05  WS-FOU-CODE                  PIC X(06).
+           05  WS-FOU-NOM                   PIC X(20).
+           05  WS-FOU-CONTACT               PIC X(20).
+           05  WS-FOU-DELAI-STD             PIC 9(03).
+      *
