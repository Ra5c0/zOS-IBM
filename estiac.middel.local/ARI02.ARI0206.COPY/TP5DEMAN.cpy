@@ -0,0 +1,49 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP5DEMAN                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 02/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DE LA DEMANDE SYSIN LUE PAR ARID226 ET        *
+      *  ARIO526 (CARTE DE 80 CARACTERES).                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 20/04/2025    !  CREATION DU FICHIER / DEBUT CODE            *
+      * 09/08/2026    !  AJOUT BORNES DE FILTRE SUR LA DATE          *
+      * 09/08/2026    !  AJOUT TYPE H (FICHE HISTORIQUE A UNE DATE)  *
+      *               !                                              *
+      *===============================================================*
+      *
+       01  WS-ENRG-DEMANDE.
+           05  WS-DEM-TYPE                  PIC X(01).
+               88  TYPE-A                   VALUE 'A'.
+               88  TYPE-B                   VALUE 'B'.
+               88  TYPE-C                   VALUE 'C'.
+               88  TYPE-R                   VALUE 'R'.
+               88  TYPE-H                   VALUE 'H'.
+               88  EOF-DEMANDE              VALUE 'Z'.
+           05  WS-DEM-NOM                   PIC X(14).
+           05  WS-DEM-BORNE-DEB.
+               10  WS-DEM-CPT-DEB           PIC X(14).
+           05  FILLER REDEFINES WS-DEM-BORNE-DEB.
+               10  WS-DEM-CLI-DEB           PIC X(14).
+           05  WS-DEM-BORNE-FIN.
+               10  WS-DEM-CPT-FIN           PIC X(14).
+           05  FILLER REDEFINES WS-DEM-BORNE-FIN.
+               10  WS-DEM-CLI-FIN           PIC X(14).
+           05  WS-DEM-DATE-DEB              PIC X(08).
+           05  WS-DEM-DATE-FIN              PIC X(08).
+           05  WS-DEM-ASOF-DATE             PIC X(08).
+           05  FILLER REDEFINES WS-DEM-ASOF-DATE.
+               10  WS-DEM-ASOF-JJ           PIC 99.
+               10  WS-DEM-ASOF-MM           PIC 99.
+               10  WS-DEM-ASOF-AA           PIC 9999.
+           05  FILLER                       PIC X(13).
+      *
