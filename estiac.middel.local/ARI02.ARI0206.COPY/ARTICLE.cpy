@@ -0,0 +1,56 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : ARTICLE                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 11/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER ARTICLE (ART0206) : UN ARTICLE,    *
+      *  SON STOCK, SON SEUIL D'ALERTE ET SES LOTS. PARTAGE PAR       *
+      *  ARIC262 ET LES PROGRAMMES BATCH QUI LISENT ART0206.          *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 11/04/2025    !  CREATION DU FICHIER / DEBUT CODE            *
+      * 09/08/2026    !  AJOUT INDICE EXTERNE ET ZONE D'ECHANGE POUR  *
+      *               !  LE TRI DES LOTS (PRELEVEMENT FEFO)          *
+      * 09/08/2026    !  AJOUT DE LA DEVISE DE FACTURATION PAR LOT   *
+      *               !  (MULTI-DEVISE FOURNISSEUR)                  *
+      *===============================================================*
+      *
+       01  WS-ART-ENR.
+           05  WS-ART-CODE                  PIC X(06).
+           05  WS-ART-LIBEL                 PIC X(20).
+           05  WS-ART-CATEG                 PIC X(04).
+           05  WS-ART-FOU                   PIC X(06).
+           05  WS-ART-DELAI                 PIC 9(03).
+           05  WS-ART-QTE                   PIC 9(06).
+           05  WS-ART-ALERT                 PIC 9(05).
+           05  WS-ART-NB-LOT                PIC 9(02).
+           05  WS-ART-TAB-LOT OCCURS 10 TIMES.
+               10  WS-ART-LOT-NUM           PIC X(08).
+               10  WS-ART-LOT-QTE           PIC 9(05).
+               10  WS-ART-LOT-PXU           PIC 9(03)V99.
+               10  WS-ART-LOT-DEVISE        PIC X(03).
+                   88  LOT-DEVISE-HOME      VALUE 'EUR'.
+                   88  LOT-DEVISE-USD       VALUE 'USD'.
+                   88  LOT-DEVISE-GBP       VALUE 'GBP'.
+      *
+      *------------------- INDICE DE PARCOURS DES LOTS ----------------*
+      *
+       01  WS-IND                           PIC S9(04) COMP.
+       01  WS-IND-EXT                       PIC S9(04) COMP.
+      *
+      *------------------- ZONE D'ECHANGE POUR TRI DES LOTS -----------*
+      *
+       01  WS-LOT-TMP.
+           05  WS-LOT-TMP-NUM               PIC X(08).
+           05  WS-LOT-TMP-QTE                PIC 9(05).
+           05  WS-LOT-TMP-PXU                PIC 9(03)V99.
+           05  WS-LOT-TMP-DEVISE             PIC X(03).
+      *
