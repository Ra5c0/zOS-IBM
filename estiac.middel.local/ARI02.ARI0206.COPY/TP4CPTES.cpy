@@ -0,0 +1,32 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP4CPTES                                  *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 10/03/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER DES COMPTES CLIENTS (F-CPTE-ES)    *
+      *  MIS A JOUR EN PLACE PAR ARIO426.                             *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 10/03/2025    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-CPTES.
+           05  WS-CPTES-CPTE            PIC X(10).
+           05  WS-CPTES-DCREA.
+               10  WS-CPTES-DCREA-SS    PIC 99.
+               10  WS-CPTES-DCREA-AA    PIC 99.
+               10  WS-CPTES-DCREA-MM    PIC 99.
+               10  WS-CPTES-DCREA-JJ    PIC 99.
+           05  WS-CPTES-DMAJ            PIC 9(8).
+           05  WS-CPTES-SOLDE           PIC S9(8)V99.
+           05  FILLER                   PIC X(14).
+      *
