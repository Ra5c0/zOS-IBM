@@ -0,0 +1,34 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : COMMANDE                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT D'UNE COMMANDE FOURNISSEUR (EXTRAIT CMD0206). *
+      *  LA DATE DE LIVRAISON PREVUE EST CALCULEE A LA PASSATION DE   *
+      *  LA COMMANDE (DATE DE COMMANDE + DELAI FOURNISSEUR) PAR LE    *
+      *  PROGRAMME QUI L'ALIMENTE ET EST REPRISE TELLE QUELLE ICI.    *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *===============================================================*
+      *
+       01  WS-CMD-ENR.
+           05  WS-CMD-NO                    PIC X(08).
+           05  WS-CMD-ART-CODE              PIC X(06).
+           05  WS-CMD-FOU                   PIC X(06).
+           05  WS-CMD-DATE-CDE              PIC 9(08).
+           05  WS-CMD-DATE-LIV-PREVUE       PIC 9(08).
+           05  WS-CMD-QTE                   PIC 9(06).
+           05  WS-CMD-STAT                  PIC X(01).
+               88  CMD-OUVERTE              VALUE 'O'.
+               88  CMD-RECUE                VALUE 'R'.
+           05  FILLER                       PIC X(37).
+      *
