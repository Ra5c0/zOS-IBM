@@ -0,0 +1,34 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : PAGECTL                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ZONE D'ECHANGE DU SOUS-PROGRAMME ARIS900 (SAUT DE PAGE SUR   *
+      *  COMPTAGE DE LIGNES), PARTAGE PAR ARID226, ARIO226, ARIO326   *
+      *  ET ARIO526 : PASSEE EN PARAMETRE UNIQUE PAR CALL ... USING.  *
+      *  L'APPELANT INITIALISE WS-PAGE-LIGNE A ZERO ET WS-PAGE-MAX AU *
+      *  NOMBRE DE LIGNES DETAIL ADMISES PAR PAGE, PUIS APPELLE LE    *
+      *  SOUS-PROGRAMME AVANT CHAQUE LIGNE DETAIL ECRITE. QUAND       *
+      *  WS-PAGE-SAUT REVIENT A 'O', L'APPELANT REJOUE SON PROPRE     *
+      *  PARAGRAPHE D'ENTETE AVANT D'ECRIRE LA LIGNE.                 *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE            *
+      *               !                                              *
+      *===============================================================*
+      *
+       01  WS-PAGE-PARM.
+           05  WS-PAGE-LIGNE                PIC S9(04) COMP.
+           05  WS-PAGE-MAX                  PIC S9(04) COMP.
+           05  WS-PAGE-SAUT                 PIC X(01).
+               88  PAGE-SAUT-OUI            VALUE 'O'.
+               88  PAGE-SAUT-NON            VALUE 'N'.
+      *
