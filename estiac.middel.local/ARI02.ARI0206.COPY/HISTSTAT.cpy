@@ -0,0 +1,38 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : HISTSTAT                                  *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DE L'HISTORIQUE DES COMPTES RENDUS D'EXECUTION*
+      *  (FICHIER HISTSTAT) : CHAQUE PASSAGE D'ARIO126 OU D'ARIO226   *
+      *  Y AJOUTE UNE LIGNE REPRENANT SES COMPTEURS DE FIN DE         *
+      *  TRAITEMENT, AFIN QUE LE PROGRAMME ARIO027 PUISSE EN TIRER    *
+      *  DES TENDANCES HEBDOMADAIRES ET MENSUELLES.                   *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *               !                                               *
+      *===============================================================*
+      *
+       01  WS-HISTSTAT-ENR.
+           05  WS-HSTAT-DATE.
+               10  WS-HSTAT-DATE-AA      PIC 9(04).
+               10  WS-HSTAT-DATE-MM      PIC 9(02).
+               10  WS-HSTAT-DATE-JJ      PIC 9(02).
+           05  WS-HSTAT-PROG             PIC X(08).
+           05  WS-HSTAT-CCLI             PIC 9(03).
+           05  WS-HSTAT-CMVT             PIC 9(03).
+           05  WS-HSTAT-CERR             PIC 9(03).
+           05  WS-HSTAT-CRET             PIC 9(03).
+           05  WS-HSTAT-CCB              PIC 9(03).
+           05  WS-HSTAT-CDEP             PIC 9(03).
+           05  FILLER                    PIC X(46).
+      *
