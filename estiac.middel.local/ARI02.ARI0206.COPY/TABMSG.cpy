@@ -0,0 +1,89 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TABMSG                                    *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  TABLE DES MESSAGES AFFICHES EN ZONE MMSGO SUR LES MAPS DE LA *
+      *  CHAINE ARI0206. CHAQUE PROGRAMME ACCEDE AU MESSAGE QUI LE    *
+      *  CONCERNE PAR WS-MSG(INDICE).                                 *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/04/2025    !  CREATION DU FICHIER / DEBUT CODE             *
+      * 09/08/2026    !  AJOUT DES MESSAGES DE LA MAINTENANCE ARTICLE *
+      * 09/08/2026    !  MESSAGE 13 REAFFECTE AU TIMEOUT DE SESSION   *
+      * 09/08/2026    !  MESSAGES 14/15 REAFFECTES A LA RECHERCHE     *
+      *               !  PAR FOURNISSEUR (PF2 ARIC262)                *
+      * 09/08/2026    !  MESSAGE 16 REAFFECTE AU CONTROLE DU CODE     *
+      *               !  FOURNISSEUR CONTRE LE FICHIER FOU0206        *
+      *===============================================================*
+      *
+       01  WS-TABMSG.
+           05  FILLER PIC X(60) VALUE
+               'TOUCHE NON AUTORISEE - UTILISER UNE TOUCHE VALIDE'.
+           05  FILLER PIC X(60) VALUE
+               'TOUCHE CLEAR PRISE EN COMPTE - ECRAN REINITIALISE'.
+           05  FILLER PIC X(60) VALUE
+               'SAISIR LE CODE ARTICLE PUIS APPUYER SUR ENTREE'.
+           05  FILLER PIC X(60) VALUE
+               'ARTICLE TROUVE'.
+           05  FILLER PIC X(60) VALUE
+               'OPERATION ANNULEE'.
+           05  FILLER PIC X(60) VALUE
+               'LE CODE ARTICLE EST OBLIGATOIRE'.
+           05  FILLER PIC X(60) VALUE
+               'LE LIBELLE DE L''ARTICLE EST OBLIGATOIRE'.
+           05  FILLER PIC X(60) VALUE
+               'LA CATEGORIE DE L''ARTICLE EST OBLIGATOIRE'.
+           05  FILLER PIC X(60) VALUE
+               'LE CODE FOURNISSEUR EST OBLIGATOIRE'.
+           05  FILLER PIC X(60) VALUE
+               'LE DELAI D''APPROVISIONNEMENT EST OBLIGATOIRE'.
+           05  FILLER PIC X(60) VALUE
+               'LE SEUIL D''ALERTE EST OBLIGATOIRE'.
+           05  FILLER PIC X(60) VALUE
+               'ZONE NUMERIQUE INVALIDE'.
+           05  FILLER PIC X(60) VALUE
+               'SESSION EXPIREE PAR INACTIVITE - ECRAN REINITIALISE'.
+           05  FILLER PIC X(60) VALUE
+               'AUCUN ARTICLE POUR CE FOURNISSEUR'.
+           05  FILLER PIC X(60) VALUE
+               'FIN DE LISTE FOURNISSEUR - RETOUR AU PREMIER ARTICLE'.
+           05  FILLER PIC X(60) VALUE
+               'LE CODE FOURNISSEUR SAISI EST INCONNU'.
+           05  FILLER PIC X(60) VALUE
+               'RESERVE 17'.
+           05  FILLER PIC X(60) VALUE
+               'RESERVE 18'.
+           05  FILLER PIC X(60) VALUE
+               'RESERVE 19'.
+           05  FILLER PIC X(60) VALUE
+               'RESERVE 20'.
+           05  FILLER PIC X(60) VALUE
+               'RESERVE 21'.
+           05  FILLER PIC X(60) VALUE
+               'RESERVE 22'.
+           05  FILLER PIC X(60) VALUE
+               'RESERVE 23'.
+           05  FILLER PIC X(60) VALUE
+               'LE CHOIX EST OBLIGATOIRE'.
+           05  FILLER PIC X(60) VALUE
+               'LE CHOIX SAISI EST INVALIDE - VALEUR DE 1 A 6 ATTENDUE'.
+           05  FILLER PIC X(60) VALUE
+               'FIN DE LA SESSION ARI0206 - MERCI DE VOTRE VISITE'.
+           05  FILLER PIC X(60) VALUE
+               'AUCUN ARTICLE NE CORRESPOND A CE CODE'.
+           05  FILLER PIC X(60) VALUE
+               'ARTICLE CREE AVEC SUCCES'.
+           05  FILLER PIC X(60) VALUE
+               'ARTICLE MODIFIE AVEC SUCCES'.
+       01  FILLER REDEFINES WS-TABMSG.
+           05  WS-MSG                       PIC X(60) OCCURS 29.
+      *
