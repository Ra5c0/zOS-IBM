@@ -0,0 +1,217 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP4LEDIT                                  *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 10/03/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  LIGNES D'EDITION DE L'ETAT DES CLIENTS (ETATCLI), DE L'ETAT  *
+      *  DES ANOMALIES (ETATANO) ET DU COMPTE RENDU D'EXECUTION       *
+      *  (SYSOUT) POUR ARIO426.                                       *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 10/03/2025    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      *===============================================================*
+      *
+      *------------------- EN-TETE DE PAGE COMMUNE --------------------*
+      *
+       01  WS-ENTETE-L1                PIC X(80)         VALUE ALL '*'.
+       01  WS-ENTETE-L2                PIC X(80)         VALUE '*'.
+       01  WS-ENTETE-L3                PIC X(80)         VALUE
+           '*  ESTIAC INSTITUT BANCAIRE'.
+       01  WS-ENTETE-L4                PIC X(80)         VALUE
+           '*  ETAT DES COMPTES CLIENTS - ARIO426'.
+       01  WS-ENTETE-L5                PIC X(80)         VALUE
+           '*  MISE A JOUR EN PLACE DES COMPTES A PARTIR DES MVTS'.
+       01  WS-ENTETE-L6                PIC X(80)         VALUE
+           '*  BANCAIRES DU JOUR'.
+       01  WS-ENTETE-L7.
+           05  FILLER                  PIC X(14)
+               VALUE '*  EDITE LE : '.
+           05  WS-L7-JJ-ED             PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-L7-MM-ED             PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-L7-SS-ED             PIC 99.
+           05  WS-L7-AA-ED             PIC 99.
+           05  FILLER                  PIC X(56)         VALUE SPACE.
+       01  WS-ENTETE-L8                PIC X(80)         VALUE '*'.
+      *
+      *------------------- EN-TETE DE PAGE ETAT DES ANOMALIES ---------*
+      *
+       01  WS-LANO-ENTETE-L3           PIC X(80)         VALUE
+           '*  ESTIAC INSTITUT BANCAIRE'.
+       01  WS-LANO-ENTETE-L4           PIC X(80)         VALUE
+           '*  ETAT DES ANOMALIES DE MOUVEMENTS - ARIO426'.
+       01  WS-LANO-ENTETE-L5           PIC X(80)         VALUE
+           '*  MOUVEMENTS REJETES LORS DE LA MISE A JOUR'.
+       01  WS-LANO-ENTETE-L6           PIC X(80)         VALUE
+           '*  DES COMPTES CLIENTS'.
+      *
+      *------------------- LIGNES DE L'ETAT DES CLIENTS --------------*
+      *
+       01  WS-LETAT-DATE-PAGE.
+           05  FILLER                  PIC X(8)
+               VALUE '*  PAGE '.
+           05  WS-LETAT-PAGE-ED        PIC ZZ9.
+           05  FILLER                  PIC X(6)          VALUE '   DU '.
+           05  WS-LETAT-JJ-ED          PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-LETAT-MM-ED          PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-LETAT-SS-ED          PIC 99.
+           05  WS-LETAT-AA-ED          PIC 99.
+           05  FILLER                  PIC X(53)         VALUE SPACE.
+      *
+       01  WS-LETAT-NUMCPT.
+           05  FILLER                  PIC X(15)
+               VALUE '*  N0 COMPTE : '.
+           05  WS-LETAT-NUMCPT-ED      PIC X(10).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-OPEN-ED        PIC X(18)         VALUE SPACE.
+           05  FILLER                  PIC X(35)         VALUE SPACE.
+      *
+       01  WS-LETAT-TIRETS             PIC X(80)         VALUE ALL '-'.
+      *
+       01  WS-LETAT-TITRES             PIC X(80)         VALUE
+           '*  LIBELLE          DATE        DEBIT        CREDIT'.
+      *
+       01  WS-LETAT-SOLD-OP.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LETAT-LIB-ED         PIC X(14).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-SOLD-ED        PIC -(11)9,99.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-CLOSE-ED       PIC X(18)         VALUE SPACE.
+           05  FILLER                  PIC X(27)         VALUE SPACE.
+      *
+       01  WS-LETAT-DETAIL-OP.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LETAT-OP-LIB-ED      PIC X(14).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-OP-JJ-ED       PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-LETAT-OP-MM-ED       PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-LETAT-OP-SS-ED       PIC 99.
+           05  WS-LETAT-OP-AA-ED       PIC 99.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-OP-DEBIT-ED    PIC ZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-OP-CREDIT-ED   PIC ZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(26)         VALUE SPACE.
+      *
+       01  WS-LETAT-TOT-OP.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LETAT-TOT-LIB-ED     PIC X(26).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-TOTDB-ED       PIC ZZZZZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LETAT-TOTCR-ED       PIC ZZZZZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(18)         VALUE SPACE.
+      *
+      *------------------- LIGNES DE L'ETAT DES ANOMALIES -------------*
+      *
+       01  WS-LANO-L1                  PIC X(80)         VALUE ALL '*'.
+      *
+       01  WS-LANO-TITRES              PIC X(80)         VALUE
+           '*  N0 COMPTE        CODE MOUVEMENT        MONTANT'.
+      *
+       01  WS-LANO-L3                  PIC X(80)         VALUE ALL '-'.
+      *
+       01  WS-LANO-DETAIL.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LANO-NUMCPT-ED       PIC 9(10).
+           05  FILLER                  PIC X(10)         VALUE SPACE.
+           05  WS-LANO-CODEMVT-ED      PIC X.
+           05  FILLER                  PIC X(19)         VALUE SPACE.
+           05  WS-LANO-MONTANT-ED      PIC ZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(27)         VALUE SPACE.
+      *
+       01  WS-LANO-TOTAL.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  FILLER                  PIC X(29)
+               VALUE 'MONTANT TOTAL DES ANOMALIES :'.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LANO-TOTAL-ED        PIC ZZZZZZZZ9,99
+               BLANK WHEN ZERO.
+           05  FILLER                  PIC X(35)         VALUE SPACE.
+      *
+       01  WS-LANO-OK                  PIC X(80)         VALUE
+           '*  AUCUNE ANOMALIE DETECTEE DURANT CE TRAITEMENT'.
+      *
+      *------------------- COMPTE RENDU D'EXECUTION -------------------*
+      *
+       01  WS-LCRE-ASTER               PIC X(45)         VALUE ALL '*'.
+       01  WS-LCRE-TITRE.
+           05  FILLER                  PIC X(5)          VALUE '*    '.
+           05  FILLER                  PIC X(34)
+               VALUE 'COMPTE RENDU D''EXECUTION (ARIO426)'.
+           05  FILLER                  PIC X(6)          VALUE '     *'.
+      *
+       01  WS-LCRE-CPT-TRT-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE COMPTES TRAITES  :'.
+           05  WS-LCRE-CPT-TRT-TOT-ED  PIC ZZZZ9.
+      *
+       01  WS-LCRE-CPT-CRE-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'DONT COMPTES CREES         :'.
+           05  WS-LCRE-CPT-CRE-TOT-ED  PIC ZZZ9.
+      *
+       01  WS-LCRE-CPT-STD-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'DONT COMPTES AVEC MVT      :'.
+           05  WS-LCRE-CPT-STD-TOT-ED  PIC ZZZ9.
+      *
+       01  WS-LCRE-CPT-CLR-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'DONT COMPTES CLOTURES      :'.
+           05  WS-LCRE-CPT-CLR-TOT-ED  PIC ZZZ9.
+      *
+       01  WS-LCRE-MVTS-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE MOUVEMENTS TRAITES  :'.
+           05  WS-LCRE-MVTS-TOT-ED     PIC ZZZZ9.
+      *
+       01  WS-LCRE-ANOM-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE MVTS EN ANOMALIE    :'.
+           05  WS-LCRE-ANOM-TOT-ED     PIC ZZZ9.
+      *
+       01  WS-LCRE-RET-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE RETRAITS         :'.
+           05  WS-LCRE-RET-TOT-ED      PIC ZZZ9.
+      *
+       01  WS-LCRE-CBS-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE CARTES BLEUES    :'.
+           05  WS-LCRE-CBS-TOT-ED      PIC ZZZ9.
+      *
+       01  WS-LCRE-DEP-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE DEPOTS           :'.
+           05  WS-LCRE-DEP-TOT-ED      PIC ZZZ9.
+      *
