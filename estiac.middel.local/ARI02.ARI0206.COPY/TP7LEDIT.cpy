@@ -0,0 +1,106 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP7LEDIT                                  *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  LIGNES D'EDITION DE L'ETAT DE COMPARAISON DES FICHIERS DE    *
+      *  COMPTES (ETATCMP) ET DU COMPTE RENDU D'EXECUTION (SYSOUT)    *
+      *  POUR ARIO427.                                                *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      *===============================================================*
+      *
+      *------------------- EN-TETE DE PAGE ------------------------*
+      *
+       01  WS-ENTETE-L1                PIC X(80)         VALUE ALL '*'.
+       01  WS-ENTETE-L2                PIC X(80)         VALUE '*'.
+       01  WS-ENTETE-L3                PIC X(80)         VALUE
+           '*  ESTIAC INSTITUT BANCAIRE'.
+       01  WS-ENTETE-L4                PIC X(80)         VALUE
+           '*  ETAT DE COMPARAISON F-CPTE-S / F-CPTE-ES - ARIO427'.
+       01  WS-ENTETE-L5                PIC X(80)         VALUE
+           '*  CONTROLE DE MIGRATION ARIO326 VERS ARIO426'.
+       01  WS-ENTETE-L6                PIC X(80)         VALUE '*'.
+       01  WS-ENTETE-L7.
+           05  FILLER                  PIC X(14)
+               VALUE '*  EDITE LE : '.
+           05  WS-L7-JJ-ED             PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-L7-MM-ED             PIC 99.
+           05  FILLER                  PIC X             VALUE '/'.
+           05  WS-L7-SS-ED             PIC 99.
+           05  WS-L7-AA-ED             PIC 99.
+           05  FILLER                  PIC X(56)         VALUE SPACE.
+       01  WS-ENTETE-L8                PIC X(80)         VALUE '*'.
+      *
+      *------------------- LIGNES DE L'ETAT DE COMPARAISON -----------*
+      *
+       01  WS-LCMP-TIRETS              PIC X(80)         VALUE ALL '-'.
+      *
+       01  WS-LCMP-TITRES              PIC X(80)         VALUE
+           '*  N0 COMPTE   SOLDE F-CPTE-S   SOLDE F-CPTE-ES   ANOMALIE'.
+      *
+       01  WS-LCMP-DETAIL.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  WS-LCMP-NUMCPT-ED       PIC X(10).
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LCMP-SOLDE-S-ED      PIC -(9)9,99.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LCMP-SOLDE-ES-ED     PIC -(9)9,99.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LCMP-LIB-ED          PIC X(36).
+      *
+       01  WS-LCMP-OK                  PIC X(80)         VALUE
+           '*  AUCUN ECART CONSTATE ENTRE LES DEUX FICHIERS'.
+      *
+       01  WS-LCMP-TOTAL.
+           05  FILLER                  PIC X(2)          VALUE '* '.
+           05  FILLER                  PIC X(29)
+               VALUE 'NOMBRE TOTAL D''ANOMALIES   :'.
+           05  FILLER                  PIC X(2)          VALUE SPACE.
+           05  WS-LCMP-TOTAL-ED        PIC ZZZZ9.
+           05  FILLER                  PIC X(42)         VALUE SPACE.
+      *
+      *------------------- COMPTE RENDU D'EXECUTION -------------------*
+      *
+       01  WS-LCRE-ASTER               PIC X(45)         VALUE ALL '*'.
+       01  WS-LCRE-TITRE.
+           05  FILLER                  PIC X(5)          VALUE '*    '.
+           05  FILLER                  PIC X(34)
+               VALUE 'COMPTE RENDU D''EXECUTION (ARIO427)'.
+           05  FILLER                  PIC X(6)          VALUE '     *'.
+      *
+       01  WS-LCRE-CPT-CMP-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'NOMBRE DE COMPTES COMPARES :'.
+           05  WS-LCRE-CPT-CMP-TOT-ED  PIC ZZZZ9.
+      *
+       01  WS-LCRE-CPT-ECART-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'DONT COMPTES EN ECART SOLDE:'.
+           05  WS-LCRE-CPT-ECART-TOT-ED PIC ZZZ9.
+      *
+       01  WS-LCRE-CPT-ABSES-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'ABSENTS DE F-CPTE-ES       :'.
+           05  WS-LCRE-CPT-ABSES-TOT-ED PIC ZZZ9.
+      *
+       01  WS-LCRE-CPT-ABSS-ED.
+           05  FILLER                  PIC X(3)          VALUE '*  '.
+           05  FILLER                  PIC X(28)
+               VALUE 'ABSENTS DE F-CPTE-S        :'.
+           05  WS-LCRE-CPT-ABSS-TOT-ED PIC ZZZ9.
+      *
