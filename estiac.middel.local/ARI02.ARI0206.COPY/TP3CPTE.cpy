@@ -0,0 +1,42 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP3CPTE                                   *
+      *  NOM DU REDACTEUR : GIGON                                     *
+      *  SOCIETE          : ESTIAC                                    *
+      *  DATE DE CREATION : 28/02/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DU FICHIER DES COMPTES CLIENTS (F-CPTE-E) LU  *
+      *  PAR ARIO326.                                                 *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 28/02/2025    !  CREATION DU FICHIER COBOL                    *
+      *               !                                               *
+      * 09/08/2026    !  VUE AGENCE (3 1ERS CAR. DU NO DE COMPTE)     *
+      *               !  REDEFINISSANT LE NO DE COMPTE                *
+      *===============================================================*
+      *
+       01  WS-ENRG-F-CPTE.
+           05  WS-CPTE-CPTE            PIC X(10).
+               88  CPTE-CPTE-MAX       VALUE HIGH-VALUES.
+           05  FILLER REDEFINES WS-CPTE-CPTE.
+               10  WS-CPTE-AGENCE      PIC X(03).
+               10  FILLER              PIC X(07).
+           05  WS-CPTE-NOM             PIC X(14).
+           05  WS-CPTE-DCREA.
+               10  WS-CPTE-DCREA-SS    PIC 99.
+               10  WS-CPTE-DCREA-AA    PIC 99.
+               10  WS-CPTE-DCREA-MM    PIC 99.
+               10  WS-CPTE-DCREA-JJ    PIC 99.
+           05  WS-CPTE-DMAJ.
+               10  WS-CPTE-DMAJ-SS     PIC 99.
+               10  WS-CPTE-DMAJ-AA     PIC 99.
+               10  WS-CPTE-DMAJ-MM     PIC 99.
+               10  WS-CPTE-DMAJ-JJ     PIC 99.
+           05  WS-CPTE-SOLDE           PIC S9(8)V99.
+      *
