@@ -0,0 +1,30 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : DFHBMSCA                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  OCTETS D'ATTRIBUT BMS UTILISES POUR MODIFIER DYNAMIQUEMENT   *
+      *  L'ASPECT (PROTECTION, INTENSITE, MDT) D'UNE ZONE DE MAP.     *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/04/2025    !  CREATION DU FICHIER / DEBUT CODE             *
+      *===============================================================*
+      *
+       01  DFHBMSCA.
+           05  DFHBMPRO                     PIC X VALUE X'60'.
+           05  DFHBMASK                     PIC X VALUE X'61'.
+           05  DFHBMUNP                     PIC X VALUE X'40'.
+           05  DFHBMUNN                     PIC X VALUE X'C0'.
+           05  DFHUNIMD                     PIC X VALUE X'C1'.
+           05  DFHBMFSE                     PIC X VALUE X'E0'.
+           05  DFHBMBRY                     PIC X VALUE X'F8'.
+           05  DFHBMDAR                     PIC X VALUE X'70'.
+      *
