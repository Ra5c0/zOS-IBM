@@ -0,0 +1,27 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : MENU                                      *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ENREGISTREMENT DE LA TABLE DE DEFINITION DU MENU (MENU0206), *
+      *  LUE PAR ARIC261 POUR CONSTRUIRE DYNAMIQUEMENT LA TABLE DES   *
+      *  SOUS-PROGRAMMES (WS-TABSPG) ET LES LIBELLES D'OPTION, SANS   *
+      *  RECOMPILATION QUAND ON AJOUTE UNE OPTION DE MENU.            *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *===============================================================*
+      *
+       01  WS-MNU-ENR.
+           05  WS-MNU-CHOIX                 PIC X(01).
+           05  WS-MNU-PROG                  PIC X(08).
+           05  WS-MNU-LIBEL                 PIC X(30).
+           05  FILLER                       PIC X(41).
