@@ -0,0 +1,358 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP9LEDIT                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  LIGNES D'EDITION DE L'ETAT DE REAPPROVISIONNEMENT (ETATREO),  *
+      *  DE L'ETAT DE PRELEVEMENT FEFO (ETATLOT), DE L'ETAT DES       *
+      *  ANOMALIES ARTICLE (ETATANO), DE L'EXTRAIT DELIMITE ARTICLE   *
+      *  (ETATEXA) ET DU COMPTE RENDU D'EXECUTION (SYSOUT) POUR       *
+      *  ARIO926, ARIO927, ARIO928, ARIO929, ARIO930, ARIO931 ET      *
+      *  ARIO932.                                                      *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE            *
+      * 09/08/2026    !  AJOUT LIGNES ETAT DE PRELEVEMENT FEFO        *
+      * 09/08/2026    !  AJOUT LIGNES ETAT DES RETARDS FOURNISSEUR    *
+      * 09/08/2026    !  AJOUT LIGNES ETAT DE VALORISATION DEVISE     *
+      * 09/08/2026    !  AJOUT LIGNES ETAT DES ANOMALIES ARTICLE      *
+      * 09/08/2026    !  AJOUT LIGNE DE L'EXTRAIT DELIMITE ARTICLE    *
+      * 09/08/2026    !  AJOUT LIGNES ETAT DE SYNTHESE PAR CATEGORIE  *
+      * 09/08/2026    !  AJOUT DU NOM FOURNISSEUR SUR LA RUPTURE DE   *
+      *               !  L'ETAT DE REAPPROVISIONNEMENT                *
+      *===============================================================*
+      *
+      *------------------- LIGNES DE L'ETAT DE REAPPRO ---------------*
+      *
+       01  WS-LREO-ASTER                     PIC X(80) VALUE ALL '*'.
+       01  WS-LREO-TIRET                     PIC X(80) VALUE ALL '-'.
+       01  WS-LREO-TITRE                     PIC X(80) VALUE
+           '              ETAT DE REAPPROVISIONNEMENT DES ARTICLES'.
+      *
+       01  WS-LREO-ENTETE.
+           05  FILLER                       PIC X(08) VALUE
+               'PAGE  : '.
+           05  WS-LREO-PAGE-ED              PIC ZZ9.
+           05  FILLER                       PIC X(12) VALUE SPACE.
+           05  FILLER                       PIC X(08) VALUE
+               'DATE  : '.
+           05  WS-LREO-DATE-JJ-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LREO-DATE-MM-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LREO-DATE-AA-ED           PIC 9999.
+           05  FILLER                       PIC X(35) VALUE SPACE.
+      *
+       01  WS-LREO-RUPTURE.
+           05  FILLER                       PIC X(16) VALUE
+               'FOURNISSEUR  :  '.
+           05  WS-LREO-FOU-ED               PIC X(06).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LREO-FOUNOM-ED            PIC X(20).
+           05  FILLER                       PIC X(36) VALUE SPACE.
+      *
+       01  WS-LREO-INTITULE                  PIC X(80) VALUE
+           'CODE   LIBELLE              CATEG  QTE STK  SEUIL  MANQUE'.
+      *
+       01  WS-LREO-DETAIL.
+           05  WS-LREO-CODE-ED              PIC X(06).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LREO-LIBEL-ED             PIC X(20).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LREO-CATEG-ED             PIC X(04).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LREO-QTE-ED               PIC ZZZZZ9.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LREO-ALERT-ED             PIC ZZZZ9.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LREO-MANQUE-ED            PIC ZZZZ9.
+           05  FILLER                       PIC X(17) VALUE SPACE.
+      *
+       01  WS-LREO-TOTFOURN.
+           05  FILLER                       PIC X(46) VALUE
+               'NB ARTICLES A REAPPRO. POUR CE FOURNISSEUR : '.
+           05  WS-LREO-NBART-FOU-ED         PIC ZZ9.
+           05  FILLER                       PIC X(31) VALUE SPACE.
+      *
+       01  WS-LREO-VIDE                      PIC X(80) VALUE
+           'AUCUN ARTICLE EN-DESSOUS DU SEUIL D''ALERTE'.
+      *
+      *------------------- LIGNES DE L'ETAT DE PRELEVEMENT FEFO -------*
+      *
+       01  WS-LLOT-ASTER                     PIC X(80) VALUE ALL '*'.
+       01  WS-LLOT-TIRET                     PIC X(80) VALUE ALL '-'.
+       01  WS-LLOT-TITRE                     PIC X(80) VALUE
+           '         SUGGESTION DE PRELEVEMENT FEFO PAR ARTICLE'.
+      *
+       01  WS-LLOT-ENTETE.
+           05  FILLER                       PIC X(08) VALUE
+               'PAGE  : '.
+           05  WS-LLOT-PAGE-ED              PIC ZZ9.
+           05  FILLER                       PIC X(12) VALUE SPACE.
+           05  FILLER                       PIC X(08) VALUE
+               'DATE  : '.
+           05  WS-LLOT-DATE-JJ-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LLOT-DATE-MM-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LLOT-DATE-AA-ED           PIC 9999.
+           05  FILLER                       PIC X(35) VALUE SPACE.
+      *
+       01  WS-LLOT-ARTICLE.
+           05  FILLER                       PIC X(10) VALUE
+               'ARTICLE : '.
+           05  WS-LLOT-CODE-ED              PIC X(06).
+           05  FILLER                       PIC X(04) VALUE SPACE.
+           05  FILLER                       PIC X(10) VALUE
+               'LIBELLE : '.
+           05  WS-LLOT-LIBEL-ED             PIC X(20).
+           05  FILLER                       PIC X(30) VALUE SPACE.
+      *
+       01  WS-LLOT-INTITULE                  PIC X(80) VALUE
+           'RANG    NO LOT        QTE LOT       PU LOT'.
+      *
+       01  WS-LLOT-DETAIL.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LLOT-RANG-ED              PIC Z9.
+           05  FILLER                       PIC X(04) VALUE SPACE.
+           05  WS-LLOT-NUM-ED               PIC X(08).
+           05  FILLER                       PIC X(04) VALUE SPACE.
+           05  WS-LLOT-QTE-ED               PIC ZZZZ9.
+           05  FILLER                       PIC X(04) VALUE SPACE.
+           05  WS-LLOT-PXU-ED               PIC ZZ9,99.
+           05  FILLER                       PIC X(33) VALUE SPACE.
+      *
+       01  WS-LLOT-VIDE                      PIC X(80) VALUE
+           'AUCUN ARTICLE AVEC DES LOTS EN STOCK'.
+      *
+      *------------------- LIGNES DU COMPTE RENDU D'EXECUTION --------*
+      *
+       01  WS-LCRE9-ASTER                    PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE9-TITRE                    PIC X(60) VALUE
+           '       COMPTE RENDU D''EXECUTION ARIO926 / ARIO927'.
+      *
+       01  WS-LCRE9-DETAIL.
+           05  WS-LCRE9-DET-LIB-ED           PIC X(40).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LCRE9-DET-TOT-ED           PIC ZZZZ9.
+           05  FILLER                       PIC X(13) VALUE SPACE.
+      *
+      *------------------- LIGNES DE L'ETAT DES RETARDS FOURNISSEUR ---*
+      *
+       01  WS-LRET-ASTER                     PIC X(80) VALUE ALL '*'.
+       01  WS-LRET-TIRET                     PIC X(80) VALUE ALL '-'.
+       01  WS-LRET-TITRE                     PIC X(80) VALUE
+           '          ETAT DES RETARDS DE LIVRAISON FOURNISSEUR'.
+      *
+       01  WS-LRET-ENTETE.
+           05  FILLER                       PIC X(08) VALUE
+               'PAGE  : '.
+           05  WS-LRET-PAGE-ED              PIC ZZ9.
+           05  FILLER                       PIC X(12) VALUE SPACE.
+           05  FILLER                       PIC X(08) VALUE
+               'DATE  : '.
+           05  WS-LRET-DATE-JJ-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LRET-DATE-MM-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LRET-DATE-AA-ED           PIC 9999.
+           05  FILLER                       PIC X(35) VALUE SPACE.
+      *
+       01  WS-LRET-INTITULE                  PIC X(80) VALUE
+           'NO CDE   CODE   FOURNISSEUR  DELAI  CDE LE    PREVU LE'.
+      *
+       01  WS-LRET-DETAIL.
+           05  WS-LRET-NOCDE-ED             PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LRET-CODE-ED              PIC X(06).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LRET-FOU-ED               PIC X(06).
+           05  FILLER                       PIC X(05) VALUE SPACE.
+           05  WS-LRET-DELAI-ED             PIC ZZ9.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LRET-DATECDE-ED           PIC 9(08).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LRET-DATEPREV-ED          PIC 9(08).
+           05  FILLER                       PIC X(12) VALUE SPACE.
+      *
+       01  WS-LRET-VIDE                      PIC X(80) VALUE
+           'AUCUN RETARD DE LIVRAISON FOURNISSEUR DETECTE'.
+      *
+      *------------------- LIGNES DE L'ETAT DE VALORISATION DEVISE ----*
+      *
+       01  WS-LDEV-ASTER                     PIC X(80) VALUE ALL '*'.
+       01  WS-LDEV-TIRET                     PIC X(80) VALUE ALL '-'.
+       01  WS-LDEV-TITRE                     PIC X(80) VALUE
+           '      ETAT DE VALORISATION DES LOTS EN DEVISE DE REFERENCE'.
+      *
+       01  WS-LDEV-ENTETE.
+           05  FILLER                       PIC X(08) VALUE
+               'PAGE  : '.
+           05  WS-LDEV-PAGE-ED              PIC ZZ9.
+           05  FILLER                       PIC X(12) VALUE SPACE.
+           05  FILLER                       PIC X(08) VALUE
+               'DATE  : '.
+           05  WS-LDEV-DATE-JJ-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LDEV-DATE-MM-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LDEV-DATE-AA-ED           PIC 9999.
+           05  FILLER                       PIC X(35) VALUE SPACE.
+      *
+       01  WS-LDEV-INTITULE                  PIC X(80) VALUE
+           'CODE   LIBELLE           LOT      DEV PU DEV TAUX  PU EUR'.
+      *
+       01  WS-LDEV-DETAIL.
+           05  WS-LDEV-CODE-ED              PIC X(06).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LDEV-LIBEL-ED             PIC X(20).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LDEV-NUM-ED                PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LDEV-DEV-ED               PIC X(03).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LDEV-PXU-ED               PIC ZZ9,99.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LDEV-TAUX-ED              PIC 9,9999.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LDEV-PXCONV-ED            PIC ZZZ9,99.
+           05  FILLER                       PIC X(14) VALUE SPACE.
+      *
+       01  WS-LDEV-VIDE                      PIC X(80) VALUE
+           'AUCUN LOT EN DEVISE ETRANGERE A CONVERTIR'.
+      *
+      *------------------- LIGNES DE L'ETAT DES ANOMALIES ARTICLE -----*
+      *
+       01  WS-LANO-ASTER                     PIC X(80) VALUE ALL '*'.
+       01  WS-LANO-TIRET                     PIC X(80) VALUE ALL '-'.
+       01  WS-LANO-TITRE                     PIC X(80) VALUE
+           '        CONTROLE D''INTEGRITE DU FICHIER ARTICLE (ART0206)'.
+      *
+       01  WS-LANO-ENTETE.
+           05  FILLER                       PIC X(08) VALUE
+               'PAGE  : '.
+           05  WS-LANO-PAGE-ED              PIC ZZ9.
+           05  FILLER                       PIC X(12) VALUE SPACE.
+           05  FILLER                       PIC X(08) VALUE
+               'DATE  : '.
+           05  WS-LANO-DATE-JJ-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LANO-DATE-MM-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LANO-DATE-AA-ED           PIC 9999.
+           05  FILLER                       PIC X(35) VALUE SPACE.
+      *
+       01  WS-LANO-INTITULE                  PIC X(80) VALUE
+           'CODE   LIBELLE              ANOMALIE DETECTEE'.
+      *
+       01  WS-LANO-DETAIL.
+           05  WS-LANO-CODE-ED              PIC X(06).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LANO-LIBEL-ED             PIC X(20).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LANO-LIB-ANO-ED           PIC X(40).
+           05  FILLER                       PIC X(12) VALUE SPACE.
+      *
+       01  WS-LANO-VIDE                      PIC X(80) VALUE
+           'AUCUNE ANOMALIE DETECTEE SUR LE FICHIER ARTICLE'.
+      *
+      *------------- LIGNE DE L'EXTRAIT DELIMITE ARTICLE --------------*
+      *
+      * UNE LIGNE PAR ARTICLE : ZONES PRINCIPALES PUIS 10 GROUPES DE
+      * DETAIL DE LOT, SEPARES PAR DES BARRES VERTICALES, POUR UNE
+      * REPRISE DIRECTE DANS UN TABLEUR (ACHATS).
+      *
+       01  WS-LEXA-ENR.
+           05  WS-LEXA-CODE-ED              PIC X(06).
+           05  FILLER                      PIC X(01) VALUE '|'.
+           05  WS-LEXA-LIBEL-ED             PIC X(20).
+           05  FILLER                      PIC X(01) VALUE '|'.
+           05  WS-LEXA-CATEG-ED             PIC X(04).
+           05  FILLER                      PIC X(01) VALUE '|'.
+           05  WS-LEXA-FOU-ED               PIC X(06).
+           05  FILLER                      PIC X(01) VALUE '|'.
+           05  WS-LEXA-DELAI-ED             PIC ZZ9.
+           05  FILLER                      PIC X(01) VALUE '|'.
+           05  WS-LEXA-QTE-ED               PIC ZZZZZ9.
+           05  FILLER                      PIC X(01) VALUE '|'.
+           05  WS-LEXA-ALERT-ED             PIC ZZZZ9.
+           05  FILLER                      PIC X(01) VALUE '|'.
+           05  WS-LEXA-NBLOT-ED             PIC Z9.
+           05  WS-LEXA-TAB-LOT OCCURS 10 TIMES.
+               10  FILLER                  PIC X(01) VALUE '|'.
+               10  WS-LEXA-LOT-NUM-ED      PIC X(08).
+               10  FILLER                  PIC X(01) VALUE '|'.
+               10  WS-LEXA-LOT-QTE-ED      PIC ZZZZ9.
+               10  FILLER                  PIC X(01) VALUE '|'.
+               10  WS-LEXA-LOT-PXU-ED      PIC ZZZ9,99.
+               10  FILLER                  PIC X(01) VALUE '|'.
+               10  WS-LEXA-LOT-DEV-ED      PIC X(03).
+      *
+      *------------------- LIGNES DE L'ETAT DE SYNTHESE CATEGORIE -----*
+      *
+       01  WS-LCAT-ASTER                     PIC X(80) VALUE ALL '*'.
+       01  WS-LCAT-TIRET                     PIC X(80) VALUE ALL '-'.
+       01  WS-LCAT-TITRE                     PIC X(80) VALUE
+           '           ETAT DE SYNTHESE DU STOCK PAR CATEGORIE'.
+      *
+       01  WS-LCAT-ENTETE.
+           05  FILLER                       PIC X(08) VALUE
+               'PAGE  : '.
+           05  WS-LCAT-PAGE-ED              PIC ZZ9.
+           05  FILLER                       PIC X(12) VALUE SPACE.
+           05  FILLER                       PIC X(08) VALUE
+               'DATE  : '.
+           05  WS-LCAT-DATE-JJ-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LCAT-DATE-MM-ED           PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LCAT-DATE-AA-ED           PIC 9999.
+           05  FILLER                       PIC X(35) VALUE SPACE.
+      *
+       01  WS-LCAT-RUPTURE.
+           05  FILLER                       PIC X(16) VALUE
+               'CATEGORIE    :  '.
+           05  WS-LCAT-CATEG-ED             PIC X(04).
+           05  FILLER                       PIC X(60) VALUE SPACE.
+      *
+       01  WS-LCAT-INTITULE                  PIC X(80) VALUE
+           'CODE   LIBELLE              QTE STK   VALEUR STOCK  DELAI'.
+      *
+       01  WS-LCAT-DETAIL.
+           05  WS-LCAT-CODE-ED              PIC X(06).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LCAT-LIBEL-ED             PIC X(20).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LCAT-QTE-ED               PIC ZZZZZ9.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LCAT-VAL-ED               PIC ZZZZZ9,99.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LCAT-DELAI-ED             PIC ZZ9.
+           05  FILLER                       PIC X(17) VALUE SPACE.
+      *
+       01  WS-LCAT-TOTCAT.
+           05  FILLER                       PIC X(36) VALUE
+               'NB ARTICLES POUR CETTE CATEGORIE : '.
+           05  WS-LCAT-NBART-CAT-ED         PIC ZZ9.
+           05  FILLER                       PIC X(06) VALUE SPACE.
+           05  FILLER                       PIC X(20) VALUE
+               'VALEUR STOCK TOT : '.
+           05  WS-LCAT-VALTOT-CAT-ED        PIC ZZZZZZ9,99.
+           05  FILLER                       PIC X(05) VALUE SPACE.
+      *
+       01  WS-LCAT-TOTCAT2.
+           05  FILLER                       PIC X(26) VALUE
+               'DELAI MOYEN FOURNISSEUR : '.
+           05  WS-LCAT-DELAIMOY-CAT-ED      PIC ZZ9.
+           05  FILLER                       PIC X(51) VALUE SPACE.
+      *
+       01  WS-LCAT-VIDE                      PIC X(80) VALUE
+           'AUCUN ARTICLE EN STOCK SUR LE FICHIER ARTICLE'.
