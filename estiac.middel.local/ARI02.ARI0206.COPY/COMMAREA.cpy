@@ -0,0 +1,47 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : COMMAREA                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ZONE ECHANGEE ENTRE LES PROGRAMMES DE LA CHAINE ARI0206 VIA  *
+      *  DFHCOMMAREA : SWITCH D'AIGUILLAGE (WS-TAFF), ENREGISTREMENT  *
+      *  ARTICLE EN COURS DE CONSULTATION/MAINTENANCE ET ZONES DE     *
+      *  TRAVAIL COMMUNES (AIGUILLAGE SOUS-PROGRAMME, DATE DU JOUR).  *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/04/2025    !  CREATION DU FICHIER / DEBUT CODE             *
+      * 09/08/2026    !  AJOUT ABSTIME DE LA DERNIERE ACTIVITE POUR   *
+      *               !  LE TIMEOUT DE SESSION DU MENU ARIC261        *
+      * 09/08/2026    !  WS-COMMAREA-ENR PORTE A 262 (DEVISE DE LOT)  *
+      * 09/08/2026    !  AJOUT POSITION DE BROWSE POUR LA RECHERCHE   *
+      *               !  PAR FOURNISSEUR (PF2 ARIC262)                *
+      * 09/08/2026    !  AJOUT WS-PREV-PROG (PILE D'APPEL A 1 NIVEAU) *
+      *               !  POUR LE RETOUR PF3/F3 AU PROGRAMME APPELANT  *
+      *===============================================================*
+      *
+       01  WS-COMMAREA.
+           05  WS-TAFF                      PIC X(01).
+               88  INIT-TRT                 VALUE LOW-VALUE.
+               88  AFF-MAP                  VALUE 'M'.
+               88  AFF-AIDE                 VALUE 'A'.
+               88  LOOP-MENU                VALUE LOW-VALUE.
+               88  LOOP-SPG                 VALUE 'S'.
+           05  WS-ABSTIME-SESSION           PIC S9(15) COMP-3.
+           05  WS-COMMAREA-ENR              PIC X(262).
+           05  WS-BR-FOU-CIBLE              PIC X(06).
+           05  WS-BR-CODE                   PIC X(06).
+           05  WS-PREV-PROG                 PIC X(08).
+      *
+      *------------------- ZONES DE TRAVAIL COMMUNES ------------------*
+      *
+       01  WS-AIG                           PIC S9(04).
+       01  WS-DATE                          PIC X(10).
+      *
