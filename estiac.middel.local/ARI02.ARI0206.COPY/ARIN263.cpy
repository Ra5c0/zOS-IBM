@@ -0,0 +1,44 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : ARIN263                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  MAP SYMBOLIQUE DE L'ECRAN DE MAINTENANCE ARIM263 (MAPSET     *
+      *  ARIN263), UTILISEE PAR ARIC263 POUR CREER OU METTRE A JOUR   *
+      *  UN ARTICLE DU FICHIER ART0206.                                *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *===============================================================*
+      *
+       01  ARIM263I.
+           05  MCODEI                       PIC X(06).
+           05  MLIBELI                      PIC X(20).
+           05  MCATEGI                      PIC X(04).
+           05  MFOURI                       PIC X(06).
+           05  MAPPROI                      PIC X(03).
+           05  MALERTI                      PIC X(05).
+      *
+       01  ARIM263O.
+           05  MCODEA                       PIC X(01).
+           05  MCODEO                       PIC X(06).
+           05  MLIBELO                      PIC X(20).
+           05  MCATEGO                      PIC X(04).
+           05  MFOURO                       PIC X(06).
+           05  MAPPROO                      PIC X(03).
+           05  MALERTO                      PIC X(05).
+           05  MQTSTKO                      PIC X(06).
+           05  MDATEO                       PIC X(10).
+           05  MTERMO                       PIC X(04).
+           05  MTASKO                       PIC 9(07).
+           05  MTRANO                       PIC X(04).
+           05  MMSGO                        PIC X(60).
+      *
