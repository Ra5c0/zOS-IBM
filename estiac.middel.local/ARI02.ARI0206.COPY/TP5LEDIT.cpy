@@ -0,0 +1,227 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : TP5LEDIT                                  *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 02/04/2025                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  LIGNES D'EDITION DE L'ETAT DES COMPTES (ETATCLI), DE L'ETAT   *
+      *  DES ANOMALIES (ETATANO) ET DU COMPTE RENDU D'EXECUTION       *
+      *  (SYSOUT) POUR ARID226 ET ARIO526.                            *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION           *
+      *---------------------------------------------------------------*
+      * 20/04/2025    !  CREATION DU FICHIER / DEBUT CODE            *
+      *               !                                              *
+      * 09/08/2026    !  AJOUT LIGNES FICHE HISTORIQUE (CONSULTATION *
+      *               !  D'UN SOLDE A UNE DATE DONNEE)                *
+      *===============================================================*
+      *
+      *------------------- LIGNES DE L'ETAT DES COMPTES --------------*
+      *
+       01  WS-LETAT-TIRET                   PIC X(80) VALUE ALL '-'.
+       01  WS-LETAT-BLANC                   PIC X(80) VALUE SPACE.
+       01  WS-LETAT-TITRE                   PIC X(80) VALUE
+           '                    ETAT DES COMPTES CLIENTS'.
+      *
+       01  WS-LETAT-ENTETE.
+           05  FILLER                       PIC X(10) VALUE
+               'DEMANDE N='.
+           05  WS-LETAT-NUM-ED              PIC ZZZ9.
+           05  FILLER                       PIC X(08) VALUE
+               '  PAGE :'.
+           05  WS-LETAT-PAGE-ED             PIC ZZ9.
+           05  FILLER                       PIC X(08) VALUE
+               '  TYPE :'.
+           05  WS-LETAT-TYPE-ED             PIC X(17).
+           05  FILLER                       PIC X(06) VALUE
+               '  NOM:'.
+           05  WS-LETAT-NOMD-ED             PIC X(14).
+           05  FILLER                       PIC X(13) VALUE SPACE.
+      *
+       01  WS-LETAT-REFDEB.
+           05  FILLER                       PIC X(19) VALUE
+               'BORNE INFERIEURE : '.
+           05  WS-LETAT-REFDEB-ED           PIC X(14).
+           05  FILLER                       PIC X(47) VALUE SPACE.
+      *
+       01  WS-LETAT-REFFIN.
+           05  FILLER                       PIC X(19) VALUE
+               'BORNE SUPERIEURE : '.
+           05  WS-LETAT-REFFIN-ED           PIC X(14).
+           05  FILLER                       PIC X(47) VALUE SPACE.
+      *
+       01  WS-LETAT-INTITULE                PIC X(80) VALUE
+           'N0 COMPTE    DATE CREA DATE MAJ       SOLDE      NOM CLIENT'.
+      *
+       01  WS-LETAT-DETAIL.
+           05  WS-LETAT-NUMCPT-ED           PIC X(14).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-LETAT-DCREA-JJ-ED         PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-DCREA-MM-ED         PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-DCREA-SS-ED         PIC 99.
+           05  WS-LETAT-DCREA-AA-ED         PIC 99.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LETAT-DMAJ-JJ-ED          PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-DMAJ-MM-ED          PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-DMAJ-SS-ED          PIC 99.
+           05  WS-LETAT-DMAJ-AA-ED          PIC 99.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LETAT-SOLDE-ED            PIC -(9)9,99.
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LETAT-NOMC-ED             PIC X(14).
+           05  FILLER                       PIC X(12) VALUE SPACE.
+      *
+       01  WS-LETAT-TOTAL.
+           05  FILLER                       PIC X(20) VALUE
+               'TOTAL DES SOLDES  : '.
+           05  WS-LETAT-TOTAL-ED            PIC -(9)9,99.
+           05  FILLER                       PIC X(47) VALUE SPACE.
+      *
+      *------------------- LIGNES DE LA FICHE COMPTE UNIQUE ----------*
+      *
+       01  WS-LETAT-FICHE-L1.
+           05  FILLER                       PIC X(20) VALUE
+               'NUMERO DE COMPTE : '.
+           05  WS-LETAT-FICHE-NUMCPT-ED     PIC X(14).
+           05  FILLER                       PIC X(46) VALUE SPACE.
+      *
+       01  WS-LETAT-FICHE-L2.
+           05  FILLER                       PIC X(20) VALUE
+               'NOM DU CLIENT    : '.
+           05  WS-LETAT-FICHE-NOMC-ED       PIC X(14).
+           05  FILLER                       PIC X(46) VALUE SPACE.
+      *
+       01  WS-LETAT-FICHE-L3.
+           05  FILLER                       PIC X(20) VALUE
+               'DATE DE CREATION : '.
+           05  WS-LETAT-FICHE-DCREA-JJ-ED   PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHE-DCREA-MM-ED   PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHE-DCREA-SS-ED   PIC 99.
+           05  WS-LETAT-FICHE-DCREA-AA-ED   PIC 99.
+           05  FILLER                       PIC X(50) VALUE SPACE.
+      *
+       01  WS-LETAT-FICHE-L4.
+           05  FILLER                       PIC X(20) VALUE
+               'DATE DERNIERE MAJ: '.
+           05  WS-LETAT-FICHE-DMAJ-JJ-ED    PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHE-DMAJ-MM-ED    PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHE-DMAJ-SS-ED    PIC 99.
+           05  WS-LETAT-FICHE-DMAJ-AA-ED    PIC 99.
+           05  FILLER                       PIC X(50) VALUE SPACE.
+      *
+       01  WS-LETAT-FICHE-L5.
+           05  FILLER                       PIC X(20) VALUE
+               'SOLDE DU COMPTE  : '.
+           05  WS-LETAT-FICHE-SOLDE-ED      PIC -(9)9,99.
+           05  FILLER                       PIC X(47) VALUE SPACE.
+      *
+      *------------------- LIGNES DE LA FICHE HISTORIQUE --------------*
+      *
+       01  WS-LETAT-FICHEH-L1.
+           05  FILLER                       PIC X(20) VALUE
+               'NUMERO DE COMPTE : '.
+           05  WS-LETAT-FICHEH-NUMCPT-ED     PIC X(10).
+           05  FILLER                       PIC X(50) VALUE SPACE.
+      *
+       01  WS-LETAT-FICHEH-L2.
+           05  FILLER                       PIC X(24) VALUE
+               'DATE DEMANDEE (HISTO) : '.
+           05  WS-LETAT-FICHEH-ASOF-JJ-ED   PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHEH-ASOF-MM-ED   PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHEH-ASOF-AA-ED   PIC 9999.
+           05  FILLER                       PIC X(46) VALUE SPACE.
+      *
+       01  WS-LETAT-FICHEH-L3.
+           05  FILLER                       PIC X(20) VALUE
+               'DATE DE CREATION : '.
+           05  WS-LETAT-FICHEH-DCREA-JJ-ED  PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHEH-DCREA-MM-ED  PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHEH-DCREA-SS-ED  PIC 99.
+           05  WS-LETAT-FICHEH-DCREA-AA-ED  PIC 99.
+           05  FILLER                       PIC X(50) VALUE SPACE.
+      *
+       01  WS-LETAT-FICHEH-L4.
+           05  FILLER                       PIC X(20) VALUE
+               'DATE DERNIERE MAJ: '.
+           05  WS-LETAT-FICHEH-DMAJ-JJ-ED   PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHEH-DMAJ-MM-ED   PIC 99.
+           05  FILLER                       PIC X VALUE '/'.
+           05  WS-LETAT-FICHEH-DMAJ-SS-ED   PIC 99.
+           05  WS-LETAT-FICHEH-DMAJ-AA-ED   PIC 99.
+           05  FILLER                       PIC X(50) VALUE SPACE.
+      *
+       01  WS-LETAT-FICHEH-L5.
+           05  FILLER                       PIC X(21) VALUE
+               'SOLDE A CETTE DATE : '.
+           05  WS-LETAT-FICHEH-SOLDE-ED     PIC -(9)9,99.
+           05  FILLER                       PIC X(46) VALUE SPACE.
+      *
+      *------------------- LIGNES DE L'ETAT DES ANOMALIES ------------*
+      *
+       01  WS-LANO-ASTER                    PIC X(80) VALUE ALL '*'.
+       01  WS-LANO-TITRE                    PIC X(80) VALUE
+           '                    ETAT DES ANOMALIES DE DEMANDES'.
+       01  WS-LANO-INTERL                   PIC X(80) VALUE ALL '-'.
+      *
+       01  WS-LANO-ERREUR.
+           05  FILLER                       PIC X(13) VALUE
+               'ANOMALIE N0 :'.
+           05  WS-LANO-NUM-ED               PIC Z9.
+           05  FILLER                       PIC X(08) VALUE
+               '  CAUSE:'.
+           05  WS-LANO-TYP-ED               PIC X(49).
+      *
+       01  WS-LANO-ENR-ED                   PIC X(80).
+      *
+       01  WS-LANO-ENR1.
+           05  FILLER                       PIC X(12) VALUE
+               'CARTE 1/2 : '.
+           05  WS-LANO-ENR1-TXT             PIC X(40).
+           05  FILLER                       PIC X(28) VALUE SPACE.
+      *
+       01  WS-LANO-ENR2.
+           05  FILLER                       PIC X(12) VALUE SPACE.
+           05  WS-LANO-ENR2-TXT             PIC X(40).
+           05  FILLER                       PIC X(28) VALUE SPACE.
+      *
+      *------------- LIGNE DE L'EXTRAIT DELIMITE DES ANOMALIES --------*
+      *
+       01  WS-LEXT-ENR.
+           05  WS-LEXT-TYPE-ED              PIC X(01).
+           05  FILLER                       PIC X(01) VALUE '|'.
+           05  WS-LEXT-CODE-ED              PIC 99.
+           05  FILLER                       PIC X(01) VALUE '|'.
+           05  WS-LEXT-CARTE-ED             PIC X(80).
+           05  FILLER                       PIC X(15) VALUE SPACE.
+      *
+      *------------------- LIGNES DU COMPTE RENDU D'EXECUTION --------*
+      *
+       01  WS-LCRE-ASTER                    PIC X(60) VALUE ALL '*'.
+       01  WS-LCRE-TITRE                    PIC X(60) VALUE
+           '          COMPTE RENDU D''EXECUTION ARID226 / ARIO526'.
+      *
+       01  WS-LCRE-DETAIL.
+           05  WS-LCRE-DET-LIB-ED           PIC X(40).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  WS-LCRE-DET-TOT-ED           PIC ZZZ9.
+           05  FILLER                       PIC X(14) VALUE SPACE.
+      *
