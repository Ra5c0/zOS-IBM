@@ -0,0 +1,29 @@
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU MODULE    : ARTLOOK                                   *
+      *  NOM DU REDACTEUR : GIGON OSCAR                               *
+      *  SOCIETE          : ESTIAC INSTITUT                           *
+      *  DATE DE CREATION : 09/08/2026                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU COPY                  --*
+      *---------------------------------------------------------------*
+      *  ZONE D'ECHANGE DU SOUS-PROGRAMME ARIS262 (RECHERCHE ARTICLE  *
+      *  PARTAGEE ENTRE LA CHAINE CICS ET LES TRAITEMENTS BATCH) :    *
+      *  PASSEE EN COMMAREA PAR EXEC CICS LINK OU EN PARAMETRE UNIQUE *
+      *  PAR CALL ... USING, SELON L'APPELANT.                        *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS                --*
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * 09/08/2026    !  CREATION DU FICHIER / DEBUT CODE             *
+      *===============================================================*
+      *
+       01  WS-ARTLOOK-PARM.
+           05  WS-ARTLOOK-ENR            PIC X(262).
+           05  WS-ARTLOOK-TROUVE         PIC X(01).
+               88  ARTLOOK-TROUVE        VALUE 'O'.
+               88  ARTLOOK-NON-TROUVE    VALUE 'N'.
+           05  WS-ARTLOOK-RC             PIC S9(04) COMP.
+      *
